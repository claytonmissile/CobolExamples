@@ -1,133 +1,223 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. STCRPT02.
 000300*---------------------------------
-000400* Report on the STATE File.
-000500*---------------------------------
-000600 ENVIRONMENT DIVISION.
-000700 INPUT-OUTPUT SECTION.
-000800 FILE-CONTROL.
-000900
-001000     COPY "SLSTATE.CBL".
-001100
-001200     SELECT PRINTER-FILE
-001300         ASSIGN TO PRINTER
-001400         ORGANIZATION IS LINE SEQUENTIAL.
-001500
-001600 DATA DIVISION.
-001700 FILE SECTION.
-001800
-001900     COPY "FDSTATE.CBL".
-002000
-002100 FD  PRINTER-FILE
-002200     LABEL RECORDS ARE OMITTED.
-002300 01  PRINTER-RECORD             PIC X(80).
-002400
-002500 WORKING-STORAGE SECTION.
+000400* Report on the STATE File, grouped
+000500* by country code.
+000600*---------------------------------
+000700 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+001000
+001100     COPY "SLSTATE.CBL".
+001200
+001300     SELECT WORK-FILE
+001400         ASSIGN TO "WORK"
+001500         ORGANIZATION IS SEQUENTIAL.
+001600
+001700     SELECT SORT-FILE
+001800         ASSIGN TO "SORT".
+001900
+002000     SELECT PRINTER-FILE
+002100         ASSIGN TO REPORT-DESTINATION
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
 002600
-002700 01  DETAIL-LINE.
-002800     05  PRINT-CODE        PIC XX.
-002900     05  FILLER            PIC XXXX     VALUE SPACE.
-003000     05  PRINT-NAME        PIC X(20).
-003100
-003200 01  COLUMN-LINE.
-003300     05  FILLER         PIC X(4)  VALUE "CODE".
-003400     05  FILLER         PIC X(2) VALUE SPACE.
-003500     05  FILLER         PIC X(4) VALUE "NAME".
-003600
-003700 01  TITLE-LINE.
-003800     05  FILLER              PIC X(25) VALUE SPACE.
-003900     05  FILLER              PIC X(11)
-004000         VALUE "STATE CODES".
-004100     05  FILLER              PIC X(15) VALUE SPACE.
-004200     05  FILLER              PIC X(5) VALUE "PAGE:".
-004300     05  FILLER              PIC X(1) VALUE SPACE.
-004400     05  PRINT-PAGE-NUMBER   PIC ZZZZ9.
+002700     COPY "FDSTATE.CBL".
+002800
+002900 FD  WORK-FILE
+003000     LABEL RECORDS ARE STANDARD.
+003100 01  WORK-RECORD.
+003200     05  WORK-COUNTRY          PIC X(02).
+003300     05  WORK-CODE             PIC X(02).
+003400     05  WORK-NAME             PIC X(20).
+003450     05  WORK-REGION           PIC X(10).
+003500
+003600 SD  SORT-FILE.
+003700 01  SORT-RECORD.
+003800     05  SORT-COUNTRY          PIC X(02).
+003900     05  SORT-CODE             PIC X(02).
+004000     05  SORT-NAME             PIC X(20).
+004050     05  SORT-REGION           PIC X(10).
+004100
+004200 FD  PRINTER-FILE
+004300     LABEL RECORDS ARE OMITTED.
+004400 01  PRINTER-RECORD             PIC X(80).
 004500
-004600 77  FILE-AT-END             PIC X.
-004700 77  LINE-COUNT              PIC 999 VALUE ZERO.
-004800 77  PAGE-NUMBER             PIC 99999 VALUE ZERO.
-004900 77  MAXIMUM-LINES           PIC 999 VALUE 55.
-005000
-005100 PROCEDURE DIVISION.
-005200 PROGRAM-BEGIN.
-005300
-005400     PERFORM OPENING-PROCEDURE.
-005500     MOVE ZEROES TO LINE-COUNT
-005600                    PAGE-NUMBER.
+004600 WORKING-STORAGE SECTION.
+004700
+004800 01  COUNTRY-HEADING-LINE.
+004900     05  FILLER             PIC X(8) VALUE "COUNTRY:".
+005000     05  FILLER             PIC X(1) VALUE SPACE.
+005100     05  PRINT-COUNTRY      PIC XX.
+005200
+005300 01  DETAIL-LINE.
+005400     05  PRINT-CODE        PIC XX.
+005500     05  FILLER            PIC XXXX     VALUE SPACE.
+005600     05  PRINT-NAME        PIC X(20).
+005650     05  FILLER            PIC X(2)     VALUE SPACE.
+005680     05  PRINT-REGION      PIC X(10).
 005700
-005800     PERFORM START-NEW-PAGE.
-005900
-006000     MOVE "N" TO FILE-AT-END.
-006100     PERFORM READ-NEXT-RECORD.
-006200     IF FILE-AT-END = "Y"
-006300         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
-006400         PERFORM WRITE-TO-PRINTER
-006500     ELSE
-006600         PERFORM PRINT-STATE-FIELDS
-006700             UNTIL FILE-AT-END = "Y".
-006800
-006900     PERFORM CLOSING-PROCEDURE.
-007000
-007100 PROGRAM-EXIT.
-007200     EXIT PROGRAM.
-007300
-007400 PROGRAM-DONE.
-007500     STOP RUN.
-007600
-007700 OPENING-PROCEDURE.
-007800     OPEN I-O STATE-FILE.
-007900     OPEN OUTPUT PRINTER-FILE.
+005800 01  COLUMN-LINE.
+005900     05  FILLER         PIC X(4)  VALUE "CODE".
+006000     05  FILLER         PIC X(2) VALUE SPACE.
+006100     05  FILLER         PIC X(4) VALUE "NAME".
+006150     05  FILLER         PIC X(18) VALUE SPACE.
+006180     05  FILLER         PIC X(6) VALUE "REGION".
+006200
+006300 01  TITLE-LINE.
+006400     05  FILLER              PIC X(25) VALUE SPACE.
+006500     05  FILLER              PIC X(11)
+006600         VALUE "STATE CODES".
+006700     05  FILLER              PIC X(15) VALUE SPACE.
+006800     05  FILLER              PIC X(5) VALUE "PAGE:".
+006900     05  FILLER              PIC X(1) VALUE SPACE.
+007000     05  PRINT-PAGE-NUMBER   PIC ZZZZ9.
+007100
+007200 77  FILE-AT-END             PIC X.
+007300 77  SAVE-COUNTRY            PIC X(02).
+007400 77  LINE-COUNT              PIC 999 VALUE ZERO.
+007500 77  PAGE-NUMBER             PIC 99999 VALUE ZERO.
+007600 77  MAXIMUM-LINES           PIC 999 VALUE 55.
+007610 77  MAXIMUM-LINES-ENTRY     PIC 999 VALUE ZERO.
+007620 77  REPORT-DESTINATION      PIC X(80) VALUE "PRINTER".
+007700
+007800 PROCEDURE DIVISION.
+007900 PROGRAM-BEGIN.
 008000
-008100 CLOSING-PROCEDURE.
-008200     CLOSE STATE-FILE.
-008300     PERFORM END-LAST-PAGE.
-008400     CLOSE PRINTER-FILE.
-008500
-008600 PRINT-STATE-FIELDS.
-008700     IF LINE-COUNT > MAXIMUM-LINES
-008800         PERFORM START-NEXT-PAGE.
-008900     PERFORM PRINT-THE-RECORD.
-009000     PERFORM READ-NEXT-RECORD.
-009100
-009200 PRINT-THE-RECORD.
-009300     MOVE SPACE TO DETAIL-LINE.
-009400     MOVE STATE-CODE TO PRINT-CODE.
-009500     MOVE STATE-NAME TO PRINT-NAME.
-009600     MOVE DETAIL-LINE TO PRINTER-RECORD.
-009700     PERFORM WRITE-TO-PRINTER.
+008050     PERFORM GET-REPORT-OPTIONS.
+008100     PERFORM OPENING-PROCEDURE.
+008200     MOVE ZEROES TO LINE-COUNT
+008300                    PAGE-NUMBER.
+008400
+008500     PERFORM START-NEW-PAGE.
+008600
+008700     MOVE "N" TO FILE-AT-END.
+008800     MOVE SPACE TO SAVE-COUNTRY.
+008900     PERFORM READ-NEXT-RECORD.
+009000     IF FILE-AT-END = "Y"
+009100         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+009200         PERFORM WRITE-TO-PRINTER
+009300     ELSE
+009400         PERFORM PRINT-STATE-FIELDS
+009500             UNTIL FILE-AT-END = "Y".
+009600
+009700     PERFORM CLOSING-PROCEDURE.
 009800
-009900 READ-NEXT-RECORD.
-010000     READ STATE-FILE NEXT RECORD
-010100         AT END MOVE "Y" TO FILE-AT-END.
-010200
-010300 WRITE-TO-PRINTER.
-010400     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
-010500     ADD 1 TO LINE-COUNT.
-010600
-010700 LINE-FEED.
-010800     MOVE SPACE TO PRINTER-RECORD.
-010900     PERFORM WRITE-TO-PRINTER.
-011000
-011100 START-NEXT-PAGE.
-011200
-011300     PERFORM END-LAST-PAGE.
-011400     PERFORM START-NEW-PAGE.
-011500
-011600 START-NEW-PAGE.
-011700     ADD 1 TO PAGE-NUMBER.
-011800     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
-011900     MOVE TITLE-LINE TO PRINTER-RECORD.
-012000     PERFORM WRITE-TO-PRINTER.
-012100     PERFORM LINE-FEED.
-012200     MOVE COLUMN-LINE TO PRINTER-RECORD.
-012300     PERFORM WRITE-TO-PRINTER.
-012400     PERFORM LINE-FEED.
-012500
-012600 END-LAST-PAGE.
-012700     PERFORM FORM-FEED.
-012800     MOVE ZERO TO LINE-COUNT.
-012900
-013000 FORM-FEED.
-013100     MOVE SPACE TO PRINTER-RECORD.
-013200     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
-013300
+009900 PROGRAM-EXIT.
+010000     EXIT PROGRAM.
+010100
+010200 PROGRAM-DONE.
+010300     STOP RUN.
+010400
+010410*---------------------------------
+010420* Report destination and page
+010430* size are operator-selectable,
+010440* defaulting to PRINTER/55 lines.
+010450*---------------------------------
+010460 GET-REPORT-OPTIONS.
+010470     PERFORM ACCEPT-REPORT-DESTINATION.
+010480     PERFORM ACCEPT-MAXIMUM-LINES-ENTRY.
+010490     IF MAXIMUM-LINES-ENTRY NOT = ZERO
+010491         MOVE MAXIMUM-LINES-ENTRY TO MAXIMUM-LINES.
+010492
+010493 ACCEPT-REPORT-DESTINATION.
+010494     DISPLAY "ENTER REPORT DESTINATION (PRINTER OR A FILE NAME)".
+010495     DISPLAY "PRESS ENTER FOR PRINTER".
+010496     MOVE SPACE TO REPORT-DESTINATION.
+010497     ACCEPT REPORT-DESTINATION.
+010498     IF REPORT-DESTINATION = SPACE
+010499         MOVE "PRINTER" TO REPORT-DESTINATION.
+010500 ACCEPT-MAXIMUM-LINES-ENTRY.
+010501     DISPLAY "ENTER LINES PER PAGE".
+010502     DISPLAY "PRESS ENTER FOR 55".
+010503     MOVE ZERO TO MAXIMUM-LINES-ENTRY.
+010504     ACCEPT MAXIMUM-LINES-ENTRY.
+010505
+010506 OPENING-PROCEDURE.
+010600     OPEN I-O STATE-FILE.
+010700     PERFORM SORT-DATA-FILE.
+010800     OPEN OUTPUT PRINTER-FILE.
+010900
+011000 CLOSING-PROCEDURE.
+011100     CLOSE STATE-FILE.
+011150     CLOSE WORK-FILE.
+011200     PERFORM END-LAST-PAGE.
+011300     CLOSE PRINTER-FILE.
+011400
+011500*---------------------------------
+011600* Sorting logic - groups the
+011700* report by country code.
+011800*---------------------------------
+011900 SORT-DATA-FILE.
+012000     SORT SORT-FILE
+012100         ON ASCENDING KEY SORT-COUNTRY
+012200            ASCENDING KEY SORT-CODE
+012300         USING STATE-FILE
+012400         GIVING WORK-FILE.
+012500     OPEN INPUT WORK-FILE.
+012600
+012700 PRINT-STATE-FIELDS.
+012800     IF WORK-COUNTRY NOT = SAVE-COUNTRY
+012900         PERFORM START-ONE-COUNTRY.
+013000     IF LINE-COUNT > MAXIMUM-LINES
+013100         PERFORM START-NEXT-PAGE.
+013200     PERFORM PRINT-THE-RECORD.
+013300     PERFORM READ-NEXT-RECORD.
+013400
+013500*---------------------------------
+013600* Print a heading line whenever
+013700* the country code changes.
+013800*---------------------------------
+013900 START-ONE-COUNTRY.
+014000     MOVE WORK-COUNTRY TO SAVE-COUNTRY.
+014100     MOVE SPACE TO PRINTER-RECORD.
+014200     PERFORM WRITE-TO-PRINTER.
+014300     MOVE WORK-COUNTRY TO PRINT-COUNTRY.
+014400     MOVE COUNTRY-HEADING-LINE TO PRINTER-RECORD.
+014500     PERFORM WRITE-TO-PRINTER.
+014600     PERFORM LINE-FEED.
+014700
+014800 PRINT-THE-RECORD.
+014900     MOVE SPACE TO DETAIL-LINE.
+015000     MOVE WORK-CODE TO PRINT-CODE.
+015100     MOVE WORK-NAME TO PRINT-NAME.
+015150     MOVE WORK-REGION TO PRINT-REGION.
+015200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+015300     PERFORM WRITE-TO-PRINTER.
+015400
+015500 READ-NEXT-RECORD.
+015600     READ WORK-FILE NEXT RECORD
+015700         AT END MOVE "Y" TO FILE-AT-END.
+015800
+015900 WRITE-TO-PRINTER.
+016000     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+016100     ADD 1 TO LINE-COUNT.
+016200
+016300 LINE-FEED.
+016400     MOVE SPACE TO PRINTER-RECORD.
+016500     PERFORM WRITE-TO-PRINTER.
+016600
+016700 START-NEXT-PAGE.
+016800
+016900     PERFORM END-LAST-PAGE.
+017000     PERFORM START-NEW-PAGE.
+017100
+017200 START-NEW-PAGE.
+017300     ADD 1 TO PAGE-NUMBER.
+017400     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+017500     MOVE TITLE-LINE TO PRINTER-RECORD.
+017600     PERFORM WRITE-TO-PRINTER.
+017700     PERFORM LINE-FEED.
+017800     MOVE COLUMN-LINE TO PRINTER-RECORD.
+017900     PERFORM WRITE-TO-PRINTER.
+018000     PERFORM LINE-FEED.
+018100
+018200 END-LAST-PAGE.
+018300     PERFORM FORM-FEED.
+018400     MOVE ZERO TO LINE-COUNT.
+018500
+018600 FORM-FEED.
+018700     MOVE SPACE TO PRINTER-RECORD.
+018800     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.

@@ -0,0 +1,412 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BILRPT04.
+000300*---------------------------------
+000400* Bills Report with totals by
+000500* vendor, instead of by day.
+000600*---------------------------------
+000700 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+001000
+001100     COPY "SLVOUCH.CBL".
+001200
+001300     COPY "SLVND02.CBL".
+001400
+001500     COPY "SLSTATE.CBL".
+001600
+001700     SELECT WORK-FILE
+001800         ASSIGN TO "WORK"
+001900         ORGANIZATION IS SEQUENTIAL.
+002000
+002100     SELECT SORT-FILE
+002200         ASSIGN TO "SORT".
+002300
+002400     SELECT PRINTER-FILE
+002500         ASSIGN TO REPORT-DESTINATION
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000
+003100     COPY "FDVOUCH.CBL".
+003200
+003300     COPY "FDVND04.CBL".
+003400
+003500     COPY "FDSTATE.CBL".
+003600
+003700 FD  WORK-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900 01  WORK-RECORD.
+004000     05  WORK-NUMBER           PIC 9(5).
+004100     05  WORK-VENDOR           PIC 9(5).
+004200     05  WORK-INVOICE          PIC X(15).
+004300     05  WORK-FOR              PIC X(30).
+004400     05  WORK-AMOUNT           PIC S9(6)V99.
+004500     05  WORK-DATE             PIC 9(8).
+004600     05  WORK-DUE              PIC 9(8).
+004700     05  WORK-DEDUCTIBLE       PIC X.
+004800     05  WORK-SELECTED         PIC X.
+004900     05  WORK-PAID-AMOUNT      PIC S9(6)V99.
+005000     05  WORK-PAID-DATE        PIC 9(8).
+005100     05  WORK-CHECK-NO         PIC 9(6).
+005150     05  WORK-PO-NUMBER        PIC X(10).
+005160     05  WORK-CURRENCY-CODE    PIC X(3).
+005170     05  WORK-FX-RATE          PIC 9(3)V9(4).
+005180     05  WORK-BASE-AMOUNT      PIC S9(6)V99.
+005190     05  WORK-CATEGORY         PIC 9(2).
+005200
+005300 SD  SORT-FILE.
+005400
+005500 01  SORT-RECORD.
+005600     05  SORT-NUMBER           PIC 9(5).
+005700     05  SORT-VENDOR           PIC 9(5).
+005800     05  SORT-INVOICE          PIC X(15).
+005900     05  SORT-FOR              PIC X(30).
+006000     05  SORT-AMOUNT           PIC S9(6)V99.
+006100     05  SORT-DATE             PIC 9(8).
+006200     05  SORT-DUE              PIC 9(8).
+006300     05  SORT-DEDUCTIBLE       PIC X.
+006400     05  SORT-SELECTED         PIC X.
+006500     05  SORT-PAID-AMOUNT      PIC S9(6)V99.
+006600     05  SORT-PAID-DATE        PIC 9(8).
+006700     05  SORT-CHECK-NO         PIC 9(6).
+006750     05  SORT-PO-NUMBER        PIC X(10).
+006760     05  SORT-CURRENCY-CODE    PIC X(3).
+006770     05  SORT-FX-RATE          PIC 9(3)V9(4).
+006780     05  SORT-BASE-AMOUNT      PIC S9(6)V99.
+006790     05  SORT-CATEGORY         PIC 9(2).
+006800
+006900 FD  PRINTER-FILE
+007000     LABEL RECORDS ARE OMITTED.
+007100 01  PRINTER-RECORD             PIC X(80).
+007200
+007300 WORKING-STORAGE SECTION.
+007400
+007500 77  OK-TO-PROCESS         PIC X.
+007600
+007700     COPY "WSCASE01.CBL".
+007800
+007900 01  DETAIL-LINE.
+008000     05  PRINT-NUMBER      PIC ZZZZ9.
+008100     05  FILLER            PIC X(3) VALUE SPACE.
+008200     05  PRINT-DUE-DATE    PIC Z9/99/9999.
+008300     05  FILLER            PIC X(1) VALUE SPACE.
+008400     05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99.
+008500     05  FILLER            PIC X(1) VALUE SPACE.
+008600     05  PRINT-INVOICE     PIC X(15).
+008700     05  FILLER            PIC X(1) VALUE SPACE.
+008800     05  PRINT-SELECTED    PIC X(1) VALUE SPACE.
+008900
+009000 01  VENDOR-HEADING-LINE.
+009100     05  FILLER            PIC X(7)  VALUE "VENDOR:".
+009200     05  PRINT-VENDOR-NO   PIC ZZZZ9.
+009300     05  FILLER            PIC X(1)  VALUE SPACE.
+009400     05  PRINT-VENDOR-NAME PIC X(30).
+009500
+009600 01  TOTAL-THRU.
+009700     05  FILLER            PIC X(10) VALUE SPACE.
+009800     05  FILLER            PIC X(17) VALUE "TOTAL FOR VENDOR:".
+009850
+009860 01  DEDUCTIBLE-TOTAL-LINE.
+009870     05  FILLER               PIC X(10) VALUE SPACE.
+009880     05  FILLER               PIC X(17) VALUE "  DEDUCTIBLE:".
+009890     05  PRINT-DEDUCTIBLE     PIC ZZZ,ZZ9.99.
+009891     05  FILLER               PIC X(3)  VALUE SPACE.
+009892     05  FILLER               PIC X(17) VALUE "NON-DEDUCTIBLE:".
+009893     05  PRINT-NON-DEDUCTIBLE PIC ZZZ,ZZ9.99.
+009900
+010000 01  COLUMN-LINE.
+010100     05  FILLER         PIC X(7)  VALUE "VOUCHER".
+010200     05  FILLER         PIC X(5)  VALUE SPACE.
+010300     05  FILLER         PIC X(8)  VALUE "DUE DATE".
+010400     05  FILLER         PIC X(1)  VALUE SPACE.
+010500     05  FILLER         PIC X(10) VALUE "AMOUNT DUE".
+010600     05  FILLER         PIC X(1)  VALUE SPACE.
+010700     05  FILLER         PIC X(7)  VALUE "INVOICE".
+010800     05  FILLER         PIC X(9)  VALUE SPACE.
+010900     05  FILLER         PIC X(1)  VALUE "S".
+011000
+011100 01  TITLE-LINE.
+011200     05  FILLER              PIC X(28) VALUE SPACE.
+011300     05  FILLER              PIC X(16)
+011400         VALUE "BILLS BY VENDOR".
+011500     05  FILLER              PIC X(17) VALUE SPACE.
+011600     05  FILLER              PIC X(5) VALUE "PAGE:".
+011700     05  FILLER              PIC X(1) VALUE SPACE.
+011800     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+011900
+012000 77  WORK-FILE-AT-END     PIC X.
+012100 77  VENDOR-RECORD-FOUND     PIC X.
+012200
+012300 77  LINE-COUNT              PIC 999 VALUE ZERO.
+012400 77  PAGE-NUMBER             PIC 9999 VALUE ZERO.
+012500 77  MAXIMUM-LINES           PIC 999 VALUE 55.
+012510 77  MAXIMUM-LINES-ENTRY     PIC 999 VALUE ZERO.
+012520 77  REPORT-DESTINATION      PIC X(80) VALUE "PRINTER".
+012600
+012700 77  RECORD-COUNT            PIC 9999 VALUE ZEROES.
+012800
+012900 77  SAVE-VENDOR             PIC 9(5).
+013000
+013100 77  RUNNING-TOTAL           PIC S9(6)V99.
+013110 77  DEDUCTIBLE-TOTAL        PIC S9(6)V99.
+013120 77  NON-DEDUCTIBLE-TOTAL    PIC S9(6)V99.
+013200
+013300     COPY "WSDATE01.CBL".
+013400
+013500 PROCEDURE DIVISION.
+013600 PROGRAM-BEGIN.
+013700
+013750     PERFORM GET-REPORT-OPTIONS.
+013800     PERFORM OPENING-PROCEDURE.
+013900     PERFORM MAIN-PROCESS.
+014000     PERFORM CLOSING-PROCEDURE.
+014100
+014200 PROGRAM-EXIT.
+014300     EXIT PROGRAM.
+014400
+014500 PROGRAM-DONE.
+014600     STOP RUN.
+014700
+014800 OPENING-PROCEDURE.
+014900     OPEN I-O VENDOR-FILE.
+015000
+015100     OPEN OUTPUT PRINTER-FILE.
+015200
+015210*---------------------------------
+015220* Report destination and page
+015230* size are operator-selectable,
+015240* defaulting to PRINTER/55 lines.
+015250*---------------------------------
+015260 GET-REPORT-OPTIONS.
+015270     PERFORM ACCEPT-REPORT-DESTINATION.
+015280     PERFORM ACCEPT-MAXIMUM-LINES-ENTRY.
+015290     IF MAXIMUM-LINES-ENTRY NOT = ZERO
+015300         MOVE MAXIMUM-LINES-ENTRY TO MAXIMUM-LINES.
+015310
+015320 ACCEPT-REPORT-DESTINATION.
+015330     DISPLAY "ENTER REPORT DESTINATION (PRINTER OR A FILE NAME)".
+015340     DISPLAY "PRESS ENTER FOR PRINTER".
+015350     MOVE SPACE TO REPORT-DESTINATION.
+015360     ACCEPT REPORT-DESTINATION.
+015370     IF REPORT-DESTINATION = SPACE
+015380         MOVE "PRINTER" TO REPORT-DESTINATION.
+015390
+015400 ACCEPT-MAXIMUM-LINES-ENTRY.
+015410     DISPLAY "ENTER LINES PER PAGE".
+015420     DISPLAY "PRESS ENTER FOR 55".
+015430     MOVE ZERO TO MAXIMUM-LINES-ENTRY.
+015440     ACCEPT MAXIMUM-LINES-ENTRY.
+015450
+015460 MAIN-PROCESS.
+015400     PERFORM GET-OK-TO-PROCESS.
+015500     IF OK-TO-PROCESS = "Y"
+015600         PERFORM SORT-DATA-FILE
+015700         PERFORM PRINT-THE-REPORT.
+015800
+015900 CLOSING-PROCEDURE.
+016000     CLOSE VENDOR-FILE.
+016100     PERFORM END-LAST-PAGE.
+016200     CLOSE PRINTER-FILE.
+016300
+016400 GET-OK-TO-PROCESS.
+016500     PERFORM ACCEPT-OK-TO-PROCESS.
+016600     PERFORM RE-ACCEPT-OK-TO-PROCESS
+016700         UNTIL OK-TO-PROCESS = "Y" OR "N".
+016800
+016900 ACCEPT-OK-TO-PROCESS.
+017000     DISPLAY "PRINT BILLS BY VENDOR REPORT (Y/N)?".
+017100     ACCEPT OK-TO-PROCESS.
+017200     INSPECT OK-TO-PROCESS
+017300       CONVERTING LOWER-ALPHA
+017400       TO         UPPER-ALPHA.
+017500
+017600 RE-ACCEPT-OK-TO-PROCESS.
+017700     DISPLAY "YOU MUST ENTER YES OR NO".
+017800     PERFORM ACCEPT-OK-TO-PROCESS.
+017900
+018000*---------------------------------
+018100* Sorting logic
+018200*---------------------------------
+018300 SORT-DATA-FILE.
+018400     SORT SORT-FILE
+018500         ON ASCENDING KEY SORT-VENDOR
+018600          ASCENDING KEY SORT-DUE
+018700          USING VOUCHER-FILE
+018800          GIVING WORK-FILE.
+018900
+019000 PRINT-THE-REPORT.
+019100     OPEN INPUT WORK-FILE.
+019200     PERFORM START-ONE-REPORT.
+019300     PERFORM PROCESS-VOUCHERS.
+019400     PERFORM END-ONE-REPORT.
+019500     CLOSE WORK-FILE.
+019600
+019700 START-ONE-REPORT.
+019800     PERFORM INITIALIZE-REPORT.
+019900     PERFORM START-NEW-PAGE.
+020000     MOVE ZEROES TO RUNNING-TOTAL.
+020100
+020200 INITIALIZE-REPORT.
+020300     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
+020400
+020500 END-ONE-REPORT.
+020600     IF RECORD-COUNT = ZEROES
+020700         MOVE "NO RECORDS FOUND" TO PRINTER-RECORD
+020800         PERFORM WRITE-TO-PRINTER.
+020900
+021000 PROCESS-VOUCHERS.
+021100     PERFORM READ-FIRST-VALID-WORK.
+021200     PERFORM PROCESS-ALL-VENDORS
+021300         UNTIL WORK-FILE-AT-END = "Y".
+021400
+021500 PROCESS-ALL-VENDORS.
+021600     PERFORM START-ONE-VENDOR.
+021700
+021800     PERFORM PROCESS-ALL-VOUCHERS
+021900         UNTIL WORK-FILE-AT-END = "Y"
+022000            OR WORK-VENDOR NOT = SAVE-VENDOR.
+022100
+022200     PERFORM END-ONE-VENDOR.
+022300
+022400 START-ONE-VENDOR.
+022500     MOVE WORK-VENDOR TO SAVE-VENDOR.
+022550     MOVE ZEROES TO RUNNING-TOTAL
+022560                    DEDUCTIBLE-TOTAL
+022570                    NON-DEDUCTIBLE-TOTAL.
+022700     IF LINE-COUNT > MAXIMUM-LINES - 5
+022800         PERFORM START-NEXT-PAGE.
+022900     PERFORM PRINT-VENDOR-HEADING.
+023000
+023100 PRINT-VENDOR-HEADING.
+023200     MOVE SPACE TO VENDOR-HEADING-LINE.
+023300     MOVE WORK-VENDOR TO PRINT-VENDOR-NO.
+023400
+023500     MOVE WORK-VENDOR TO VENDOR-NUMBER.
+023600     PERFORM READ-VENDOR-RECORD.
+023700     IF VENDOR-RECORD-FOUND = "Y"
+023800         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME
+023900     ELSE
+024000         MOVE "*VENDOR NOT ON FILE*" TO PRINT-VENDOR-NAME.
+024100
+024200     MOVE VENDOR-HEADING-LINE TO PRINTER-RECORD.
+024300     PERFORM WRITE-TO-PRINTER.
+024400     PERFORM LINE-FEED.
+024500     MOVE COLUMN-LINE TO PRINTER-RECORD.
+024600     PERFORM WRITE-TO-PRINTER.
+024700
+024800 END-ONE-VENDOR.
+024900     PERFORM PRINT-RUNNING-TOTAL.
+025000
+025100 PRINT-RUNNING-TOTAL.
+025200     MOVE SPACE TO DETAIL-LINE.
+025300     MOVE RUNNING-TOTAL TO PRINT-AMOUNT.
+025400     MOVE TOTAL-THRU TO PRINT-NUMBER.
+025500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+025600     PERFORM WRITE-TO-PRINTER.
+025650     PERFORM PRINT-DEDUCTIBLE-SPLIT.
+025700     PERFORM LINE-FEED 2 TIMES.
+025750
+025760 PRINT-DEDUCTIBLE-SPLIT.
+025770     MOVE SPACE TO DEDUCTIBLE-TOTAL-LINE.
+025780     MOVE DEDUCTIBLE-TOTAL     TO PRINT-DEDUCTIBLE.
+025790     MOVE NON-DEDUCTIBLE-TOTAL TO PRINT-NON-DEDUCTIBLE.
+025800     MOVE DEDUCTIBLE-TOTAL-LINE TO PRINTER-RECORD.
+025810     PERFORM WRITE-TO-PRINTER.
+025900
+025950 PROCESS-ALL-VOUCHERS.
+026000     PERFORM PROCESS-THIS-VOUCHER.
+026100     PERFORM READ-NEXT-VALID-WORK.
+026200
+026300 PROCESS-THIS-VOUCHER.
+026400     ADD 1 TO RECORD-COUNT.
+026500     IF LINE-COUNT > MAXIMUM-LINES
+026600         PERFORM START-NEXT-PAGE
+026700         PERFORM PRINT-VENDOR-HEADING.
+026800     PERFORM PRINT-THE-RECORD.
+026900     ADD WORK-BASE-AMOUNT TO RUNNING-TOTAL.
+026910     IF WORK-DEDUCTIBLE = "Y"
+026920         ADD WORK-BASE-AMOUNT TO DEDUCTIBLE-TOTAL
+026930     ELSE
+026940         ADD WORK-BASE-AMOUNT TO NON-DEDUCTIBLE-TOTAL.
+027000
+027100 PRINT-THE-RECORD.
+027200     PERFORM PRINT-LINE-1.
+027300     PERFORM LINE-FEED.
+027400
+027500 PRINT-LINE-1.
+027600     MOVE SPACE TO DETAIL-LINE.
+027700     MOVE WORK-NUMBER TO PRINT-NUMBER.
+027800
+027900     MOVE WORK-DUE TO DATE-CCYYMMDD.
+028000     PERFORM CONVERT-TO-MMDDCCYY.
+028100     MOVE DATE-MMDDCCYY TO PRINT-DUE-DATE.
+028200
+028300     MOVE WORK-BASE-AMOUNT TO PRINT-AMOUNT.
+028400     MOVE WORK-INVOICE TO PRINT-INVOICE.
+028500
+028600     IF WORK-SELECTED = "Y"
+028700         MOVE WORK-SELECTED TO PRINT-SELECTED
+028800     ELSE
+028900         MOVE SPACE TO PRINT-SELECTED.
+029000
+029100     MOVE DETAIL-LINE TO PRINTER-RECORD.
+029200     PERFORM WRITE-TO-PRINTER.
+029300
+029400 WRITE-TO-PRINTER.
+029500     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+029600     ADD 1 TO LINE-COUNT.
+029700
+029800 LINE-FEED.
+029900     MOVE SPACE TO PRINTER-RECORD.
+030000     PERFORM WRITE-TO-PRINTER.
+030100
+030200 START-NEXT-PAGE.
+030300     PERFORM END-LAST-PAGE.
+030400     PERFORM START-NEW-PAGE.
+030500
+030600 START-NEW-PAGE.
+030700     ADD 1 TO PAGE-NUMBER.
+030800     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+030900     MOVE TITLE-LINE TO PRINTER-RECORD.
+031000     PERFORM WRITE-TO-PRINTER.
+031100     PERFORM LINE-FEED.
+031200
+031300 END-LAST-PAGE.
+031400     PERFORM FORM-FEED.
+031500     MOVE ZERO TO LINE-COUNT.
+031600
+031700 FORM-FEED.
+031800     MOVE SPACE TO PRINTER-RECORD.
+031900     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+032000
+032100*---------------------------------
+032200* Read first, read next routines
+032300*---------------------------------
+032400 READ-FIRST-VALID-WORK.
+032500     PERFORM READ-NEXT-VALID-WORK.
+032600
+032700 READ-NEXT-VALID-WORK.
+032800     PERFORM READ-NEXT-WORK-RECORD.
+032900     PERFORM READ-NEXT-WORK-RECORD
+033000         UNTIL WORK-FILE-AT-END = "Y"
+033100            OR WORK-PAID-DATE = ZEROES.
+033200
+033300 READ-NEXT-WORK-RECORD.
+033400     MOVE "N" TO WORK-FILE-AT-END.
+033500     READ WORK-FILE NEXT RECORD
+033600         AT END MOVE "Y" TO WORK-FILE-AT-END.
+033700
+033800*---------------------------------
+033900* Other File IO routines
+034000*---------------------------------
+034100 READ-VENDOR-RECORD.
+034200     MOVE "Y" TO VENDOR-RECORD-FOUND.
+034300     READ VENDOR-FILE RECORD
+034400         INVALID KEY
+034500         MOVE "N" TO VENDOR-RECORD-FOUND.
+034600
+034700*---------------------------------
+034800* Utility Routines
+034900*---------------------------------
+035000     COPY "PLDATE01.CBL".

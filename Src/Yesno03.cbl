@@ -1,50 +1,38 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. YESNO03.
 000300*--------------------------------------------------
-000400* This program asks for a Y or N answer, and then
-000500* displays whether the user chose yes or no.
-000600* The edit logic allows for entry of Y, y, N, or n.
-000700*--------------------------------------------------
-000800 ENVIRONMENT DIVISION.
-000900 DATA DIVISION.
-001000 WORKING-STORAGE SECTION.
-001100
-001200 01  YES-OR-NO      PIC X.
+000400* This program asks for a Y, N, or Q answer, and
+000500* then displays whether the user chose yes, no, or
+000600* to quit. Uses the shared Yes/No/Quit confirmation
+000700* routine (PLCONF01/WSCONF01) instead of hand-rolled
+000800* edit logic.
+000900*--------------------------------------------------
+001000 ENVIRONMENT DIVISION.
+001100 DATA DIVISION.
+001200 WORKING-STORAGE SECTION.
 001300
-001400 PROCEDURE DIVISION.
-001500 PROGRAM-BEGIN.
+001400     COPY "WSCONF01.CBL".
+001500     COPY "WSCASE01.CBL".
 001600
-001700     PERFORM GET-THE-ANSWER.
-001800
-001900     PERFORM EDIT-THE-ANSWER.
-002000
-002100     PERFORM DISPLAY-THE-ANSWER.
-002200
-002300 PROGRAM-DONE.
-002400     STOP RUN.
+001700 PROCEDURE DIVISION.
+001800 PROGRAM-BEGIN.
+001900
+002000     MOVE "IS THE ANSWER YES, NO, OR QUIT? (Y/N/Q)"
+002100         TO CONFIRM-PROMPT.
+002200     PERFORM GET-CONFIRMATION.
+002300
+002400     PERFORM DISPLAY-THE-ANSWER.
 002500
-002600 GET-THE-ANSWER.
-002700
-002800     DISPLAY "Is the answer Yes or No? (Y/N)".
-002900     ACCEPT YES-OR-NO.
-003000
-003100 EDIT-THE-ANSWER.
-003200
-003300     IF YES-OR-NO IS EQUAL "y"
-003400         MOVE "Y" TO YES-OR-NO.
-003500
-003600     IF YES-OR-NO IS EQUAL "n"
-003700         MOVE "N" TO YES-OR-NO.
-003800
-003900 DISPLAY-THE-ANSWER.
-004000     IF YES-OR-NO IS EQUAL "Y"
-004100         PERFORM IT-IS-VALID
-004200         DISPLAY "You answered Yes.".
-004300
-004400     IF YES-OR-NO IS EQUAL "N"
-004500         PERFORM IT-IS-VALID
-004600         DISPLAY "You answered No.".
-004700
-004800 IT-IS-VALID.
-004900     DISPLAY "Your answer is valid and".
-005000
+002600 PROGRAM-DONE.
+002700     STOP RUN.
+002800
+002900 DISPLAY-THE-ANSWER.
+003000     IF CONFIRM-IS-YES
+003100         DISPLAY "You answered Yes."
+003200     ELSE
+003300     IF CONFIRM-IS-NO
+003400         DISPLAY "You answered No."
+003500     ELSE
+003600         DISPLAY "You chose to quit.".
+003700
+003800     COPY "PLCONF01.CBL".

@@ -0,0 +1,135 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. APBATCH1.
+000300*---------------------------------
+000400* Nightly AP batch driver.
+000500*
+000600* Runs voucher selection
+000700* (VCHSEL01), the bills report
+000800* (BILRPT03), and the check run
+000900* (VCHPAY01) in sequence, then
+001000* prints one control report
+001100* summarizing the record count
+001200* returned by each step, so the
+001300* whole nightly cycle can be
+001400* confirmed complete from one
+001500* place instead of three.
+001600*---------------------------------
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000
+002100     SELECT PRINTER-FILE
+002200         ASSIGN TO PRINTER
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700
+002800 FD  PRINTER-FILE
+002900     LABEL RECORDS ARE OMITTED.
+003000 01  PRINTER-RECORD             PIC X(80).
+003100
+003200 WORKING-STORAGE SECTION.
+003300
+003400 77  SELECTED-COUNT          PIC 9(5) VALUE ZERO.
+003500 77  BILLS-RECORD-COUNT      PIC 9999 VALUE ZERO.
+003600 77  CHECKS-WRITTEN-COUNT    PIC 9999 VALUE ZERO.
+003700
+003800 01  TITLE-LINE.
+003900     05  FILLER              PIC X(30) VALUE SPACE.
+004000     05  FILLER              PIC X(25)
+004100         VALUE "NIGHTLY AP BATCH CONTROL".
+004200
+004300 01  RUN-DATE-LINE.
+004400     05  FILLER              PIC X(10) VALUE "RUN DATE:".
+004500     05  FILLER              PIC X(1) VALUE SPACE.
+004600     05  PRINT-RUN-DATE      PIC 9(8).
+004700
+004800 01  CONTROL-LINE.
+004900     05  PRINT-STEP-NAME     PIC X(30).
+005000     05  FILLER              PIC X(2) VALUE SPACE.
+005100     05  FILLER              PIC X(13) VALUE "RECORD COUNT:".
+005200     05  FILLER              PIC X(1) VALUE SPACE.
+005300     05  PRINT-STEP-COUNT    PIC ZZZZ9.
+005400
+005500 PROCEDURE DIVISION.
+005600 PROGRAM-BEGIN.
+005700     PERFORM OPENING-PROCEDURE.
+005800     PERFORM MAIN-PROCESS.
+005900     PERFORM CLOSING-PROCEDURE.
+006000
+006100 PROGRAM-EXIT.
+006200     EXIT PROGRAM.
+006300
+006400 PROGRAM-DONE.
+006500     STOP RUN.
+006600
+006700 OPENING-PROCEDURE.
+006800     OPEN OUTPUT PRINTER-FILE.
+006900
+007000 CLOSING-PROCEDURE.
+007100     CLOSE PRINTER-FILE.
+007200
+007300 MAIN-PROCESS.
+007400     PERFORM RUN-VOUCHER-SELECTION.
+007500     PERFORM RUN-BILLS-REPORT.
+007600     PERFORM RUN-CHECK-RUN.
+007700     PERFORM PRINT-CONTROL-REPORT.
+007800
+007900*---------------------------------
+008000* One step per leg of the nightly
+008100* cycle. Each called program runs
+008200* to completion (still taking its
+008300* own operator input, the same as
+008400* it does stand-alone) and hands
+008500* its record count back through
+008600* LINKAGE on EXIT PROGRAM.
+008700*---------------------------------
+008800 RUN-VOUCHER-SELECTION.
+008900     MOVE ZERO TO SELECTED-COUNT.
+009000     CALL "VCHSEL01" USING SELECTED-COUNT.
+009100
+009200 RUN-BILLS-REPORT.
+009300     MOVE ZERO TO BILLS-RECORD-COUNT.
+009400     CALL "BILRPT03" USING BILLS-RECORD-COUNT.
+009500
+009600 RUN-CHECK-RUN.
+009700     MOVE ZERO TO CHECKS-WRITTEN-COUNT.
+009800     CALL "VCHPAY01" USING CHECKS-WRITTEN-COUNT.
+009900
+010000*---------------------------------
+010100* Control report - one line per
+010200* step, no paging needed for a
+010300* report this short.
+010400*---------------------------------
+010500 PRINT-CONTROL-REPORT.
+010600     MOVE TITLE-LINE TO PRINTER-RECORD.
+010700     PERFORM WRITE-TO-PRINTER.
+010800     PERFORM LINE-FEED.
+010900     MOVE FUNCTION CURRENT-DATE(1:8) TO PRINT-RUN-DATE.
+011000     MOVE RUN-DATE-LINE TO PRINTER-RECORD.
+011100     PERFORM WRITE-TO-PRINTER.
+011200     PERFORM LINE-FEED.
+011300     MOVE "VOUCHER SELECTION (VCHSEL01)" TO PRINT-STEP-NAME.
+011400     MOVE SELECTED-COUNT TO PRINT-STEP-COUNT.
+011500     PERFORM WRITE-CONTROL-LINE.
+011600     MOVE "BILLS REPORT (BILRPT03)" TO PRINT-STEP-NAME.
+011700     MOVE BILLS-RECORD-COUNT TO PRINT-STEP-COUNT.
+011800     PERFORM WRITE-CONTROL-LINE.
+011900     MOVE "CHECK RUN (VCHPAY01)" TO PRINT-STEP-NAME.
+012000     MOVE CHECKS-WRITTEN-COUNT TO PRINT-STEP-COUNT.
+012100     PERFORM WRITE-CONTROL-LINE.
+012200
+012300 WRITE-CONTROL-LINE.
+012400     MOVE CONTROL-LINE TO PRINTER-RECORD.
+012500     PERFORM WRITE-TO-PRINTER.
+012600
+012700*---------------------------------
+012800* Printer I-O routines.
+012900*---------------------------------
+013000 WRITE-TO-PRINTER.
+013100     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+013200
+013300 LINE-FEED.
+013400     MOVE SPACE TO PRINTER-RECORD.
+013500     PERFORM WRITE-TO-PRINTER.

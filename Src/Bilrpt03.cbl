@@ -23,6 +23,10 @@
 002300     SELECT PRINTER-FILE
 002400         ASSIGN TO PRINTER
 002500         ORGANIZATION IS LINE SEQUENTIAL.
+002550
+002560     SELECT CHECKPOINT-FILE
+002570         ASSIGN TO "BILCKPT"
+002580         ORGANIZATION IS LINE SEQUENTIAL.
 002600
 002700 DATA DIVISION.
 002800 FILE SECTION.
@@ -48,6 +52,11 @@
 004800     05  WORK-PAID-AMOUNT      PIC S9(6)V99.
 004900     05  WORK-PAID-DATE        PIC 9(8).
 005000     05  WORK-CHECK-NO         PIC 9(6).
+005050     05  WORK-PO-NUMBER        PIC X(10).
+005060     05  WORK-CURRENCY-CODE    PIC X(3).
+005070     05  WORK-FX-RATE          PIC 9(3)V9(4).
+005080     05  WORK-BASE-AMOUNT      PIC S9(6)V99.
+005090     05  WORK-CATEGORY         PIC 9(2).
 005100
 005200 SD  SORT-FILE.
 005300
@@ -64,16 +73,33 @@
 006400     05  SORT-PAID-AMOUNT      PIC S9(6)V99.
 006500     05  SORT-PAID-DATE        PIC 9(8).
 006600     05  SORT-CHECK-NO         PIC 9(6).
+006650     05  SORT-PO-NUMBER        PIC X(10).
+006660     05  SORT-CURRENCY-CODE    PIC X(3).
+006670     05  SORT-FX-RATE          PIC 9(3)V9(4).
+006680     05  SORT-BASE-AMOUNT      PIC S9(6)V99.
+006690     05  SORT-CATEGORY         PIC 9(2).
 006700
 006800 FD  PRINTER-FILE
 006900     LABEL RECORDS ARE OMITTED.
 007000 01  PRINTER-RECORD             PIC X(80).
-007100
+007050
+007060 FD  CHECKPOINT-FILE
+007070     LABEL RECORDS ARE STANDARD.
+007080 01  CHECKPOINT-RECORD.
+007090     05  CKPT-WORK-NUMBER       PIC 9(5).
+007100     05  CKPT-WORK-DUE          PIC 9(8).
+007110     05  CKPT-PAGE-NUMBER       PIC 9(4).
+007120     05  CKPT-RUNNING-TOTAL     PIC S9(6)V99.
+007130
 007200 WORKING-STORAGE SECTION.
 007300
 007400 77  OK-TO-PROCESS         PIC X.
 007500
 007600     COPY "WSCASE01.CBL".
+007610
+007620     COPY "WSBDAY01.CBL".
+007630
+007640     COPY "WSCONF01.CBL".
 007700
 007800 01  DETAIL-LINE.
 007900     05  PRINT-NUMBER      PIC ZZZZ9.
@@ -81,16 +107,32 @@
 008100     05  PRINT-NAME        PIC X(30).
 008200     05  FILLER            PIC X(1) VALUE SPACE.
 008300     05  PRINT-DUE-DATE   PIC Z9/99/9999.
+008310     05  FILLER            PIC X(1) VALUE SPACE.
+008320     05  PRINT-BDAY-DUE    PIC Z9/99/9999.
 008400     05  FILLER            PIC X(1) VALUE SPACE.
+008410     05  PRINT-CURRENCY    PIC X(3).
+008420     05  FILLER            PIC X(1) VALUE SPACE.
+008430     05  PRINT-ORIG-AMOUNT PIC ZZZ,ZZ9.99.
+008440     05  FILLER            PIC X(1) VALUE SPACE.
 008500     05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99.
 008600     05  FILLER            PIC X(1) VALUE SPACE.
 008700     05  PRINT-INVOICE     PIC X(15).
 008800     05  FILLER            PIC X(1) VALUE SPACE.
 008900     05  PRINT-SELECTED    PIC X(1) VALUE SPACE.
+008910     05  FILLER            PIC X(1) VALUE SPACE.
+008920     05  PRINT-DEDUCTIBLE-FLAG PIC X(1) VALUE SPACE.
 009000
 009100 01  TOTAL-THRU.
 009200     05  FILLER            PIC X(20) VALUE SPACE.
 009300     05  FILLER            PIC X(10) VALUE "TOTAL THRU".
+009350
+009360 01  DEDUCTIBLE-TOTAL-LINE.
+009370     05  FILLER               PIC X(20) VALUE SPACE.
+009380     05  FILLER               PIC X(17) VALUE "  DEDUCTIBLE:".
+009390     05  PRINT-DEDUCTIBLE     PIC ZZZ,ZZ9.99.
+009391     05  FILLER               PIC X(3)  VALUE SPACE.
+009392     05  FILLER               PIC X(17) VALUE "NON-DEDUCTIBLE:".
+009393     05  PRINT-NON-DEDUCTIBLE PIC ZZZ,ZZ9.99.
 009400
 009500 01  COLUMN-LINE.
 009600     05  FILLER         PIC X(7)  VALUE "VOUCHER".
@@ -98,12 +140,20 @@
 009800     05  FILLER         PIC X(10) VALUE "VENDOR/For".
 009900     05  FILLER         PIC X(23) VALUE SPACE.
 010000     05  FILLER         PIC X(8)  VALUE "DUE DATE".
+010010     05  FILLER         PIC X(1)  VALUE SPACE.
+010020     05  FILLER         PIC X(10) VALUE "DUE(BUS)".
 010100     05  FILLER         PIC X(1)  VALUE SPACE.
+010120     05  FILLER         PIC X(3)  VALUE "CUR".
+010140     05  FILLER         PIC X(1)  VALUE SPACE.
+010160     05  FILLER         PIC X(10) VALUE "ORIG AMT".
+010180     05  FILLER         PIC X(1)  VALUE SPACE.
 010200     05  FILLER         PIC X(10) VALUE "AMOUNT DUE".
 010300     05  FILLER         PIC X(1)  VALUE SPACE.
 010400     05  FILLER         PIC X(7)  VALUE "INVOICE".
 010500     05  FILLER         PIC X(9)  VALUE SPACE.
 010600     05  FILLER         PIC X(1)  VALUE "S".
+010620     05  FILLER         PIC X(1)  VALUE SPACE.
+010640     05  FILLER         PIC X(1)  VALUE "D".
 010700
 010800 01  TITLE-LINE.
 010900     05  FILLER              PIC X(30) VALUE SPACE.
@@ -126,15 +176,39 @@
 012600 77  SAVE-DUE                PIC 9(8).
 012700
 012800 77  RUNNING-TOTAL           PIC S9(6)V99.
+012810 77  DEDUCTIBLE-TOTAL        PIC S9(6)V99.
+012820 77  NON-DEDUCTIBLE-TOTAL    PIC S9(6)V99.
 012900
+012910 77  RESTART-THIS-RUN        PIC X VALUE "N".
+012920 77  CHECKPOINT-FILE-AT-END  PIC X.
+012930 77  CHECKPOINT-FOUND        PIC X VALUE "N".
+012940 77  CHECKPOINT-COUNTER      PIC 999 VALUE ZERO.
+012950 77  CHECKPOINT-INTERVAL     PIC 999 VALUE 25.
+012960
+012970 77  RESTART-WORK-NUMBER     PIC 9(5).
+012980 77  RESTART-WORK-DUE        PIC 9(8).
+012990 77  RESTART-PAGE-NUMBER     PIC 9999.
+012995 77  RESTART-RUNNING-TOTAL   PIC S9(6)V99.
+012999
 013000     COPY "WSDATE01.CBL".
 013100
-013200 PROCEDURE DIVISION.
+013110 LINKAGE SECTION.
+013120
+013130*---------------------------------
+013140* RETURN-RECORD-COUNT is set on
+013150* exit to RECORD-COUNT, for a
+013160* caller (e.g. the nightly AP
+013170* batch driver) to report on.
+013180* Unused when run stand-alone.
+013190*---------------------------------
+013195 01  RETURN-RECORD-COUNT        PIC 9999.
+013200 PROCEDURE DIVISION USING RETURN-RECORD-COUNT.
 013300 PROGRAM-BEGIN.
 013400
 013500     PERFORM OPENING-PROCEDURE.
 013600     PERFORM MAIN-PROCESS.
 013700     PERFORM CLOSING-PROCEDURE.
+013710     MOVE RECORD-COUNT TO RETURN-RECORD-COUNT.
 013800
 013900 PROGRAM-EXIT.
 014000     EXIT PROGRAM.
@@ -148,6 +222,9 @@
 014800     OPEN OUTPUT PRINTER-FILE.
 014900
 015000 MAIN-PROCESS.
+015010     PERFORM GET-RESTART-OPTION.
+015020     IF RESTART-THIS-RUN = "Y"
+015030         PERFORM LOAD-LAST-CHECKPOINT.
 015100     PERFORM GET-OK-TO-PROCESS.
 015200     IF OK-TO-PROCESS = "Y"
 015300         PERFORM SORT-DATA-FILE
@@ -159,24 +236,55 @@
 015900     CLOSE PRINTER-FILE.
 016000
 016100 GET-OK-TO-PROCESS.
-016200     PERFORM ACCEPT-OK-TO-PROCESS.
-016300     PERFORM RE-ACCEPT-OK-TO-PROCESS
-016400         UNTIL OK-TO-PROCESS = "Y" OR "N".
-016500
-016600 ACCEPT-OK-TO-PROCESS.
-016700     DISPLAY "PRINT BILLS REPORT (Y/N)?".
-016800     ACCEPT OK-TO-PROCESS.
-016900     INSPECT OK-TO-PROCESS
-017000       CONVERTING LOWER-ALPHA
-017100       TO         UPPER-ALPHA.
-017200
-017300 RE-ACCEPT-OK-TO-PROCESS.
-017400     DISPLAY "YOU MUST ENTER YES OR NO".
-017500     PERFORM ACCEPT-OK-TO-PROCESS.
-017600
-017700*---------------------------------
-017800* Sorting logic
-017900*---------------------------------
+016200     MOVE "PRINT BILLS REPORT (Y/N/Q)?" TO CONFIRM-PROMPT.
+016300     PERFORM GET-CONFIRMATION.
+016400     IF CONFIRM-IS-YES
+016450         MOVE "Y" TO OK-TO-PROCESS
+016460     ELSE
+016470         MOVE "N" TO OK-TO-PROCESS.
+017510
+017520*---------------------------------
+017530* Checkpoint/restart logic
+017540*---------------------------------
+017550 GET-RESTART-OPTION.
+017560     PERFORM ACCEPT-RESTART-OPTION.
+017570     PERFORM RE-ACCEPT-RESTART-OPTION
+017580         UNTIL RESTART-THIS-RUN = "Y" OR "N".
+017590
+017600 ACCEPT-RESTART-OPTION.
+017610     DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)?".
+017620     ACCEPT RESTART-THIS-RUN.
+017630     INSPECT RESTART-THIS-RUN
+017640       CONVERTING LOWER-ALPHA
+017650       TO         UPPER-ALPHA.
+017660
+017670 RE-ACCEPT-RESTART-OPTION.
+017680     DISPLAY "YOU MUST ENTER YES OR NO".
+017690     PERFORM ACCEPT-RESTART-OPTION.
+017700
+017710 LOAD-LAST-CHECKPOINT.
+017720     OPEN INPUT CHECKPOINT-FILE.
+017730     PERFORM READ-NEXT-CHECKPOINT
+017740         UNTIL CHECKPOINT-FILE-AT-END = "Y".
+017750     CLOSE CHECKPOINT-FILE.
+017760     IF CHECKPOINT-FOUND = "Y"
+017770         MOVE CKPT-WORK-NUMBER   TO RESTART-WORK-NUMBER
+017780         MOVE CKPT-WORK-DUE      TO RESTART-WORK-DUE
+017790         MOVE CKPT-PAGE-NUMBER   TO RESTART-PAGE-NUMBER
+017800         MOVE CKPT-RUNNING-TOTAL TO RESTART-RUNNING-TOTAL
+017810     ELSE
+017820         MOVE "N" TO RESTART-THIS-RUN.
+017830
+017840 READ-NEXT-CHECKPOINT.
+017850     MOVE "N" TO CHECKPOINT-FILE-AT-END.
+017860     READ CHECKPOINT-FILE
+017870         AT END MOVE "Y" TO CHECKPOINT-FILE-AT-END.
+017880     IF CHECKPOINT-FILE-AT-END NOT = "Y"
+017890         MOVE "Y" TO CHECKPOINT-FOUND.
+017900
+017910*---------------------------------
+017920* Sorting logic
+017930*---------------------------------
 018000 SORT-DATA-FILE.
 018100     SORT SORT-FILE
 018200         ON ASCENDING KEY SORT-DUE
@@ -185,18 +293,35 @@
 018500
 018600 PRINT-THE-REPORT.
 018700     OPEN INPUT WORK-FILE.
+018750     PERFORM OPEN-CHECKPOINT-FOR-WRITE.
 018800     PERFORM START-ONE-REPORT.
 018900     PERFORM PROCESS-VOUCHERS.
 019000     PERFORM END-ONE-REPORT.
+019050     CLOSE CHECKPOINT-FILE.
 019100     CLOSE WORK-FILE.
 019200
+019210 OPEN-CHECKPOINT-FOR-WRITE.
+019220     IF RESTART-THIS-RUN = "Y"
+019230         OPEN EXTEND CHECKPOINT-FILE
+019240     ELSE
+019250         OPEN OUTPUT CHECKPOINT-FILE.
+019260
 019300 START-ONE-REPORT.
 019400     PERFORM INITIALIZE-REPORT.
 019500     PERFORM START-NEW-PAGE.
-019600     MOVE ZEROES TO RUNNING-TOTAL.
+019600     IF RESTART-THIS-RUN = "Y"
+019605         MOVE RESTART-RUNNING-TOTAL TO RUNNING-TOTAL
+019606     ELSE
+019607         MOVE ZEROES TO RUNNING-TOTAL.
+019610     MOVE ZEROES TO DEDUCTIBLE-TOTAL
+019620                    NON-DEDUCTIBLE-TOTAL.
 019700
 019800 INITIALIZE-REPORT.
-019900     MOVE ZEROES TO LINE-COUNT PAGE-NUMBER.
+019810     MOVE ZEROES TO LINE-COUNT.
+019820     IF RESTART-THIS-RUN = "Y"
+019830         MOVE RESTART-PAGE-NUMBER TO PAGE-NUMBER
+019840     ELSE
+019850         MOVE ZEROES TO PAGE-NUMBER.
 020000
 020100 END-ONE-REPORT.
 020200     IF RECORD-COUNT = ZEROES
@@ -232,18 +357,31 @@
 023200     MOVE TOTAL-THRU TO PRINT-NAME.
 023300     MOVE DETAIL-LINE TO PRINTER-RECORD.
 023400     PERFORM WRITE-TO-PRINTER.
+023450     PERFORM PRINT-DEDUCTIBLE-SPLIT.
 023500     PERFORM LINE-FEED 2 TIMES.
-023600
-023700 PROCESS-ALL-VOUCHERS.
-023800     PERFORM PROCESS-THIS-VOUCHER.
-023900     PERFORM READ-NEXT-VALID-WORK.
-024000
-024100 PROCESS-THIS-VOUCHER.
-024200     ADD 1 TO RECORD-COUNT.
-024300     IF LINE-COUNT > MAXIMUM-LINES
-024400         PERFORM START-NEXT-PAGE.
-024500     PERFORM PRINT-THE-RECORD.
-024600     ADD WORK-AMOUNT TO RUNNING-TOTAL.
+023550
+023560 PRINT-DEDUCTIBLE-SPLIT.
+023570     MOVE SPACE TO DEDUCTIBLE-TOTAL-LINE.
+023580     MOVE DEDUCTIBLE-TOTAL     TO PRINT-DEDUCTIBLE.
+023590     MOVE NON-DEDUCTIBLE-TOTAL TO PRINT-NON-DEDUCTIBLE.
+023600     MOVE DEDUCTIBLE-TOTAL-LINE TO PRINTER-RECORD.
+023610     PERFORM WRITE-TO-PRINTER.
+023700
+023800 PROCESS-ALL-VOUCHERS.
+023900     PERFORM PROCESS-THIS-VOUCHER.
+024000     PERFORM READ-NEXT-VALID-WORK.
+024100
+024200 PROCESS-THIS-VOUCHER.
+024300     ADD 1 TO RECORD-COUNT.
+024400     IF LINE-COUNT > MAXIMUM-LINES
+024500         PERFORM START-NEXT-PAGE.
+024600     PERFORM PRINT-THE-RECORD.
+024700     ADD WORK-BASE-AMOUNT TO RUNNING-TOTAL.
+024750     IF WORK-DEDUCTIBLE = "Y"
+024760         ADD WORK-BASE-AMOUNT TO DEDUCTIBLE-TOTAL
+024770     ELSE
+024780         ADD WORK-BASE-AMOUNT TO NON-DEDUCTIBLE-TOTAL.
+024790     PERFORM WRITE-CHECKPOINT-IF-DUE.
 024700
 024800 PRINT-THE-RECORD.
 024900     PERFORM PRINT-LINE-1.
@@ -264,14 +402,27 @@
 026400     MOVE WORK-DUE TO DATE-CCYYMMDD.
 026500     PERFORM CONVERT-TO-MMDDCCYY.
 026600     MOVE DATE-MMDDCCYY TO PRINT-DUE-DATE.
+026610
+026620     MOVE WORK-DUE TO BDAY-DATE.
+026630     PERFORM ROLL-TO-NEXT-BUSINESS-DAY.
+026640     MOVE BDAY-DATE TO DATE-CCYYMMDD.
+026650     PERFORM CONVERT-TO-MMDDCCYY.
+026660     MOVE DATE-MMDDCCYY TO PRINT-BDAY-DUE.
 026700
-026800     MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+026800     MOVE WORK-BASE-AMOUNT TO PRINT-AMOUNT.
+026810     MOVE WORK-CURRENCY-CODE TO PRINT-CURRENCY.
+026820     MOVE WORK-AMOUNT TO PRINT-ORIG-AMOUNT.
 026900     MOVE WORK-INVOICE TO PRINT-INVOICE.
 027000
 027100     IF WORK-SELECTED = "Y"
 027200         MOVE WORK-SELECTED TO PRINT-SELECTED
 027300     ELSE
 027400         MOVE SPACE TO PRINT-SELECTED.
+027410
+027420     IF WORK-DEDUCTIBLE = "Y"
+027430         MOVE "D" TO PRINT-DEDUCTIBLE-FLAG
+027440     ELSE
+027450         MOVE "N" TO PRINT-DEDUCTIBLE-FLAG.
 027500
 027600     MOVE DETAIL-LINE TO PRINTER-RECORD.
 027700     PERFORM WRITE-TO-PRINTER.
@@ -317,7 +468,17 @@
 031700*---------------------------------
 031800 READ-FIRST-VALID-WORK.
 031900     PERFORM READ-NEXT-VALID-WORK.
+031910     IF RESTART-THIS-RUN = "Y"
+031920         PERFORM SKIP-TO-RESTART-POINT.
 032000
+032010 SKIP-TO-RESTART-POINT.
+032020     PERFORM READ-NEXT-VALID-WORK
+032030         UNTIL WORK-FILE-AT-END = "Y"
+032040            OR (WORK-NUMBER = RESTART-WORK-NUMBER
+032050                AND WORK-DUE = RESTART-WORK-DUE).
+032060     IF WORK-FILE-AT-END NOT = "Y"
+032070         PERFORM READ-NEXT-VALID-WORK.
+032080
 032100 READ-NEXT-VALID-WORK.
 032200     PERFORM READ-NEXT-WORK-RECORD.
 032300     PERFORM READ-NEXT-WORK-RECORD
@@ -329,9 +490,25 @@
 032900     READ WORK-FILE NEXT RECORD
 033000         AT END MOVE "Y" TO WORK-FILE-AT-END.
 033100
-033200*---------------------------------
-033300* Other File IO routines
-033400*---------------------------------
+033110*---------------------------------
+033120* Checkpoint-write routines
+033130*---------------------------------
+033140 WRITE-CHECKPOINT-IF-DUE.
+033150     ADD 1 TO CHECKPOINT-COUNTER.
+033160     IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+033170         PERFORM WRITE-CHECKPOINT-RECORD
+033180         MOVE ZERO TO CHECKPOINT-COUNTER.
+033190
+033195 WRITE-CHECKPOINT-RECORD.
+033196     MOVE WORK-NUMBER   TO CKPT-WORK-NUMBER.
+033197     MOVE WORK-DUE      TO CKPT-WORK-DUE.
+033198     MOVE PAGE-NUMBER   TO CKPT-PAGE-NUMBER.
+033199     MOVE RUNNING-TOTAL TO CKPT-RUNNING-TOTAL.
+033200     WRITE CHECKPOINT-RECORD.
+033210
+033220*---------------------------------
+033230* Other File IO routines
+033240*---------------------------------
 033500 READ-VENDOR-RECORD.
 033600     MOVE "Y" TO VENDOR-RECORD-FOUND.
 033700     READ VENDOR-FILE RECORD
@@ -342,4 +519,6 @@
 034200* Utility Routines
 034300*---------------------------------
 034400     COPY "PLDATE01.CBL".
+034410     COPY "PLBDAY01.CBL".
+034420     COPY "PLCONF01.CBL".
 034500

@@ -0,0 +1,347 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STCMNT01.
+000300*---------------------------------
+000400* Add, Change, Inquire and Delete
+000500* for the State Codes File.
+000600*---------------------------------
+000700 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+001000
+001100     COPY "SLSTATE.CBL".
+001200
+001300     COPY "SLVND02.CBL".
+001400
+001500 DATA DIVISION.
+001600 FILE SECTION.
+001700
+001800     COPY "FDSTATE.CBL".
+001900
+002000     COPY "FDVND04.CBL".
+002100
+002200 WORKING-STORAGE SECTION.
+002300
+002400 77  MENU-PICK                    PIC 9.
+002500     88  MENU-PICK-IS-VALID       VALUES 0 THRU 4.
+002600
+002700 77  THE-MODE                     PIC X(7).
+002800 77  WHICH-FIELD                  PIC 9.
+002900 77  OK-TO-DELETE                 PIC X.
+003000 77  STATE-RECORD-FOUND           PIC X.
+003100 77  VENDOR-FILE-AT-END           PIC X.
+003200 77  STATE-IN-USE                 PIC X.
+003300 77  HOLD-STATE-CODE              PIC X(2).
+003400
+003500     COPY "WSCASE01.CBL".
+003600
+003700 PROCEDURE DIVISION.
+003800 PROGRAM-BEGIN.
+003900     PERFORM OPENING-PROCEDURE.
+004000     PERFORM MAIN-PROCESS.
+004100     PERFORM CLOSING-PROCEDURE.
+004200
+004300 PROGRAM-EXIT.
+004400     EXIT PROGRAM.
+004500
+004600 PROGRAM-DONE.
+004700     STOP RUN.
+004800
+004900 OPENING-PROCEDURE.
+005000     OPEN I-O STATE-FILE.
+005100     OPEN I-O VENDOR-FILE.
+005200
+005300 CLOSING-PROCEDURE.
+005400     CLOSE STATE-FILE.
+005500     CLOSE VENDOR-FILE.
+005600
+005700 MAIN-PROCESS.
+005800     PERFORM GET-MENU-PICK.
+005900     PERFORM MAINTAIN-THE-FILE
+006000         UNTIL MENU-PICK = 0.
+006100
+006200*---------------------------------
+006300* MENU
+006400*---------------------------------
+006500 GET-MENU-PICK.
+006600     PERFORM DISPLAY-THE-MENU.
+006700     PERFORM ACCEPT-MENU-PICK.
+006800     PERFORM RE-ACCEPT-MENU-PICK
+006900         UNTIL MENU-PICK-IS-VALID.
+007000
+007100 DISPLAY-THE-MENU.
+007200     DISPLAY "    STATE CODES - PLEASE SELECT:".
+007300     DISPLAY " ".
+007400     DISPLAY "          1.  ADD RECORDS".
+007500     DISPLAY "          2.  CHANGE A RECORD".
+007600     DISPLAY "          3.  LOOK UP A RECORD".
+007700     DISPLAY "          4.  DELETE A RECORD".
+007800     DISPLAY " ".
+007900     DISPLAY "          0.  EXIT".
+008000
+008100 ACCEPT-MENU-PICK.
+008200     DISPLAY "YOUR CHOICE (0-4)?".
+008300     ACCEPT MENU-PICK.
+008400
+008500 RE-ACCEPT-MENU-PICK.
+008600     DISPLAY "INVALID SELECTION - PLEASE RE-TRY.".
+008700     PERFORM ACCEPT-MENU-PICK.
+008800
+008900 MAINTAIN-THE-FILE.
+009000     PERFORM DO-THE-PICK.
+009100     PERFORM GET-MENU-PICK.
+009200
+009300 DO-THE-PICK.
+009400     IF MENU-PICK = 1
+009500         PERFORM ADD-MODE
+009600     ELSE
+009700     IF MENU-PICK = 2
+009800         PERFORM CHANGE-MODE
+009900     ELSE
+010000     IF MENU-PICK = 3
+010100         PERFORM INQUIRE-MODE
+010200     ELSE
+010300     IF MENU-PICK = 4
+010400         PERFORM DELETE-MODE.
+010500
+010600*---------------------------------
+010700* ADD
+010800*---------------------------------
+010900 ADD-MODE.
+011000     MOVE "ADD" TO THE-MODE.
+011100     PERFORM GET-NEW-RECORD-KEY.
+011200     PERFORM ADD-RECORDS
+011300        UNTIL STATE-CODE = SPACES.
+011400
+011500 GET-NEW-RECORD-KEY.
+011600     PERFORM ACCEPT-NEW-RECORD-KEY.
+011700     PERFORM RE-ACCEPT-NEW-RECORD-KEY
+011800         UNTIL STATE-RECORD-FOUND = "N" OR
+011900               STATE-CODE = SPACES.
+012000
+012100 ACCEPT-NEW-RECORD-KEY.
+012200     PERFORM INIT-STATE-RECORD.
+012300     PERFORM ENTER-STATE-CODE.
+012400     IF STATE-CODE NOT = SPACES
+012500         PERFORM READ-STATE-RECORD.
+012600
+012700 RE-ACCEPT-NEW-RECORD-KEY.
+012800     DISPLAY "RECORD ALREADY ON FILE".
+012900     PERFORM ACCEPT-NEW-RECORD-KEY.
+013000
+013100 ADD-RECORDS.
+013200     PERFORM ENTER-STATE-NAME.
+013250     PERFORM ENTER-STATE-COUNTRY.
+013260     PERFORM ENTER-STATE-REGION.
+013300     PERFORM WRITE-STATE-RECORD.
+013400     PERFORM GET-NEW-RECORD-KEY.
+013500
+013600*---------------------------------
+013700* CHANGE
+013800*---------------------------------
+013900 CHANGE-MODE.
+014000     MOVE "CHANGE" TO THE-MODE.
+014100     PERFORM GET-EXISTING-RECORD.
+014200     PERFORM CHANGE-RECORDS
+014300        UNTIL STATE-CODE = SPACES.
+014400
+014500 CHANGE-RECORDS.
+014600     PERFORM GET-FIELD-TO-CHANGE.
+014700     PERFORM CHANGE-ONE-FIELD
+014800         UNTIL WHICH-FIELD = ZERO.
+014900     PERFORM GET-EXISTING-RECORD.
+015000
+015100 GET-FIELD-TO-CHANGE.
+015200     PERFORM DISPLAY-ALL-FIELDS.
+015300     PERFORM ASK-WHICH-FIELD.
+015400
+015500 ASK-WHICH-FIELD.
+015600     PERFORM ACCEPT-WHICH-FIELD.
+015700     PERFORM RE-ACCEPT-WHICH-FIELD
+015800         UNTIL WHICH-FIELD < 4.
+015900
+016000 ACCEPT-WHICH-FIELD.
+016100     DISPLAY "ENTER THE NUMBER OF THE FIELD".
+016200     DISPLAY "TO CHANGE (1-3) OR 0 TO EXIT".
+016300     ACCEPT WHICH-FIELD.
+016400
+016500 RE-ACCEPT-WHICH-FIELD.
+016600     DISPLAY "INVALID ENTRY".
+016700     PERFORM ACCEPT-WHICH-FIELD.
+016800
+016900 CHANGE-ONE-FIELD.
+017000     PERFORM CHANGE-THIS-FIELD.
+017100     PERFORM GET-FIELD-TO-CHANGE.
+017200
+017300 CHANGE-THIS-FIELD.
+017400     IF WHICH-FIELD = 1
+017500         PERFORM ENTER-STATE-NAME
+017550     ELSE
+017560     IF WHICH-FIELD = 2
+017570         PERFORM ENTER-STATE-COUNTRY
+017580     ELSE
+017590     IF WHICH-FIELD = 3
+017595         PERFORM ENTER-STATE-REGION.
+017600
+017700     PERFORM REWRITE-STATE-RECORD.
+017800
+017900*---------------------------------
+018000* INQUIRE
+018100*---------------------------------
+018200 INQUIRE-MODE.
+018300     MOVE "DISPLAY" TO THE-MODE.
+018400     PERFORM GET-EXISTING-RECORD.
+018500     PERFORM INQUIRE-RECORDS
+018600        UNTIL STATE-CODE = SPACES.
+018700
+018800 INQUIRE-RECORDS.
+018900     PERFORM DISPLAY-ALL-FIELDS.
+019000     PERFORM GET-EXISTING-RECORD.
+019100
+019200*---------------------------------
+019300* DELETE
+019400*---------------------------------
+019500 DELETE-MODE.
+019600     MOVE "DELETE" TO THE-MODE.
+019700     PERFORM GET-EXISTING-RECORD.
+019800     PERFORM DELETE-RECORDS
+019900        UNTIL STATE-CODE = SPACES.
+020000
+020100 DELETE-RECORDS.
+020200     PERFORM DISPLAY-ALL-FIELDS.
+020300     PERFORM CHECK-STATE-IN-USE.
+020400     IF STATE-IN-USE = "Y"
+020500         DISPLAY "ONE OR MORE VENDORS STILL USE THIS STATE"
+020600         DISPLAY "CODE - IT CANNOT BE DELETED"
+020700     ELSE
+020800         PERFORM ASK-OK-TO-DELETE
+020900         IF OK-TO-DELETE = "Y"
+021000             PERFORM DELETE-STATE-RECORD.
+021100
+021200     PERFORM GET-EXISTING-RECORD.
+021300
+021400 ASK-OK-TO-DELETE.
+021500     PERFORM ACCEPT-OK-TO-DELETE.
+021600     PERFORM RE-ACCEPT-OK-TO-DELETE
+021700        UNTIL OK-TO-DELETE = "Y" OR "N".
+021800
+021900 ACCEPT-OK-TO-DELETE.
+022000     DISPLAY "DELETE THIS RECORD (Y/N)?".
+022100     ACCEPT OK-TO-DELETE.
+022200     INSPECT OK-TO-DELETE
+022300      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+022400
+022500 RE-ACCEPT-OK-TO-DELETE.
+022600     DISPLAY "YOU MUST ENTER YES OR NO".
+022700     PERFORM ACCEPT-OK-TO-DELETE.
+022800
+022900*---------------------------------
+023000* Is any vendor still using this
+023100* state code?
+023200*---------------------------------
+023300 CHECK-STATE-IN-USE.
+023400     MOVE STATE-CODE TO HOLD-STATE-CODE.
+023500     MOVE "N" TO STATE-IN-USE.
+023600     MOVE "N" TO VENDOR-FILE-AT-END.
+023700     MOVE ZEROES TO VENDOR-NUMBER.
+023800     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+023900         INVALID KEY
+024000         MOVE "Y" TO VENDOR-FILE-AT-END.
+024100
+024200     PERFORM SCAN-NEXT-VENDOR-FOR-STATE
+024300         UNTIL VENDOR-FILE-AT-END = "Y"
+024400            OR STATE-IN-USE = "Y".
+024500
+024600     MOVE HOLD-STATE-CODE TO STATE-CODE.
+024700
+024800 SCAN-NEXT-VENDOR-FOR-STATE.
+024900     READ VENDOR-FILE NEXT RECORD
+025000         AT END MOVE "Y" TO VENDOR-FILE-AT-END.
+025100
+025200     IF VENDOR-FILE-AT-END NOT = "Y"
+025300        AND VENDOR-STATE = HOLD-STATE-CODE
+025400         MOVE "Y" TO STATE-IN-USE.
+025500
+025600*---------------------------------
+025700* Routines shared by all modes
+025800*---------------------------------
+025900 INIT-STATE-RECORD.
+026000     MOVE SPACE TO STATE-RECORD.
+026050     MOVE "US" TO STATE-COUNTRY-CODE.
+026100
+026200 ENTER-STATE-CODE.
+026300     DISPLAY "ENTER STATE CODE (BLANK TO EXIT)".
+026400     ACCEPT STATE-CODE.
+026500     INSPECT STATE-CODE
+026600         CONVERTING LOWER-ALPHA
+026700         TO         UPPER-ALPHA.
+026800
+026900 ENTER-STATE-NAME.
+027000     DISPLAY "ENTER STATE NAME".
+027100     ACCEPT STATE-NAME.
+027150
+027160*---------------------------------
+027170* Country is optional - default
+027180* is US if left blank.
+027190*---------------------------------
+027200 ENTER-STATE-COUNTRY.
+027210     DISPLAY "ENTER COUNTRY CODE (DEFAULT US)".
+027220     ACCEPT STATE-COUNTRY-CODE.
+027230     IF STATE-COUNTRY-CODE = SPACE
+027240         MOVE "US" TO STATE-COUNTRY-CODE.
+027250     INSPECT STATE-COUNTRY-CODE
+027260         CONVERTING LOWER-ALPHA
+027270         TO         UPPER-ALPHA.
+027280
+027290*---------------------------------
+027300* Region is optional - no default,
+027310* left blank if not entered.
+027320*---------------------------------
+027330 ENTER-STATE-REGION.
+027340     DISPLAY "ENTER REGION (OPTIONAL)".
+027350     ACCEPT STATE-REGION.
+027360     INSPECT STATE-REGION
+027370         CONVERTING LOWER-ALPHA
+027380         TO         UPPER-ALPHA.
+027390
+027400 GET-EXISTING-RECORD.
+027500     PERFORM ACCEPT-EXISTING-KEY.
+027600     PERFORM RE-ACCEPT-EXISTING-KEY
+027700         UNTIL STATE-RECORD-FOUND = "Y" OR
+027800               STATE-CODE = SPACES.
+027900
+028000 ACCEPT-EXISTING-KEY.
+028100     MOVE SPACE TO STATE-NAME.
+028200     PERFORM ENTER-STATE-CODE.
+028300     IF STATE-CODE NOT = SPACES
+028400         PERFORM READ-STATE-RECORD.
+028500
+028600 RE-ACCEPT-EXISTING-KEY.
+028700     DISPLAY "NO RECORD FOUND WITH THAT STATE CODE".
+028800     PERFORM ACCEPT-EXISTING-KEY.
+028900
+029000 DISPLAY-ALL-FIELDS.
+029100     DISPLAY "STATE CODE: " STATE-CODE.
+029200     DISPLAY "1. STATE NAME: " STATE-NAME.
+029300     DISPLAY "2. COUNTRY CODE: " STATE-COUNTRY-CODE.
+029400     DISPLAY "3. REGION: " STATE-REGION.
+029500
+029600 READ-STATE-RECORD.
+029700     MOVE "Y" TO STATE-RECORD-FOUND.
+029800     READ STATE-FILE RECORD
+029900         INVALID KEY
+030000         MOVE "N" TO STATE-RECORD-FOUND.
+030100
+030200 WRITE-STATE-RECORD.
+030300     WRITE STATE-RECORD
+030400         INVALID KEY
+030500         DISPLAY "RECORD ALREADY ON FILE".
+030600
+030700 REWRITE-STATE-RECORD.
+030800     REWRITE STATE-RECORD
+030900         INVALID KEY
+031000         DISPLAY "ERROR REWRITING STATE RECORD".
+031100
+031200 DELETE-STATE-RECORD.
+031300     DELETE STATE-FILE RECORD
+031400         INVALID KEY
+031500         DISPLAY "ERROR DELETING STATE RECORD".

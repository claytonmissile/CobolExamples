@@ -0,0 +1,335 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AGERPT01.
+000300*---------------------------------
+000400* Accounts payable aging report.
+000500* Lists every unpaid voucher as
+000600* of an operator-entered date and
+000700* buckets it as CURRENT, 1-30,
+000800* 31-60, 61-90, or OVER 90 days
+000900* past due, with totals by
+001000* bucket and a grand total.
+001100*---------------------------------
+001200 ENVIRONMENT DIVISION.
+001300 INPUT-OUTPUT SECTION.
+001400 FILE-CONTROL.
+001500
+001600     COPY "SLVOUCH.CBL".
+001700
+001800     COPY "SLVND02.CBL".
+001900
+002000     SELECT PRINTER-FILE
+002100         ASSIGN TO PRINTER
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600
+002700     COPY "FDVOUCH.CBL".
+002800
+002900     COPY "FDVND04.CBL".
+003000
+003100 FD  PRINTER-FILE
+003200     LABEL RECORDS ARE OMITTED.
+003300 01  PRINTER-RECORD             PIC X(80).
+003400
+003500 WORKING-STORAGE SECTION.
+003600
+003700 01  DETAIL-LINE.
+003800     05  PRINT-VENDOR-NO   PIC Z(4)9.
+003900     05  FILLER            PIC X(1)  VALUE SPACE.
+004000     05  PRINT-NAME        PIC X(22).
+004100     05  FILLER            PIC X(1)  VALUE SPACE.
+004200     05  PRINT-INVOICE     PIC X(15).
+004300     05  FILLER            PIC X(1)  VALUE SPACE.
+004400     05  PRINT-DUE-DATE    PIC Z9/99/9999.
+004500     05  FILLER            PIC X(1)  VALUE SPACE.
+004600     05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99.
+004700     05  FILLER            PIC X(1)  VALUE SPACE.
+004800     05  PRINT-BUCKET      PIC X(8).
+004900
+005000 01  TOTAL-LINE.
+005100     05  FILLER            PIC X(10) VALUE "TOTALS:".
+005200     05  FILLER            PIC X(1)  VALUE SPACE.
+005300     05  PRINT-CURRENT-TOTAL  PIC ZZZ,ZZ9.99-.
+005400     05  FILLER            PIC X(1)  VALUE SPACE.
+005500     05  PRINT-30-TOTAL       PIC ZZZ,ZZ9.99-.
+005600     05  FILLER            PIC X(1)  VALUE SPACE.
+005700     05  PRINT-60-TOTAL       PIC ZZZ,ZZ9.99-.
+005800     05  FILLER            PIC X(1)  VALUE SPACE.
+005900     05  PRINT-90-TOTAL       PIC ZZZ,ZZ9.99-.
+005950     05  FILLER            PIC X(1)  VALUE SPACE.
+005960     05  PRINT-OVER90-TOTAL   PIC ZZZ,ZZ9.99-.
+005970     05  FILLER            PIC X(3)  VALUE SPACE.
+006100     05  PRINT-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZ9.99-.
+006200
+006300 01  TOTAL-LABEL-LINE.
+006400     05  FILLER            PIC X(10) VALUE SPACE.
+006500     05  FILLER            PIC X(11) VALUE "CURRENT".
+006600     05  FILLER            PIC X(11) VALUE "1-30".
+006700     05  FILLER            PIC X(11) VALUE "31-60".
+006800     05  FILLER            PIC X(11) VALUE "61-90".
+006900     05  FILLER            PIC X(14) VALUE "OVER 90".
+007000
+007100 01  COLUMN-LINE.
+007200     05  FILLER         PIC X(6)  VALUE "VENDOR".
+007300     05  FILLER         PIC X(17) VALUE SPACE.
+007400     05  FILLER         PIC X(7)  VALUE "INVOICE".
+007500     05  FILLER         PIC X(9)  VALUE SPACE.
+007600     05  FILLER         PIC X(8)  VALUE "DUE DATE".
+007700     05  FILLER         PIC X(3)  VALUE SPACE.
+007800     05  FILLER         PIC X(6)  VALUE "AMOUNT".
+007900     05  FILLER         PIC X(5)  VALUE SPACE.
+008000     05  FILLER         PIC X(6)  VALUE "AGING".
+008100
+008200 01  TITLE-LINE.
+008300     05  FILLER              PIC X(24) VALUE SPACE.
+008400     05  FILLER              PIC X(23)
+008500         VALUE "ACCOUNTS PAYABLE AGING".
+008600     05  FILLER              PIC X(19) VALUE SPACE.
+008700     05  FILLER              PIC X(5) VALUE "PAGE:".
+008800     05  FILLER              PIC X(1) VALUE SPACE.
+008900     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+009000
+009100 01  AS-OF-LINE.
+009200     05  FILLER              PIC X(15) VALUE "REPORT AS OF:".
+009300     05  PRINT-AS-OF-DATE     PIC Z9/99/9999.
+009400
+009500 77  OK-TO-PROCESS           PIC X.
+009600 77  VOUCHER-FILE-AT-END     PIC X.
+009700 77  VENDOR-RECORD-FOUND     PIC X.
+009800
+009900 77  AS-OF-DATE              PIC 9(8).
+010000 77  AGE-DAYS                PIC S9(8).
+010100
+010200 77  LINE-COUNT              PIC 999   VALUE ZERO.
+010300 77  PAGE-NUMBER             PIC 9999  VALUE ZERO.
+010400 77  MAXIMUM-LINES           PIC 999   VALUE 55.
+010500
+010600 77  CURRENT-TOTAL           PIC S9(8)V99  VALUE ZEROES.
+010700 77  BUCKET-30-TOTAL         PIC S9(8)V99  VALUE ZEROES.
+010800 77  BUCKET-60-TOTAL         PIC S9(8)V99  VALUE ZEROES.
+010900 77  BUCKET-90-TOTAL         PIC S9(8)V99  VALUE ZEROES.
+010950 77  BUCKET-OVER90-TOTAL     PIC S9(8)V99  VALUE ZEROES.
+011000 77  GRAND-TOTAL             PIC S9(9)V99  VALUE ZEROES.
+011100
+011200     COPY "WSCASE01.CBL".
+011300
+011400     COPY "WSDATE01.CBL".
+011500
+011600 PROCEDURE DIVISION.
+011700 PROGRAM-BEGIN.
+011800     PERFORM OPENING-PROCEDURE.
+011900     PERFORM MAIN-PROCESS.
+012000     PERFORM CLOSING-PROCEDURE.
+012100
+012200 PROGRAM-EXIT.
+012300     EXIT PROGRAM.
+012400
+012500 PROGRAM-DONE.
+012600     STOP RUN.
+012700
+012800 OPENING-PROCEDURE.
+012900     OPEN I-O VOUCHER-FILE.
+013000     OPEN I-O VENDOR-FILE.
+013100     OPEN OUTPUT PRINTER-FILE.
+013200
+013300 CLOSING-PROCEDURE.
+013400     CLOSE VOUCHER-FILE.
+013500     CLOSE VENDOR-FILE.
+013600     PERFORM END-LAST-PAGE.
+013700     CLOSE PRINTER-FILE.
+013800
+013900 MAIN-PROCESS.
+014000     PERFORM GET-OK-TO-PROCESS.
+014100     IF OK-TO-PROCESS = "Y"
+014200         PERFORM GET-AS-OF-DATE
+014300         PERFORM PRINT-THE-REPORT.
+014400
+014500 GET-OK-TO-PROCESS.
+014600     PERFORM ACCEPT-OK-TO-PROCESS.
+014700     PERFORM RE-ACCEPT-OK-TO-PROCESS
+014800         UNTIL OK-TO-PROCESS = "Y" OR "N".
+014900
+015000 ACCEPT-OK-TO-PROCESS.
+015100     DISPLAY "PRINT ACCOUNTS PAYABLE AGING REPORT (Y/N)?".
+015200     ACCEPT OK-TO-PROCESS.
+015300     INSPECT OK-TO-PROCESS
+015400       CONVERTING LOWER-ALPHA
+015500       TO         UPPER-ALPHA.
+015600
+015700 RE-ACCEPT-OK-TO-PROCESS.
+015800     DISPLAY "YOU MUST ENTER YES OR NO".
+015900     PERFORM ACCEPT-OK-TO-PROCESS.
+016000
+016100 GET-AS-OF-DATE.
+016200     MOVE "N" TO ZERO-DATE-IS-OK.
+016300     MOVE "ENTER AS-OF DATE (MM/DD/CCYY)" TO DATE-PROMPT.
+016400     PERFORM GET-A-DATE.
+016500     MOVE DATE-CCYYMMDD TO AS-OF-DATE.
+016600
+016700 PRINT-THE-REPORT.
+016800     PERFORM START-NEW-PAGE.
+016900     PERFORM READ-FIRST-UNPAID-VOUCHER.
+017000     IF VOUCHER-FILE-AT-END = "Y"
+017100         MOVE "NO UNPAID VOUCHERS FOUND" TO PRINTER-RECORD
+017200         PERFORM WRITE-TO-PRINTER
+017300     ELSE
+017400         PERFORM PRINT-ALL-VOUCHERS
+017500             UNTIL VOUCHER-FILE-AT-END = "Y"
+017600         PERFORM PRINT-TOTALS.
+017700
+017800 PRINT-ALL-VOUCHERS.
+017900     PERFORM PRINT-ONE-VOUCHER.
+018000     PERFORM READ-NEXT-UNPAID-VOUCHER.
+018100
+018200 PRINT-ONE-VOUCHER.
+018300     IF LINE-COUNT > MAXIMUM-LINES
+018400         PERFORM START-NEXT-PAGE.
+018500     PERFORM COMPUTE-AGE-DAYS.
+018600     PERFORM BUCKET-THIS-VOUCHER.
+018700     PERFORM PRINT-DETAIL-LINE.
+018800
+018900*---------------------------------
+019000* Age in whole days between the
+019100* as-of date and the due date,
+019200* using the standard calendar
+019300* day-number intrinsic function.
+019400*---------------------------------
+019500 COMPUTE-AGE-DAYS.
+019600     COMPUTE AGE-DAYS =
+019700         FUNCTION INTEGER-OF-DATE(AS-OF-DATE) -
+019800         FUNCTION INTEGER-OF-DATE(VOUCHER-DUE).
+019900
+020000 BUCKET-THIS-VOUCHER.
+020100     IF AGE-DAYS <= 0
+020200         MOVE "CURRENT" TO PRINT-BUCKET
+020300         ADD VOUCHER-BASE-AMOUNT TO CURRENT-TOTAL
+020400     ELSE
+020500     IF AGE-DAYS <= 30
+020600         MOVE "1-30"    TO PRINT-BUCKET
+020700         ADD VOUCHER-BASE-AMOUNT TO BUCKET-30-TOTAL
+020800     ELSE
+020900     IF AGE-DAYS <= 60
+021000         MOVE "31-60"   TO PRINT-BUCKET
+021100         ADD VOUCHER-BASE-AMOUNT TO BUCKET-60-TOTAL
+021200     ELSE
+021250     IF AGE-DAYS <= 90
+021260         MOVE "61-90"   TO PRINT-BUCKET
+021270         ADD VOUCHER-BASE-AMOUNT TO BUCKET-90-TOTAL
+021280     ELSE
+021300         MOVE "OVER 90" TO PRINT-BUCKET
+021400         ADD VOUCHER-BASE-AMOUNT TO BUCKET-OVER90-TOTAL.
+021500     ADD VOUCHER-BASE-AMOUNT TO GRAND-TOTAL.
+021600
+021700 PRINT-DETAIL-LINE.
+021800     MOVE SPACE TO DETAIL-LINE.
+021900     MOVE VOUCHER-VENDOR TO PRINT-VENDOR-NO.
+022000
+022100     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+022200     PERFORM READ-VENDOR-RECORD.
+022300     IF VENDOR-RECORD-FOUND = "Y"
+022400         MOVE VENDOR-NAME TO PRINT-NAME
+022500     ELSE
+022600         MOVE "*VENDOR NOT ON FILE*" TO PRINT-NAME.
+022700
+022800     MOVE VOUCHER-INVOICE TO PRINT-INVOICE.
+022900
+023000     MOVE VOUCHER-DUE TO DATE-CCYYMMDD.
+023100     PERFORM CONVERT-TO-MMDDCCYY.
+023200     MOVE DATE-MMDDCCYY TO PRINT-DUE-DATE.
+023300
+023400     MOVE VOUCHER-BASE-AMOUNT TO PRINT-AMOUNT.
+023500     MOVE DETAIL-LINE TO PRINTER-RECORD.
+023600     PERFORM WRITE-TO-PRINTER.
+023700
+023800 PRINT-TOTALS.
+023900     PERFORM LINE-FEED.
+024000     MOVE TOTAL-LABEL-LINE TO PRINTER-RECORD.
+024100     PERFORM WRITE-TO-PRINTER.
+024500
+024600     MOVE SPACE TO TOTAL-LINE.
+024700     MOVE CURRENT-TOTAL     TO PRINT-CURRENT-TOTAL.
+024800     MOVE BUCKET-30-TOTAL   TO PRINT-30-TOTAL.
+024900     MOVE BUCKET-60-TOTAL   TO PRINT-60-TOTAL.
+025000     MOVE BUCKET-90-TOTAL   TO PRINT-90-TOTAL.
+025050     MOVE BUCKET-OVER90-TOTAL TO PRINT-OVER90-TOTAL.
+025100     MOVE GRAND-TOTAL       TO PRINT-GRAND-TOTAL.
+025200     MOVE TOTAL-LINE TO PRINTER-RECORD.
+025300     PERFORM WRITE-TO-PRINTER.
+025400
+025500*---------------------------------
+025600* Scan the voucher file in
+025700* voucher number order, skipping
+025800* any voucher that has already
+025900* been paid.
+026000*---------------------------------
+026100 READ-FIRST-UNPAID-VOUCHER.
+026200     MOVE "N" TO VOUCHER-FILE-AT-END.
+026300     MOVE ZEROES TO VOUCHER-NUMBER.
+026400     START VOUCHER-FILE KEY NOT < VOUCHER-NUMBER
+026500         INVALID KEY
+026600         MOVE "Y" TO VOUCHER-FILE-AT-END.
+026700
+026800     IF VOUCHER-FILE-AT-END NOT = "Y"
+026900         PERFORM READ-NEXT-UNPAID-VOUCHER.
+027000
+027100 READ-NEXT-UNPAID-VOUCHER.
+027200     PERFORM READ-VOUCHER-FILE-NEXT-RECORD.
+027300     PERFORM READ-VOUCHER-FILE-NEXT-RECORD
+027400         UNTIL VOUCHER-FILE-AT-END = "Y"
+027500            OR VOUCHER-PAID-DATE = ZEROES.
+027600
+027700 READ-VOUCHER-FILE-NEXT-RECORD.
+027800     READ VOUCHER-FILE NEXT RECORD
+027900         AT END
+028000         MOVE "Y" TO VOUCHER-FILE-AT-END.
+028100
+028200*---------------------------------
+028300* Other file I-O routines.
+028400*---------------------------------
+028500 READ-VENDOR-RECORD.
+028600     MOVE "Y" TO VENDOR-RECORD-FOUND.
+028700     READ VENDOR-FILE RECORD
+028800         INVALID KEY
+028900         MOVE "N" TO VENDOR-RECORD-FOUND.
+029000
+029100 WRITE-TO-PRINTER.
+029200     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+029300     ADD 1 TO LINE-COUNT.
+029400
+029500 LINE-FEED.
+029600     MOVE SPACE TO PRINTER-RECORD.
+029700     PERFORM WRITE-TO-PRINTER.
+029800
+029900 START-NEXT-PAGE.
+030000     PERFORM END-LAST-PAGE.
+030100     PERFORM START-NEW-PAGE.
+030200
+030300 START-NEW-PAGE.
+030400     ADD 1 TO PAGE-NUMBER.
+030500     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+030600     MOVE TITLE-LINE TO PRINTER-RECORD.
+030700     PERFORM WRITE-TO-PRINTER.
+030800     PERFORM LINE-FEED.
+030900     MOVE AS-OF-DATE TO DATE-CCYYMMDD.
+031000     PERFORM CONVERT-TO-MMDDCCYY.
+031100     MOVE DATE-MMDDCCYY TO PRINT-AS-OF-DATE.
+031200     MOVE AS-OF-LINE TO PRINTER-RECORD.
+031300     PERFORM WRITE-TO-PRINTER.
+031400     PERFORM LINE-FEED.
+031500     MOVE COLUMN-LINE TO PRINTER-RECORD.
+031600     PERFORM WRITE-TO-PRINTER.
+031700     PERFORM LINE-FEED.
+031800
+031900 END-LAST-PAGE.
+032000     PERFORM FORM-FEED.
+032100     MOVE ZERO TO LINE-COUNT.
+032200
+032300 FORM-FEED.
+032400     MOVE SPACE TO PRINTER-RECORD.
+032500     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+032600
+032700*---------------------------------
+032800* Utility routines.
+032900*---------------------------------
+033000     COPY "PLDATE01.CBL".

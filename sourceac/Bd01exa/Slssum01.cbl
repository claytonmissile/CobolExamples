@@ -22,7 +22,7 @@
 002200         ASSIGN TO "SORT".
 002300
 002400     SELECT PRINTER-FILE
-002500         ASSIGN TO PRINTER
+002500         ASSIGN TO REPORT-DESTINATION
 002600         ORGANIZATION IS LINE SEQUENTIAL.
 002700
 002800 DATA DIVISION.
@@ -39,6 +39,7 @@
 003900     05  SALES-DIVISION           PIC 9(2).
 004000     05  SALES-DEPARTMENT         PIC 9(2).
 004100     05  SALES-CATEGORY           PIC 9(2).
+004150     05  SALES-DATE               PIC 9(8).
 004200     05  SALES-AMOUNT             PIC S9(6)V99.
 004300
 004400 FD  WORK-FILE
@@ -48,6 +49,7 @@
 004800     05  WORK-DIVISION           PIC 9(2).
 004900     05  WORK-DEPARTMENT         PIC 9(2).
 005000     05  WORK-CATEGORY           PIC 9(2).
+005050     05  WORK-DATE               PIC 9(8).
 005100     05  WORK-AMOUNT             PIC S9(6)V99.
 005200
 005300 SD  SORT-FILE.
@@ -57,6 +59,7 @@
 005700     05  SORT-DIVISION           PIC 9(2).
 005800     05  SORT-DEPARTMENT         PIC 9(2).
 005900     05  SORT-CATEGORY           PIC 9(2).
+005950     05  SORT-DATE               PIC 9(8).
 006000     05  SORT-AMOUNT             PIC S9(6)V99.
 006100
 006200 FD  PRINTER-FILE
@@ -66,41 +69,74 @@
 006600 WORKING-STORAGE SECTION.
 006700
 006800 77  OK-TO-PROCESS         PIC X.
+006850 77  OK-TO-PRINT-DETAIL    PIC X.
 006900
 007000     COPY "WSCASE01.CBL".
+007050
+007060     COPY "WSDATE01.CBL".
+007065
+007066     COPY "WSCONF01.CBL".
+007070
+007080*---------------------------------
+007090* Period-over-period comparison -
+007100* the file is scanned once for the
+007110* current period and once for the
+007120* comparison period.
+007130*---------------------------------
+007140 77  CURR-PERIOD-START        PIC 9(8).
+007150 77  CURR-PERIOD-END          PIC 9(8).
+007160 77  COMP-PERIOD-START        PIC 9(8).
+007170 77  COMP-PERIOD-END          PIC 9(8).
+007180 77  ACTIVE-PERIOD-START      PIC 9(8).
+007190 77  ACTIVE-PERIOD-END        PIC 9(8).
+007200 77  PERIOD-LABEL             PIC X(10).
+007210 77  DATE-IN-RANGE            PIC X.
+007220
+007230 77  CURRENT-PERIOD-TOTAL     PIC S9(6)V99.
+007240 77  COMPARISON-PERIOD-TOTAL  PIC S9(6)V99.
+007250 77  PERIOD-VARIANCE          PIC S9(6)V99.
+007260
+007270 01  PERIOD-COMPARE-LINE.
+007280     05  FILLER               PIC X(11) VALUE SPACE.
+007290     05  COMPARE-LABEL        PIC X(18).
+007300     05  FILLER               PIC X(1) VALUE SPACE.
+007310     05  PRINT-COMPARE-AMOUNT PIC ZZZ,ZZ9.99-.
+007320
 007100
 007200 01  LEGEND-LINE.
 007300     05  FILLER            PIC X(6) VALUE "STORE:".
 007400     05  FILLER            PIC X(1) VALUE SPACE.
 007500     05  PRINT-STORE       PIC Z9.
 007600
-007700*01  DETAIL-LINE.
-007800*    05  FILLER            PIC X(3) VALUE SPACE.
-007900*    05  PRINT-DIVISION    PIC Z9.
-008000*    05  FILLER            PIC X(4) VALUE SPACE.
-008100*    05  FILLER            PIC X(3) VALUE SPACE.
-008200*    05  PRINT-DEPARTMENT  PIC Z9.
-008300*    05  FILLER            PIC X(6) VALUE SPACE.
-008400*    05  FILLER            PIC X(3) VALUE SPACE.
-008500*    05  PRINT-CATEGORY    PIC Z9.
-008600*    05  FILLER            PIC X(4) VALUE SPACE.
-008700*    05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99-.
+007700 01  DETAIL-LINE.
+007800     05  FILLER            PIC X(3) VALUE SPACE.
+007900     05  PRINT-DIVISION    PIC Z9.
+008000     05  FILLER            PIC X(4) VALUE SPACE.
+008100     05  FILLER            PIC X(3) VALUE SPACE.
+008200     05  PRINT-DEPARTMENT  PIC Z9.
+008300     05  FILLER            PIC X(6) VALUE SPACE.
+008400     05  FILLER            PIC X(3) VALUE SPACE.
+008500     05  PRINT-CATEGORY    PIC Z9.
+008600     05  FILLER            PIC X(4) VALUE SPACE.
+008700     05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99-.
 008800
-008900*01  COLUMN-LINE.
-009000*    05  FILLER         PIC X(8)  VALUE "DIVISION".
-009100*    05  FILLER         PIC X(1)  VALUE SPACE.
-009200*    05  FILLER         PIC X(10) VALUE "DEPARTMENT".
-009300*    05  FILLER         PIC X(1)  VALUE SPACE.
-009400*    05  FILLER         PIC X(8)  VALUE "CATEGORY".
-009500*    05  FILLER         PIC X(1)  VALUE SPACE.
-009600*    05  FILLER         PIC X(4)  VALUE SPACE.
-009700*    05  FILLER         PIC X(6)  VALUE "AMOUNT".
+008900 01  COLUMN-LINE.
+009000     05  FILLER         PIC X(8)  VALUE "DIVISION".
+009100     05  FILLER         PIC X(1)  VALUE SPACE.
+009200     05  FILLER         PIC X(10) VALUE "DEPARTMENT".
+009300     05  FILLER         PIC X(1)  VALUE SPACE.
+009400     05  FILLER         PIC X(8)  VALUE "CATEGORY".
+009500     05  FILLER         PIC X(1)  VALUE SPACE.
+009600     05  FILLER         PIC X(4)  VALUE SPACE.
+009700     05  FILLER         PIC X(6)  VALUE "AMOUNT".
 009800
 009900 01  TITLE-LINE.
 010000     05  FILLER              PIC X(30) VALUE SPACE.
 010100     05  FILLER              PIC X(13)
 010200         VALUE "SALES SUMMARY".
-010300     05  FILLER              PIC X(15) VALUE SPACE.
+010250     05  FILLER              PIC X(2) VALUE SPACE.
+010260     05  PRINT-PERIOD-LABEL  PIC X(10).
+010270     05  FILLER              PIC X(3) VALUE SPACE.
 010400     05  FILLER              PIC X(5) VALUE "PAGE:".
 010500     05  FILLER              PIC X(1) VALUE SPACE.
 010600     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
@@ -125,6 +161,8 @@
 012500 77  LINE-COUNT              PIC 999 VALUE ZERO.
 012600 77  PAGE-NUMBER             PIC 9999 VALUE ZERO.
 012700 77  MAXIMUM-LINES           PIC 999 VALUE 55.
+012710 77  MAXIMUM-LINES-ENTRY     PIC 999 VALUE ZERO.
+012720 77  REPORT-DESTINATION      PIC X(80) VALUE "PRINTER".
 012800
 012900 77  RECORD-COUNT            PIC 9999 VALUE ZEROES.
 013000
@@ -147,6 +185,7 @@
 014700 PROCEDURE DIVISION.
 014800 PROGRAM-BEGIN.
 014900
+014950     PERFORM GET-REPORT-OPTIONS.
 015000     PERFORM OPENING-PROCEDURE.
 015100     PERFORM MAIN-PROCESS.
 015200     PERFORM CLOSING-PROCEDURE.
@@ -157,12 +196,40 @@
 015700 PROGRAM-DONE.
 015800     ACCEPT OMITTED. STOP RUN.
 015900
+015901*---------------------------------
+015902* Report destination and page
+015903* size are operator-selectable,
+015904* defaulting to PRINTER/55 lines.
+015905*---------------------------------
+015906 GET-REPORT-OPTIONS.
+015907     PERFORM ACCEPT-REPORT-DESTINATION.
+015908     PERFORM ACCEPT-MAXIMUM-LINES-ENTRY.
+015909     IF MAXIMUM-LINES-ENTRY NOT = ZERO
+015910         MOVE MAXIMUM-LINES-ENTRY TO MAXIMUM-LINES.
+015911
+015912 ACCEPT-REPORT-DESTINATION.
+015913     DISPLAY "ENTER REPORT DESTINATION (PRINTER OR A FILE NAME)".
+015914     DISPLAY "PRESS ENTER FOR PRINTER".
+015915     MOVE SPACE TO REPORT-DESTINATION.
+015916     ACCEPT REPORT-DESTINATION.
+015917     IF REPORT-DESTINATION = SPACE
+015918         MOVE "PRINTER" TO REPORT-DESTINATION.
+015919
+015920 ACCEPT-MAXIMUM-LINES-ENTRY.
+015921     DISPLAY "ENTER LINES PER PAGE".
+015922     DISPLAY "PRESS ENTER FOR 55".
+015923     MOVE ZERO TO MAXIMUM-LINES-ENTRY.
+015924     ACCEPT MAXIMUM-LINES-ENTRY.
+015925
 016000 OPENING-PROCEDURE.
 016100
 016200     OPEN OUTPUT PRINTER-FILE.
 016300
 016400 MAIN-PROCESS.
 016500     PERFORM GET-OK-TO-PROCESS.
+016550     IF OK-TO-PROCESS = "Y"
+016560         PERFORM GET-OK-TO-PRINT-DETAIL
+016570         PERFORM GET-PERIOD-DATES.
 016600     PERFORM PROCESS-THE-FILE
 016700         UNTIL OK-TO-PROCESS = "N".
 016800
@@ -170,28 +237,104 @@
 017000     CLOSE PRINTER-FILE.
 017100
 017200 GET-OK-TO-PROCESS.
-017300     PERFORM ACCEPT-OK-TO-PROCESS.
-017400     PERFORM RE-ACCEPT-OK-TO-PROCESS
-017500         UNTIL OK-TO-PROCESS = "Y" OR "N".
+017300     MOVE "PRINT SALES SUMMARY (Y/N/Q)?" TO CONFIRM-PROMPT.
+017400     PERFORM GET-CONFIRMATION.
+017500     IF CONFIRM-IS-YES
+017550         MOVE "Y" TO OK-TO-PROCESS
+017560     ELSE
+017570         MOVE "N" TO OK-TO-PROCESS.
 017600
-017700 ACCEPT-OK-TO-PROCESS.
-017800     DISPLAY "PRINT SALES SUMMARY (Y/N)?".
-017900     ACCEPT OK-TO-PROCESS.
-018000     INSPECT OK-TO-PROCESS
-018100       CONVERTING LOWER-ALPHA
-018200       TO         UPPER-ALPHA.
-018300
-018400 RE-ACCEPT-OK-TO-PROCESS.
-018500     DISPLAY "YOU MUST ENTER YES OR NO".
-018600     PERFORM ACCEPT-OK-TO-PROCESS.
-018700
-018800 PROCESS-THE-FILE.
-018900     PERFORM START-THE-FILE.
-019000     PERFORM PRINT-ONE-REPORT.
-019100     PERFORM END-THE-FILE.
-019200
-019300*    PERFORM GET-OK-TO-PROCESS.
-019400     MOVE "N" TO OK-TO-PROCESS.
+018710 GET-OK-TO-PRINT-DETAIL.
+018720     PERFORM ACCEPT-OK-TO-PRINT-DETAIL.
+018730     PERFORM RE-ACCEPT-OK-TO-PRINT-DETAIL
+018740         UNTIL OK-TO-PRINT-DETAIL = "Y" OR "N".
+018750
+018760 ACCEPT-OK-TO-PRINT-DETAIL.
+018770     DISPLAY "PRINT CATEGORY-LEVEL DETAIL (Y/N)?".
+018780     ACCEPT OK-TO-PRINT-DETAIL.
+018790     INSPECT OK-TO-PRINT-DETAIL
+018800       CONVERTING LOWER-ALPHA
+018810       TO         UPPER-ALPHA.
+018820
+018830 RE-ACCEPT-OK-TO-PRINT-DETAIL.
+018840     DISPLAY "YOU MUST ENTER YES OR NO".
+018850     PERFORM ACCEPT-OK-TO-PRINT-DETAIL.
+018860
+018870*---------------------------------
+018880* The current period and the
+018890* period it is being compared
+018900* against.
+018910*---------------------------------
+018920 GET-PERIOD-DATES.
+018930     MOVE "N" TO ZERO-DATE-IS-OK.
+018940     MOVE "ENTER CURRENT PERIOD START DATE (MM/DD/CCYY)"
+018950         TO RANGE-START-PROMPT.
+018960     MOVE "ENTER CURRENT PERIOD END DATE (MM/DD/CCYY)"
+018970         TO RANGE-END-PROMPT.
+018980     PERFORM GET-A-DATE-RANGE.
+018990     MOVE RANGE-START-DATE TO CURR-PERIOD-START.
+019000     MOVE RANGE-END-DATE   TO CURR-PERIOD-END.
+019010
+019040     MOVE "ENTER COMPARISON PERIOD START DATE (MM/DD/CCYY)"
+019050         TO RANGE-START-PROMPT.
+019060     MOVE "ENTER COMPARISON PERIOD END DATE (MM/DD/CCYY)"
+019070         TO RANGE-END-PROMPT.
+019080     PERFORM GET-A-DATE-RANGE.
+019090     MOVE RANGE-START-DATE TO COMP-PERIOD-START.
+019100     MOVE RANGE-END-DATE   TO COMP-PERIOD-END.
+019130
+019140 PROCESS-THE-FILE.
+019150     MOVE "CURRENT" TO PERIOD-LABEL.
+019160     MOVE CURR-PERIOD-START TO ACTIVE-PERIOD-START.
+019170     MOVE CURR-PERIOD-END TO ACTIVE-PERIOD-END.
+019180     PERFORM START-THE-FILE.
+019190     PERFORM PRINT-ONE-REPORT.
+019200     MOVE GRAND-TOTAL TO CURRENT-PERIOD-TOTAL.
+019210     PERFORM END-THE-FILE.
+019220
+019230     MOVE "COMPARISON" TO PERIOD-LABEL.
+019240     MOVE COMP-PERIOD-START TO ACTIVE-PERIOD-START.
+019250     MOVE COMP-PERIOD-END TO ACTIVE-PERIOD-END.
+019260     PERFORM START-THE-FILE.
+019270     PERFORM PRINT-ONE-REPORT.
+019280     MOVE GRAND-TOTAL TO COMPARISON-PERIOD-TOTAL.
+019290     PERFORM END-THE-FILE.
+019300
+019310     PERFORM PRINT-PERIOD-COMPARISON.
+019320
+019330     MOVE "N" TO OK-TO-PROCESS.
+019340
+019350*---------------------------------
+019360* Summary footer comparing the
+019370* two periods' grand totals.
+019380*---------------------------------
+019390 PRINT-PERIOD-COMPARISON.
+019400     COMPUTE PERIOD-VARIANCE =
+019410         CURRENT-PERIOD-TOTAL - COMPARISON-PERIOD-TOTAL.
+019420
+019430     MOVE SPACE TO PRINTER-RECORD.
+019440     PERFORM WRITE-TO-PRINTER.
+019450     MOVE "PERIOD COMPARISON" TO PRINTER-RECORD.
+019460     PERFORM WRITE-TO-PRINTER.
+019470     PERFORM LINE-FEED.
+019480
+019490     MOVE SPACE TO PERIOD-COMPARE-LINE.
+019500     MOVE "CURRENT PERIOD:" TO COMPARE-LABEL.
+019510     MOVE CURRENT-PERIOD-TOTAL TO PRINT-COMPARE-AMOUNT.
+019520     MOVE PERIOD-COMPARE-LINE TO PRINTER-RECORD.
+019530     PERFORM WRITE-TO-PRINTER.
+019540
+019550     MOVE SPACE TO PERIOD-COMPARE-LINE.
+019560     MOVE "COMPARISON PERIOD:" TO COMPARE-LABEL.
+019570     MOVE COMPARISON-PERIOD-TOTAL TO PRINT-COMPARE-AMOUNT.
+019580     MOVE PERIOD-COMPARE-LINE TO PRINTER-RECORD.
+019590     PERFORM WRITE-TO-PRINTER.
+019600
+019610     MOVE SPACE TO PERIOD-COMPARE-LINE.
+019620     MOVE "VARIANCE:" TO COMPARE-LABEL.
+019630     MOVE PERIOD-VARIANCE TO PRINT-COMPARE-AMOUNT.
+019640     MOVE PERIOD-COMPARE-LINE TO PRINTER-RECORD.
+019650     PERFORM WRITE-TO-PRINTER.
 019500
 019600 START-THE-FILE.
 019700     PERFORM SORT-DATA-FILE.
@@ -218,7 +361,7 @@
 021800
 021900 START-ONE-REPORT.
 022000     PERFORM READ-FIRST-VALID-WORK.
-022100     MOVE ZEROES TO GRAND-TOTAL.
+022100     MOVE ZEROES TO GRAND-TOTAL RECORD-COUNT.
 022200
 022300     PERFORM START-NEW-REPORT.
 022400
@@ -350,16 +493,17 @@
 035000 PROCESS-THIS-CATEGORY.
 035100     IF LINE-COUNT > MAXIMUM-LINES
 035200         PERFORM START-NEXT-PAGE.
-035300*    PERFORM PRINT-THE-RECORD.
-035400
-035500*PRINT-THE-RECORD.
-035600*    MOVE WORK-CATEGORY TO PRINT-CATEGORY.
-035700*
-035800*    MOVE WORK-AMOUNT TO PRINT-AMOUNT.
-035900*
-036000*    MOVE DETAIL-LINE TO PRINTER-RECORD.
-036100*    PERFORM WRITE-TO-PRINTER.
-036200*    MOVE SPACE TO DETAIL-LINE.
+035300     IF OK-TO-PRINT-DETAIL = "Y"
+035400         PERFORM PRINT-THE-RECORD.
+035500
+035600 PRINT-THE-RECORD.
+035700     MOVE SPACE TO DETAIL-LINE.
+035800     MOVE WORK-DIVISION TO PRINT-DIVISION.
+035850     MOVE WORK-DEPARTMENT TO PRINT-DEPARTMENT.
+035900     MOVE WORK-CATEGORY TO PRINT-CATEGORY.
+035910     MOVE WORK-AMOUNT TO PRINT-AMOUNT.
+036000     MOVE DETAIL-LINE TO PRINTER-RECORD.
+036100     PERFORM WRITE-TO-PRINTER.
 036300
 036400* PRINTING ROUTINES
 036500 WRITE-TO-PRINTER.
@@ -376,6 +520,7 @@
 037600
 037700 START-NEW-PAGE.
 037800     ADD 1 TO PAGE-NUMBER.
+037810     MOVE PERIOD-LABEL TO PRINT-PERIOD-LABEL.
 037900     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
 038000     MOVE TITLE-LINE TO PRINTER-RECORD.
 038100     PERFORM WRITE-TO-PRINTER.
@@ -383,9 +528,10 @@
 038300     MOVE LEGEND-LINE TO PRINTER-RECORD.
 038400     PERFORM WRITE-TO-PRINTER.
 038500     PERFORM LINE-FEED.
-038600*    MOVE COLUMN-LINE TO PRINTER-RECORD.
-038700*    PERFORM WRITE-TO-PRINTER.
-038800*    PERFORM LINE-FEED.
+038550     IF OK-TO-PRINT-DETAIL = "Y"
+038560         MOVE COLUMN-LINE TO PRINTER-RECORD
+038570         PERFORM WRITE-TO-PRINTER
+038580         PERFORM LINE-FEED.
 038900
 039000 END-LAST-PAGE.
 039100     IF PAGE-NUMBER > 0
@@ -402,11 +548,38 @@
 040200 READ-FIRST-VALID-WORK.
 040300     PERFORM READ-NEXT-VALID-WORK.
 040400
-040500 READ-NEXT-VALID-WORK.
-040600     PERFORM READ-NEXT-WORK-RECORD.
-040700
-040800 READ-NEXT-WORK-RECORD.
-040900     MOVE "N" TO WORK-FILE-AT-END.
-041000     READ WORK-FILE NEXT RECORD
-041100         AT END MOVE "Y" TO WORK-FILE-AT-END.
-041200
+040500*---------------------------------
+040550* Only records within the active
+040560* period's date range count.
+040570*---------------------------------
+040600 READ-NEXT-VALID-WORK.
+040700     PERFORM READ-NEXT-WORK-RECORD.
+040750     PERFORM CHECK-DATE-IN-RANGE.
+040760     PERFORM SKIP-RECORDS-OUT-OF-RANGE
+040770         UNTIL WORK-FILE-AT-END = "Y" OR DATE-IN-RANGE = "Y".
+040780
+040790 SKIP-RECORDS-OUT-OF-RANGE.
+040800     PERFORM READ-NEXT-WORK-RECORD.
+040810     PERFORM CHECK-DATE-IN-RANGE.
+040820
+040830 CHECK-DATE-IN-RANGE.
+040840     IF WORK-FILE-AT-END = "Y"
+040850         MOVE "N" TO DATE-IN-RANGE
+040860     ELSE
+040870     IF WORK-DATE >= ACTIVE-PERIOD-START
+040880        AND WORK-DATE <= ACTIVE-PERIOD-END
+040890         MOVE "Y" TO DATE-IN-RANGE
+040900     ELSE
+040910         MOVE "N" TO DATE-IN-RANGE.
+040920
+040930 READ-NEXT-WORK-RECORD.
+040940     MOVE "N" TO WORK-FILE-AT-END.
+040950     READ WORK-FILE NEXT RECORD
+040960         AT END MOVE "Y" TO WORK-FILE-AT-END.
+041000
+041100*---------------------------------
+041200* Utility routines.
+041300*---------------------------------
+041400     COPY "PLDATE01.CBL".
+041450
+041460     COPY "PLCONF01.CBL".

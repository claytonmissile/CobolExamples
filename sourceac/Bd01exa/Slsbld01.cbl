@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SLSBLD01.
+000300*---------------------------------
+000400* Load register data into the
+000500* daily Sales file.
+000600*---------------------------------
+000700 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+001000
+001100*---------------------------------
+001200* SLSALES.CBL
+001300*---------------------------------
+001400     SELECT SALES-FILE
+001500         ASSIGN TO "SALES"
+001600         ORGANIZATION IS SEQUENTIAL.
+001700
+001800 DATA DIVISION.
+001900 FILE SECTION.
+002000
+002100*---------------------------------
+002200* FDSALES.CBL
+002300* Temporary daily sales file.
+002400*---------------------------------
+002500 FD  SALES-FILE
+002600     LABEL RECORDS ARE STANDARD.
+002700 01  SALES-RECORD.
+002800     05  SALES-STORE              PIC 9(2).
+002900     05  SALES-DIVISION           PIC 9(2).
+003000     05  SALES-DEPARTMENT         PIC 9(2).
+003100     05  SALES-CATEGORY           PIC 9(2).
+003150     05  SALES-DATE               PIC 9(8).
+003200     05  SALES-AMOUNT             PIC S9(6)V99.
+003300
+003400 WORKING-STORAGE SECTION.
+003500
+003600 01  AMOUNT-ENTRY                 PIC 9(8).
+003700 77  RECORD-COUNT                 PIC 9(5) VALUE ZERO.
+003750
+003760     COPY "WSDATE01.CBL".
+003800
+003900 PROCEDURE DIVISION.
+004000 PROGRAM-BEGIN.
+004100     OPEN EXTEND SALES-FILE.
+004200     PERFORM ENTER-ONE-REGISTER-ITEM.
+004300     PERFORM ADD-RECORDS
+004400        UNTIL SALES-STORE = ZERO.
+004500     CLOSE SALES-FILE.
+004600     DISPLAY RECORD-COUNT " REGISTER ITEMS LOADED".
+004700
+004800 PROGRAM-EXIT.
+004900     EXIT PROGRAM.
+005000
+005100 PROGRAM-DONE.
+005200     ACCEPT OMITTED. STOP RUN.
+005300
+005400 ENTER-ONE-REGISTER-ITEM.
+005500     MOVE ZEROES TO SALES-RECORD.
+005600     PERFORM ENTER-SALES-STORE.
+005700     IF SALES-STORE NOT = ZERO
+005800         PERFORM ENTER-REMAINING-FIELDS.
+005900
+006000 ADD-RECORDS.
+006100     PERFORM WRITE-SALES-RECORD.
+006200     ADD 1 TO RECORD-COUNT.
+006300     PERFORM ENTER-ONE-REGISTER-ITEM.
+006400
+006500 WRITE-SALES-RECORD.
+006600     WRITE SALES-RECORD.
+006700
+006800 ENTER-REMAINING-FIELDS.
+006900     PERFORM ENTER-SALES-DIVISION.
+007000     PERFORM ENTER-SALES-DEPARTMENT.
+007100     PERFORM ENTER-SALES-CATEGORY.
+007150     PERFORM ENTER-SALES-DATE.
+007200     PERFORM ENTER-SALES-AMOUNT.
+007300
+007400 ENTER-SALES-STORE.
+007500     DISPLAY "ENTER STORE NUMBER (1-99)".
+007600     DISPLAY "ENTER 0 TO STOP ENTRY".
+007700     ACCEPT SALES-STORE.
+007800
+007900 ENTER-SALES-DIVISION.
+008000     DISPLAY "ENTER DIVISION NUMBER".
+008100     ACCEPT SALES-DIVISION.
+008200
+008300 ENTER-SALES-DEPARTMENT.
+008400     DISPLAY "ENTER DEPARTMENT NUMBER".
+008500     ACCEPT SALES-DEPARTMENT.
+008600
+008700 ENTER-SALES-CATEGORY.
+008800     DISPLAY "ENTER CATEGORY NUMBER".
+008900     ACCEPT SALES-CATEGORY.
+009000
+009010 ENTER-SALES-DATE.
+009020     MOVE "N" TO ZERO-DATE-IS-OK.
+009030     MOVE "ENTER SALE DATE (MM/DD/CCYY)" TO DATE-PROMPT.
+009040     PERFORM GET-A-DATE.
+009050     MOVE DATE-CCYYMMDD TO SALES-DATE.
+009060
+009100*---------------------------------
+009200* Amount is keyed with no decimal
+009300* point, e.g. 12345 = 123.45.
+009400*---------------------------------
+009500 ENTER-SALES-AMOUNT.
+009600     DISPLAY "ENTER SALE AMOUNT WITH NO DECIMAL POINT".
+009700     DISPLAY "EXAMPLE: 12345 MEANS 123.45".
+009800     ACCEPT AMOUNT-ENTRY.
+009900     COMPUTE SALES-AMOUNT = AMOUNT-ENTRY / 100.
+009950
+010000*---------------------------------
+010100* Utility routines.
+010200*---------------------------------
+010300     COPY "PLDATE01.CBL".

@@ -7,16 +7,18 @@
 000700 INPUT-OUTPUT SECTION.
 000800 FILE-CONTROL.
 000900
-001000     COPY "SLVND01.CBL".
+001000     COPY "SLVND02.CBL".
 001100
 001200 DATA DIVISION.
 001300 FILE SECTION.
 001400
-001500     COPY "FDVND02.CBL".
+001500     COPY "FDVND04.CBL".
 001600
 001700 WORKING-STORAGE SECTION.
 001800
 001900 01  VENDOR-NUMBER-FIELD                  PIC Z(5).
+001950
+001960     COPY "WSCASE01.CBL".
 002000
 002100 PROCEDURE DIVISION.
 002200 PROGRAM-BEGIN.
@@ -36,6 +38,12 @@
 003600 INIT-VENDOR-RECORD.
 003700     MOVE SPACE TO VENDOR-RECORD.
 003800     MOVE ZEROES TO VENDOR-NUMBER.
+003810     MOVE ZEROES TO VENDOR-CERT-EXPIRATION
+003820                    VENDOR-YTD-PAID.
+003830     MOVE "A" TO VENDOR-STATUS.
+003840     MOVE "N" TO VENDOR-1099-FLAG
+003850                 VENDOR-REMIT-TO-FLAG
+003860                 VENDOR-CHECK-DIGIT-NOTED.
 003900
 004000 ENTER-VENDOR-NUMBER.
 004100     DISPLAY "ENTER VENDOR NUMBER (1-99999)".
@@ -70,22 +78,37 @@
 007000 ENTER-VENDOR-NAME.
 007100     DISPLAY "ENTER VENDOR NAME".
 007200     ACCEPT VENDOR-NAME.
+007250     INSPECT VENDOR-NAME
+007260         CONVERTING LOWER-ALPHA
+007270         TO         UPPER-ALPHA.
 007300
 007400 ENTER-VENDOR-ADDRESS-1.
 007500     DISPLAY "ENTER VENDOR ADDRESS-1".
 007600     ACCEPT VENDOR-ADDRESS-1.
+007650     INSPECT VENDOR-ADDRESS-1
+007660         CONVERTING LOWER-ALPHA
+007670         TO         UPPER-ALPHA.
 007700
 007800 ENTER-VENDOR-ADDRESS-2.
 007900     DISPLAY "ENTER VENDOR ADDRESS-2".
 008000     ACCEPT VENDOR-ADDRESS-2.
+008050     INSPECT VENDOR-ADDRESS-2
+008060         CONVERTING LOWER-ALPHA
+008070         TO         UPPER-ALPHA.
 008100
 008200 ENTER-VENDOR-CITY.
 008300     DISPLAY "ENTER VENDOR CITY".
 008400     ACCEPT VENDOR-CITY.
+008450     INSPECT VENDOR-CITY
+008460         CONVERTING LOWER-ALPHA
+008470         TO         UPPER-ALPHA.
 008500
 008600 ENTER-VENDOR-STATE.
 008700     DISPLAY "ENTER VENDOR STATE".
 008800     ACCEPT VENDOR-STATE.
+008850     INSPECT VENDOR-STATE
+008860         CONVERTING LOWER-ALPHA
+008870         TO         UPPER-ALPHA.
 008900
 009000 ENTER-VENDOR-ZIP.
 009100     DISPLAY "ENTER VENDOR ZIP".
@@ -94,6 +117,9 @@
 009400 ENTER-VENDOR-CONTACT.
 009500     DISPLAY "ENTER VENDOR CONTACT".
 009600     ACCEPT VENDOR-CONTACT.
+009650     INSPECT VENDOR-CONTACT
+009660         CONVERTING LOWER-ALPHA
+009670         TO         UPPER-ALPHA.
 009700
 009800 ENTER-VENDOR-PHONE.
 009900     DISPLAY "ENTER VENDOR PHONE".

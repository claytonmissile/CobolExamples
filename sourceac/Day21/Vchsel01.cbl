@@ -8,34 +8,92 @@
 000800*    unpaid vouchers that are
 000900*    within the cut off date
 001000*    and re flags them as selected
+001010*
+001020* A preview (dry run) may be
+001030* requested instead, which lists
+001040* the vouchers that would be
+001050* selected without marking them.
 001100*---------------------------------
 001200 ENVIRONMENT DIVISION.
 001300 INPUT-OUTPUT SECTION.
 001400 FILE-CONTROL.
 001500
 001600     COPY "SLVOUCH.CBL".
+001610
+001620     COPY "SLVND02.CBL".
+001630
+001640     COPY "SLAUDIT.CBL".
 001700
 001800 DATA DIVISION.
 001900 FILE SECTION.
 002000
 002100     COPY "FDVOUCH.CBL".
+002110
+002120     COPY "FDVND04.CBL".
+002130
+002140     COPY "FDAUDIT.CBL".
 002200
 002300 WORKING-STORAGE SECTION.
 002400
-002500 77  OK-TO-PROCESS           PIC X.
+002500 77  ACTION-CODE             PIC X.
+002510     88  ACTION-IS-SELECT        VALUE "S".
+002520     88  ACTION-IS-DESELECT      VALUE "D".
+002530     88  ACTION-IS-QUIT          VALUE "Q".
 002600 77  VOUCHER-FILE-AT-END     PIC X.
+002610 77  VENDOR-RECORD-FOUND     PIC X.
+002620 77  VOUCHER-VENDOR-ON-HOLD  PIC X.
+002630 77  PREVIEW-MODE            PIC X.
+002640 77  LIMIT-BY-VENDOR         PIC X.
+002650 77  VOUCHERS-CHANGED-COUNT  PIC 9(5) VALUE ZERO.
 002700
 002800 77  CUT-OFF-DATE            PIC 9(8).
+002801 77  FROM-VENDOR-NUMBER      PIC 9(5) VALUE ZEROES.
+002802 77  TO-VENDOR-NUMBER        PIC 9(5) VALUE 99999.
+002803 77  ROLLED-DUE-DATE         PIC 9(8).
+
+002810 01  PREVIEW-LINE.
+002820     05  PREVIEW-VOUCHER-NO  PIC Z(4)9.
+002830     05  FILLER              PIC X(2)  VALUE SPACE.
+002840     05  PREVIEW-VENDOR-NO   PIC Z(4)9.
+002850     05  FILLER              PIC X(2)  VALUE SPACE.
+002860     05  PREVIEW-AMOUNT      PIC ZZZ,ZZ9.99.
+002870     05  FILLER              PIC X(2)  VALUE SPACE.
+002880     05  PREVIEW-DUE-DATE    PIC 9(8).
+002885     05  FILLER              PIC X(2)  VALUE SPACE.
+002890     05  PREVIEW-LATE-FEE    PIC ZZZ,ZZ9.99.
 002900
+002905 77  TODAYS-DATE             PIC 9(8).
+002910
 003000     COPY "WSCASE01.CBL".
 003100
 003200     COPY "WSDATE01.CBL".
-003300
-003400 PROCEDURE DIVISION.
+003250
+003260     COPY "WSAUDIT01.CBL".
+003270
+003280     COPY "WSLATE01.CBL".
+003290
+003300     COPY "WSBDAY01.CBL".
+003305
+003306     COPY "WSCONF01.CBL".
+003307
+003310 LINKAGE SECTION.
+003320
+003330*---------------------------------
+003340* RETURN-SELECTED-COUNT is set on
+003350* exit to the number of vouchers
+003360* selected or deselected this run,
+003370* for a caller (e.g. the nightly
+003380* AP batch driver) to report on.
+003390* Unused when run stand-alone.
+003400*---------------------------------
+003410 01  RETURN-SELECTED-COUNT      PIC 9(5).
+003420
+003430 PROCEDURE DIVISION USING RETURN-SELECTED-COUNT.
 003500 PROGRAM-BEGIN.
 003600     PERFORM OPENING-PROCEDURE.
 003700     PERFORM MAIN-PROCESS.
 003800     PERFORM CLOSING-PROCEDURE.
+003810     MOVE VOUCHERS-CHANGED-COUNT TO RETURN-SELECTED-COUNT.
 003900
 004000 PROGRAM-EXIT.
 004100     EXIT PROGRAM.
@@ -45,84 +103,284 @@
 004500
 004600 OPENING-PROCEDURE.
 004700     OPEN I-O VOUCHER-FILE.
+004710     OPEN I-O VENDOR-FILE.
+004720     OPEN EXTEND AUDIT-FILE.
 004800
 004900 CLOSING-PROCEDURE.
 005000     CLOSE VOUCHER-FILE.
+005010     CLOSE VENDOR-FILE.
+005020     CLOSE AUDIT-FILE.
 005100
 005200 MAIN-PROCESS.
-005300     PERFORM GET-OK-TO-PROCESS.
-005400     IF OK-TO-PROCESS = "Y"
+005250     PERFORM GET-OPERATOR-ID.
+005300     PERFORM GET-ACTION-CODE.
+005400     IF ACTION-IS-SELECT
 005500         PERFORM GET-CUT-OFF-DATE
-005600         PERFORM PROCESS-VOUCHERS.
-005700
-005800 GET-OK-TO-PROCESS.
-005900     PERFORM ACCEPT-OK-TO-PROCESS.
-006000     PERFORM RE-ACCEPT-OK-TO-PROCESS
-006100         UNTIL OK-TO-PROCESS = "Y" OR "N".
-006200
-006300 ACCEPT-OK-TO-PROCESS.
-006400     DISPLAY "SELECT VOUCHER BY DATE RANGE (Y/N)?".
-006500     ACCEPT OK-TO-PROCESS.
-006600     INSPECT OK-TO-PROCESS
-006700       CONVERTING LOWER-ALPHA
-006800       TO         UPPER-ALPHA.
-006900
-007000
-007100 RE-ACCEPT-OK-TO-PROCESS.
-007200     DISPLAY "YOU MUST ENTER YES OR NO".
-007300     PERFORM ACCEPT-OK-TO-PROCESS.
-007400
-007500 GET-CUT-OFF-DATE.
-007600     MOVE "N" TO ZERO-DATE-IS-OK.
-007700     MOVE "SELECT ON OR BEFORE (MM/DD/CCYY)?"
-007800             TO DATE-PROMPT.
-007900     PERFORM GET-A-DATE.
-008000     MOVE DATE-CCYYMMDD TO CUT-OFF-DATE.
-008100
-008200*---------------------------------
-008300* Clear all previous selections.
-008400*---------------------------------
-008500 PROCESS-VOUCHERS.
-008600     PERFORM READ-FIRST-VALID-VOUCHER.
-008700     PERFORM PROCESS-ALL-VOUCHERS
-008800         UNTIL VOUCHER-FILE-AT-END = "Y".
+005510         PERFORM GET-PREVIEW-MODE
+005520         PERFORM GET-VENDOR-RANGE
+005530         MOVE "OK TO SELECT THESE VOUCHERS (Y/N/Q)?"
+005540             TO CONFIRM-PROMPT
+005550         PERFORM GET-CONFIRMATION
+005560         IF CONFIRM-IS-YES
+005570             PERFORM SELECT-VOUCHERS
+005610     ELSE
+005620     IF ACTION-IS-DESELECT
+005630         PERFORM GET-PREVIEW-MODE
+005640         PERFORM GET-VENDOR-RANGE
+005645         MOVE "OK TO DESELECT THESE VOUCHERS (Y/N/Q)?"
+005647             TO CONFIRM-PROMPT
+005648         PERFORM GET-CONFIRMATION
+005649         IF CONFIRM-IS-YES
+005650             PERFORM DESELECT-VOUCHERS.
+006000
+006010*---------------------------------
+006020* Operator ID is recorded on
+006030* every audit trail entry
+006040* written this run.
+006050*---------------------------------
+006060 GET-OPERATOR-ID.
+006070     DISPLAY "ENTER YOUR OPERATOR ID (FOR THE AUDIT TRAIL)".
+006080     ACCEPT AUDIT-EVENT-OPERATOR-ID.
+006090     INSPECT AUDIT-EVENT-OPERATOR-ID
+006091       CONVERTING LOWER-ALPHA
+006092       TO         UPPER-ALPHA.
+006093
+006100 GET-ACTION-CODE.
+006200     PERFORM ACCEPT-ACTION-CODE.
+006300     PERFORM RE-ACCEPT-ACTION-CODE
+006400         UNTIL ACTION-CODE = "S" OR "D" OR "Q".
+006500
+006600 ACCEPT-ACTION-CODE.
+006610     DISPLAY "S = SELECT VOUCHERS FOR PAYMENT".
+006620     DISPLAY "D = DESELECT (UNDO) VOUCHERS SELECTED".
+006630     DISPLAY "Q = QUIT, DO NOTHING".
+006700     ACCEPT ACTION-CODE.
+006900     INSPECT ACTION-CODE
+007000       CONVERTING LOWER-ALPHA
+007100       TO         UPPER-ALPHA.
+007200
+007300
+007400 RE-ACCEPT-ACTION-CODE.
+007500     DISPLAY "YOU MUST ENTER S, D, OR Q".
+007600     PERFORM ACCEPT-ACTION-CODE.
+007700
+007800 GET-CUT-OFF-DATE.
+007900     MOVE "N" TO ZERO-DATE-IS-OK.
+008000     MOVE "SELECT ON OR BEFORE (MM/DD/CCYY)?"
+008100             TO DATE-PROMPT.
+008200     PERFORM GET-A-DATE.
+008300     MOVE DATE-CCYYMMDD TO CUT-OFF-DATE.
+
+008310 GET-PREVIEW-MODE.
+008320     PERFORM ACCEPT-PREVIEW-MODE.
+008330     PERFORM RE-ACCEPT-PREVIEW-MODE
+008340         UNTIL PREVIEW-MODE = "Y" OR "N".
+
+008350 ACCEPT-PREVIEW-MODE.
+008360     DISPLAY "PREVIEW ONLY - DO NOT MARK AS SELECTED (Y/N)?".
+008370     ACCEPT PREVIEW-MODE.
+008380     INSPECT PREVIEW-MODE
+008390       CONVERTING LOWER-ALPHA
+008400       TO         UPPER-ALPHA.
+
+008410 RE-ACCEPT-PREVIEW-MODE.
+008420     DISPLAY "YOU MUST ENTER YES OR NO".
+008430     PERFORM ACCEPT-PREVIEW-MODE.
+
+008440*---------------------------------
+008450* Optionally narrow the selection
+008460* to one vendor or a vendor range.
+008470* Left at its full range (ZEROES
+008480* THRU 99999) if not limited.
+008490*---------------------------------
+008500 GET-VENDOR-RANGE.
+008510     MOVE ZEROES TO FROM-VENDOR-NUMBER.
+008520     MOVE 99999 TO TO-VENDOR-NUMBER.
+008530     PERFORM ACCEPT-LIMIT-BY-VENDOR.
+008540     PERFORM RE-ACCEPT-LIMIT-BY-VENDOR
+008550         UNTIL LIMIT-BY-VENDOR = "Y" OR "N".
+008560     IF LIMIT-BY-VENDOR = "Y"
+008570         DISPLAY "ENTER FROM VENDOR NUMBER"
+008580         ACCEPT FROM-VENDOR-NUMBER
+008590         DISPLAY "ENTER TO VENDOR NUMBER (SAME FOR ONE VENDOR)"
+008600         ACCEPT TO-VENDOR-NUMBER.
+
+008610 ACCEPT-LIMIT-BY-VENDOR.
+008620     DISPLAY "LIMIT SELECTION TO A VENDOR OR VENDOR RANGE (Y/N)?".
+008630     ACCEPT LIMIT-BY-VENDOR.
+008640     INSPECT LIMIT-BY-VENDOR
+008650       CONVERTING LOWER-ALPHA
+008660       TO         UPPER-ALPHA.
+
+008670 RE-ACCEPT-LIMIT-BY-VENDOR.
+008680     DISPLAY "YOU MUST ENTER YES OR NO".
+008690     PERFORM ACCEPT-LIMIT-BY-VENDOR.
+008700
+008710*---------------------------------
+008720* Select vouchers for payment.
+008730*---------------------------------
+008740 SELECT-VOUCHERS.
+008750     PERFORM READ-FIRST-VALID-VOUCHER.
+008760     PERFORM PROCESS-ALL-VOUCHERS
+008770         UNTIL VOUCHER-FILE-AT-END = "Y".
+008780
+008790 PROCESS-ALL-VOUCHERS.
+008800     PERFORM PROCESS-THIS-VOUCHER.
+008810     PERFORM READ-NEXT-VALID-VOUCHER.
+008820
+008830 PROCESS-THIS-VOUCHER.
+008840     PERFORM DISPLAY-PREVIEW-LINE.
+008850     IF PREVIEW-MODE = "N"
+008860         MOVE "Y" TO VOUCHER-SELECTED
+008870         PERFORM REWRITE-VOUCHER-RECORD
+008880         PERFORM LOG-SELECTION-AUDIT
+008890         ADD 1 TO VOUCHERS-CHANGED-COUNT.
 008900
-009000 PROCESS-ALL-VOUCHERS.
-009100     PERFORM PROCESS-THIS-VOUCHER.
-009200     PERFORM READ-NEXT-VALID-VOUCHER.
-009300
-009400 PROCESS-THIS-VOUCHER.
-009500     MOVE "Y" TO VOUCHER-SELECTED
-009600     PERFORM REWRITE-VOUCHER-RECORD.
-009700
-009800*---------------------------------
-009900* Read first, read next routines
-010000*---------------------------------
-010100 READ-FIRST-VALID-VOUCHER.
-010200     PERFORM READ-NEXT-VALID-VOUCHER.
-010300
-010400 READ-NEXT-VALID-VOUCHER.
-010500     PERFORM READ-NEXT-VOUCHER-RECORD.
-010600     PERFORM READ-NEXT-VOUCHER-RECORD
-010700         UNTIL VOUCHER-FILE-AT-END = "Y"
-010800            OR (    VOUCHER-PAID-DATE = ZEROES
-010900                AND VOUCHER-DUE NOT > CUT-OFF-DATE).
-011000
-011100 READ-NEXT-VOUCHER-RECORD.
-011200     MOVE  "N" TO VOUCHER-FILE-AT-END.
-011300     READ VOUCHER-FILE NEXT RECORD
-011400        AT END
-011500         MOVE "Y" TO VOUCHER-FILE-AT-END.
-011600
-011700*---------------------------------
-011800* Other File I-O routines.
-011900*---------------------------------
-012000 REWRITE-VOUCHER-RECORD.
-012100     REWRITE VOUCHER-RECORD
-012200         INVALID KEY
-012300         DISPLAY "ERROR REWRITING VENDOR RECORD".
-012400*---------------------------------
-012500* Utility routines.
-012600*---------------------------------
-012700     COPY "PLDATE01.CBL".
-012800
+008910 LOG-SELECTION-AUDIT.
+008920     MOVE VOUCHER-NUMBER      TO AUDIT-EVENT-VOUCHER-NO.
+008930     MOVE VOUCHER-VENDOR      TO AUDIT-EVENT-VENDOR-NO.
+008940     MOVE "SELECTED"          TO AUDIT-EVENT-ACTION.
+008950     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-EVENT-DATE.
+008960     MOVE VOUCHER-AMOUNT      TO AUDIT-EVENT-AMOUNT.
+008965     MOVE "N"                 TO AUDIT-EVENT-OLD-VALUE.
+008966     MOVE "Y"                 TO AUDIT-EVENT-NEW-VALUE.
+008970     PERFORM WRITE-AUDIT-RECORD.
+008980
+008990*---------------------------------
+009000* Deselect (undo) vouchers that
+009010* were selected but not yet paid.
+009020*---------------------------------
+009030 DESELECT-VOUCHERS.
+009040     PERFORM READ-FIRST-SELECTED-VOUCHER.
+009050     PERFORM UNDO-ALL-SELECTED-VOUCHERS
+009060         UNTIL VOUCHER-FILE-AT-END = "Y".
+009070
+009080 UNDO-ALL-SELECTED-VOUCHERS.
+009090     PERFORM UNDO-THIS-VOUCHER.
+009100     PERFORM READ-NEXT-SELECTED-VOUCHER.
+009110
+009120 UNDO-THIS-VOUCHER.
+009130     PERFORM DISPLAY-PREVIEW-LINE.
+009140     IF PREVIEW-MODE = "N"
+009150         MOVE "N" TO VOUCHER-SELECTED
+009160         PERFORM REWRITE-VOUCHER-RECORD
+009170         PERFORM LOG-DESELECTION-AUDIT
+009180         ADD 1 TO VOUCHERS-CHANGED-COUNT.
+009190
+009200 LOG-DESELECTION-AUDIT.
+009210     MOVE VOUCHER-NUMBER      TO AUDIT-EVENT-VOUCHER-NO.
+009220     MOVE VOUCHER-VENDOR      TO AUDIT-EVENT-VENDOR-NO.
+009230     MOVE "DESELECTED"        TO AUDIT-EVENT-ACTION.
+009240     MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-EVENT-DATE.
+009250     MOVE VOUCHER-AMOUNT      TO AUDIT-EVENT-AMOUNT.
+009255     MOVE "Y"                 TO AUDIT-EVENT-OLD-VALUE.
+009256     MOVE "N"                 TO AUDIT-EVENT-NEW-VALUE.
+009260     PERFORM WRITE-AUDIT-RECORD.
+009270
+009280*---------------------------------
+009290* Show what would be (or was)
+009300* selected, one line per voucher.
+009310*---------------------------------
+009320 DISPLAY-PREVIEW-LINE.
+009330     MOVE VOUCHER-NUMBER TO PREVIEW-VOUCHER-NO.
+009340     MOVE VOUCHER-VENDOR TO PREVIEW-VENDOR-NO.
+009350     MOVE VOUCHER-AMOUNT TO PREVIEW-AMOUNT.
+009360     MOVE VOUCHER-DUE TO PREVIEW-DUE-DATE.
+009370     PERFORM CALCULATE-PREVIEW-LATE-FEE.
+009380     DISPLAY PREVIEW-LINE.
+009390
+009400*---------------------------------
+009410* Finance charge on any voucher
+009420* that is already past due,
+009430* shown for information only -
+009440* it is not added to the voucher
+009450* record.
+009460*---------------------------------
+009470 CALCULATE-PREVIEW-LATE-FEE.
+009480     MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE.
+009490     MOVE ZERO TO LATE-FEE-DAYS-PAST-DUE.
+009500     IF VOUCHER-DUE < TODAYS-DATE
+009510         COMPUTE LATE-FEE-DAYS-PAST-DUE =
+009520             FUNCTION INTEGER-OF-DATE(TODAYS-DATE)
+009530           - FUNCTION INTEGER-OF-DATE(VOUCHER-DUE).
+009540     MOVE VOUCHER-BASE-AMOUNT TO LATE-FEE-OVERDUE-AMOUNT.
+009550     PERFORM CALCULATE-LATE-FEE.
+009560     MOVE LATE-FEE-CHARGE TO PREVIEW-LATE-FEE.
+009570
+009580*---------------------------------
+009590* Read first, read next routines
+009600*---------------------------------
+009610 READ-FIRST-VALID-VOUCHER.
+009620     PERFORM READ-NEXT-VALID-VOUCHER.
+009630
+009640 READ-NEXT-VALID-VOUCHER.
+009650     PERFORM READ-NEXT-VOUCHER-RECORD.
+009660     PERFORM READ-NEXT-VOUCHER-RECORD
+009670         UNTIL VOUCHER-FILE-AT-END = "Y"
+009680            OR (    VOUCHER-PAID-DATE = ZEROES
+009690                AND ROLLED-DUE-DATE NOT > CUT-OFF-DATE
+009700                AND VOUCHER-VENDOR-ON-HOLD = "N"
+009710                AND VOUCHER-VENDOR NOT < FROM-VENDOR-NUMBER
+009720                AND VOUCHER-VENDOR NOT > TO-VENDOR-NUMBER).
+009730
+009740 READ-FIRST-SELECTED-VOUCHER.
+009750     PERFORM READ-NEXT-SELECTED-VOUCHER.
+009760
+009770 READ-NEXT-SELECTED-VOUCHER.
+009780     PERFORM READ-NEXT-VOUCHER-RECORD.
+009790     PERFORM READ-NEXT-VOUCHER-RECORD
+009800         UNTIL VOUCHER-FILE-AT-END = "Y"
+009810            OR (    VOUCHER-SELECTED = "Y"
+009820                AND VOUCHER-PAID-DATE = ZEROES
+009830                AND VOUCHER-VENDOR NOT < FROM-VENDOR-NUMBER
+009840                AND VOUCHER-VENDOR NOT > TO-VENDOR-NUMBER).
+009850
+009860*---------------------------------
+009870* Is the vendor on this voucher
+009880* on payment hold?
+009890*---------------------------------
+009900 CHECK-VOUCHER-VENDOR-HOLD.
+009910     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+009920     PERFORM READ-VENDOR-RECORD.
+009930     IF VENDOR-RECORD-FOUND = "Y" AND VENDOR-IS-ON-HOLD
+009940         MOVE "Y" TO VOUCHER-VENDOR-ON-HOLD
+009950     ELSE
+009960         MOVE "N" TO VOUCHER-VENDOR-ON-HOLD.
+009970
+009980 READ-NEXT-VOUCHER-RECORD.
+009990     MOVE  "N" TO VOUCHER-FILE-AT-END.
+010000     READ VOUCHER-FILE NEXT RECORD
+010010        AT END
+010020         MOVE "Y" TO VOUCHER-FILE-AT-END.
+010030     MOVE "N" TO VOUCHER-VENDOR-ON-HOLD.
+010040     IF VOUCHER-FILE-AT-END NOT = "Y"
+010050         PERFORM CHECK-VOUCHER-VENDOR-HOLD
+010060         PERFORM ROLL-VOUCHER-DUE-DATE.
+010070
+010080 ROLL-VOUCHER-DUE-DATE.
+010090     MOVE VOUCHER-DUE TO BDAY-DATE.
+010100     PERFORM ROLL-TO-NEXT-BUSINESS-DAY.
+010110     MOVE BDAY-DATE TO ROLLED-DUE-DATE.
+010120
+010130*---------------------------------
+010140* Other File I-O routines.
+010150*---------------------------------
+010160 REWRITE-VOUCHER-RECORD.
+010170     REWRITE VOUCHER-RECORD
+010180         INVALID KEY
+010190         DISPLAY "ERROR REWRITING VENDOR RECORD".
+010200
+010210 READ-VENDOR-RECORD.
+010220     MOVE "Y" TO VENDOR-RECORD-FOUND.
+010230     READ VENDOR-FILE RECORD
+010240       INVALID KEY
+010250          MOVE "N" TO VENDOR-RECORD-FOUND.
+010260*---------------------------------
+010270* Utility routines.
+010280*---------------------------------
+010290     COPY "PLDATE01.CBL".
+010300     COPY "PLAUDIT01.CBL".
+010310     COPY "PLLATE01.CBL".
+010320     COPY "PLBDAY01.CBL".
+010325     COPY "PLCONF01.CBL".
+010330

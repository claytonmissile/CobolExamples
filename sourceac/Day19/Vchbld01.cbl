@@ -9,22 +9,213 @@
 000900 FILE-CONTROL.
 001000
 001100     COPY "SLVOUCH.CBL".
+001150
+001160     COPY "SLVND02.CBL".
 001200
 001300 DATA DIVISION.
 001400 FILE SECTION.
 001500
 001600     COPY "FDVOUCH.CBL".
+001650
+001660     COPY "FDVND04.CBL".
 001700
 001800 WORKING-STORAGE SECTION.
 001900
-002000 PROCEDURE DIVISION.
-002100 PROGRAM-BEGIN.
-002200     OPEN OUTPUT VOUCHER-FILE.
-002300     CLOSE VOUCHER-FILE.
+001910 01  VOUCHER-NUMBER-FIELD                 PIC Z(5).
+001920 01  AMOUNT-ENTRY                         PIC 9(8).
+001925 01  FX-RATE-ENTRY                        PIC 9(7).
+001930
+001940 77  VENDOR-RECORD-FOUND                  PIC X.
+001950
+001960     COPY "WSCASE01.CBL".
+001970
+001980     COPY "WSDATE01.CBL".
+002000
+002100 PROCEDURE DIVISION.
+002200 PROGRAM-BEGIN.
+002300     OPEN I-O VOUCHER-FILE.
+002310     OPEN I-O VENDOR-FILE.
+002320     PERFORM GET-NEW-VOUCHER-NUMBER.
+002330     PERFORM ADD-RECORDS
+002340        UNTIL VOUCHER-NUMBER = ZEROES.
+002350     CLOSE VOUCHER-FILE.
+002360     CLOSE VENDOR-FILE.
 002400
 002500 PROGRAM-EXIT.
 002600     EXIT PROGRAM.
 002700
 002800 PROGRAM-DONE.
 002900     ACCEPT OMITTED. STOP RUN.
-003000
\ No newline at end of file
+003000
+003100 GET-NEW-VOUCHER-NUMBER.
+003200     PERFORM INIT-VOUCHER-RECORD.
+003300     PERFORM ENTER-VOUCHER-NUMBER.
+003400
+003500 INIT-VOUCHER-RECORD.
+003600     MOVE SPACE TO VOUCHER-RECORD.
+003700     MOVE ZEROES TO VOUCHER-NUMBER
+003710                    VOUCHER-VENDOR
+003720                    VOUCHER-AMOUNT
+003730                    VOUCHER-DATE
+003740                    VOUCHER-DUE
+003750                    VOUCHER-PAID-AMOUNT
+003760                    VOUCHER-PAID-DATE
+003770                    VOUCHER-CHECK-NO
+003775                    VOUCHER-BASE-AMOUNT
+003777                    VOUCHER-CATEGORY.
+003780     MOVE "N" TO VOUCHER-SELECTED.
+003785     MOVE "USD" TO VOUCHER-CURRENCY-CODE.
+003790     MOVE 1.0000 TO VOUCHER-FX-RATE.
+003790
+003800 ENTER-VOUCHER-NUMBER.
+003900     DISPLAY "ENTER VOUCHER NUMBER (1-99999)".
+004000     DISPLAY "ENTER 0 TO STOP ENTRY".
+004100     ACCEPT VOUCHER-NUMBER-FIELD.
+004200     MOVE VOUCHER-NUMBER-FIELD TO VOUCHER-NUMBER.
+004300
+004400 ADD-RECORDS.
+004500     PERFORM ENTER-REMAINING-FIELDS.
+004600     PERFORM WRITE-VOUCHER-RECORD.
+004700     PERFORM GET-NEW-VOUCHER-NUMBER.
+004800
+004900 WRITE-VOUCHER-RECORD.
+005000     WRITE VOUCHER-RECORD
+005100         INVALID KEY
+005200         DISPLAY "RECORD ALREADY ON FILE".
+005300
+005400 ENTER-REMAINING-FIELDS.
+005500     PERFORM ENTER-VOUCHER-VENDOR.
+005600     PERFORM ENTER-VOUCHER-INVOICE.
+005650     PERFORM ENTER-VOUCHER-PO-NUMBER.
+005700     PERFORM ENTER-VOUCHER-FOR.
+005800     PERFORM ENTER-VOUCHER-AMOUNT.
+005850     PERFORM ENTER-VOUCHER-CURRENCY.
+005900     PERFORM ENTER-VOUCHER-DATE.
+006000     PERFORM ENTER-VOUCHER-DUE.
+006100     PERFORM ENTER-VOUCHER-DEDUCTIBLE.
+006150     PERFORM ENTER-VOUCHER-CATEGORY.
+006200
+006300*---------------------------------
+006400* The vendor on the voucher must
+006500* already be on file.
+006600*---------------------------------
+006700 ENTER-VOUCHER-VENDOR.
+006800     PERFORM ACCEPT-VOUCHER-VENDOR.
+006900     PERFORM RE-ACCEPT-VOUCHER-VENDOR
+007000         UNTIL VENDOR-RECORD-FOUND = "Y".
+007100
+007200 ACCEPT-VOUCHER-VENDOR.
+007300     DISPLAY "ENTER VENDOR NUMBER FOR THIS VOUCHER".
+007400     ACCEPT VOUCHER-VENDOR.
+007500     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+007600     PERFORM READ-VENDOR-RECORD.
+007700
+007800 RE-ACCEPT-VOUCHER-VENDOR.
+007900     DISPLAY "NO VENDOR ON FILE WITH THAT NUMBER".
+008000     PERFORM ACCEPT-VOUCHER-VENDOR.
+008100
+008200 READ-VENDOR-RECORD.
+008300     MOVE "Y" TO VENDOR-RECORD-FOUND.
+008400     READ VENDOR-FILE RECORD
+008500         INVALID KEY
+008600         MOVE "N" TO VENDOR-RECORD-FOUND.
+008700
+008800 ENTER-VOUCHER-INVOICE.
+008900     DISPLAY "ENTER INVOICE NUMBER".
+009000     ACCEPT VOUCHER-INVOICE.
+009100
+009110*---------------------------------
+009120* Purchase order is optional - a
+009130* blank PO number is allowed.
+009140*---------------------------------
+009150 ENTER-VOUCHER-PO-NUMBER.
+009160     DISPLAY "ENTER PURCHASE ORDER NUMBER (BLANK IF NONE)".
+009170     ACCEPT VOUCHER-PO-NUMBER.
+009180
+009200 ENTER-VOUCHER-FOR.
+009300     DISPLAY "ENTER DESCRIPTION (WHAT IS THIS FOR)".
+009400     ACCEPT VOUCHER-FOR.
+009500
+009600*---------------------------------
+009700* Amount is keyed with no decimal
+009800* point, e.g. 12345 = 123.45.
+009900*---------------------------------
+010000 ENTER-VOUCHER-AMOUNT.
+010100     DISPLAY "ENTER AMOUNT WITH NO DECIMAL POINT".
+010200     DISPLAY "EXAMPLE: 12345 MEANS 123.45".
+010300     ACCEPT AMOUNT-ENTRY.
+010400     COMPUTE VOUCHER-AMOUNT = AMOUNT-ENTRY / 100.
+010450
+010460*---------------------------------
+010470* Currency and exchange rate -
+010480* default is USD at 1.0000, the
+010490* base currency for all reports.
+010500* The base amount is the voucher
+010510* amount converted to USD.
+010520*---------------------------------
+010530 ENTER-VOUCHER-CURRENCY.
+010540     DISPLAY "ENTER CURRENCY CODE (DEFAULT USD)".
+010550     ACCEPT VOUCHER-CURRENCY-CODE.
+010560     IF VOUCHER-CURRENCY-CODE = SPACE
+010570         MOVE "USD" TO VOUCHER-CURRENCY-CODE.
+010580     INSPECT VOUCHER-CURRENCY-CODE
+010590         CONVERTING LOWER-ALPHA
+010600         TO         UPPER-ALPHA.
+010610
+010620     IF VOUCHER-CURRENCY-CODE = "USD"
+010630         MOVE 1.0000 TO VOUCHER-FX-RATE
+010640     ELSE
+010650         PERFORM ENTER-VOUCHER-FX-RATE.
+010660
+010670     COMPUTE VOUCHER-BASE-AMOUNT ROUNDED =
+010680             VOUCHER-AMOUNT * VOUCHER-FX-RATE.
+010690
+010700 ENTER-VOUCHER-FX-RATE.
+010710     DISPLAY "ENTER EXCHANGE RATE TO USD WITH NO DECIMAL POINT".
+010720     DISPLAY "EXAMPLE: 12500 MEANS 1.2500".
+010730     ACCEPT FX-RATE-ENTRY.
+010740     COMPUTE VOUCHER-FX-RATE = FX-RATE-ENTRY / 10000.
+010750
+010760 ENTER-VOUCHER-DATE.
+010770     MOVE "N" TO ZERO-DATE-IS-OK.
+010780     MOVE "ENTER VOUCHER DATE (MM/DD/CCYY)" TO DATE-PROMPT.
+010790     PERFORM GET-A-DATE.
+010800     MOVE DATE-CCYYMMDD TO VOUCHER-DATE.
+010810
+010820 ENTER-VOUCHER-DUE.
+010830     MOVE "N" TO ZERO-DATE-IS-OK.
+010840     MOVE "ENTER DUE DATE (MM/DD/CCYY)" TO DATE-PROMPT.
+010850     PERFORM GET-A-DATE.
+010860     MOVE DATE-CCYYMMDD TO VOUCHER-DUE.
+010870
+011800 ENTER-VOUCHER-DEDUCTIBLE.
+011900     PERFORM ACCEPT-VOUCHER-DEDUCTIBLE.
+012000     PERFORM RE-ACCEPT-VOUCHER-DEDUCTIBLE
+012100         UNTIL VOUCHER-DEDUCTIBLE = "Y" OR "N".
+012200
+012300 ACCEPT-VOUCHER-DEDUCTIBLE.
+012400     DISPLAY "IS THIS EXPENSE TAX DEDUCTIBLE (Y/N)?".
+012500     ACCEPT VOUCHER-DEDUCTIBLE.
+012600     INSPECT VOUCHER-DEDUCTIBLE
+012700         CONVERTING LOWER-ALPHA
+012800         TO         UPPER-ALPHA.
+012900
+013000 RE-ACCEPT-VOUCHER-DEDUCTIBLE.
+013100     DISPLAY "YOU MUST ENTER YES OR NO".
+013200     PERFORM ACCEPT-VOUCHER-DEDUCTIBLE.
+013300
+013310*---------------------------------
+013320* Category rolls this voucher up
+013330* into an AP spend total the same
+013340* way SALES-CATEGORY rolls up a
+013350* sale -- just a number, with no
+013360* category-name lookup on file.
+013370*---------------------------------
+013380 ENTER-VOUCHER-CATEGORY.
+013385     DISPLAY "ENTER SPEND CATEGORY NUMBER".
+013390     ACCEPT VOUCHER-CATEGORY.
+013410
+013420*---------------------------------
+013500* Utility routines.
+013600*---------------------------------
+013700     COPY "PLDATE01.CBL".

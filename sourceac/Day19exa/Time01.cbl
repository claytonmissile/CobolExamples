@@ -17,6 +17,7 @@
 001700 77  TIME-FIELD         PIC Z(6).
 001800
 001900     COPY "WSTIME01.CBL".
+001950     COPY "WSCASE01.CBL".
 002000
 002100 PROCEDURE DIVISION.
 002200 PROGRAM-BEGIN.
@@ -35,20 +36,40 @@
 003500 CLOSING-PROCEDURE.
 003600
 003700 MAIN-PROCESS.
+003750     PERFORM GET-TIME-ENTRY-FORMAT.
 003800     PERFORM GET-A-TIME.
 003900     PERFORM DISPLAY-AND-GET-TIME
 004000         UNTIL ANY-TIME = 000001.
 004100
-004200 GET-A-TIME.
+004150 GET-TIME-ENTRY-FORMAT.
+004160     DISPLAY "USE 12-HOUR AM/PM ENTRY (Y/N)?".
+004170     ACCEPT TIME-USE-12-HOUR.
+004180     INSPECT TIME-USE-12-HOUR
+004190       CONVERTING LOWER-ALPHA
+004200       TO         UPPER-ALPHA.
+004210
+004220 GET-A-TIME.
 004300     PERFORM ACCEPT-A-TIME.
 004400     PERFORM RE-ACCEPT-A-TIME
 004500         UNTIL TIME-IS-VALID.
 004600     MOVE TIME-HHMMSS TO ANY-TIME.
 004700
 004800 ACCEPT-A-TIME.
+004810     IF USE-12-HOUR-TIME
+004820         PERFORM ACCEPT-A-TIME-12-HOUR
+004830     ELSE
+004840         PERFORM ACCEPT-A-TIME-24-HOUR.
+004850
+004860 ACCEPT-A-TIME-24-HOUR.
 004900     DISPLAY "ENTER A TIME (HHMMSS) (000001 TO EXIT)"
 005000     ACCEPT TIME-FIELD.
 005100     PERFORM EDIT-CHECK-TIME.
+005110
+005120 ACCEPT-A-TIME-12-HOUR.
+005130     DISPLAY "ENTER A TIME (HHMMSSAM/PM) (120001AM TO EXIT)"
+005140     MOVE SPACE TO TIME-AMPM-ENTRY.
+005150     ACCEPT TIME-AMPM-ENTRY.
+005160     PERFORM EDIT-CHECK-TIME-12-HOUR.
 005200
 005300 RE-ACCEPT-A-TIME.
 005400     DISPLAY "INVALID TIME"

@@ -0,0 +1,322 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDDSP03.
+000300*------------------------------------------------
+000400* Display records in the Vendor File, a page
+000410* at a time, with the ability to page forward,
+000420* page back, or quit the list early. Next
+000430* revision of VNDDSP02 -- adds an optional
+000440* filter by state or by city so a clerk can
+000450* browse just one part of the file.
+000500*------------------------------------------------
+000600 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000800 FILE-CONTROL.
+000900
+001000     COPY "SLVND02.CBL".
+001100
+001200 DATA DIVISION.
+001300 FILE SECTION.
+001400
+001500     COPY "FDVND04.CBL".
+001600
+001700 WORKING-STORAGE SECTION.
+001800
+001810     COPY "WSCASE01.CBL".
+001820
+001900 01  DETAIL-LINE.
+002000     05  DISPLAY-NUMBER      PIC 9(5).
+002100     05  FILLER              PIC X     VALUE SPACE.
+002200     05  DISPLAY-NAME        PIC X(30).
+002300     05  FILLER              PIC X     VALUE SPACE.
+002400     05  DISPLAY-CONTACT     PIC X(30).
+002500
+002600 01  CITY-STATE-DETAIL.
+002700     05  DISPLAY-CITY        PIC X(20).
+002800     05  FILLER              PIC X VALUE SPACE.
+002900     05  DISPLAY-STATE       PIC X(2).
+003000
+003100 01  COLUMN-LINE.
+003200     05  FILLER         PIC X(2)  VALUE "NO".
+003300     05  FILLER         PIC X(4) VALUE SPACE.
+003400     05  FILLER         PIC X(12) VALUE "NAME-ADDRESS".
+003500     05  FILLER         PIC X(19) VALUE SPACE.
+003600     05  FILLER         PIC X(17) VALUE "CONTACT-PHONE-ZIP".
+003700
+003800 01  TITLE-LINE.
+003900     05  FILLER              PIC X(15) VALUE SPACE.
+004000     05  FILLER              PIC X(11)
+004100         VALUE "VENDOR LIST".
+004200     05  FILLER              PIC X(15) VALUE SPACE.
+004300     05  FILLER              PIC X(5) VALUE "PAGE:".
+004400     05  FILLER              PIC X(1) VALUE SPACE.
+004500     05  DISPLAY-PAGE-NUMBER PIC ZZZZ9.
+004550
+004560 01  PAGE-START-TABLE.
+004570     05  PAGE-START-NUMBER   PIC 9(05)
+004580                             OCCURS 50 TIMES.
+004600
+004700 77  FILE-AT-END             PIC X.
+004800 77  A-DUMMY                 PIC X.
+004900 77  LINE-COUNT              PIC 999 VALUE ZERO.
+005000 77  PAGE-NUMBER             PIC 99999 VALUE ZERO.
+005100 77  MAXIMUM-LINES           PIC 999 VALUE 15.
+005110 77  QUIT-REQUESTED          PIC X     VALUE "N".
+005120 77  PAGE-CONTROL            PIC X(01).
+005130     88  PAGE-CONTROL-IS-NEXT     VALUE "N".
+005140     88  PAGE-CONTROL-IS-PREVIOUS VALUE "P".
+005150     88  PAGE-CONTROL-IS-QUIT     VALUE "Q".
+005200
+005300 77  DISPLAY-RECORD          PIC X(79).
+005310
+005320*---------------------------------
+005330* Optional filter, chosen once at
+005340* the start of the run, that
+005350* limits the list to one state
+005360* or one city.
+005370*---------------------------------
+005380 77  FILTER-MODE             PIC X(01).
+005390     88  FILTER-IS-ALL           VALUE "A".
+005400     88  FILTER-IS-STATE         VALUE "S".
+005410     88  FILTER-IS-CITY          VALUE "C".
+005420 77  FILTER-STATE             PIC X(02).
+005430 77  FILTER-CITY-TEXT         PIC X(20).
+005440 77  FILTER-MATCH-COUNT       PIC 9(02).
+005450 77  VENDOR-MATCH-FLAG        PIC X(01).
+005460     88  VENDOR-MATCHES-FILTER    VALUE "Y".
+005500
+005600 PROCEDURE DIVISION.
+005700 PROGRAM-BEGIN.
+005800
+005900     PERFORM OPENING-PROCEDURE.
+006000     MOVE ZEROES TO LINE-COUNT
+006100                    PAGE-NUMBER.
+006200     MOVE "N" TO QUIT-REQUESTED.
+006300     PERFORM ASK-FILTER-MODE.
+006400
+006500     MOVE "N" TO FILE-AT-END.
+006600     PERFORM READ-NEXT-MATCHING-RECORD.
+006700     IF FILE-AT-END = "Y"
+006800         MOVE "NO RECORDS FOUND" TO DISPLAY-RECORD
+006900         PERFORM WRITE-DISPLAY-RECORD
+007000     ELSE
+007010         PERFORM START-NEW-PAGE
+007020         PERFORM DISPLAY-VENDOR-FIELDS
+007030             UNTIL FILE-AT-END = "Y"
+007040                OR QUIT-REQUESTED = "Y".
+007100
+007200     PERFORM CLOSING-PROCEDURE.
+007300
+007400
+007450 PROGRAM-EXIT.
+007460     EXIT PROGRAM.
+007470
+007500 PROGRAM-DONE.
+007600     ACCEPT OMITTED. STOP RUN.
+007700
+007800 OPENING-PROCEDURE.
+007900     OPEN I-O VENDOR-FILE.
+008000
+008100 CLOSING-PROCEDURE.
+008200     CLOSE VENDOR-FILE.
+008300
+008400*---------------------------------
+008500* Filter entry logic
+008600*---------------------------------
+008700 ASK-FILTER-MODE.
+008800     PERFORM ACCEPT-FILTER-MODE.
+008900     PERFORM RE-ACCEPT-FILTER-MODE
+009000         UNTIL FILTER-MODE = "A" OR "S" OR "C".
+009100     IF FILTER-IS-STATE
+009200         PERFORM ENTER-FILTER-STATE.
+009300     IF FILTER-IS-CITY
+009400         PERFORM ENTER-FILTER-CITY-TEXT.
+009500
+009600 ACCEPT-FILTER-MODE.
+009700     DISPLAY "LIST (A)LL VENDORS, BY (S)TATE, OR BY (C)ITY?".
+009800     ACCEPT FILTER-MODE.
+009900     INSPECT FILTER-MODE
+010000         CONVERTING LOWER-ALPHA
+010100         TO         UPPER-ALPHA.
+010200
+010300 RE-ACCEPT-FILTER-MODE.
+010400     DISPLAY "YOU MUST ENTER A, S, OR C".
+010500     PERFORM ACCEPT-FILTER-MODE.
+010600
+010700 ENTER-FILTER-STATE.
+010800     DISPLAY "ENTER THE STATE CODE TO LIST".
+010900     ACCEPT FILTER-STATE.
+011000     INSPECT FILTER-STATE
+011100         CONVERTING LOWER-ALPHA
+011200         TO         UPPER-ALPHA.
+011300
+011400 ENTER-FILTER-CITY-TEXT.
+011500     DISPLAY "ENTER THE CITY, OR PART OF THE CITY NAME, TO LIST".
+011600     ACCEPT FILTER-CITY-TEXT.
+011700     INSPECT FILTER-CITY-TEXT
+011800         CONVERTING LOWER-ALPHA
+011900         TO         UPPER-ALPHA.
+012000
+012100 DISPLAY-VENDOR-FIELDS.
+012200     IF LINE-COUNT > MAXIMUM-LINES
+012300         PERFORM START-NEXT-PAGE.
+012400     PERFORM DISPLAY-THE-RECORD.
+012500     PERFORM READ-NEXT-MATCHING-RECORD.
+012600
+012700 DISPLAY-THE-RECORD.
+012800     PERFORM DISPLAY-LINE-1.
+012900     PERFORM DISPLAY-LINE-2.
+013000     PERFORM DISPLAY-LINE-3.
+013100     PERFORM DISPLAY-LINE-4.
+013200     PERFORM LINE-FEED.
+013300
+013400 DISPLAY-LINE-1.
+013500     MOVE SPACE TO DETAIL-LINE.
+013600     MOVE VENDOR-NUMBER TO DISPLAY-NUMBER.
+013700     MOVE VENDOR-NAME TO DISPLAY-NAME.
+013800     MOVE VENDOR-CONTACT TO DISPLAY-CONTACT.
+013900     MOVE DETAIL-LINE TO DISPLAY-RECORD.
+014000     PERFORM WRITE-DISPLAY-RECORD.
+014100
+014200 DISPLAY-LINE-2.
+014300     MOVE SPACE TO DETAIL-LINE.
+014400     MOVE VENDOR-ADDRESS-1 TO DISPLAY-NAME.
+014500     MOVE VENDOR-PHONE TO DISPLAY-CONTACT.
+014600     MOVE DETAIL-LINE TO DISPLAY-RECORD.
+014700     PERFORM WRITE-DISPLAY-RECORD.
+014800
+014900 DISPLAY-LINE-3.
+015000     MOVE SPACE TO DETAIL-LINE.
+015100     MOVE VENDOR-ADDRESS-2 TO DISPLAY-NAME.
+015200     IF VENDOR-ADDRESS-2 NOT = SPACE
+015300         MOVE DETAIL-LINE TO DISPLAY-RECORD
+015400         PERFORM WRITE-DISPLAY-RECORD.
+015500
+015600 DISPLAY-LINE-4.
+015700     MOVE SPACE TO DETAIL-LINE.
+015800     MOVE VENDOR-CITY TO DISPLAY-CITY.
+015900     MOVE VENDOR-STATE TO DISPLAY-STATE.
+016000     MOVE CITY-STATE-DETAIL TO DISPLAY-NAME.
+016100     MOVE VENDOR-ZIP TO DISPLAY-CONTACT.
+016200     MOVE DETAIL-LINE TO DISPLAY-RECORD.
+016300     PERFORM WRITE-DISPLAY-RECORD.
+016400
+016500*---------------------------------
+016600* Skip records that do not match
+016700* the chosen filter, the same way
+016800* the wildcard name search does
+016900* in VNINNM02.
+017000*---------------------------------
+017100 READ-NEXT-MATCHING-RECORD.
+017200     PERFORM READ-NEXT-RECORD.
+017300     PERFORM CHECK-VENDOR-MATCHES-FILTER.
+017400     PERFORM READ-AND-CHECK-NEXT-RECORD
+017500         UNTIL FILE-AT-END = "Y"
+017600            OR VENDOR-MATCHES-FILTER.
+017700
+017800 READ-AND-CHECK-NEXT-RECORD.
+017900     PERFORM READ-NEXT-RECORD.
+018000     PERFORM CHECK-VENDOR-MATCHES-FILTER.
+018100
+018200 READ-NEXT-RECORD.
+018300     READ VENDOR-FILE NEXT RECORD
+018400         AT END MOVE "Y" TO FILE-AT-END.
+018500
+018600 CHECK-VENDOR-MATCHES-FILTER.
+018700     MOVE SPACE TO VENDOR-MATCH-FLAG.
+018800     IF FILE-AT-END = "Y"
+018900         NEXT SENTENCE
+019000     ELSE IF FILTER-IS-STATE
+019100         IF VENDOR-STATE = FILTER-STATE
+019200             MOVE "Y" TO VENDOR-MATCH-FLAG
+019300         END-IF
+019400     ELSE IF FILTER-IS-CITY
+019500         MOVE 0 TO FILTER-MATCH-COUNT
+019550         IF FILTER-CITY-TEXT NOT = SPACES
+019600             INSPECT VENDOR-CITY TALLYING FILTER-MATCH-COUNT
+019700                 FOR ALL FUNCTION TRIM(FILTER-CITY-TEXT)
+019750         END-IF
+019800         IF FILTER-MATCH-COUNT > 0
+019900             MOVE "Y" TO VENDOR-MATCH-FLAG
+020000         END-IF
+020100     ELSE
+020200         MOVE "Y" TO VENDOR-MATCH-FLAG
+020300     END-IF.
+020000
+020100 WRITE-DISPLAY-RECORD.
+020200     DISPLAY DISPLAY-RECORD.
+020300     ADD 1 TO LINE-COUNT.
+020400
+020500 LINE-FEED.
+020600     MOVE SPACE TO DISPLAY-RECORD.
+020700     PERFORM WRITE-DISPLAY-RECORD.
+020800
+020900 START-NEXT-PAGE.
+021000
+021100     PERFORM ASK-PAGE-CONTROL.
+021110     IF PAGE-CONTROL-IS-QUIT
+021120         MOVE "Y" TO QUIT-REQUESTED
+021130     ELSE
+021140     IF PAGE-CONTROL-IS-PREVIOUS
+021150         PERFORM GO-BACK-ONE-PAGE
+021160     ELSE
+021170         PERFORM START-NEW-PAGE.
+021300
+021400 START-NEW-PAGE.
+021500     MOVE ZERO TO LINE-COUNT.
+021600     ADD 1 TO PAGE-NUMBER.
+021700     IF PAGE-NUMBER <= 50
+021800         MOVE VENDOR-NUMBER TO PAGE-START-NUMBER (PAGE-NUMBER).
+021850     PERFORM DISPLAY-PAGE-HEADER.
+021860
+021870 DISPLAY-PAGE-HEADER.
+021900     MOVE PAGE-NUMBER TO DISPLAY-PAGE-NUMBER.
+022000     MOVE TITLE-LINE TO DISPLAY-RECORD.
+022100     PERFORM WRITE-DISPLAY-RECORD.
+022200     PERFORM LINE-FEED.
+022300     MOVE COLUMN-LINE TO DISPLAY-RECORD.
+022400     PERFORM WRITE-DISPLAY-RECORD.
+022500     PERFORM LINE-FEED.
+022600
+022700*---------------------------------
+022800* Back up to the page before the
+022900* one just displayed by re-
+023000* starting the file at the key
+023100* remembered for that page. The
+023150* table only remembers starting
+023160* keys for the first 50 pages, so
+023170* beyond that the deepest key on
+023180* record is the best we can do.
+023200*---------------------------------
+023300 GO-BACK-ONE-PAGE.
+023400     IF PAGE-NUMBER > 1
+023500         SUBTRACT 2 FROM PAGE-NUMBER
+023510         IF PAGE-NUMBER + 1 > 50
+023520             MOVE PAGE-START-NUMBER (50) TO VENDOR-NUMBER
+023530         ELSE
+023540             MOVE PAGE-START-NUMBER (PAGE-NUMBER + 1)
+023550                 TO VENDOR-NUMBER
+023800         START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+023900             INVALID KEY
+024000             MOVE "Y" TO FILE-AT-END
+024100         PERFORM READ-NEXT-MATCHING-RECORD
+024200         PERFORM START-NEW-PAGE
+024300     ELSE
+024400         DISPLAY "ALREADY AT THE FIRST PAGE"
+024450         MOVE ZERO TO LINE-COUNT
+024500         PERFORM DISPLAY-PAGE-HEADER.
+024600
+024700 ASK-PAGE-CONTROL.
+024800     PERFORM ACCEPT-PAGE-CONTROL.
+024900     PERFORM RE-ACCEPT-PAGE-CONTROL
+025000         UNTIL PAGE-CONTROL = "N" OR "P" OR "Q".
+025100
+025200 ACCEPT-PAGE-CONTROL.
+025300     DISPLAY "N=NEXT PAGE, P=PREVIOUS PAGE, Q=QUIT. . .".
+025400     ACCEPT PAGE-CONTROL.
+025500     INSPECT PAGE-CONTROL
+025600         CONVERTING LOWER-ALPHA
+025700         TO         UPPER-ALPHA.
+025800
+025900 RE-ACCEPT-PAGE-CONTROL.
+026000     DISPLAY "YOU MUST ENTER N, P, OR Q".
+026100     PERFORM ACCEPT-PAGE-CONTROL.

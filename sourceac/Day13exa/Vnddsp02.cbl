@@ -1,7 +1,9 @@
 000100 IDENTIFICATION DIVISION.
 000200 PROGRAM-ID. VNDDSP02.
 000300*------------------------------------------------
-000400* Display records in the Vendor File.
+000400* Display records in the Vendor File, a page
+000410* at a time, with the ability to page forward,
+000420* page back, or quit the list early.
 000500*------------------------------------------------
 000600 ENVIRONMENT DIVISION.
 000700 INPUT-OUTPUT SECTION.
@@ -16,6 +18,8 @@
 001600
 001700 WORKING-STORAGE SECTION.
 001800
+001810     COPY "WSCASE01.CBL".
+001820
 001900 01  DETAIL-LINE.
 002000     05  DISPLAY-NUMBER      PIC 9(5).
 002100     05  FILLER              PIC X     VALUE SPACE.
@@ -43,12 +47,21 @@
 004300     05  FILLER              PIC X(5) VALUE "PAGE:".
 004400     05  FILLER              PIC X(1) VALUE SPACE.
 004500     05  DISPLAY-PAGE-NUMBER PIC ZZZZ9.
+004550
+004560 01  PAGE-START-TABLE.
+004570     05  PAGE-START-NUMBER   PIC 9(05)
+004580                             OCCURS 50 TIMES.
 004600
 004700 77  FILE-AT-END             PIC X.
 004800 77  A-DUMMY                 PIC X.
 004900 77  LINE-COUNT              PIC 999 VALUE ZERO.
 005000 77  PAGE-NUMBER             PIC 99999 VALUE ZERO.
 005100 77  MAXIMUM-LINES           PIC 999 VALUE 15.
+005110 77  QUIT-REQUESTED          PIC X     VALUE "N".
+005120 77  PAGE-CONTROL            PIC X(01).
+005130     88  PAGE-CONTROL-IS-NEXT     VALUE "N".
+005140     88  PAGE-CONTROL-IS-PREVIOUS VALUE "P".
+005150     88  PAGE-CONTROL-IS-QUIT     VALUE "Q".
 005200
 005300 77  DISPLAY-RECORD          PIC X(79).
 005400
@@ -58,17 +71,18 @@
 005800     PERFORM OPENING-PROCEDURE.
 005900     MOVE ZEROES TO LINE-COUNT
 006000                    PAGE-NUMBER.
+006010     MOVE "N" TO QUIT-REQUESTED.
 006100
-006200     PERFORM START-NEW-PAGE.
-006300
 006400     MOVE "N" TO FILE-AT-END.
 006500     PERFORM READ-NEXT-RECORD.
 006600     IF FILE-AT-END = "Y"
 006700         MOVE "NO RECORDS FOUND" TO DISPLAY-RECORD
 006800         PERFORM WRITE-DISPLAY-RECORD
 006900     ELSE
+006910         PERFORM START-NEW-PAGE
 007000         PERFORM DISPLAY-VENDOR-FIELDS
-007100             UNTIL FILE-AT-END = "Y".
+007100             UNTIL FILE-AT-END = "Y"
+007110                OR QUIT-REQUESTED = "Y".
 007200
 007300     PERFORM CLOSING-PROCEDURE.
 007400
@@ -140,24 +154,72 @@
 014000
 014100 START-NEXT-PAGE.
 014200
-014300     PERFORM END-LAST-PAGE.
-014400     PERFORM START-NEW-PAGE.
+014300     PERFORM ASK-PAGE-CONTROL.
+014310     IF PAGE-CONTROL-IS-QUIT
+014320         MOVE "Y" TO QUIT-REQUESTED
+014330     ELSE
+014340     IF PAGE-CONTROL-IS-PREVIOUS
+014350         PERFORM GO-BACK-ONE-PAGE
+014360     ELSE
+014370         PERFORM START-NEW-PAGE.
 014500
 014600 START-NEW-PAGE.
-014700     ADD 1 TO PAGE-NUMBER.
-014800     MOVE PAGE-NUMBER TO DISPLAY-PAGE-NUMBER.
-014900     MOVE TITLE-LINE TO DISPLAY-RECORD.
-015000     PERFORM WRITE-DISPLAY-RECORD.
-015100     PERFORM LINE-FEED.
-015200     MOVE COLUMN-LINE TO DISPLAY-RECORD.
-015300     PERFORM WRITE-DISPLAY-RECORD.
-015400     PERFORM LINE-FEED.
-015500
-015600 END-LAST-PAGE.
-015700     PERFORM PRESS-ENTER.
-015800     MOVE ZERO TO LINE-COUNT.
+014610     MOVE ZERO TO LINE-COUNT.
+014620     ADD 1 TO PAGE-NUMBER.
+014630     IF PAGE-NUMBER <= 50
+014640         MOVE VENDOR-NUMBER TO PAGE-START-NUMBER (PAGE-NUMBER).
+014650     PERFORM DISPLAY-PAGE-HEADER.
+014660
+014670 DISPLAY-PAGE-HEADER.
+014700     MOVE PAGE-NUMBER TO DISPLAY-PAGE-NUMBER.
+014800     MOVE TITLE-LINE TO DISPLAY-RECORD.
+014900     PERFORM WRITE-DISPLAY-RECORD.
+015000     PERFORM LINE-FEED.
+015100     MOVE COLUMN-LINE TO DISPLAY-RECORD.
+015200     PERFORM WRITE-DISPLAY-RECORD.
+015300     PERFORM LINE-FEED.
+015400
+015500*---------------------------------
+015510* Back up to the page before the
+015520* one just displayed by re-
+015530* starting the file at the key
+015540* remembered for that page. The
+015545* table only remembers starting
+015546* keys for the first 50 pages, so
+015547* beyond that the deepest key on
+015548* record is the best we can do.
+015550*---------------------------------
+015600 GO-BACK-ONE-PAGE.
+015610     IF PAGE-NUMBER > 1
+015620         SUBTRACT 2 FROM PAGE-NUMBER
+015625         IF PAGE-NUMBER + 1 > 50
+015626             MOVE PAGE-START-NUMBER (50) TO VENDOR-NUMBER
+015627         ELSE
+015628             MOVE PAGE-START-NUMBER (PAGE-NUMBER + 1)
+015629                 TO VENDOR-NUMBER
+015650         START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+015660             INVALID KEY
+015670             MOVE "Y" TO FILE-AT-END
+015680         PERFORM READ-NEXT-RECORD
+015690         PERFORM START-NEW-PAGE
+015700     ELSE
+015710         DISPLAY "ALREADY AT THE FIRST PAGE"
+015715         MOVE ZERO TO LINE-COUNT
+015720         PERFORM DISPLAY-PAGE-HEADER.
 015900
-016000 PRESS-ENTER.
-016100     DISPLAY "PRESS ENTER TO CONTINUE. . .".
-016200     ACCEPT A-DUMMY.
+016000 ASK-PAGE-CONTROL.
+016100     PERFORM ACCEPT-PAGE-CONTROL.
+016200     PERFORM RE-ACCEPT-PAGE-CONTROL
+016210         UNTIL PAGE-CONTROL = "N" OR "P" OR "Q".
+016220
+016230 ACCEPT-PAGE-CONTROL.
+016240     DISPLAY "N=NEXT PAGE, P=PREVIOUS PAGE, Q=QUIT. . .".
+016250     ACCEPT PAGE-CONTROL.
+016260     INSPECT PAGE-CONTROL
+016270         CONVERTING LOWER-ALPHA
+016280         TO         UPPER-ALPHA.
+016290
+016295 RE-ACCEPT-PAGE-CONTROL.
+016296     DISPLAY "YOU MUST ENTER N, P, OR Q".
+016297     PERFORM ACCEPT-PAGE-CONTROL.
 016300

@@ -0,0 +1,450 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHREC01.
+000300*---------------------------------
+000400* Check reconciliation report.
+000500*
+000600* Compares the checks this system
+000700* has written (VOUCHER-CHECK-NO on
+000800* the voucher file) against the
+000900* bank's list of checks it has
+001000* actually cleared (BANK-CLEARED-
+001100* FILE) and lists the exceptions:
+001200*   - checks we wrote that have not
+001300*     yet cleared the bank
+001400*   - checks the bank cleared that
+001500*     do not match any voucher
+001600*   - checks that matched but for
+001700*     a different amount
+001800*---------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200
+002300     COPY "SLVOUCH.CBL".
+002400
+002500     COPY "SLVND02.CBL".
+002600
+002700     COPY "SLBANKCL.CBL".
+002800
+002900     SELECT WORK-FILE
+003000         ASSIGN TO "WORK"
+003100         ORGANIZATION IS SEQUENTIAL.
+003200
+003300     SELECT SORT-FILE
+003400         ASSIGN TO "SORT".
+003500
+003600     SELECT BANK-WORK-FILE
+003700         ASSIGN TO "BANKWORK"
+003800         ORGANIZATION IS SEQUENTIAL.
+003900
+004000     SELECT BANK-SORT-FILE
+004100         ASSIGN TO "BANKSORT".
+004200
+004300     SELECT PRINTER-FILE
+004400         ASSIGN TO PRINTER
+004500         ORGANIZATION IS LINE SEQUENTIAL.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900
+005000     COPY "FDVOUCH.CBL".
+005100
+005200     COPY "FDVND04.CBL".
+005300
+005400     COPY "FDBANKCL.CBL".
+005500
+005600*---------------------------------
+005700* Checks written, sorted into
+005800* check-number order.
+005900*---------------------------------
+006000 FD  WORK-FILE
+006100     LABEL RECORDS ARE STANDARD.
+006200 01  WORK-RECORD.
+006300     05  WORK-NUMBER           PIC 9(5).
+006400     05  WORK-VENDOR           PIC 9(5).
+006500     05  WORK-INVOICE          PIC X(15).
+006600     05  WORK-FOR              PIC X(30).
+006700     05  WORK-AMOUNT           PIC S9(6)V99.
+006800     05  WORK-DATE             PIC 9(8).
+006900     05  WORK-DUE              PIC 9(8).
+007000     05  WORK-DEDUCTIBLE       PIC X.
+007100     05  WORK-SELECTED         PIC X.
+007200     05  WORK-PAID-AMOUNT      PIC S9(6)V99.
+007300     05  WORK-PAID-DATE        PIC 9(8).
+007400     05  WORK-CHECK-NO         PIC 9(6).
+007500     05  WORK-PO-NUMBER        PIC X(10).
+007600     05  WORK-CURRENCY-CODE    PIC X(3).
+007700     05  WORK-FX-RATE          PIC 9(3)V9(4).
+007800     05  WORK-BASE-AMOUNT      PIC S9(6)V99.
+007900     05  WORK-CATEGORY         PIC 9(2).
+008000
+008100 SD  SORT-FILE.
+008200
+008300 01  SORT-RECORD.
+008400     05  SORT-NUMBER           PIC 9(5).
+008500     05  SORT-VENDOR           PIC 9(5).
+008600     05  SORT-INVOICE          PIC X(15).
+008700     05  SORT-FOR              PIC X(30).
+008800     05  SORT-AMOUNT           PIC S9(6)V99.
+008900     05  SORT-DATE             PIC 9(8).
+009000     05  SORT-DUE              PIC 9(8).
+009100     05  SORT-DEDUCTIBLE       PIC X.
+009200     05  SORT-SELECTED         PIC X.
+009300     05  SORT-PAID-AMOUNT      PIC S9(6)V99.
+009400     05  SORT-PAID-DATE        PIC 9(8).
+009500     05  SORT-CHECK-NO         PIC 9(6).
+009600     05  SORT-PO-NUMBER        PIC X(10).
+009700     05  SORT-CURRENCY-CODE    PIC X(3).
+009800     05  SORT-FX-RATE          PIC 9(3)V9(4).
+009900     05  SORT-BASE-AMOUNT      PIC S9(6)V99.
+010000     05  SORT-CATEGORY         PIC 9(2).
+010100
+010200*---------------------------------
+010300* Bank-cleared checks, sorted
+010400* into check-number order.
+010500*---------------------------------
+010600 FD  BANK-WORK-FILE
+010700     LABEL RECORDS ARE STANDARD.
+010800 01  BANK-WORK-RECORD.
+010900     05  BANK-WORK-CHECK-NO       PIC 9(6).
+011000     05  BANK-WORK-CLEARED-DATE   PIC 9(8).
+011100     05  BANK-WORK-CLEARED-AMOUNT PIC 9(6)V99.
+011200
+011300 SD  BANK-SORT-FILE.
+011400
+011500 01  BANK-SORT-RECORD.
+011600     05  BANK-SORT-CHECK-NO       PIC 9(6).
+011700     05  BANK-SORT-CLEARED-DATE   PIC 9(8).
+011800     05  BANK-SORT-CLEARED-AMOUNT PIC 9(6)V99.
+011900
+012000 FD  PRINTER-FILE
+012100     LABEL RECORDS ARE OMITTED.
+012200 01  PRINTER-RECORD             PIC X(80).
+012300
+012400 WORKING-STORAGE SECTION.
+012500
+012600 01  DETAIL-LINE.
+012700     05  PRINT-CHECK-NO      PIC Z(5)9.
+012800     05  FILLER              PIC X(1)  VALUE SPACE.
+012900     05  PRINT-VENDOR-NO     PIC Z(4)9.
+013000     05  FILLER              PIC X(1)  VALUE SPACE.
+013100     05  PRINT-NAME          PIC X(22).
+013200     05  FILLER              PIC X(1)  VALUE SPACE.
+013300     05  PRINT-AMOUNT        PIC ZZZ,ZZ9.99.
+013400     05  FILLER              PIC X(1)  VALUE SPACE.
+013500     05  PRINT-BANK-AMOUNT   PIC ZZZ,ZZ9.99.
+013600     05  FILLER              PIC X(1)  VALUE SPACE.
+013700     05  PRINT-STATUS        PIC X(20).
+013800
+013900 01  TOTAL-LINE.
+014000     05  FILLER              PIC X(24) VALUE "MATCHED:".
+014100     05  PRINT-MATCH-COUNT   PIC ZZZZ9.
+014200     05  FILLER              PIC X(4)  VALUE SPACE.
+014300     05  FILLER              PIC X(14) VALUE "OUTSTANDING:".
+014400     05  PRINT-OUTSTANDING-COUNT PIC ZZZZ9.
+014500     05  FILLER              PIC X(4)  VALUE SPACE.
+014600     05  FILLER              PIC X(14) VALUE "NO VOUCHER:".
+014700     05  PRINT-UNMATCHED-COUNT PIC ZZZZ9.
+014800     05  FILLER              PIC X(4)  VALUE SPACE.
+014900     05  FILLER              PIC X(14) VALUE "MISMATCHED:".
+015000     05  PRINT-MISMATCH-COUNT PIC ZZZZ9.
+015100
+015200 01  COLUMN-LINE.
+015300     05  FILLER         PIC X(5)  VALUE "CHECK".
+015400     05  FILLER         PIC X(3)  VALUE SPACE.
+015500     05  FILLER         PIC X(6)  VALUE "VENDOR".
+015600     05  FILLER         PIC X(17) VALUE SPACE.
+015700     05  FILLER         PIC X(10) VALUE "OUR AMOUNT".
+015800     05  FILLER         PIC X(3)  VALUE SPACE.
+015900     05  FILLER         PIC X(11) VALUE "BANK AMOUNT".
+016000     05  FILLER         PIC X(9)  VALUE SPACE.
+016100     05  FILLER         PIC X(6)  VALUE "STATUS".
+016200
+016300 01  TITLE-LINE.
+016400     05  FILLER              PIC X(24) VALUE SPACE.
+016500     05  FILLER              PIC X(21)
+016600         VALUE "CHECK RECONCILIATION".
+016700     05  FILLER              PIC X(21) VALUE SPACE.
+016800     05  FILLER              PIC X(5) VALUE "PAGE:".
+016900     05  FILLER              PIC X(1) VALUE SPACE.
+017000     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+017100
+017200 77  OK-TO-PROCESS           PIC X.
+017300 77  VOUCHER-FILE-AT-END     PIC X.
+017400 77  BANK-FILE-AT-END        PIC X.
+017500 77  VENDOR-RECORD-FOUND     PIC X.
+017600
+017700 77  LINE-COUNT              PIC 999   VALUE ZERO.
+017800 77  PAGE-NUMBER             PIC 9999  VALUE ZERO.
+017900 77  MAXIMUM-LINES           PIC 999   VALUE 55.
+018000
+018100 77  MATCH-COUNT             PIC 9(5)  VALUE ZEROES.
+018200 77  OUTSTANDING-COUNT       PIC 9(5)  VALUE ZEROES.
+018300 77  UNMATCHED-BANK-COUNT    PIC 9(5)  VALUE ZEROES.
+018400 77  AMOUNT-MISMATCH-COUNT   PIC 9(5)  VALUE ZEROES.
+018500
+018600     COPY "WSCASE01.CBL".
+018700
+018800     COPY "WSDATE01.CBL".
+018900
+019000 PROCEDURE DIVISION.
+019100 PROGRAM-BEGIN.
+019200     PERFORM MAIN-PROCESS.
+019300     PERFORM PROGRAM-EXIT.
+019400
+019500 PROGRAM-EXIT.
+019600     EXIT PROGRAM.
+019700
+019800 PROGRAM-DONE.
+019900     STOP RUN.
+020000
+020100 MAIN-PROCESS.
+020200     PERFORM GET-OK-TO-PROCESS.
+020300     IF OK-TO-PROCESS = "Y"
+020400         PERFORM SORT-VOUCHER-CHECKS
+020500         PERFORM SORT-BANK-CHECKS
+020600         PERFORM OPEN-VENDOR-FILE
+020700         PERFORM PRINT-THE-REPORT
+020800         PERFORM CLOSE-VENDOR-FILE.
+020900
+021000 GET-OK-TO-PROCESS.
+021100     PERFORM ACCEPT-OK-TO-PROCESS.
+021200     PERFORM RE-ACCEPT-OK-TO-PROCESS
+021300         UNTIL OK-TO-PROCESS = "Y" OR "N".
+021400
+021500 ACCEPT-OK-TO-PROCESS.
+021600     DISPLAY "PRINT CHECK RECONCILIATION REPORT (Y/N)?".
+021700     DISPLAY "THE BANK CLEARED-CHECKS FILE MUST ALREADY BE".
+021800     DISPLAY "IN PLACE BEFORE YOU ANSWER YES.".
+021900     ACCEPT OK-TO-PROCESS.
+022000     INSPECT OK-TO-PROCESS
+022100       CONVERTING LOWER-ALPHA
+022200       TO         UPPER-ALPHA.
+022300
+022400 RE-ACCEPT-OK-TO-PROCESS.
+022500     DISPLAY "YOU MUST ENTER YES OR NO".
+022600     PERFORM ACCEPT-OK-TO-PROCESS.
+022700
+022800 OPEN-VENDOR-FILE.
+022900     OPEN INPUT VENDOR-FILE.
+023000
+023100 CLOSE-VENDOR-FILE.
+023200     CLOSE VENDOR-FILE.
+023300
+023400*---------------------------------
+023500* Sort every voucher into check-
+023600* number order. Unpaid vouchers
+023700* (check number ZEROES) sort to
+023800* the front and are skipped when
+023900* the work file is read.
+024000*---------------------------------
+024100 SORT-VOUCHER-CHECKS.
+024200     SORT SORT-FILE
+024300         ON ASCENDING KEY SORT-CHECK-NO
+024400         USING VOUCHER-FILE
+024500         GIVING WORK-FILE.
+024600
+024700*---------------------------------
+024800* Sort the bank's cleared-check
+024900* file the same way, so the two
+025000* can be walked side by side in
+025100* a single pass.
+025200*---------------------------------
+025300 SORT-BANK-CHECKS.
+025400     SORT BANK-SORT-FILE
+025500         ON ASCENDING KEY BANK-SORT-CHECK-NO
+025600         USING BANK-CLEARED-FILE
+025700         GIVING BANK-WORK-FILE.
+025800
+025900 PRINT-THE-REPORT.
+025950     OPEN OUTPUT PRINTER-FILE.
+026000     OPEN INPUT WORK-FILE.
+026100     OPEN INPUT BANK-WORK-FILE.
+026200     PERFORM START-NEW-PAGE.
+026300     PERFORM READ-FIRST-VOUCHER-CHECK.
+026400     PERFORM READ-FIRST-BANK-CHECK.
+026500     PERFORM MATCH-ALL-CHECKS
+026600         UNTIL VOUCHER-FILE-AT-END = "Y"
+026700            AND BANK-FILE-AT-END = "Y".
+026800     PERFORM PRINT-TOTALS.
+026900     CLOSE WORK-FILE.
+027000     CLOSE BANK-WORK-FILE.
+027100     PERFORM END-LAST-PAGE.
+027200     CLOSE PRINTER-FILE.
+027300
+027400*---------------------------------
+027500* Classic sorted match-merge: at
+027600* each step, whichever side has
+027700* the lower check number (or is
+027800* the only side left) is the one
+027900* out of step, and is reported as
+028000* an exception on its own; equal
+028100* check numbers are a match, and
+028200* both sides advance together.
+028300*---------------------------------
+028400 MATCH-ALL-CHECKS.
+028500     IF VOUCHER-FILE-AT-END = "Y"
+028600         PERFORM REPORT-UNMATCHED-BANK-CHECK
+028700         PERFORM READ-NEXT-BANK-CHECK
+028800     ELSE IF BANK-FILE-AT-END = "Y"
+028900         PERFORM REPORT-OUTSTANDING-CHECK
+029000         PERFORM READ-NEXT-VOUCHER-CHECK
+029100     ELSE IF WORK-CHECK-NO < BANK-WORK-CHECK-NO
+029200         PERFORM REPORT-OUTSTANDING-CHECK
+029300         PERFORM READ-NEXT-VOUCHER-CHECK
+029400     ELSE IF WORK-CHECK-NO > BANK-WORK-CHECK-NO
+029500         PERFORM REPORT-UNMATCHED-BANK-CHECK
+029600         PERFORM READ-NEXT-BANK-CHECK
+029700     ELSE
+029800         PERFORM REPORT-MATCHED-CHECK
+029900         PERFORM READ-NEXT-VOUCHER-CHECK
+030000         PERFORM READ-NEXT-BANK-CHECK.
+030100
+030200*---------------------------------
+030300* A check we wrote that has not
+030400* cleared the bank yet.
+030500*---------------------------------
+030600 REPORT-OUTSTANDING-CHECK.
+030700     ADD 1 TO OUTSTANDING-COUNT.
+030800     MOVE SPACE TO DETAIL-LINE.
+030900     MOVE WORK-CHECK-NO TO PRINT-CHECK-NO.
+031000     MOVE WORK-VENDOR TO PRINT-VENDOR-NO VENDOR-NUMBER.
+031100     PERFORM READ-VENDOR-RECORD.
+031200     IF VENDOR-RECORD-FOUND = "Y"
+031300         MOVE VENDOR-NAME TO PRINT-NAME
+031400     ELSE
+031500         MOVE "*VENDOR NOT ON FILE*" TO PRINT-NAME.
+031600     MOVE WORK-PAID-AMOUNT TO PRINT-AMOUNT.
+031700     MOVE ZEROES TO PRINT-BANK-AMOUNT.
+031800     MOVE "OUTSTANDING" TO PRINT-STATUS.
+031900     PERFORM PRINT-DETAIL-LINE.
+032000
+032100*---------------------------------
+032200* A check the bank cleared that
+032300* does not match any voucher on
+032400* file at all.
+032500*---------------------------------
+032600 REPORT-UNMATCHED-BANK-CHECK.
+032700     ADD 1 TO UNMATCHED-BANK-COUNT.
+032800     MOVE SPACE TO DETAIL-LINE.
+032900     MOVE BANK-WORK-CHECK-NO TO PRINT-CHECK-NO.
+033000     MOVE ZEROES TO PRINT-VENDOR-NO.
+033100     MOVE "*NO MATCHING VOUCHER*" TO PRINT-NAME.
+033200     MOVE ZEROES TO PRINT-AMOUNT.
+033300     MOVE BANK-WORK-CLEARED-AMOUNT TO PRINT-BANK-AMOUNT.
+033400     MOVE "NO VOUCHER" TO PRINT-STATUS.
+033500     PERFORM PRINT-DETAIL-LINE.
+033600
+033700*---------------------------------
+033800* Same check number on both sides
+033900* -- flag it only if the amounts
+034000* disagree; a clean match is
+034100* counted but not printed.
+034200*---------------------------------
+034300 REPORT-MATCHED-CHECK.
+034400     IF WORK-PAID-AMOUNT = BANK-WORK-CLEARED-AMOUNT
+034500         ADD 1 TO MATCH-COUNT
+034600     ELSE
+034700         ADD 1 TO AMOUNT-MISMATCH-COUNT
+034800         MOVE SPACE TO DETAIL-LINE
+034900         MOVE WORK-CHECK-NO TO PRINT-CHECK-NO
+035000         MOVE WORK-VENDOR TO PRINT-VENDOR-NO VENDOR-NUMBER
+035100         PERFORM READ-VENDOR-RECORD
+035200         IF VENDOR-RECORD-FOUND = "Y"
+035300             MOVE VENDOR-NAME TO PRINT-NAME
+035400         ELSE
+035500             MOVE "*VENDOR NOT ON FILE*" TO PRINT-NAME
+035600         MOVE WORK-PAID-AMOUNT TO PRINT-AMOUNT
+035700         MOVE BANK-WORK-CLEARED-AMOUNT TO PRINT-BANK-AMOUNT
+035800         MOVE "AMOUNT MISMATCH" TO PRINT-STATUS
+035900         PERFORM PRINT-DETAIL-LINE.
+036000
+036100 PRINT-DETAIL-LINE.
+036200     IF LINE-COUNT > MAXIMUM-LINES
+036300         PERFORM START-NEXT-PAGE.
+036400     MOVE DETAIL-LINE TO PRINTER-RECORD.
+036500     PERFORM WRITE-TO-PRINTER.
+036600
+036700 PRINT-TOTALS.
+036800     PERFORM LINE-FEED.
+036900     MOVE SPACE TO TOTAL-LINE.
+037000     MOVE MATCH-COUNT TO PRINT-MATCH-COUNT.
+037100     MOVE OUTSTANDING-COUNT TO PRINT-OUTSTANDING-COUNT.
+037200     MOVE UNMATCHED-BANK-COUNT TO PRINT-UNMATCHED-COUNT.
+037300     MOVE AMOUNT-MISMATCH-COUNT TO PRINT-MISMATCH-COUNT.
+037400     MOVE TOTAL-LINE TO PRINTER-RECORD.
+037500     PERFORM WRITE-TO-PRINTER.
+037600
+037700*---------------------------------
+037800* Work-file (voucher check) I-O
+037900*---------------------------------
+038000 READ-FIRST-VOUCHER-CHECK.
+038100     MOVE "N" TO VOUCHER-FILE-AT-END.
+038200     PERFORM READ-NEXT-VOUCHER-CHECK.
+038300     PERFORM SKIP-UNPAID-VOUCHER-CHECKS.
+038400
+038500 SKIP-UNPAID-VOUCHER-CHECKS.
+038600     PERFORM READ-NEXT-VOUCHER-CHECK
+038700         UNTIL VOUCHER-FILE-AT-END = "Y"
+038800            OR WORK-CHECK-NO NOT = ZEROES.
+038900
+039000 READ-NEXT-VOUCHER-CHECK.
+039100     READ WORK-FILE
+039200         AT END
+039300         MOVE "Y" TO VOUCHER-FILE-AT-END.
+039400
+039500*---------------------------------
+039600* Bank work-file I-O
+039700*---------------------------------
+039800 READ-FIRST-BANK-CHECK.
+039900     MOVE "N" TO BANK-FILE-AT-END.
+040000     PERFORM READ-NEXT-BANK-CHECK.
+040100
+040200 READ-NEXT-BANK-CHECK.
+040300     READ BANK-WORK-FILE
+040400         AT END
+040500         MOVE "Y" TO BANK-FILE-AT-END.
+040600
+040700*---------------------------------
+040800* Other file I-O routines.
+040900*---------------------------------
+041000 READ-VENDOR-RECORD.
+041100     MOVE "Y" TO VENDOR-RECORD-FOUND.
+041200     READ VENDOR-FILE RECORD
+041300         INVALID KEY
+041400         MOVE "N" TO VENDOR-RECORD-FOUND.
+041500
+041600 WRITE-TO-PRINTER.
+041700     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+041800     ADD 1 TO LINE-COUNT.
+041900
+042000 LINE-FEED.
+042100     MOVE SPACE TO PRINTER-RECORD.
+042200     PERFORM WRITE-TO-PRINTER.
+042300
+042400 START-NEXT-PAGE.
+042500     PERFORM END-LAST-PAGE.
+042600     PERFORM START-NEW-PAGE.
+042700
+042800 START-NEW-PAGE.
+042900     ADD 1 TO PAGE-NUMBER.
+043000     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+043200     MOVE TITLE-LINE TO PRINTER-RECORD.
+043300     PERFORM WRITE-TO-PRINTER.
+043400     PERFORM LINE-FEED.
+043500     MOVE COLUMN-LINE TO PRINTER-RECORD.
+043600     PERFORM WRITE-TO-PRINTER.
+043700     PERFORM LINE-FEED.
+043800
+043900 END-LAST-PAGE.
+043950     PERFORM FORM-FEED.
+044000     MOVE ZERO TO LINE-COUNT.
+044050
+044060 FORM-FEED.
+044070     MOVE SPACE TO PRINTER-RECORD.
+044080     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+044100
+044200*---------------------------------
+044300* Utility routines.
+044400*---------------------------------
+044500     COPY "PLDATE01.CBL".

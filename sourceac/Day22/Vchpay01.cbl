@@ -0,0 +1,507 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VCHPAY01.
+000300*---------------------------------
+000400* Check-writing / payment posting.
+000500*
+000600* Prints one check per selected,
+000700* unpaid voucher, assigns it the
+000800* next check number, then posts
+000900* the voucher as paid.
+001000*---------------------------------
+001100 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001300 FILE-CONTROL.
+001400
+001500     COPY "SLVOUCH.CBL".
+001600
+001700     COPY "SLVND02.CBL".
+001750
+001760     COPY "SLAUDIT.CBL".
+001800
+001900     SELECT PRINTER-FILE
+002000         ASSIGN TO PRINTER
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002150
+002160     SELECT POSITIVE-PAY-FILE
+002170         ASSIGN TO "VCHRPPAY"
+002180         ORGANIZATION IS LINE SEQUENTIAL.
+002190
+002200 DATA DIVISION.
+002400 FILE SECTION.
+002500
+002600     COPY "FDVOUCH.CBL".
+002700
+002800     COPY "FDVND04.CBL".
+002850
+002860     COPY "FDAUDIT.CBL".
+002900
+003000 FD  PRINTER-FILE
+003100     LABEL RECORDS ARE OMITTED.
+003200 01  PRINTER-RECORD             PIC X(80).
+003210
+003220 FD  POSITIVE-PAY-FILE
+003230     LABEL RECORDS ARE STANDARD.
+003240 01  POSITIVE-PAY-RECORD        PIC X(200).
+003300
+003400 WORKING-STORAGE SECTION.
+003500
+003600 01  CHECK-NUMBER-FIELD         PIC 9(6).
+003700
+003800 01  CHECK-LINE.
+003900     05  FILLER            PIC X(5)  VALUE "CHECK".
+004000     05  FILLER            PIC X(1)  VALUE SPACE.
+004100     05  PRINT-CHECK-NO    PIC Z(5)9.
+004200     05  FILLER            PIC X(3)  VALUE SPACE.
+004300     05  FILLER            PIC X(5)  VALUE "DATE:".
+004400     05  PRINT-CHECK-RUN-DATE  PIC Z9/99/9999.
+004500     05  FILLER            PIC X(3)  VALUE SPACE.
+004600     05  FILLER            PIC X(7)  VALUE "AMOUNT:".
+004700     05  PRINT-AMOUNT      PIC ZZZ,ZZ9.99.
+004800
+004900 01  PAY-TO-LINE.
+005000     05  FILLER            PIC X(8)  VALUE "PAY TO: ".
+005100     05  PRINT-VENDOR-NAME PIC X(30).
+005150
+005160 01  PAY-ADDRESS-LINE-1.
+005170     05  FILLER            PIC X(8)  VALUE SPACE.
+005180     05  PRINT-PAY-ADDRESS-1 PIC X(30).
+005190
+005200 01  PAY-ADDRESS-LINE-2.
+005210     05  FILLER            PIC X(8)  VALUE SPACE.
+005220     05  PRINT-PAY-CITY    PIC X(20).
+005230     05  FILLER            PIC X(2)  VALUE ", ".
+005240     05  PRINT-PAY-STATE   PIC X(02).
+005250     05  FILLER            PIC X(1)  VALUE SPACE.
+005260     05  PRINT-PAY-ZIP     PIC X(10).
+005270
+005300 01  MEMO-LINE.
+005400     05  FILLER            PIC X(8)  VALUE "  FOR:  ".
+005500     05  PRINT-VOUCHER-NO  PIC Z(4)9.
+005600     05  FILLER            PIC X(1)  VALUE SPACE.
+005700     05  PRINT-INVOICE     PIC X(15).
+005800     05  FILLER            PIC X(1)  VALUE SPACE.
+005900     05  PRINT-FOR         PIC X(30).
+006000
+006100 01  TOTAL-LINE.
+006200     05  FILLER            PIC X(20) VALUE "CHECKS WRITTEN:".
+006300     05  PRINT-CHECK-COUNT PIC ZZZ9.
+006400     05  FILLER            PIC X(5)  VALUE SPACE.
+006500     05  FILLER            PIC X(12) VALUE "TOTAL PAID:".
+006600     05  PRINT-RUN-TOTAL   PIC ZZZ,ZZZ,ZZ9.99.
+006700
+006800 01  TITLE-LINE.
+006900     05  FILLER              PIC X(27) VALUE SPACE.
+007000     05  FILLER              PIC X(14)
+007100         VALUE "CHECK REGISTER".
+007200     05  FILLER              PIC X(19) VALUE SPACE.
+007300     05  FILLER              PIC X(5) VALUE "PAGE:".
+007400     05  FILLER              PIC X(1) VALUE SPACE.
+007500     05  PRINT-PAGE-NUMBER   PIC ZZZ9.
+007600
+007700 77  OK-TO-PROCESS           PIC X.
+007750 77  OK-TO-EXPORT-ACH        PIC X.
+007800 77  VOUCHER-FILE-AT-END     PIC X.
+007900 77  VENDOR-RECORD-FOUND     PIC X.
+007950
+007960*---------------------------------
+007970* The address printed on the
+007980* check and exported to the
+007990* positive-pay file - the
+008000* vendor's remit-to address
+008010* when one is on file, else the
+008020* vendor's main address.
+008030*---------------------------------
+008040 77  PAY-ADDRESS-1           PIC X(30).
+008050 77  PAY-CITY                PIC X(20).
+008060 77  PAY-STATE               PIC X(02).
+008070 77  PAY-ZIP                 PIC X(10).
+008080
+008090*---------------------------------
+008091* Numeric-edited intermediate for
+008092* STRINGing the paid amount into
+008093* the positive-pay export -- the
+008094* signed zoned field it is moved
+008095* from overpunches its last byte,
+008096* which would corrupt the amount
+008097* if STRINGed directly.
+008098*---------------------------------
+008099 77  VOUCHER-PAID-AMOUNT-EDIT PIC -(6)9.99.
+008100 77  CHECK-RUN-DATE              PIC 9(8).
+008200 77  NEXT-CHECK-NUMBER       PIC 9(6).
+008300
+008400 77  LINE-COUNT              PIC 999   VALUE ZERO.
+008500 77  PAGE-NUMBER             PIC 9999  VALUE ZERO.
+008600 77  MAXIMUM-LINES           PIC 999   VALUE 55.
+008700
+008800 77  CHECK-COUNT             PIC 9999        VALUE ZEROES.
+008900 77  CHECK-RUN-TOTAL         PIC S9(8)V99    VALUE ZEROES.
+009000
+009100     COPY "WSCASE01.CBL".
+009200
+009300     COPY "WSDATE01.CBL".
+009350
+009360     COPY "WSAUDIT01.CBL".
+009400
+009410 LINKAGE SECTION.
+009420
+009430*---------------------------------
+009440* RETURN-CHECK-COUNT is set on
+009450* exit to CHECK-COUNT, for a
+009460* caller (e.g. the nightly AP
+009470* batch driver) to report on.
+009480* Unused when run stand-alone.
+009490*---------------------------------
+009495 01  RETURN-CHECK-COUNT         PIC 9999.
+009500 PROCEDURE DIVISION USING RETURN-CHECK-COUNT.
+009600 PROGRAM-BEGIN.
+009700     PERFORM OPENING-PROCEDURE.
+009800     PERFORM MAIN-PROCESS.
+009900     PERFORM CLOSING-PROCEDURE.
+009950     MOVE CHECK-COUNT TO RETURN-CHECK-COUNT.
+010000
+010100 PROGRAM-EXIT.
+010200     EXIT PROGRAM.
+010300
+010400 PROGRAM-DONE.
+010500     STOP RUN.
+010600
+010700 OPENING-PROCEDURE.
+010800     OPEN I-O VOUCHER-FILE.
+010900     OPEN I-O VENDOR-FILE.
+011000     OPEN OUTPUT PRINTER-FILE.
+011050     OPEN OUTPUT POSITIVE-PAY-FILE.
+011060     OPEN EXTEND AUDIT-FILE.
+011100
+011200 CLOSING-PROCEDURE.
+011300     CLOSE VOUCHER-FILE.
+011400     CLOSE VENDOR-FILE.
+011500     PERFORM END-LAST-PAGE.
+011600     CLOSE PRINTER-FILE.
+011650     CLOSE POSITIVE-PAY-FILE.
+011660     CLOSE AUDIT-FILE.
+011700
+011800 MAIN-PROCESS.
+011850     PERFORM GET-OPERATOR-ID.
+011900     PERFORM GET-OK-TO-PROCESS.
+012000     IF OK-TO-PROCESS = "Y"
+012100         PERFORM GET-CHECK-RUN-DATE
+012150         PERFORM GET-OK-TO-EXPORT-ACH
+012200         PERFORM GET-STARTING-CHECK-NUMBER
+012300         PERFORM WRITE-ALL-CHECKS.
+012400
+012410*---------------------------------
+012420* Operator ID is recorded on
+012430* every audit trail entry
+012440* written this run.
+012450*---------------------------------
+012460 GET-OPERATOR-ID.
+012470     DISPLAY "ENTER YOUR OPERATOR ID (FOR THE AUDIT TRAIL)".
+012480     ACCEPT AUDIT-EVENT-OPERATOR-ID.
+012490     INSPECT AUDIT-EVENT-OPERATOR-ID
+012491       CONVERTING LOWER-ALPHA
+012492       TO         UPPER-ALPHA.
+012493
+012500 GET-OK-TO-PROCESS.
+012600     PERFORM ACCEPT-OK-TO-PROCESS.
+012700     PERFORM RE-ACCEPT-OK-TO-PROCESS
+012800         UNTIL OK-TO-PROCESS = "Y" OR "N".
+012900
+013000 ACCEPT-OK-TO-PROCESS.
+013100     DISPLAY "WRITE CHECKS FOR SELECTED VOUCHERS (Y/N)?".
+013200     ACCEPT OK-TO-PROCESS.
+013300     INSPECT OK-TO-PROCESS
+013400       CONVERTING LOWER-ALPHA
+013500       TO         UPPER-ALPHA.
+013600
+013700 RE-ACCEPT-OK-TO-PROCESS.
+013800     DISPLAY "YOU MUST ENTER YES OR NO".
+013900     PERFORM ACCEPT-OK-TO-PROCESS.
+014000
+014100 GET-CHECK-RUN-DATE.
+014200     MOVE "N" TO ZERO-DATE-IS-OK.
+014300     MOVE "ENTER CHECK DATE (MM/DD/CCYY)" TO DATE-PROMPT.
+014400     PERFORM GET-A-DATE.
+014500     MOVE DATE-CCYYMMDD TO CHECK-RUN-DATE.
+014550
+014560*---------------------------------
+014570* Positive-pay / ACH export file -
+014580* one line per check, for upload
+014590* to the bank along with the run.
+014600*---------------------------------
+014610 GET-OK-TO-EXPORT-ACH.
+014620     PERFORM ACCEPT-OK-TO-EXPORT-ACH.
+014630     PERFORM RE-ACCEPT-OK-TO-EXPORT-ACH
+014640         UNTIL OK-TO-EXPORT-ACH = "Y" OR "N".
+014650     IF OK-TO-EXPORT-ACH = "Y"
+014660         PERFORM WRITE-POSITIVE-PAY-HEADING.
+014670
+014680 ACCEPT-OK-TO-EXPORT-ACH.
+014690     DISPLAY "EXPORT POSITIVE-PAY/ACH FILE FOR THIS RUN (Y/N)?".
+014700     ACCEPT OK-TO-EXPORT-ACH.
+014710     INSPECT OK-TO-EXPORT-ACH
+014720       CONVERTING LOWER-ALPHA
+014730       TO         UPPER-ALPHA.
+014740
+014750 RE-ACCEPT-OK-TO-EXPORT-ACH.
+014760     DISPLAY "YOU MUST ENTER YES OR NO".
+014770     PERFORM ACCEPT-OK-TO-EXPORT-ACH.
+014780
+014700*---------------------------------
+014800* The first check number for this
+014900* run - 0 is not a valid check
+015000* number, so the operator must
+015100* enter one.
+015200*---------------------------------
+015300 GET-STARTING-CHECK-NUMBER.
+015400     PERFORM ACCEPT-STARTING-CHECK-NUMBER.
+015500     PERFORM RE-ACCEPT-STARTING-CHECK-NUMBER
+015600         UNTIL NEXT-CHECK-NUMBER NOT = ZEROES.
+015700
+015800 ACCEPT-STARTING-CHECK-NUMBER.
+015900     DISPLAY "ENTER STARTING CHECK NUMBER".
+016000     ACCEPT CHECK-NUMBER-FIELD.
+016100     MOVE CHECK-NUMBER-FIELD TO NEXT-CHECK-NUMBER.
+016200
+016300 RE-ACCEPT-STARTING-CHECK-NUMBER.
+016400     DISPLAY "CHECK NUMBER MUST NOT BE ZERO".
+016500     PERFORM ACCEPT-STARTING-CHECK-NUMBER.
+016600
+016700 WRITE-ALL-CHECKS.
+016800     PERFORM START-NEW-PAGE.
+016900     PERFORM READ-FIRST-PAYABLE-VOUCHER.
+017000     IF VOUCHER-FILE-AT-END = "Y"
+017100         MOVE "NO VOUCHERS SELECTED FOR PAYMENT" TO PRINTER-RECORD
+017200         PERFORM WRITE-TO-PRINTER
+017300     ELSE
+017400         PERFORM WRITE-ALL-CHECKS-LOOP
+017500             UNTIL VOUCHER-FILE-AT-END = "Y"
+017600         PERFORM PRINT-RUN-TOTALS.
+017700
+017800 WRITE-ALL-CHECKS-LOOP.
+017900     PERFORM WRITE-ONE-CHECK.
+018000     PERFORM READ-NEXT-PAYABLE-VOUCHER.
+018100
+018200 WRITE-ONE-CHECK.
+018300     IF LINE-COUNT > MAXIMUM-LINES
+018400         PERFORM START-NEXT-PAGE.
+018500     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+018600     PERFORM READ-VENDOR-RECORD.
+018620     PERFORM SELECT-PAY-ADDRESS.
+018700     PERFORM ASSIGN-CHECK-NUMBER.
+018800     MOVE CHECK-RUN-DATE TO VOUCHER-PAID-DATE.
+018900     MOVE VOUCHER-BASE-AMOUNT TO VOUCHER-PAID-AMOUNT.
+019000     PERFORM REWRITE-VOUCHER-RECORD.
+019010     IF VENDOR-RECORD-FOUND = "Y"
+019020         PERFORM UPDATE-VENDOR-YTD-PAID.
+019050     PERFORM LOG-PAYMENT-AUDIT.
+019100     PERFORM PRINT-CHECK-DETAIL.
+019150     IF OK-TO-EXPORT-ACH = "Y"
+019160         PERFORM WRITE-POSITIVE-PAY-DETAIL.
+019200     ADD VOUCHER-PAID-AMOUNT TO CHECK-RUN-TOTAL.
+019300     ADD 1 TO CHECK-COUNT.
+019400
+
+019420 LOG-PAYMENT-AUDIT.
+019430     MOVE VOUCHER-NUMBER      TO AUDIT-EVENT-VOUCHER-NO.
+019440     MOVE VOUCHER-VENDOR      TO AUDIT-EVENT-VENDOR-NO.
+019450     MOVE "PAID"              TO AUDIT-EVENT-ACTION.
+019460     MOVE CHECK-RUN-DATE      TO AUDIT-EVENT-DATE.
+019470     MOVE VOUCHER-PAID-AMOUNT TO AUDIT-EVENT-AMOUNT.
+019474     MOVE ZEROES              TO AUDIT-EVENT-OLD-VALUE.
+019477     MOVE CHECK-RUN-DATE      TO AUDIT-EVENT-NEW-VALUE.
+019480     PERFORM WRITE-AUDIT-RECORD.
+019490
+019491*---------------------------------
+019492* The remit-to address on file
+019493* takes over from the vendor's
+019494* main address for both the
+019495* printed check and the
+019496* positive-pay export.
+019497*---------------------------------
+019498 SELECT-PAY-ADDRESS.
+019499     IF VENDOR-RECORD-FOUND = "Y" AND VENDOR-HAS-REMIT-TO
+019501         MOVE VENDOR-REMIT-ADDRESS-1 TO PAY-ADDRESS-1
+019502         MOVE VENDOR-REMIT-CITY      TO PAY-CITY
+019503         MOVE VENDOR-REMIT-STATE     TO PAY-STATE
+019504         MOVE VENDOR-REMIT-ZIP       TO PAY-ZIP
+019505     ELSE
+019506         MOVE VENDOR-ADDRESS-1       TO PAY-ADDRESS-1
+019507         MOVE VENDOR-CITY            TO PAY-CITY
+019508         MOVE VENDOR-STATE           TO PAY-STATE
+019509         MOVE VENDOR-ZIP             TO PAY-ZIP.
+019510 ASSIGN-CHECK-NUMBER.
+019600     MOVE NEXT-CHECK-NUMBER TO VOUCHER-CHECK-NO.
+019700     ADD 1 TO NEXT-CHECK-NUMBER.
+019800
+019900 PRINT-CHECK-DETAIL.
+020000     MOVE SPACE TO CHECK-LINE.
+020100     MOVE VOUCHER-CHECK-NO TO PRINT-CHECK-NO.
+020200     MOVE CHECK-RUN-DATE TO DATE-CCYYMMDD.
+020300     PERFORM CONVERT-TO-MMDDCCYY.
+020400     MOVE DATE-MMDDCCYY TO PRINT-CHECK-RUN-DATE.
+020500     MOVE VOUCHER-PAID-AMOUNT TO PRINT-AMOUNT.
+020600     MOVE CHECK-LINE TO PRINTER-RECORD.
+020700     PERFORM WRITE-TO-PRINTER.
+020800
+020900     MOVE SPACE TO PAY-TO-LINE.
+021000     IF VENDOR-RECORD-FOUND = "Y"
+021100         MOVE VENDOR-NAME TO PRINT-VENDOR-NAME
+021200     ELSE
+021300         MOVE "*VENDOR NOT ON FILE*" TO PRINT-VENDOR-NAME.
+021400     MOVE PAY-TO-LINE TO PRINTER-RECORD.
+021500     PERFORM WRITE-TO-PRINTER.
+021510
+021520     MOVE SPACE TO PAY-ADDRESS-LINE-1.
+021530     MOVE SPACE TO PAY-ADDRESS-LINE-2.
+021540     IF VENDOR-RECORD-FOUND = "Y"
+021550         MOVE PAY-ADDRESS-1 TO PRINT-PAY-ADDRESS-1
+021560         MOVE PAY-CITY      TO PRINT-PAY-CITY
+021570         MOVE PAY-STATE     TO PRINT-PAY-STATE
+021580         MOVE PAY-ZIP       TO PRINT-PAY-ZIP
+021590         MOVE PAY-ADDRESS-LINE-1 TO PRINTER-RECORD
+021591         PERFORM WRITE-TO-PRINTER
+021592         MOVE PAY-ADDRESS-LINE-2 TO PRINTER-RECORD
+021593         PERFORM WRITE-TO-PRINTER.
+021600
+021700     MOVE SPACE TO MEMO-LINE.
+021800     MOVE VOUCHER-NUMBER TO PRINT-VOUCHER-NO.
+021900     MOVE VOUCHER-INVOICE TO PRINT-INVOICE.
+022000     MOVE VOUCHER-FOR TO PRINT-FOR.
+022100     MOVE MEMO-LINE TO PRINTER-RECORD.
+022200     PERFORM WRITE-TO-PRINTER.
+022300     PERFORM LINE-FEED.
+022400
+022310*---------------------------------
+022320* One line per check on the
+022330* positive-pay export, for the
+022340* bank to match against checks
+022350* presented for payment.
+022360*---------------------------------
+022370 WRITE-POSITIVE-PAY-HEADING.
+022380     MOVE SPACES TO POSITIVE-PAY-RECORD.
+022390     STRING
+022400         "CHECK-NO,CHECK-DATE,VENDOR-NO,"  DELIMITED BY SIZE
+022405         "VENDOR-NAME,AMOUNT,ADDRESS,"      DELIMITED BY SIZE
+022410         "CITY,STATE,ZIP"                   DELIMITED BY SIZE
+022420         INTO POSITIVE-PAY-RECORD.
+022430     WRITE POSITIVE-PAY-RECORD.
+022440
+022450 WRITE-POSITIVE-PAY-DETAIL.
+022460     MOVE SPACES TO POSITIVE-PAY-RECORD.
+022465     MOVE VOUCHER-PAID-AMOUNT TO VOUCHER-PAID-AMOUNT-EDIT.
+022470     STRING
+022480         VOUCHER-CHECK-NO                  DELIMITED BY SIZE
+022490         ","                                DELIMITED BY SIZE
+022500         CHECK-RUN-DATE                     DELIMITED BY SIZE
+022510         ","                                DELIMITED BY SIZE
+022520         VOUCHER-VENDOR                     DELIMITED BY SIZE
+022530         ","                                DELIMITED BY SIZE
+022540         FUNCTION TRIM(PRINT-VENDOR-NAME)   DELIMITED BY SIZE
+022550         ","                                DELIMITED BY SIZE
+022560         FUNCTION TRIM(VOUCHER-PAID-AMOUNT-EDIT) DELIMITED BY SIZE
+022562         ","                                DELIMITED BY SIZE
+022564         FUNCTION TRIM(PAY-ADDRESS-1)        DELIMITED BY SIZE
+022566         ","                                DELIMITED BY SIZE
+022568         FUNCTION TRIM(PAY-CITY)             DELIMITED BY SIZE
+022570         ","                                DELIMITED BY SIZE
+022572         PAY-STATE                           DELIMITED BY SIZE
+022574         ","                                DELIMITED BY SIZE
+022576         FUNCTION TRIM(PAY-ZIP)              DELIMITED BY SIZE
+022578         INTO POSITIVE-PAY-RECORD.
+022580     WRITE POSITIVE-PAY-RECORD.
+022590
+022600 PRINT-RUN-TOTALS.
+022600     MOVE SPACE TO TOTAL-LINE.
+022700     MOVE CHECK-COUNT TO PRINT-CHECK-COUNT.
+022800     MOVE CHECK-RUN-TOTAL TO PRINT-RUN-TOTAL.
+022900     MOVE TOTAL-LINE TO PRINTER-RECORD.
+023000     PERFORM WRITE-TO-PRINTER.
+023100
+023200*---------------------------------
+023300* Scan the voucher file in
+023400* voucher number order, skipping
+023500* any voucher not selected and
+023600* still unpaid.
+023700*---------------------------------
+023800 READ-FIRST-PAYABLE-VOUCHER.
+023900     MOVE "N" TO VOUCHER-FILE-AT-END.
+024000     MOVE ZEROES TO VOUCHER-NUMBER.
+024100     START VOUCHER-FILE KEY NOT < VOUCHER-NUMBER
+024200         INVALID KEY
+024300         MOVE "Y" TO VOUCHER-FILE-AT-END.
+024400
+024500     IF VOUCHER-FILE-AT-END NOT = "Y"
+024600         PERFORM READ-NEXT-PAYABLE-VOUCHER.
+024700
+024800 READ-NEXT-PAYABLE-VOUCHER.
+024900     PERFORM READ-VOUCHER-FILE-NEXT-RECORD.
+025000     PERFORM READ-VOUCHER-FILE-NEXT-RECORD
+025100         UNTIL VOUCHER-FILE-AT-END = "Y"
+025200            OR (    VOUCHER-SELECTED = "Y"
+025300                AND VOUCHER-PAID-DATE = ZEROES).
+025400
+025500 READ-VOUCHER-FILE-NEXT-RECORD.
+025600     READ VOUCHER-FILE NEXT RECORD
+025700         AT END
+025800         MOVE "Y" TO VOUCHER-FILE-AT-END.
+025900
+026000*---------------------------------
+026100* Other file I-O routines.
+026200*---------------------------------
+026300 READ-VENDOR-RECORD.
+026400     MOVE "Y" TO VENDOR-RECORD-FOUND.
+026500     READ VENDOR-FILE RECORD
+026600         INVALID KEY
+026700         MOVE "N" TO VENDOR-RECORD-FOUND.
+026800
+026900 REWRITE-VOUCHER-RECORD.
+027000     REWRITE VOUCHER-RECORD
+027100         INVALID KEY
+027200         DISPLAY "ERROR REWRITING VOUCHER RECORD".
+027300
+027310*---------------------------------
+027320* Running total of what has been
+027330* paid to this vendor this year,
+027340* kept current on every check.
+027350*---------------------------------
+027360 UPDATE-VENDOR-YTD-PAID.
+027370     ADD VOUCHER-PAID-AMOUNT TO VENDOR-YTD-PAID.
+027380     PERFORM REWRITE-VENDOR-RECORD.
+027390
+027395 REWRITE-VENDOR-RECORD.
+027396     REWRITE VENDOR-RECORD
+027397         INVALID KEY
+027398         DISPLAY "ERROR REWRITING VENDOR RECORD".
+027399
+027400 WRITE-TO-PRINTER.
+027500     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+027600     ADD 1 TO LINE-COUNT.
+027700
+027800 LINE-FEED.
+027900     MOVE SPACE TO PRINTER-RECORD.
+028000     PERFORM WRITE-TO-PRINTER.
+028100
+028200 START-NEXT-PAGE.
+028300     PERFORM END-LAST-PAGE.
+028400     PERFORM START-NEW-PAGE.
+028500
+028600 START-NEW-PAGE.
+028700     ADD 1 TO PAGE-NUMBER.
+028800     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+028900     MOVE TITLE-LINE TO PRINTER-RECORD.
+029000     PERFORM WRITE-TO-PRINTER.
+029100     PERFORM LINE-FEED.
+029200
+029300 END-LAST-PAGE.
+029400     PERFORM FORM-FEED.
+029500     MOVE ZERO TO LINE-COUNT.
+029600
+029700 FORM-FEED.
+029800     MOVE SPACE TO PRINTER-RECORD.
+029900     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+030000
+030100*---------------------------------
+030200* Utility routines.
+030300*---------------------------------
+030400     COPY "PLDATE01.CBL".
+030450     COPY "PLAUDIT01.CBL".

@@ -0,0 +1,456 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNINNM03.
+000300*---------------------------------
+000400* Inquire for the Vendor File
+000500* using vendor name. Next
+000600* revision of VNINNM02 -- brings
+000700* the detail-view display up to
+000800* date with the tax-id, 1099,
+000900* certificate-expiration, and
+001000* remit-to fields VNDMNT05
+001100* already shows.
+001200*---------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     COPY "SLVND02.CBL".
+001800
+001900     COPY "SLSTATE.CBL".
+002000
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300
+002400     COPY "FDVND04.CBL".
+002500
+002600     COPY "FDSTATE.CBL".
+002700
+002800 WORKING-STORAGE SECTION.
+002900
+003000 77  VENDOR-FILE-AT-END           PIC X.
+003100 77  STATE-RECORD-FOUND           PIC X.
+003200
+003300 77  SEE-NEXT-RECORD             PIC X.
+003400
+003500 77  VENDOR-NAME-FIELD            PIC X(30).
+003510 77  VENDOR-SEARCH-TEXT           PIC X(30).
+003520 77  VENDOR-NAME-MATCH-FLAG       PIC X.
+003530 77  MATCH-COUNT                  PIC 9(02).
+003540
+003550 77  TODAYS-DATE                  PIC 9(8).
+003560 77  CERT-DAYS-TO-EXPIRATION      PIC S9(5).
+003570
+003580*---------------------------------
+003590* List view - pages the matches
+003600* N at a time instead of one
+003610* record per screen, the same
+003620* way VNDDSP02 pages the whole
+003630* vendor file.
+003640*---------------------------------
+003650 77  DISPLAY-MODE                 PIC X.
+003660 77  LIST-PAGE-SIZE               PIC 99  VALUE 10.
+003670 77  LIST-LINE-COUNT              PIC 99.
+003680 77  QUIT-LIST                    PIC X.
+003690 77  PAGE-CONTROL                 PIC X(01).
+003700     88  PAGE-CONTROL-IS-NEXT     VALUE "N".
+003710     88  PAGE-CONTROL-IS-PREVIOUS VALUE "P".
+003720     88  PAGE-CONTROL-IS-QUIT     VALUE "Q".
+003730 77  LIST-PAGE-NUMBER             PIC 99999 VALUE ZERO.
+003740
+003750 01  LIST-PAGE-START-TABLE.
+003760     05  LIST-PAGE-START-NUMBER  PIC 9(05)
+003770                                  OCCURS 50 TIMES.
+003780
+003790 01  LIST-DETAIL-LINE.
+003800     05  LIST-PRINT-NUMBER   PIC Z(4)9.
+003810     05  FILLER              PIC X(1)  VALUE SPACE.
+003820     05  LIST-PRINT-NAME     PIC X(30).
+003830     05  FILLER              PIC X(1)  VALUE SPACE.
+003840     05  LIST-PRINT-CITY     PIC X(20).
+003850     05  FILLER              PIC X(1)  VALUE SPACE.
+003860     05  LIST-PRINT-STATE    PIC X(02).
+003870
+003880 01  LIST-COLUMN-LINE.
+003890     05  FILLER         PIC X(6)  VALUE "NUMBER".
+003900     05  FILLER         PIC X(1)  VALUE SPACE.
+003910     05  FILLER         PIC X(30) VALUE "NAME".
+003920     05  FILLER         PIC X(1)  VALUE SPACE.
+003930     05  FILLER         PIC X(20) VALUE "CITY".
+003940     05  FILLER         PIC X(1)  VALUE SPACE.
+003950     05  FILLER         PIC X(2)  VALUE "ST".
+003960
+003970     COPY "WSCASE01.CBL".
+003980
+003990     COPY "WSDATE01.CBL".
+004000
+004100 PROCEDURE DIVISION.
+004200 PROGRAM-BEGIN.
+004300     PERFORM OPENING-PROCEDURE.
+004400     PERFORM MAIN-PROCESS.
+004500     PERFORM CLOSING-PROCEDURE.
+004600
+004650 PROGRAM-EXIT.
+004660     EXIT PROGRAM.
+004670
+004700 PROGRAM-DONE.
+004800     STOP RUN.
+004900
+005000 OPENING-PROCEDURE.
+005100     OPEN I-O VENDOR-FILE.
+005200     OPEN I-O STATE-FILE.
+005300
+005400 CLOSING-PROCEDURE.
+005500     CLOSE VENDOR-FILE.
+005600     CLOSE STATE-FILE.
+005700
+005800 MAIN-PROCESS.
+005900     PERFORM INQUIRE-BY-NAME.
+006000*---------------------------------
+006100* INQUIRE
+006200*---------------------------------
+006300 INQUIRE-BY-NAME.
+006400     PERFORM GET-EXISTING-RECORD.
+006500     PERFORM INQUIRE-RECORDS
+006600        UNTIL VENDOR-SEARCH-TEXT = SPACES.
+006700
+006800 INQUIRE-RECORDS.
+006900     IF VENDOR-FILE-AT-END NOT = "Y"
+007000         PERFORM ASK-DISPLAY-MODE
+007100         IF DISPLAY-MODE = "L"
+007200             PERFORM LIST-VIEW-RECORDS
+007300         ELSE
+007400             PERFORM SHOW-THIS-RECORD
+007500             PERFORM SHOW-NEXT-RECORD
+007600                UNTIL SEE-NEXT-RECORD = "N" OR
+007700                      VENDOR-FILE-AT-END = "Y".
+007800
+007900     PERFORM GET-EXISTING-RECORD.
+008000
+008100 ASK-DISPLAY-MODE.
+008200     PERFORM ACCEPT-DISPLAY-MODE.
+008300     PERFORM RE-ACCEPT-DISPLAY-MODE
+008400         UNTIL DISPLAY-MODE = "D" OR "L".
+008500
+008600 ACCEPT-DISPLAY-MODE.
+008700     DISPLAY "D)ETAIL VIEW ONE AT A TIME, OR L)IST VIEW (D/L)?".
+008800     ACCEPT DISPLAY-MODE.
+008900     INSPECT DISPLAY-MODE
+009000       CONVERTING LOWER-ALPHA
+009100       TO         UPPER-ALPHA.
+009200
+009300 RE-ACCEPT-DISPLAY-MODE.
+009400     DISPLAY "YOU MUST ENTER D OR L".
+009500     PERFORM ACCEPT-DISPLAY-MODE.
+009600
+009700*---------------------------------
+009800* List view - matches are paged
+009900* LIST-PAGE-SIZE at a time, with
+010000* the same N)EXT/P)REVIOUS/Q)UIT
+010100* paging VNDDSP02 uses for the
+010200* whole file.
+010300*---------------------------------
+010400 LIST-VIEW-RECORDS.
+010500     MOVE ZERO TO LIST-PAGE-NUMBER.
+010600     MOVE "N" TO QUIT-LIST.
+010700     PERFORM START-NEW-LIST-PAGE.
+010800     PERFORM DISPLAY-LIST-PAGE
+010900         UNTIL VENDOR-FILE-AT-END = "Y" OR QUIT-LIST = "Y".
+011000
+011100 DISPLAY-LIST-PAGE.
+011200     MOVE ZERO TO LIST-LINE-COUNT.
+011300     PERFORM DISPLAY-ONE-LIST-LINE
+011400         UNTIL LIST-LINE-COUNT = LIST-PAGE-SIZE
+011500            OR VENDOR-FILE-AT-END = "Y".
+011600     IF VENDOR-FILE-AT-END NOT = "Y"
+011700         PERFORM ASK-LIST-PAGE-CONTROL
+011800         IF PAGE-CONTROL-IS-QUIT
+011900             MOVE "Y" TO QUIT-LIST
+012000         ELSE
+012100         IF PAGE-CONTROL-IS-PREVIOUS
+012200             PERFORM GO-BACK-ONE-LIST-PAGE
+012300         ELSE
+012400             PERFORM START-NEW-LIST-PAGE.
+012500
+012600 DISPLAY-ONE-LIST-LINE.
+012700     MOVE SPACE TO LIST-DETAIL-LINE.
+012800     MOVE VENDOR-NUMBER TO LIST-PRINT-NUMBER.
+012900     MOVE VENDOR-NAME TO LIST-PRINT-NAME.
+013000     MOVE VENDOR-CITY TO LIST-PRINT-CITY.
+013100     MOVE VENDOR-STATE TO LIST-PRINT-STATE.
+013200     DISPLAY LIST-DETAIL-LINE.
+013300     ADD 1 TO LIST-LINE-COUNT.
+013400     PERFORM READ-NEXT-VENDOR-RECORD.
+013500
+013600 START-NEW-LIST-PAGE.
+013700     ADD 1 TO LIST-PAGE-NUMBER.
+013800     IF LIST-PAGE-NUMBER <= 50
+013900         MOVE VENDOR-NUMBER
+014000             TO LIST-PAGE-START-NUMBER (LIST-PAGE-NUMBER).
+014050     PERFORM DISPLAY-LIST-PAGE-HEADER.
+014060
+014070 DISPLAY-LIST-PAGE-HEADER.
+014100     DISPLAY " ".
+014200     DISPLAY "MATCHES FOR: " FUNCTION TRIM(VENDOR-SEARCH-TEXT)
+014300             " - PAGE " LIST-PAGE-NUMBER.
+014400     DISPLAY LIST-COLUMN-LINE.
+014500
+014600*---------------------------------
+014700* Back up to the page before the
+014800* one just displayed by re-
+014900* starting the file at the key
+015000* remembered for that page. The
+015050* table only remembers starting
+015060* keys for the first 50 pages, so
+015070* beyond that the deepest key on
+015080* record is the best we can do.
+015100*---------------------------------
+015200 GO-BACK-ONE-LIST-PAGE.
+015300     IF LIST-PAGE-NUMBER > 1
+015400         SUBTRACT 2 FROM LIST-PAGE-NUMBER
+015410         IF LIST-PAGE-NUMBER + 1 > 50
+015420             MOVE LIST-PAGE-START-NUMBER (50) TO VENDOR-NUMBER
+015430         ELSE
+015440             MOVE LIST-PAGE-START-NUMBER (LIST-PAGE-NUMBER + 1)
+015450                 TO VENDOR-NUMBER
+015700         START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+015800             INVALID KEY
+015900             MOVE "Y" TO VENDOR-FILE-AT-END
+016000         PERFORM READ-NEXT-VENDOR-RECORD
+016100         PERFORM START-NEW-LIST-PAGE
+016200     ELSE
+016300         DISPLAY "ALREADY AT THE FIRST PAGE"
+016350         PERFORM DISPLAY-LIST-PAGE-HEADER.
+016500
+016600 ASK-LIST-PAGE-CONTROL.
+016700     PERFORM ACCEPT-LIST-PAGE-CONTROL.
+016800     PERFORM RE-ACCEPT-LIST-PAGE-CONTROL
+016900         UNTIL PAGE-CONTROL = "N" OR "P" OR "Q".
+017000
+017100 ACCEPT-LIST-PAGE-CONTROL.
+017200     DISPLAY "N=NEXT PAGE, P=PREVIOUS PAGE, Q=QUIT. . .".
+017300     ACCEPT PAGE-CONTROL.
+017400     INSPECT PAGE-CONTROL
+017500         CONVERTING LOWER-ALPHA
+017600         TO         UPPER-ALPHA.
+017700
+017800 RE-ACCEPT-LIST-PAGE-CONTROL.
+017900     DISPLAY "YOU MUST ENTER N, P, OR Q".
+018000     PERFORM ACCEPT-LIST-PAGE-CONTROL.
+018100
+018200*---------------------------------
+018300* Show records one by one
+018400*---------------------------------
+018500 SHOW-THIS-RECORD.
+018600     PERFORM DISPLAY-ALL-FIELDS.
+018700     PERFORM GET-SEE-NEXT-RECORD.
+018800
+018900 SHOW-NEXT-RECORD.
+019000     PERFORM READ-NEXT-VENDOR-RECORD.
+019100     IF VENDOR-FILE-AT-END NOT = "Y"
+019200         PERFORM SHOW-THIS-RECORD.
+019300
+019400*---------------------------------
+019500* Get valid record logic
+019600*---------------------------------
+019700 GET-EXISTING-RECORD.
+019800     PERFORM ACCEPT-EXISTING-KEY.
+019900     PERFORM RE-ACCEPT-EXISTING-KEY
+020000         UNTIL VENDOR-FILE-AT-END NOT = "Y".
+020100
+020200 ACCEPT-EXISTING-KEY.
+020300     PERFORM INIT-FOR-KEY-ENTRY.
+020400     PERFORM ENTER-VENDOR-NAME.
+020500     IF VENDOR-SEARCH-TEXT NOT = SPACES
+020600         PERFORM READ-FIRST-VENDOR-RECORD.
+020700
+020800 RE-ACCEPT-EXISTING-KEY.
+020900     DISPLAY "RECORD NOT FOUND"
+021000     PERFORM ACCEPT-EXISTING-KEY.
+021100
+021200*---------------------------------
+021300* Field Entry logic
+021400*---------------------------------
+021500 ENTER-VENDOR-NAME.
+021600     PERFORM ACCEPT-VENDOR-NAME.
+021700
+021800 ACCEPT-VENDOR-NAME.
+021900     DISPLAY "ENTER VENDOR NAME, OR PART OF THE NAME,".
+022000     DISPLAY "TO SEARCH FOR (BLANK TO EXIT)".
+022100     ACCEPT VENDOR-SEARCH-TEXT.
+022200     INSPECT VENDOR-SEARCH-TEXT
+022300         CONVERTING LOWER-ALPHA
+022400         TO         UPPER-ALPHA.
+022500
+022600 GET-SEE-NEXT-RECORD.
+022700     PERFORM ACCEPT-SEE-NEXT-RECORD.
+022800     PERFORM RE-ACCEPT-SEE-NEXT-RECORD
+022900         UNTIL SEE-NEXT-RECORD = "Y" OR "N".
+023000
+023100 ACCEPT-SEE-NEXT-RECORD.
+023200     DISPLAY "DISPLAY NEXT RECORD (Y/N)?".
+023300     ACCEPT SEE-NEXT-RECORD.
+023400
+023500     IF SEE-NEXT-RECORD = SPACE
+023600         MOVE "Y" TO SEE-NEXT-RECORD.
+023700
+023800     INSPECT SEE-NEXT-RECORD
+023900       CONVERTING LOWER-ALPHA
+024000       TO         UPPER-ALPHA.
+024100
+024200 RE-ACCEPT-SEE-NEXT-RECORD.
+024300     DISPLAY "MUST ENTER YES OR NO".
+024400     PERFORM ACCEPT-SEE-NEXT-RECORD.
+024500
+024600*---------------------------------
+024700* Display logic
+024800*---------------------------------
+024900 DISPLAY-ALL-FIELDS.
+025000     DISPLAY " ".
+025100     PERFORM DISPLAY-VENDOR-NUMBER.
+025200     PERFORM DISPLAY-VENDOR-NAME.
+025300     PERFORM DISPLAY-VENDOR-ADDRESS-1.
+025400     PERFORM DISPLAY-VENDOR-ADDRESS-2.
+025500     PERFORM DISPLAY-VENDOR-CITY.
+025600     PERFORM DISPLAY-VENDOR-STATE.
+025700     PERFORM DISPLAY-VENDOR-ZIP.
+025800     PERFORM DISPLAY-VENDOR-CONTACT.
+025900     PERFORM DISPLAY-VENDOR-PHONE.
+026000     PERFORM DISPLAY-VENDOR-STATUS.
+026100     PERFORM DISPLAY-VENDOR-FAX.
+026200     PERFORM DISPLAY-VENDOR-TAX-ID.
+026300     PERFORM DISPLAY-VENDOR-1099-FLAG.
+026400     PERFORM DISPLAY-VENDOR-CERT-EXPIRATION.
+026500     PERFORM DISPLAY-VENDOR-REMIT-TO.
+026600     DISPLAY " ".
+026700
+026800 DISPLAY-VENDOR-NUMBER.
+026900     DISPLAY "   VENDOR NUMBER: " VENDOR-NUMBER.
+027000
+027100 DISPLAY-VENDOR-NAME.
+027200     DISPLAY "1. VENDOR NAME: " VENDOR-NAME.
+027300
+027400 DISPLAY-VENDOR-ADDRESS-1.
+027500     DISPLAY "2. VENDOR ADDRESS-1: " VENDOR-ADDRESS-1.
+027600
+027700 DISPLAY-VENDOR-ADDRESS-2.
+027800     DISPLAY "3. VENDOR ADDRESS-2: " VENDOR-ADDRESS-2.
+027900
+028000 DISPLAY-VENDOR-CITY.
+028100     DISPLAY "4. VENDOR CITY: " VENDOR-CITY.
+028200
+028300 DISPLAY-VENDOR-STATE.
+028400     MOVE VENDOR-STATE TO STATE-CODE.
+028500     PERFORM READ-STATE-RECORD.
+028600     IF STATE-RECORD-FOUND = "N"
+028700         MOVE "**Not found**" TO STATE-NAME.
+028800     DISPLAY "5. VENDOR STATE: "
+028900             VENDOR-STATE " "
+029000             STATE-NAME.
+029100
+029200 DISPLAY-VENDOR-ZIP.
+029300     DISPLAY "6. VENDOR ZIP: " VENDOR-ZIP.
+029400
+029500 DISPLAY-VENDOR-CONTACT.
+029600     DISPLAY "7. VENDOR CONTACT: " VENDOR-CONTACT.
+029700
+029800 DISPLAY-VENDOR-PHONE.
+029900     DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
+030000
+030100 DISPLAY-VENDOR-STATUS.
+030200     DISPLAY "9. VENDOR STATUS: " VENDOR-STATUS
+030300             " (A=ACTIVE, H=HOLD, I=INACTIVE)".
+030400
+030500 DISPLAY-VENDOR-FAX.
+030600     DISPLAY "10. VENDOR FAX: " VENDOR-FAX.
+030700
+030800 DISPLAY-VENDOR-TAX-ID.
+030900     DISPLAY "11. VENDOR TAX ID: " VENDOR-TAX-ID.
+031000
+031100 DISPLAY-VENDOR-1099-FLAG.
+031200     DISPLAY "12. 1099 REPORTABLE: " VENDOR-1099-FLAG.
+031300
+031400 DISPLAY-VENDOR-CERT-EXPIRATION.
+031500     IF VENDOR-CERT-EXPIRATION = ZEROES
+031600         DISPLAY "13. CERT/INSURANCE EXPIRATION: NONE ON FILE"
+031700     ELSE
+031800         MOVE VENDOR-CERT-EXPIRATION TO DATE-CCYYMMDD
+031900         PERFORM CONVERT-TO-MMDDCCYY
+032000         DISPLAY "13. CERT/INSURANCE EXPIRATION: "
+032100                 DATE-MMDDCCYY
+032200         PERFORM CHECK-VENDOR-CERT-EXPIRED.
+032300 CHECK-VENDOR-CERT-EXPIRED.
+032400     MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE.
+032500     COMPUTE CERT-DAYS-TO-EXPIRATION =
+032600         FUNCTION INTEGER-OF-DATE(VENDOR-CERT-EXPIRATION)
+032700       - FUNCTION INTEGER-OF-DATE(TODAYS-DATE).
+032800     IF CERT-DAYS-TO-EXPIRATION < 0
+032900         DISPLAY "    **EXPIRED**"
+033000     ELSE
+033100         IF CERT-DAYS-TO-EXPIRATION < 30
+033200             DISPLAY "    **EXPIRES WITHIN 30 DAYS**".
+033300
+033400 DISPLAY-VENDOR-REMIT-TO.
+033500     IF VENDOR-HAS-REMIT-TO
+033600         DISPLAY "14. REMIT-TO ADDRESS: " VENDOR-REMIT-ADDRESS-1
+033700         IF VENDOR-REMIT-ADDRESS-2 NOT = SPACE
+033800             DISPLAY "    " VENDOR-REMIT-ADDRESS-2
+033900         DISPLAY "    " VENDOR-REMIT-CITY ", "
+034000                 VENDOR-REMIT-STATE " " VENDOR-REMIT-ZIP
+034100     ELSE
+034200         DISPLAY "14. REMIT-TO ADDRESS: NONE (USE MAIN ADDRESS)".
+034300
+034400*---------------------------------
+034500* File Related Routines
+034600*---------------------------------
+034700 INIT-FOR-KEY-ENTRY.
+034800     MOVE SPACE TO VENDOR-RECORD.
+034900     MOVE ZEROES TO VENDOR-NUMBER.
+035000     MOVE "N" TO VENDOR-FILE-AT-END.
+035100
+035200*---------------------------------
+035300* A partial name search can't use
+035400* the alternate key directly, so
+035500* this scans the whole file in
+035600* vendor number order looking for
+035700* the search text anywhere in the
+035800* vendor name.
+035900*---------------------------------
+036000 READ-FIRST-VENDOR-RECORD.
+036100     MOVE "N" TO VENDOR-FILE-AT-END.
+036200     MOVE ZEROES TO VENDOR-NUMBER.
+036300     START VENDOR-FILE
+036400        KEY NOT < VENDOR-NUMBER
+036500         INVALID KEY
+036600          MOVE "Y" TO VENDOR-FILE-AT-END.
+036700
+036800     IF VENDOR-FILE-AT-END NOT = "Y"
+036900         PERFORM READ-NEXT-VENDOR-RECORD.
+037000
+037100 READ-NEXT-VENDOR-RECORD.
+037200     PERFORM READ-VENDOR-FILE-NEXT-RECORD.
+037300     PERFORM READ-VENDOR-FILE-NEXT-RECORD
+037400         UNTIL VENDOR-FILE-AT-END = "Y"
+037500            OR VENDOR-NAME-MATCH-FLAG = "Y".
+037600
+037700 READ-VENDOR-FILE-NEXT-RECORD.
+037800     READ VENDOR-FILE NEXT RECORD
+037900       AT END
+038000          MOVE "Y" TO VENDOR-FILE-AT-END.
+038100     IF VENDOR-FILE-AT-END NOT = "Y"
+038200         PERFORM CHECK-VENDOR-NAME-MATCH.
+038300
+038400 CHECK-VENDOR-NAME-MATCH.
+038500     MOVE "N" TO VENDOR-NAME-MATCH-FLAG.
+038600     MOVE 0 TO MATCH-COUNT.
+038700     INSPECT VENDOR-NAME TALLYING MATCH-COUNT
+038800         FOR ALL FUNCTION TRIM(VENDOR-SEARCH-TEXT).
+038900     IF MATCH-COUNT > 0
+039000         MOVE "Y" TO VENDOR-NAME-MATCH-FLAG.
+039100
+039200 READ-STATE-RECORD.
+039300     MOVE "Y" TO STATE-RECORD-FOUND.
+039400     READ STATE-FILE RECORD
+039500       INVALID KEY
+039600          MOVE "N" TO STATE-RECORD-FOUND.
+039700
+039800     COPY "PLDATE01.CBL".

@@ -27,8 +27,50 @@
 002700 77  SEE-NEXT-RECORD             PIC X.
 002800
 002900 77  VENDOR-NAME-FIELD            PIC X(30).
-003000
-003100     COPY "WSCASE01.CBL".
+002910 77  VENDOR-SEARCH-TEXT           PIC X(30).
+002920 77  VENDOR-NAME-MATCH-FLAG       PIC X.
+002930 77  MATCH-COUNT                  PIC 9(02).
+002940
+002950*---------------------------------
+002960* List view - pages the matches
+002970* N at a time instead of one
+002980* record per screen, the same
+002990* way VNDDSP02 pages the whole
+003000* vendor file.
+003010*---------------------------------
+003020 77  DISPLAY-MODE                 PIC X.
+003030 77  LIST-PAGE-SIZE               PIC 99  VALUE 10.
+003040 77  LIST-LINE-COUNT              PIC 99.
+003050 77  QUIT-LIST                    PIC X.
+003060 77  PAGE-CONTROL                 PIC X(01).
+003070     88  PAGE-CONTROL-IS-NEXT     VALUE "N".
+003080     88  PAGE-CONTROL-IS-PREVIOUS VALUE "P".
+003090     88  PAGE-CONTROL-IS-QUIT     VALUE "Q".
+003100 77  LIST-PAGE-NUMBER             PIC 99999 VALUE ZERO.
+003110
+003120 01  LIST-PAGE-START-TABLE.
+003130     05  LIST-PAGE-START-NUMBER  PIC 9(05)
+003140                                  OCCURS 50 TIMES.
+003150
+003160 01  LIST-DETAIL-LINE.
+003170     05  LIST-PRINT-NUMBER   PIC Z(4)9.
+003180     05  FILLER              PIC X(1)  VALUE SPACE.
+003190     05  LIST-PRINT-NAME     PIC X(30).
+003200     05  FILLER              PIC X(1)  VALUE SPACE.
+003210     05  LIST-PRINT-CITY     PIC X(20).
+003220     05  FILLER              PIC X(1)  VALUE SPACE.
+003230     05  LIST-PRINT-STATE    PIC X(02).
+003240
+003250 01  LIST-COLUMN-LINE.
+003260     05  FILLER         PIC X(6)  VALUE "NUMBER".
+003270     05  FILLER         PIC X(1)  VALUE SPACE.
+003280     05  FILLER         PIC X(30) VALUE "NAME".
+003290     05  FILLER         PIC X(1)  VALUE SPACE.
+003300     05  FILLER         PIC X(20) VALUE "CITY".
+003310     05  FILLER         PIC X(1)  VALUE SPACE.
+003320     05  FILLER         PIC X(2)  VALUE "ST".
+003330
+003400     COPY "WSCASE01.CBL".
 003200
 003300 PROCEDURE DIVISION.
 003400 PROGRAM-BEGIN.
@@ -55,18 +97,126 @@
 005500 INQUIRE-BY-NAME.
 005600     PERFORM GET-EXISTING-RECORD.
 005700     PERFORM INQUIRE-RECORDS
-005800        UNTIL VENDOR-NAME = SPACES.
+005800        UNTIL VENDOR-SEARCH-TEXT = SPACES.
 005900
 006000 INQUIRE-RECORDS.
-006100     PERFORM SHOW-THIS-RECORD.
-006200     PERFORM SHOW-NEXT-RECORD
-006300        UNTIL SEE-NEXT-RECORD = "N" OR
-006400              VENDOR-FILE-AT-END = "Y".
+006010     IF VENDOR-FILE-AT-END NOT = "Y"
+006020         PERFORM ASK-DISPLAY-MODE
+006030         IF DISPLAY-MODE = "L"
+006040             PERFORM LIST-VIEW-RECORDS
+006050         ELSE
+006100             PERFORM SHOW-THIS-RECORD
+006200             PERFORM SHOW-NEXT-RECORD
+006300                UNTIL SEE-NEXT-RECORD = "N" OR
+006400                      VENDOR-FILE-AT-END = "Y".
 006500
 006600     PERFORM GET-EXISTING-RECORD.
 006700
-006800
-006900*---------------------------------
+006710 ASK-DISPLAY-MODE.
+006720     PERFORM ACCEPT-DISPLAY-MODE.
+006730     PERFORM RE-ACCEPT-DISPLAY-MODE
+006740         UNTIL DISPLAY-MODE = "D" OR "L".
+006750
+006760 ACCEPT-DISPLAY-MODE.
+006770     DISPLAY "D)ETAIL VIEW ONE AT A TIME, OR L)IST VIEW (D/L)?".
+006780     ACCEPT DISPLAY-MODE.
+006790     INSPECT DISPLAY-MODE
+006800       CONVERTING LOWER-ALPHA
+006810       TO         UPPER-ALPHA.
+006820
+006830 RE-ACCEPT-DISPLAY-MODE.
+006840     DISPLAY "YOU MUST ENTER D OR L".
+006850     PERFORM ACCEPT-DISPLAY-MODE.
+006860
+006870*---------------------------------
+006880* List view - matches are paged
+006890* LIST-PAGE-SIZE at a time, with
+006900* the same N)EXT/P)REVIOUS/Q)UIT
+006910* paging VNDDSP02 uses for the
+006920* whole file.
+006930*---------------------------------
+006940 LIST-VIEW-RECORDS.
+006950     MOVE ZERO TO LIST-PAGE-NUMBER.
+006960     MOVE "N" TO QUIT-LIST.
+006970     PERFORM START-NEW-LIST-PAGE.
+006980     PERFORM DISPLAY-LIST-PAGE
+006990         UNTIL VENDOR-FILE-AT-END = "Y" OR QUIT-LIST = "Y".
+007010
+007020 DISPLAY-LIST-PAGE.
+007030     MOVE ZERO TO LIST-LINE-COUNT.
+007040     PERFORM DISPLAY-ONE-LIST-LINE
+007050         UNTIL LIST-LINE-COUNT = LIST-PAGE-SIZE
+007060            OR VENDOR-FILE-AT-END = "Y".
+007070     IF VENDOR-FILE-AT-END NOT = "Y"
+007080         PERFORM ASK-LIST-PAGE-CONTROL
+007090         IF PAGE-CONTROL-IS-QUIT
+007100             MOVE "Y" TO QUIT-LIST
+007110         ELSE
+007120         IF PAGE-CONTROL-IS-PREVIOUS
+007130             PERFORM GO-BACK-ONE-LIST-PAGE
+007140         ELSE
+007150             PERFORM START-NEW-LIST-PAGE.
+007160
+007170 DISPLAY-ONE-LIST-LINE.
+007180     MOVE SPACE TO LIST-DETAIL-LINE.
+007190     MOVE VENDOR-NUMBER TO LIST-PRINT-NUMBER.
+007200     MOVE VENDOR-NAME TO LIST-PRINT-NAME.
+007210     MOVE VENDOR-CITY TO LIST-PRINT-CITY.
+007220     MOVE VENDOR-STATE TO LIST-PRINT-STATE.
+007230     DISPLAY LIST-DETAIL-LINE.
+007240     ADD 1 TO LIST-LINE-COUNT.
+007250     PERFORM READ-NEXT-VENDOR-RECORD.
+007260
+007270 START-NEW-LIST-PAGE.
+007280     ADD 1 TO LIST-PAGE-NUMBER.
+007290     IF LIST-PAGE-NUMBER <= 50
+007300         MOVE VENDOR-NUMBER
+007310             TO LIST-PAGE-START-NUMBER (LIST-PAGE-NUMBER).
+007320     DISPLAY " ".
+007330     DISPLAY "MATCHES FOR: " FUNCTION TRIM(VENDOR-SEARCH-TEXT)
+007340             " - PAGE " LIST-PAGE-NUMBER.
+007350     DISPLAY LIST-COLUMN-LINE.
+007360
+007370*---------------------------------
+007380* Back up to the page before the
+007390* one just displayed by re-
+007400* starting the file at the key
+007410* remembered for that page.
+007420*---------------------------------
+007430 GO-BACK-ONE-LIST-PAGE.
+007440     IF LIST-PAGE-NUMBER > 1
+007450         SUBTRACT 2 FROM LIST-PAGE-NUMBER
+007461         IF LIST-PAGE-NUMBER + 1 > 50
+007462             MOVE LIST-PAGE-START-NUMBER (50) TO VENDOR-NUMBER
+007463         ELSE
+007464             MOVE LIST-PAGE-START-NUMBER (LIST-PAGE-NUMBER + 1)
+007470                 TO VENDOR-NUMBER
+007480         START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+007490             INVALID KEY
+007500             MOVE "Y" TO VENDOR-FILE-AT-END
+007510         PERFORM READ-NEXT-VENDOR-RECORD
+007520         PERFORM START-NEW-LIST-PAGE
+007530     ELSE
+007540         DISPLAY "ALREADY AT THE FIRST PAGE"
+007550         PERFORM START-NEW-LIST-PAGE.
+007560
+007570 ASK-LIST-PAGE-CONTROL.
+007580     PERFORM ACCEPT-LIST-PAGE-CONTROL.
+007590     PERFORM RE-ACCEPT-LIST-PAGE-CONTROL
+007600         UNTIL PAGE-CONTROL = "N" OR "P" OR "Q".
+007610
+007620 ACCEPT-LIST-PAGE-CONTROL.
+007630     DISPLAY "N=NEXT PAGE, P=PREVIOUS PAGE, Q=QUIT. . .".
+007640     ACCEPT PAGE-CONTROL.
+007650     INSPECT PAGE-CONTROL
+007660         CONVERTING LOWER-ALPHA
+007670         TO         UPPER-ALPHA.
+007680
+007690 RE-ACCEPT-LIST-PAGE-CONTROL.
+007700     DISPLAY "YOU MUST ENTER N, P, OR Q".
+007710     PERFORM ACCEPT-LIST-PAGE-CONTROL.
+007720
+007730*---------------------------------
 007000* Show records one by one
 007100*---------------------------------
 007200 SHOW-THIS-RECORD.
@@ -89,7 +239,7 @@
 008900 ACCEPT-EXISTING-KEY.
 009000     PERFORM INIT-FOR-KEY-ENTRY.
 009100     PERFORM ENTER-VENDOR-NAME.
-009200     IF VENDOR-NAME NOT = SPACES
+009200     IF VENDOR-SEARCH-TEXT NOT = SPACES
 009300         PERFORM READ-FIRST-VENDOR-RECORD.
 009400
 009500 RE-ACCEPT-EXISTING-KEY.
@@ -103,9 +253,10 @@
 010300     PERFORM ACCEPT-VENDOR-NAME.
 010400
 010500 ACCEPT-VENDOR-NAME.
-010600     DISPLAY "ENTER VENDOR NAME".
-010700     ACCEPT VENDOR-NAME.
-010800     INSPECT VENDOR-NAME
+010600     DISPLAY "ENTER VENDOR NAME, OR PART OF THE NAME,".
+010610     DISPLAY "TO SEARCH FOR (BLANK TO EXIT)".
+010700     ACCEPT VENDOR-SEARCH-TEXT.
+010800     INSPECT VENDOR-SEARCH-TEXT
 010900         CONVERTING LOWER-ALPHA
 011000         TO         UPPER-ALPHA.
 011100
@@ -143,6 +294,8 @@
 014300     PERFORM DISPLAY-VENDOR-ZIP.
 014400     PERFORM DISPLAY-VENDOR-CONTACT.
 014500     PERFORM DISPLAY-VENDOR-PHONE.
+014510     PERFORM DISPLAY-VENDOR-STATUS.
+014520     PERFORM DISPLAY-VENDOR-FAX.
 014600     DISPLAY " ".
 014700
 014800 DISPLAY-VENDOR-NUMBER.
@@ -177,6 +330,13 @@
 017700
 017800 DISPLAY-VENDOR-PHONE.
 017900     DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
+017910
+017920 DISPLAY-VENDOR-STATUS.
+017930     DISPLAY "9. VENDOR STATUS: " VENDOR-STATUS
+017940             " (A=ACTIVE, H=HOLD, I=INACTIVE)".
+017950
+017960 DISPLAY-VENDOR-FAX.
+017970     DISPLAY "10. VENDOR FAX: " VENDOR-FAX.
 018000
 018100*---------------------------------
 018200* File Related Routines
@@ -186,10 +346,19 @@
 018600     MOVE ZEROES TO VENDOR-NUMBER.
 018700     MOVE "N" TO VENDOR-FILE-AT-END.
 018800
-018900 READ-FIRST-VENDOR-RECORD.
+018900*---------------------------------
+018901* A partial name search can't use
+018902* the alternate key directly, so
+018903* this scans the whole file in
+018904* vendor number order looking for
+018905* the search text anywhere in the
+018906* vendor name.
+018907*---------------------------------
+018910 READ-FIRST-VENDOR-RECORD.
 019000     MOVE "N" TO VENDOR-FILE-AT-END.
+019010     MOVE ZEROES TO VENDOR-NUMBER.
 019100     START VENDOR-FILE
-019200        KEY NOT < VENDOR-NAME
+019200        KEY NOT < VENDOR-NUMBER
 019300         INVALID KEY
 019400          MOVE "Y" TO VENDOR-FILE-AT-END.
 019500
@@ -197,9 +366,25 @@
 019700         PERFORM READ-NEXT-VENDOR-RECORD.
 019800
 019900 READ-NEXT-VENDOR-RECORD.
+019910     PERFORM READ-VENDOR-FILE-NEXT-RECORD.
+019920     PERFORM READ-VENDOR-FILE-NEXT-RECORD
+019930         UNTIL VENDOR-FILE-AT-END = "Y"
+019940            OR VENDOR-NAME-MATCH-FLAG = "Y".
+019950
+019960 READ-VENDOR-FILE-NEXT-RECORD.
 020000     READ VENDOR-FILE NEXT RECORD
 020100       AT END
 020200          MOVE "Y" TO VENDOR-FILE-AT-END.
+020210     IF VENDOR-FILE-AT-END NOT = "Y"
+020220         PERFORM CHECK-VENDOR-NAME-MATCH.
+020230
+020240 CHECK-VENDOR-NAME-MATCH.
+020250     MOVE "N" TO VENDOR-NAME-MATCH-FLAG.
+020260     MOVE 0 TO MATCH-COUNT.
+020270     INSPECT VENDOR-NAME TALLYING MATCH-COUNT
+020280         FOR ALL FUNCTION TRIM(VENDOR-SEARCH-TEXT).
+020290     IF MATCH-COUNT > 0
+020300         MOVE "Y" TO VENDOR-NAME-MATCH-FLAG.
 020300
 020400 READ-STATE-RECORD.
 020500     MOVE "Y" TO STATE-RECORD-FOUND.

@@ -4,12 +4,26 @@
 000400* Calculates compound interest
 000500*------------------------------------------------
 000600 ENVIRONMENT DIVISION.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630
+000640     SELECT PRINTER-FILE
+000650         ASSIGN TO PRINTER
+000660         ORGANIZATION IS LINE SEQUENTIAL.
+000670
 000700 DATA DIVISION.
+000710 FILE SECTION.
+000720
+000730 FD  PRINTER-FILE
+000740     LABEL RECORDS ARE OMITTED.
+000750 01  PRINTER-RECORD             PIC X(80).
+000760
 000800 WORKING-STORAGE SECTION.
 000900
 001000 01  SOME-FLAGS.
 001100     05  YES-NO                       PIC X.
 001200     05  ENTRY-OK                     PIC X.
+001210     05  PRINT-SCHEDULE               PIC X.
 001300
 001400 01  CALCULATION-FIELDS.
 001500     05  THE-INTEREST                 PIC 99V9.
@@ -32,7 +46,21 @@
 003200     05  MESSAGE-PART-03          PIC X(16)
 003300         VALUE " periods yields ".
 003400     05  DISPLAY-VALUE            PIC ZZZ,ZZZ,ZZ9.99.
-003500
+003410
+003420 01  SCHEDULE-HEADING.
+003430     05  FILLER                   PIC X(8)  VALUE "  PERIOD".
+003440     05  FILLER                   PIC X(18) VALUE
+003450         "   INTEREST EARNED".
+003460     05  FILLER                   PIC X(18) VALUE
+003470         "      NEW BALANCE".
+003480
+003490 01  SCHEDULE-LINE.
+003500     05  SCHEDULE-PERIOD          PIC ZZ9.
+003510     05  FILLER                   PIC X(5) VALUE SPACE.
+003520     05  SCHEDULE-INTEREST        PIC ZZZ,ZZZ,ZZ9.99.
+003530     05  FILLER                   PIC X(5) VALUE SPACE.
+003540     05  SCHEDULE-BALANCE         PIC ZZZ,ZZZ,ZZ9.99.
+003550
 003600 PROCEDURE DIVISION.
 003700 PROGRAM-BEGIN.
 003800
@@ -47,6 +75,7 @@
 004700     PERFORM GET-THE-PRINCIPAL.
 004800     PERFORM GET-THE-INTEREST.
 004900     PERFORM GET-THE-PERIODS.
+004910     PERFORM GET-SCHEDULE-OPTION.
 005000     PERFORM CALCULATE-THE-RESULT.
 005100     PERFORM DISPLAY-THE-RESULT.
 005200     PERFORM GO-AGAIN.
@@ -97,12 +126,25 @@
 009700         DISPLAY "INVALID ENTRY"
 009800     ELSE
 009900         MOVE "Y" TO ENTRY-OK.
-010000
+009910 GET-SCHEDULE-OPTION.
+009920     DISPLAY "Print full amortization schedule (Y/N)?".
+009930     ACCEPT YES-NO.
+009940     IF YES-NO = "y"
+009950         MOVE "Y" TO YES-NO.
+009960     IF YES-NO = "Y"
+009970         MOVE "Y" TO PRINT-SCHEDULE
+010000         OPEN OUTPUT PRINTER-FILE
+010010         WRITE PRINTER-RECORD FROM SCHEDULE-HEADING
+010020     ELSE
+010030         MOVE "N" TO PRINT-SCHEDULE.
+010040
 010100 CALCULATE-THE-RESULT.
 010200     MOVE THE-PRINCIPAL TO WORKING-PRINCIPAL.
 010300     PERFORM CALCULATE-ONE-PERIOD
 010400         VARYING THE-PERIOD FROM 1 BY 1
 010500          UNTIL THE-PERIOD > NO-OF-PERIODS.
+010510     IF PRINT-SCHEDULE = "Y"
+010520         CLOSE PRINTER-FILE.
 010600
 010700 CALCULATE-ONE-PERIOD.
 010800     COMPUTE EARNED-INTEREST ROUNDED =
@@ -110,7 +152,15 @@
 011000     COMPUTE THE-NEW-VALUE =
 011100             WORKING-PRINCIPAL + EARNED-INTEREST.
 011200     MOVE THE-NEW-VALUE TO WORKING-PRINCIPAL.
+011210     IF PRINT-SCHEDULE = "Y"
+011220         PERFORM PRINT-SCHEDULE-LINE.
 011300
+011310 PRINT-SCHEDULE-LINE.
+011320     MOVE THE-PERIOD         TO SCHEDULE-PERIOD.
+011330     MOVE EARNED-INTEREST    TO SCHEDULE-INTEREST.
+011340     MOVE WORKING-PRINCIPAL  TO SCHEDULE-BALANCE.
+011350     WRITE PRINTER-RECORD FROM SCHEDULE-LINE.
+011360
 011400 GO-AGAIN.
 011500     DISPLAY "GO AGAIN?".
 011600     ACCEPT YES-NO.

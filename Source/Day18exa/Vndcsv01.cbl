@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDCSV01.
+000300*---------------------------------
+000400* Export the Vendor File to a
+000500* comma-separated (CSV) file,
+000600* one line per vendor, with a
+000700* heading line.
+000800*---------------------------------
+000900 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001200
+001300     COPY "SLVND02.CBL".
+001400
+001500     SELECT CSV-FILE
+001600         ASSIGN TO "VNDRCSV"
+001700         ORGANIZATION IS LINE SEQUENTIAL.
+001800
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100
+002200     COPY "FDVND04.CBL".
+002300
+002400 FD  CSV-FILE
+002500     LABEL RECORDS ARE STANDARD.
+002600 01  CSV-RECORD                  PIC X(200).
+002700
+002800 WORKING-STORAGE SECTION.
+002900
+003000 77  VENDOR-FILE-AT-END          PIC X.
+003100
+003200 PROCEDURE DIVISION.
+003300 PROGRAM-BEGIN.
+003400     PERFORM OPENING-PROCEDURE.
+003500     PERFORM MAIN-PROCESS.
+003600     PERFORM CLOSING-PROCEDURE.
+003700
+003800 PROGRAM-EXIT.
+003900     EXIT PROGRAM.
+004000
+004100 PROGRAM-DONE.
+004200     STOP RUN.
+004300
+004400 OPENING-PROCEDURE.
+004500     OPEN INPUT VENDOR-FILE.
+004600     OPEN OUTPUT CSV-FILE.
+004700     PERFORM WRITE-HEADING-LINE.
+004800
+004900 CLOSING-PROCEDURE.
+005000     CLOSE VENDOR-FILE.
+005100     CLOSE CSV-FILE.
+005200
+005300 MAIN-PROCESS.
+005400     DISPLAY "EXPORTING VENDOR FILE TO CSV".
+005500     PERFORM READ-FIRST-VENDOR-RECORD.
+005600     PERFORM PROCESS-ALL-VENDORS
+005700         UNTIL VENDOR-FILE-AT-END = "Y".
+005800     DISPLAY "VENDOR CSV EXPORT COMPLETE - FILE IS VNDRCSV".
+005900
+006000 PROCESS-ALL-VENDORS.
+006100     PERFORM WRITE-CSV-RECORD.
+006200     PERFORM READ-NEXT-VENDOR-RECORD.
+006300
+006400*---------------------------------
+006500* Heading and detail line logic
+006600*---------------------------------
+006700 WRITE-HEADING-LINE.
+006800     MOVE SPACES TO CSV-RECORD.
+006900     STRING
+007000         "NUMBER,NAME,ADDRESS-1,ADDRESS-2,"  DELIMITED BY SIZE
+007100         "CITY,STATE,ZIP,CONTACT,PHONE,"     DELIMITED BY SIZE
+007110         "STATUS,FAX"                        DELIMITED BY SIZE
+007200         INTO CSV-RECORD.
+007300     WRITE CSV-RECORD.
+007350
+007360 WRITE-CSV-RECORD.
+007400     MOVE SPACES TO CSV-RECORD.
+007500     STRING
+007600         VENDOR-NUMBER                     DELIMITED BY SIZE
+007700         ","                                DELIMITED BY SIZE
+007800         FUNCTION TRIM(VENDOR-NAME)         DELIMITED BY SIZE
+007900         ","                                DELIMITED BY SIZE
+008000         FUNCTION TRIM(VENDOR-ADDRESS-1)    DELIMITED BY SIZE
+008100         ","                                DELIMITED BY SIZE
+008200         FUNCTION TRIM(VENDOR-ADDRESS-2)    DELIMITED BY SIZE
+008300         ","                                DELIMITED BY SIZE
+008400         FUNCTION TRIM(VENDOR-CITY)         DELIMITED BY SIZE
+008500         ","                                DELIMITED BY SIZE
+008600         VENDOR-STATE                       DELIMITED BY SIZE
+008700         ","                                DELIMITED BY SIZE
+008800         FUNCTION TRIM(VENDOR-ZIP)          DELIMITED BY SIZE
+008900         ","                                DELIMITED BY SIZE
+009000         FUNCTION TRIM(VENDOR-CONTACT)      DELIMITED BY SIZE
+009100         ","                                DELIMITED BY SIZE
+009200         FUNCTION TRIM(VENDOR-PHONE)        DELIMITED BY SIZE
+009300         ","                                DELIMITED BY SIZE
+009400         VENDOR-STATUS                      DELIMITED BY SIZE
+009410         ","                                DELIMITED BY SIZE
+009420         FUNCTION TRIM(VENDOR-FAX)          DELIMITED BY SIZE
+009500         INTO CSV-RECORD.
+009600     WRITE CSV-RECORD.
+009700
+009800*---------------------------------
+009900* File I-O routines
+010000*---------------------------------
+010100 READ-FIRST-VENDOR-RECORD.
+010200     MOVE "N" TO VENDOR-FILE-AT-END.
+010300     MOVE ZEROES TO VENDOR-NUMBER.
+010400     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+010500         INVALID KEY
+010600         MOVE "Y" TO VENDOR-FILE-AT-END.
+010700
+010800     IF VENDOR-FILE-AT-END NOT = "Y"
+010900         PERFORM READ-NEXT-VENDOR-RECORD.
+011000
+011100 READ-NEXT-VENDOR-RECORD.
+011200     READ VENDOR-FILE NEXT RECORD
+011300         AT END
+011400         MOVE "Y" TO VENDOR-FILE-AT-END.

@@ -0,0 +1,159 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VND1099.
+000300*---------------------------------
+000400* Report on vendors that are
+000500* flagged as 1099 reportable,
+000600* showing the tax id on file
+000700* for each.
+000800*---------------------------------
+000900 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001200
+001300     COPY "SLVND02.CBL".
+001400
+001500     SELECT PRINTER-FILE
+001600         ASSIGN TO PRINTER
+001700         ORGANIZATION IS LINE SEQUENTIAL.
+001800
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100
+002200     COPY "FDVND04.CBL".
+002300
+002400 FD  PRINTER-FILE
+002500     LABEL RECORDS ARE OMITTED.
+002600 01  PRINTER-RECORD             PIC X(80).
+002700
+002800 WORKING-STORAGE SECTION.
+002900
+003000 01  DETAIL-LINE.
+003100     05  PRINT-NUMBER      PIC Z(4)9.
+003200     05  FILLER            PIC X(2)  VALUE SPACE.
+003300     05  PRINT-NAME        PIC X(30).
+003400     05  FILLER            PIC X(2)  VALUE SPACE.
+003500     05  PRINT-TAX-ID      PIC X(11).
+003600
+003700 01  COLUMN-LINE.
+003800     05  FILLER         PIC X(6)  VALUE "NUMBER".
+003900     05  FILLER         PIC X(2)  VALUE SPACE.
+004000     05  FILLER         PIC X(4)  VALUE "NAME".
+004100     05  FILLER         PIC X(28) VALUE SPACE.
+004200     05  FILLER         PIC X(7)  VALUE "TAX ID".
+004300
+004400 01  TITLE-LINE.
+004500     05  FILLER              PIC X(25) VALUE SPACE.
+004600     05  FILLER              PIC X(20)
+004700         VALUE "1099 VENDOR REPORT".
+004800     05  FILLER              PIC X(10) VALUE SPACE.
+004900     05  FILLER              PIC X(5) VALUE "PAGE:".
+005000     05  FILLER              PIC X(1) VALUE SPACE.
+005100     05  PRINT-PAGE-NUMBER   PIC ZZZZ9.
+005200
+005300 77  VENDOR-FILE-AT-END       PIC X.
+005400 77  LINE-COUNT               PIC 999   VALUE ZERO.
+005500 77  PAGE-NUMBER              PIC 99999 VALUE ZERO.
+005600 77  MAXIMUM-LINES            PIC 999   VALUE 55.
+005700
+005800 PROCEDURE DIVISION.
+005900 PROGRAM-BEGIN.
+006000     PERFORM OPENING-PROCEDURE.
+006100     MOVE ZEROES TO LINE-COUNT
+006200                    PAGE-NUMBER.
+006300
+006400     PERFORM START-NEW-PAGE.
+006500
+006600     PERFORM READ-FIRST-1099-VENDOR.
+006700     IF VENDOR-FILE-AT-END = "Y"
+006800         MOVE "NO 1099 VENDORS FOUND" TO PRINTER-RECORD
+006900         PERFORM WRITE-TO-PRINTER
+007000     ELSE
+007100         PERFORM PRINT-VENDOR-FIELDS
+007200             UNTIL VENDOR-FILE-AT-END = "Y".
+007300
+007400     PERFORM CLOSING-PROCEDURE.
+007500
+007600 PROGRAM-EXIT.
+007700     EXIT PROGRAM.
+007800
+007900 PROGRAM-DONE.
+008000     STOP RUN.
+008100
+008200 OPENING-PROCEDURE.
+008300     OPEN I-O VENDOR-FILE.
+008400     OPEN OUTPUT PRINTER-FILE.
+008500
+008600 CLOSING-PROCEDURE.
+008700     CLOSE VENDOR-FILE.
+008800     PERFORM END-LAST-PAGE.
+008900     CLOSE PRINTER-FILE.
+009000
+009100 PRINT-VENDOR-FIELDS.
+009200     IF LINE-COUNT > MAXIMUM-LINES
+009300         PERFORM START-NEXT-PAGE.
+009400     PERFORM PRINT-THE-RECORD.
+009500     PERFORM READ-NEXT-1099-VENDOR.
+009600
+009700 PRINT-THE-RECORD.
+009800     MOVE SPACE TO DETAIL-LINE.
+009900     MOVE VENDOR-NUMBER TO PRINT-NUMBER.
+010000     MOVE VENDOR-NAME TO PRINT-NAME.
+010100     MOVE VENDOR-TAX-ID TO PRINT-TAX-ID.
+010200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+010300     PERFORM WRITE-TO-PRINTER.
+010400
+010500*---------------------------------
+010600* Scan the whole file in vendor
+010700* number order, skipping any
+010800* vendor not flagged for 1099.
+010900*---------------------------------
+011000 READ-FIRST-1099-VENDOR.
+011100     MOVE "N" TO VENDOR-FILE-AT-END.
+011200     MOVE ZEROES TO VENDOR-NUMBER.
+011300     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+011400         INVALID KEY
+011500         MOVE "Y" TO VENDOR-FILE-AT-END.
+011600
+011700     IF VENDOR-FILE-AT-END NOT = "Y"
+011800         PERFORM READ-NEXT-1099-VENDOR.
+011900
+012000 READ-NEXT-1099-VENDOR.
+012100     PERFORM READ-VENDOR-FILE-NEXT-RECORD.
+012200     PERFORM READ-VENDOR-FILE-NEXT-RECORD
+012300         UNTIL VENDOR-FILE-AT-END = "Y"
+012400            OR VENDOR-GETS-1099.
+012500
+012600 READ-VENDOR-FILE-NEXT-RECORD.
+012700     READ VENDOR-FILE NEXT RECORD
+012800         AT END
+012900         MOVE "Y" TO VENDOR-FILE-AT-END.
+013000
+013100 WRITE-TO-PRINTER.
+013200     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+013300     ADD 1 TO LINE-COUNT.
+013400
+013500 LINE-FEED.
+013600     MOVE SPACE TO PRINTER-RECORD.
+013700     PERFORM WRITE-TO-PRINTER.
+013800
+013900 START-NEXT-PAGE.
+014000     PERFORM END-LAST-PAGE.
+014100     PERFORM START-NEW-PAGE.
+014200
+014300 START-NEW-PAGE.
+014400     ADD 1 TO PAGE-NUMBER.
+014500     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+014600     MOVE TITLE-LINE TO PRINTER-RECORD.
+014700     PERFORM WRITE-TO-PRINTER.
+014800     PERFORM LINE-FEED.
+014900     MOVE COLUMN-LINE TO PRINTER-RECORD.
+015000     PERFORM WRITE-TO-PRINTER.
+015100     PERFORM LINE-FEED.
+015200
+015300 END-LAST-PAGE.
+015400     PERFORM FORM-FEED.
+015500     MOVE ZERO TO LINE-COUNT.
+015600
+015700 FORM-FEED.
+015800     MOVE SPACE TO PRINTER-RECORD.
+015900     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.

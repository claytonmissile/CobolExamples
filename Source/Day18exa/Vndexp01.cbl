@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDEXP01.
+000300*---------------------------------
+000400* Report on vendors whose
+000500* certificate/insurance
+000600* expiration date is already
+000700* past, or due within the next
+000800* 30 days.
+000900*---------------------------------
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300
+001400     COPY "SLVND02.CBL".
+001500
+001600     SELECT PRINTER-FILE
+001700         ASSIGN TO PRINTER
+001800         ORGANIZATION IS LINE SEQUENTIAL.
+001900
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200
+002300     COPY "FDVND04.CBL".
+002400
+002500 FD  PRINTER-FILE
+002600     LABEL RECORDS ARE OMITTED.
+002700 01  PRINTER-RECORD             PIC X(80).
+002800
+002900 WORKING-STORAGE SECTION.
+003000
+003100 01  DETAIL-LINE.
+003200     05  PRINT-NUMBER      PIC Z(4)9.
+003300     05  FILLER            PIC X(2)  VALUE SPACE.
+003400     05  PRINT-NAME        PIC X(30).
+003500     05  FILLER            PIC X(2)  VALUE SPACE.
+003600     05  PRINT-EXPIRATION  PIC Z9/99/9999.
+003700     05  FILLER            PIC X(2)  VALUE SPACE.
+003800     05  PRINT-STATUS      PIC X(16).
+003900
+004000 01  COLUMN-LINE.
+004100     05  FILLER         PIC X(6)  VALUE "NUMBER".
+004200     05  FILLER         PIC X(2)  VALUE SPACE.
+004300     05  FILLER         PIC X(4)  VALUE "NAME".
+004400     05  FILLER         PIC X(28) VALUE SPACE.
+004500     05  FILLER         PIC X(10) VALUE "EXPIRATION".
+004600     05  FILLER         PIC X(2)  VALUE SPACE.
+004700     05  FILLER         PIC X(6)  VALUE "STATUS".
+004800
+004900 01  TITLE-LINE.
+005000     05  FILLER              PIC X(20) VALUE SPACE.
+005100     05  FILLER              PIC X(30)
+005200         VALUE "VENDOR CERTIFICATE/INSURANCE".
+005300     05  FILLER              PIC X(10) VALUE SPACE.
+005400     05  FILLER              PIC X(5) VALUE "PAGE:".
+005500     05  FILLER              PIC X(1) VALUE SPACE.
+005600     05  PRINT-PAGE-NUMBER   PIC ZZZZ9.
+005700
+005800 77  VENDOR-FILE-AT-END       PIC X.
+005900 77  ANY-VENDORS-FOUND        PIC X     VALUE "N".
+006000 77  LINE-COUNT               PIC 999   VALUE ZERO.
+006100 77  PAGE-NUMBER              PIC 99999 VALUE ZERO.
+006200 77  MAXIMUM-LINES            PIC 999   VALUE 55.
+006300
+006400 77  TODAYS-DATE              PIC 9(8).
+006500 77  EXP-DAYS-TO-EXPIRATION   PIC S9(5).
+006600 77  VENDOR-CERT-IS-DUE       PIC X.
+006700
+006800     COPY "WSDATE01.CBL".
+006900
+007000 PROCEDURE DIVISION.
+007100 PROGRAM-BEGIN.
+007200     PERFORM OPENING-PROCEDURE.
+007300     MOVE ZEROES TO LINE-COUNT
+007400                    PAGE-NUMBER.
+007500     MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE.
+007600
+007700     PERFORM START-NEW-PAGE.
+007800
+007900     PERFORM READ-FIRST-DUE-VENDOR.
+008000     PERFORM PRINT-VENDOR-FIELDS
+008100         UNTIL VENDOR-FILE-AT-END = "Y".
+008200
+008300     IF ANY-VENDORS-FOUND = "N"
+008400         MOVE "NO EXPIRED OR EXPIRING CERTIFICATES FOUND"
+008500             TO PRINTER-RECORD
+008600         PERFORM WRITE-TO-PRINTER.
+008700
+008800     PERFORM CLOSING-PROCEDURE.
+008900
+009000 PROGRAM-EXIT.
+009100     EXIT PROGRAM.
+009200
+009300 PROGRAM-DONE.
+009400     STOP RUN.
+009500
+009600 OPENING-PROCEDURE.
+009700     OPEN I-O VENDOR-FILE.
+009800     OPEN OUTPUT PRINTER-FILE.
+009900
+010000 CLOSING-PROCEDURE.
+010100     CLOSE VENDOR-FILE.
+010200     PERFORM END-LAST-PAGE.
+010300     CLOSE PRINTER-FILE.
+010400
+010500 PRINT-VENDOR-FIELDS.
+010600     MOVE "Y" TO ANY-VENDORS-FOUND.
+010700     IF LINE-COUNT > MAXIMUM-LINES
+010800         PERFORM START-NEXT-PAGE.
+010900     PERFORM PRINT-THE-RECORD.
+011000     PERFORM READ-NEXT-DUE-VENDOR.
+011100
+011200 PRINT-THE-RECORD.
+011300     MOVE SPACE TO DETAIL-LINE.
+011400     MOVE VENDOR-NUMBER TO PRINT-NUMBER.
+011500     MOVE VENDOR-NAME TO PRINT-NAME.
+011600     MOVE VENDOR-CERT-EXPIRATION TO DATE-CCYYMMDD.
+011700     PERFORM CONVERT-TO-MMDDCCYY.
+011800     MOVE DATE-MMDDCCYY TO PRINT-EXPIRATION.
+011900     IF EXP-DAYS-TO-EXPIRATION < 0
+012000         MOVE "EXPIRED" TO PRINT-STATUS
+012100     ELSE
+012200         MOVE "EXPIRES SOON" TO PRINT-STATUS.
+012300     MOVE DETAIL-LINE TO PRINTER-RECORD.
+012400     PERFORM WRITE-TO-PRINTER.
+012500
+012600*---------------------------------
+012700* Scan the whole file in vendor
+012800* number order, skipping any
+012900* vendor with no certificate on
+013000* file or one that is not yet
+013100* within 30 days of expiring.
+013200*---------------------------------
+013300 READ-FIRST-DUE-VENDOR.
+013400     MOVE "N" TO VENDOR-FILE-AT-END.
+013500     MOVE ZEROES TO VENDOR-NUMBER.
+013600     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+013700         INVALID KEY
+013800         MOVE "Y" TO VENDOR-FILE-AT-END.
+013900
+014000     IF VENDOR-FILE-AT-END NOT = "Y"
+014100         PERFORM READ-NEXT-DUE-VENDOR.
+014600
+014700 READ-NEXT-DUE-VENDOR.
+014800     PERFORM READ-VENDOR-FILE-NEXT-RECORD.
+015000     PERFORM READ-VENDOR-FILE-NEXT-RECORD
+015100         UNTIL VENDOR-FILE-AT-END = "Y"
+015200            OR VENDOR-CERT-IS-DUE = "Y".
+015300
+015400 READ-VENDOR-FILE-NEXT-RECORD.
+015500     READ VENDOR-FILE NEXT RECORD
+015600         AT END
+015700         MOVE "Y" TO VENDOR-FILE-AT-END.
+015800     IF VENDOR-FILE-AT-END NOT = "Y"
+015900         PERFORM CHECK-VENDOR-CERT-DUE.
+016000
+016100*---------------------------------
+016200* A vendor is "due" if it has a
+016300* certificate expiration date on
+016400* file and that date is today or
+016500* earlier, or within 30 days.
+016600*---------------------------------
+016700 CHECK-VENDOR-CERT-DUE.
+016800     MOVE "N" TO VENDOR-CERT-IS-DUE.
+016900     IF VENDOR-CERT-EXPIRATION NOT = ZEROES
+017000         COMPUTE EXP-DAYS-TO-EXPIRATION =
+017100             FUNCTION INTEGER-OF-DATE(VENDOR-CERT-EXPIRATION)
+017200           - FUNCTION INTEGER-OF-DATE(TODAYS-DATE)
+017300         IF EXP-DAYS-TO-EXPIRATION < 30
+017400             MOVE "Y" TO VENDOR-CERT-IS-DUE.
+017500
+017600 WRITE-TO-PRINTER.
+017700     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+017800     ADD 1 TO LINE-COUNT.
+017900
+018000 LINE-FEED.
+018100     MOVE SPACE TO PRINTER-RECORD.
+018200     PERFORM WRITE-TO-PRINTER.
+018300
+018400 START-NEXT-PAGE.
+018500     PERFORM END-LAST-PAGE.
+018600     PERFORM START-NEW-PAGE.
+018700
+018800 START-NEW-PAGE.
+018900     ADD 1 TO PAGE-NUMBER.
+019000     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+019100     MOVE TITLE-LINE TO PRINTER-RECORD.
+019200     PERFORM WRITE-TO-PRINTER.
+019300     PERFORM LINE-FEED.
+019400     MOVE COLUMN-LINE TO PRINTER-RECORD.
+019500     PERFORM WRITE-TO-PRINTER.
+019600     PERFORM LINE-FEED.
+019700
+019800 END-LAST-PAGE.
+019900     PERFORM FORM-FEED.
+020000     MOVE ZERO TO LINE-COUNT.
+020100
+020200 FORM-FEED.
+020300     MOVE SPACE TO PRINTER-RECORD.
+020400     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+020500
+020600     COPY "PLDATE01.CBL".

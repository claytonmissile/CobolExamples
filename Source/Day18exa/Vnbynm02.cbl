@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNBYNM02.
+000300*---------------------------------
+000400* Vendor directory listing in
+000500* vendor-name order, using the
+000600* VENDOR-NAME alternate key so no
+000700* sort step is needed.
+000800*---------------------------------
+000900 ENVIRONMENT DIVISION.
+001000 INPUT-OUTPUT SECTION.
+001100 FILE-CONTROL.
+001200
+001300     COPY "SLVND02.CBL".
+001400
+001500     SELECT PRINTER-FILE
+001600         ASSIGN TO PRINTER
+001700         ORGANIZATION IS LINE SEQUENTIAL.
+001800
+001900 DATA DIVISION.
+002000 FILE SECTION.
+002100
+002200     COPY "FDVND04.CBL".
+002300
+002400 FD  PRINTER-FILE
+002500     LABEL RECORDS ARE OMITTED.
+002600 01  PRINTER-RECORD             PIC X(80).
+002700
+002800 WORKING-STORAGE SECTION.
+002900
+003000 01  DETAIL-LINE.
+003100     05  PRINT-NAME        PIC X(30).
+003200     05  FILLER            PIC X(2)  VALUE SPACE.
+003300     05  PRINT-NUMBER      PIC Z(4)9.
+003400     05  FILLER            PIC X(2)  VALUE SPACE.
+003500     05  PRINT-CITY        PIC X(20).
+003600     05  FILLER            PIC X(2)  VALUE SPACE.
+003700     05  PRINT-STATE       PIC X(02).
+003800     05  FILLER            PIC X(2)  VALUE SPACE.
+003900     05  PRINT-PHONE       PIC X(14).
+004000
+004100 01  COLUMN-LINE.
+004200     05  FILLER         PIC X(4)  VALUE "NAME".
+004300     05  FILLER         PIC X(28) VALUE SPACE.
+004400     05  FILLER         PIC X(6)  VALUE "NUMBER".
+004500     05  FILLER         PIC X(1)  VALUE SPACE.
+004600     05  FILLER         PIC X(4)  VALUE "CITY".
+004700     05  FILLER         PIC X(18) VALUE SPACE.
+004800     05  FILLER         PIC X(2)  VALUE "ST".
+004900     05  FILLER         PIC X(2)  VALUE SPACE.
+005000     05  FILLER         PIC X(5)  VALUE "PHONE".
+005100
+005200 01  TITLE-LINE.
+005300     05  FILLER              PIC X(20) VALUE SPACE.
+005400     05  FILLER              PIC X(28)
+005500         VALUE "VENDOR LISTING BY NAME".
+005600     05  FILLER              PIC X(12) VALUE SPACE.
+005700     05  FILLER              PIC X(5) VALUE "PAGE:".
+005800     05  FILLER              PIC X(1) VALUE SPACE.
+005900     05  PRINT-PAGE-NUMBER   PIC ZZZZ9.
+006000
+006100 77  VENDOR-FILE-AT-END       PIC X.
+006200 77  LINE-COUNT               PIC 999   VALUE ZERO.
+006300 77  PAGE-NUMBER              PIC 99999 VALUE ZERO.
+006400 77  MAXIMUM-LINES            PIC 999   VALUE 55.
+006500
+006600 PROCEDURE DIVISION.
+006700 PROGRAM-BEGIN.
+006800     PERFORM OPENING-PROCEDURE.
+006900     MOVE ZEROES TO LINE-COUNT
+007000                    PAGE-NUMBER.
+007100
+007200     PERFORM START-NEW-PAGE.
+007300
+007400     PERFORM READ-FIRST-VENDOR-BY-NAME.
+007500     IF VENDOR-FILE-AT-END = "Y"
+007600         MOVE "NO VENDORS ON FILE" TO PRINTER-RECORD
+007700         PERFORM WRITE-TO-PRINTER
+007800     ELSE
+007900         PERFORM PRINT-VENDOR-FIELDS
+008000             UNTIL VENDOR-FILE-AT-END = "Y".
+008100
+008200     PERFORM CLOSING-PROCEDURE.
+008300
+008400 PROGRAM-EXIT.
+008500     EXIT PROGRAM.
+008600
+008700 PROGRAM-DONE.
+008800     STOP RUN.
+008900
+009000 OPENING-PROCEDURE.
+009100     OPEN I-O VENDOR-FILE.
+009200     OPEN OUTPUT PRINTER-FILE.
+009300
+009400 CLOSING-PROCEDURE.
+009500     CLOSE VENDOR-FILE.
+009600     PERFORM END-LAST-PAGE.
+009700     CLOSE PRINTER-FILE.
+009800
+009900 PRINT-VENDOR-FIELDS.
+010000     IF LINE-COUNT > MAXIMUM-LINES
+010100         PERFORM START-NEXT-PAGE.
+010200     PERFORM PRINT-THE-RECORD.
+010300     PERFORM READ-NEXT-VENDOR-BY-NAME.
+010400
+010500 PRINT-THE-RECORD.
+010600     MOVE SPACE TO DETAIL-LINE.
+010700     MOVE VENDOR-NAME TO PRINT-NAME.
+010800     MOVE VENDOR-NUMBER TO PRINT-NUMBER.
+010900     MOVE VENDOR-CITY TO PRINT-CITY.
+011000     MOVE VENDOR-STATE TO PRINT-STATE.
+011100     MOVE VENDOR-PHONE TO PRINT-PHONE.
+011200     MOVE DETAIL-LINE TO PRINTER-RECORD.
+011300     PERFORM WRITE-TO-PRINTER.
+011400
+011500*---------------------------------
+011600* Scan the whole file in vendor
+011700* name order, via the alternate
+011800* key -- no sort step needed.
+011900*---------------------------------
+012000 READ-FIRST-VENDOR-BY-NAME.
+012100     MOVE "N" TO VENDOR-FILE-AT-END.
+012200     MOVE SPACE TO VENDOR-NAME.
+012300     START VENDOR-FILE KEY NOT < VENDOR-NAME
+012400         INVALID KEY
+012500         MOVE "Y" TO VENDOR-FILE-AT-END.
+012600
+012700     IF VENDOR-FILE-AT-END NOT = "Y"
+012800         PERFORM READ-NEXT-VENDOR-BY-NAME.
+012900
+013000 READ-NEXT-VENDOR-BY-NAME.
+013100     READ VENDOR-FILE NEXT RECORD
+013200         AT END
+013300         MOVE "Y" TO VENDOR-FILE-AT-END.
+013400
+013500 WRITE-TO-PRINTER.
+013600     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+013700     ADD 1 TO LINE-COUNT.
+013800
+013900 LINE-FEED.
+014000     MOVE SPACE TO PRINTER-RECORD.
+014100     PERFORM WRITE-TO-PRINTER.
+014200
+014300 START-NEXT-PAGE.
+014400     PERFORM END-LAST-PAGE.
+014500     PERFORM START-NEW-PAGE.
+014600
+014700 START-NEW-PAGE.
+014800     ADD 1 TO PAGE-NUMBER.
+014900     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+015000     MOVE TITLE-LINE TO PRINTER-RECORD.
+015100     PERFORM WRITE-TO-PRINTER.
+015200     PERFORM LINE-FEED.
+015300     MOVE COLUMN-LINE TO PRINTER-RECORD.
+015400     PERFORM WRITE-TO-PRINTER.
+015500     PERFORM LINE-FEED.
+015600
+015700 END-LAST-PAGE.
+015800     PERFORM FORM-FEED.
+015900     MOVE ZERO TO LINE-COUNT.
+016000
+016100 FORM-FEED.
+016200     MOVE SPACE TO PRINTER-RECORD.
+016300     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.

@@ -0,0 +1,201 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDRPT04.
+000300*---------------------------------
+000400* Full vendor directory listing --
+000500* one block per vendor, in vendor
+000600* number order, showing the name,
+000700* address, contact and phone on
+000800* file.
+000900*---------------------------------
+001000 ENVIRONMENT DIVISION.
+001100 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001300
+001400     COPY "SLVND02.CBL".
+001500
+001600     SELECT PRINTER-FILE
+001700         ASSIGN TO PRINTER
+001800         ORGANIZATION IS LINE SEQUENTIAL.
+001900
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200
+002300     COPY "FDVND04.CBL".
+002400
+002500 FD  PRINTER-FILE
+002600     LABEL RECORDS ARE OMITTED.
+002700 01  PRINTER-RECORD             PIC X(80).
+002800
+002900 WORKING-STORAGE SECTION.
+003000
+003100 01  NUMBER-NAME-LINE.
+003200     05  FILLER            PIC X(8)  VALUE "VENDOR: ".
+003300     05  PRINT-NUMBER      PIC Z(4)9.
+003400     05  FILLER            PIC X(2)  VALUE SPACE.
+003500     05  PRINT-NAME        PIC X(30).
+003600     05  FILLER            PIC X(2)  VALUE SPACE.
+003700     05  PRINT-STATUS      PIC X(11).
+003800
+003900 01  ADDRESS-LINE-1.
+004000     05  FILLER            PIC X(11) VALUE SPACE.
+004100     05  PRINT-ADDRESS-1   PIC X(30).
+004200
+004300 01  ADDRESS-LINE-2.
+004400     05  FILLER            PIC X(11) VALUE SPACE.
+004500     05  PRINT-ADDRESS-2   PIC X(30).
+004600
+004700 01  CITY-STATE-ZIP-LINE.
+004800     05  FILLER            PIC X(11) VALUE SPACE.
+004900     05  PRINT-CITY        PIC X(20).
+005000     05  FILLER            PIC X(2)  VALUE SPACE.
+005100     05  PRINT-STATE       PIC X(02).
+005200     05  FILLER            PIC X(2)  VALUE SPACE.
+005300     05  PRINT-ZIP         PIC X(10).
+005400
+005500 01  CONTACT-PHONE-LINE.
+005600     05  FILLER            PIC X(11) VALUE SPACE.
+005700     05  FILLER            PIC X(9)  VALUE "CONTACT: ".
+005800     05  PRINT-CONTACT     PIC X(30).
+005900     05  FILLER            PIC X(2)  VALUE SPACE.
+006000     05  FILLER            PIC X(7)  VALUE "PHONE: ".
+006100     05  PRINT-PHONE       PIC X(14).
+006200
+006300 01  TITLE-LINE.
+006400     05  FILLER              PIC X(25) VALUE SPACE.
+006500     05  FILLER              PIC X(20)
+006600         VALUE "VENDOR DIRECTORY".
+006700     05  FILLER              PIC X(10) VALUE SPACE.
+006800     05  FILLER              PIC X(5) VALUE "PAGE:".
+006900     05  FILLER              PIC X(1) VALUE SPACE.
+007000     05  PRINT-PAGE-NUMBER   PIC ZZZZ9.
+007100
+007200 77  VENDOR-FILE-AT-END       PIC X.
+007300 77  LINE-COUNT               PIC 999   VALUE ZERO.
+007400 77  PAGE-NUMBER              PIC 99999 VALUE ZERO.
+007500 77  MAXIMUM-LINES            PIC 999   VALUE 50.
+007600 77  LINES-PER-VENDOR         PIC 999   VALUE 5.
+007700
+007800 PROCEDURE DIVISION.
+007900 PROGRAM-BEGIN.
+008000     PERFORM OPENING-PROCEDURE.
+008100     MOVE ZEROES TO LINE-COUNT
+008200                    PAGE-NUMBER.
+008300
+008400     PERFORM START-NEW-PAGE.
+008500
+008600     PERFORM READ-FIRST-VENDOR.
+008700     IF VENDOR-FILE-AT-END = "Y"
+008800         MOVE "NO VENDORS ON FILE" TO PRINTER-RECORD
+008900         PERFORM WRITE-TO-PRINTER
+009000     ELSE
+009100         PERFORM PRINT-VENDOR-BLOCK
+009200             UNTIL VENDOR-FILE-AT-END = "Y".
+009300
+009400     PERFORM CLOSING-PROCEDURE.
+009500
+009600 PROGRAM-EXIT.
+009700     EXIT PROGRAM.
+009800
+009900 PROGRAM-DONE.
+010000     STOP RUN.
+010100
+010200 OPENING-PROCEDURE.
+010300     OPEN I-O VENDOR-FILE.
+010400     OPEN OUTPUT PRINTER-FILE.
+010500
+010600 CLOSING-PROCEDURE.
+010700     CLOSE VENDOR-FILE.
+010800     PERFORM END-LAST-PAGE.
+010900     CLOSE PRINTER-FILE.
+011000
+011100 PRINT-VENDOR-BLOCK.
+011200     IF LINE-COUNT + LINES-PER-VENDOR > MAXIMUM-LINES
+011300         PERFORM START-NEXT-PAGE.
+011400     PERFORM PRINT-THE-BLOCK.
+011500     PERFORM READ-NEXT-VENDOR.
+011600
+011700 PRINT-THE-BLOCK.
+011800     MOVE SPACE TO NUMBER-NAME-LINE.
+011900     MOVE VENDOR-NUMBER TO PRINT-NUMBER.
+012000     MOVE VENDOR-NAME TO PRINT-NAME.
+012100     EVALUATE TRUE
+012200         WHEN VENDOR-IS-ON-HOLD
+012300             MOVE "(ON HOLD)" TO PRINT-STATUS
+012400         WHEN VENDOR-IS-INACTIVE
+012500             MOVE "(INACTIVE)" TO PRINT-STATUS
+012600         WHEN OTHER
+012700             MOVE SPACE TO PRINT-STATUS
+012800     END-EVALUATE.
+012900     MOVE NUMBER-NAME-LINE TO PRINTER-RECORD.
+013000     PERFORM WRITE-TO-PRINTER.
+013100
+013200     MOVE SPACE TO ADDRESS-LINE-1.
+013300     MOVE VENDOR-ADDRESS-1 TO PRINT-ADDRESS-1.
+013400     MOVE ADDRESS-LINE-1 TO PRINTER-RECORD.
+013500     PERFORM WRITE-TO-PRINTER.
+013600
+013700     IF VENDOR-ADDRESS-2 NOT = SPACE
+013800         MOVE SPACE TO ADDRESS-LINE-2
+013900         MOVE VENDOR-ADDRESS-2 TO PRINT-ADDRESS-2
+014000         MOVE ADDRESS-LINE-2 TO PRINTER-RECORD
+014100         PERFORM WRITE-TO-PRINTER.
+014200
+014300     MOVE SPACE TO CITY-STATE-ZIP-LINE.
+014400     MOVE VENDOR-CITY TO PRINT-CITY.
+014500     MOVE VENDOR-STATE TO PRINT-STATE.
+014600     MOVE VENDOR-ZIP TO PRINT-ZIP.
+014700     MOVE CITY-STATE-ZIP-LINE TO PRINTER-RECORD.
+014800     PERFORM WRITE-TO-PRINTER.
+014900
+015000     MOVE SPACE TO CONTACT-PHONE-LINE.
+015100     MOVE VENDOR-CONTACT TO PRINT-CONTACT.
+015200     MOVE VENDOR-PHONE TO PRINT-PHONE.
+015300     MOVE CONTACT-PHONE-LINE TO PRINTER-RECORD.
+015400     PERFORM WRITE-TO-PRINTER.
+015500     PERFORM LINE-FEED.
+015600
+015700*---------------------------------
+015800* Scan the whole file in vendor
+015900* number order.
+016000*---------------------------------
+016100 READ-FIRST-VENDOR.
+016200     MOVE "N" TO VENDOR-FILE-AT-END.
+016300     MOVE ZEROES TO VENDOR-NUMBER.
+016400     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+016500         INVALID KEY
+016600         MOVE "Y" TO VENDOR-FILE-AT-END.
+016700
+016800     IF VENDOR-FILE-AT-END NOT = "Y"
+016900         PERFORM READ-NEXT-VENDOR.
+017000
+017100 READ-NEXT-VENDOR.
+017200     READ VENDOR-FILE NEXT RECORD
+017300         AT END
+017400         MOVE "Y" TO VENDOR-FILE-AT-END.
+017500
+017600 WRITE-TO-PRINTER.
+017700     WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+017800     ADD 1 TO LINE-COUNT.
+017900
+018000 LINE-FEED.
+018100     MOVE SPACE TO PRINTER-RECORD.
+018200     PERFORM WRITE-TO-PRINTER.
+018300
+018400 START-NEXT-PAGE.
+018500     PERFORM END-LAST-PAGE.
+018600     PERFORM START-NEW-PAGE.
+018700
+018800 START-NEW-PAGE.
+018900     ADD 1 TO PAGE-NUMBER.
+019000     MOVE PAGE-NUMBER TO PRINT-PAGE-NUMBER.
+019100     MOVE TITLE-LINE TO PRINTER-RECORD.
+019200     PERFORM WRITE-TO-PRINTER.
+019300     PERFORM LINE-FEED.
+019400
+019500 END-LAST-PAGE.
+019600     PERFORM FORM-FEED.
+019700     MOVE ZERO TO LINE-COUNT.
+019800
+019900 FORM-FEED.
+020000     MOVE SPACE TO PRINTER-RECORD.
+020100     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.

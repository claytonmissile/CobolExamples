@@ -15,6 +15,8 @@
 001500     COPY "SLVND02.CBL".
 001600
 001700     COPY "SLSTATE.CBL".
+001710
+001720     COPY "SLVOUCH.CBL".
 001800
 001900 DATA DIVISION.
 002000 FILE SECTION.
@@ -22,24 +24,45 @@
 002200     COPY "FDVND04.CBL".
 002300
 002400     COPY "FDSTATE.CBL".
+002410
+002420     COPY "FDVOUCH.CBL".
 002500
 002600 WORKING-STORAGE SECTION.
 002700
-002800 77  MENU-PICK                    PIC 9.
-002900     88  MENU-PICK-IS-VALID       VALUES 0 THRU 8.
+002800 77  MENU-PICK                    PIC 99.
+002900     88  MENU-PICK-IS-VALID       VALUES 0 THRU 13.
+002910
+002920 77  REMIT-STATE-RECORD-FOUND    PIC X.
 003000
 003100 77  THE-MODE                     PIC X(7).
-003200 77  WHICH-FIELD                  PIC 9.
+003200 77  WHICH-FIELD                  PIC 99.
 003300 77  OK-TO-DELETE                 PIC X.
 003400 77  VENDOR-RECORD-FOUND          PIC X.
 003500 77  STATE-RECORD-FOUND           PIC X.
 003600 77  A-DUMMY                      PIC X.
+003610 77  AUTO-ASSIGN-VENDOR-NUMBER    PIC X.
+003620 77  NEXT-VENDOR-NUMBER           PIC 9(6).
+003630 77  VOUCHER-FILE-AT-END          PIC X.
+003640 77  VENDOR-HAS-OPEN-VOUCHERS     PIC X.
+003650 77  HOLD-VENDOR-NUMBER           PIC 9(5).
+003660 77  VENDOR-FILE-AT-END           PIC X.
+003670 77  OK-TO-ZERO-YTD               PIC X.
+003680 77  CHECK-DIGIT-IS-REQUIRED      PIC X.
 003700
 003800 77  VENDOR-NUMBER-FIELD          PIC Z(5).
 003900
 004000 77  ERROR-MESSAGE                PIC X(79) VALUE SPACE.
+004010
+004020 77  TODAYS-DATE                  PIC 9(8).
+004030 77  CERT-DAYS-TO-EXPIRATION      PIC S9(5).
 004100
 004200     COPY "WSCASE01.CBL".
+004210
+004220     COPY "WSCKDG01.CBL".
+004230
+004240     COPY "WSDATE01.CBL".
+004250
+004260     COPY "WSCONF01.CBL".
 004300
 004400 PROCEDURE DIVISION.
 004500 PROGRAM-BEGIN.
@@ -56,10 +79,12 @@
 005600 OPENING-PROCEDURE.
 005700     OPEN I-O VENDOR-FILE.
 005800     OPEN I-O STATE-FILE.
+005810     OPEN I-O VOUCHER-FILE.
 005900
 006000 CLOSING-PROCEDURE.
 006100     CLOSE VENDOR-FILE.
 006200     CLOSE STATE-FILE.
+006210     CLOSE VOUCHER-FILE.
 006300
 006400 MAIN-PROCESS.
 006500     PERFORM GET-MENU-PICK.
@@ -87,12 +112,17 @@
 008700     DISPLAY "          6.  PRINT RECORDS".
 008800     DISPLAY "          7.  PRINT IN NAME ORDER".
 008900     DISPLAY "          8.  DISPLAY ALL RECORDS".
+008910     DISPLAY "          9.  EXPORT TO CSV".
+008920     DISPLAY "         10.  PRINT 1099 REPORT".
+008930     DISPLAY "         11.  PRINT CERT/INSURANCE EXPIRING REPORT".
+008940     DISPLAY "         12.  YEAR-END - ZERO YTD PAID AMOUNTS".
+008950     DISPLAY "         13.  MERGE A DUPLICATE VENDOR".
 009000     DISPLAY " ".
 009100     DISPLAY "          0.  EXIT".
 009200     PERFORM SCROLL-LINE 8 TIMES.
 009300
 009400 ACCEPT-MENU-PICK.
-009500     DISPLAY "YOUR CHOICE (0-8)?".
+009500     DISPLAY "YOUR CHOICE (0-13)?".
 009600     ACCEPT MENU-PICK.
 009700
 009800 RE-ACCEPT-MENU-PICK.
@@ -132,8 +162,23 @@
 013200         PERFORM PRINT-BY-NAME
 013300     ELSE
 013400     IF MENU-PICK = 8
-013500         PERFORM DISPLAY-ALL.
-013600
+013500         PERFORM DISPLAY-ALL
+013510     ELSE
+013520     IF MENU-PICK = 9
+013530         PERFORM EXPORT-CSV
+013540     ELSE
+013550     IF MENU-PICK = 10
+013560         PERFORM PRINT-1099-REPORT
+013570     ELSE
+013580     IF MENU-PICK = 11
+013590         PERFORM PRINT-EXPIRATION-REPORT
+013595     ELSE
+013598     IF MENU-PICK = 12
+013599         PERFORM ZERO-YTD-PAID-AMOUNTS
+013601     ELSE
+013602     IF MENU-PICK = 13
+013603         PERFORM MERGE-A-VENDOR.
+013604
 013700*---------------------------------
 013800* ADD
 013900*---------------------------------
@@ -173,6 +218,12 @@
 017300     PERFORM ENTER-VENDOR-ZIP.
 017400     PERFORM ENTER-VENDOR-CONTACT.
 017500     PERFORM ENTER-VENDOR-PHONE.
+017510     PERFORM ENTER-VENDOR-FAX.
+017520     MOVE "A" TO VENDOR-STATUS.
+017530     PERFORM ENTER-VENDOR-TAX-ID.
+017540     PERFORM ENTER-VENDOR-1099-FLAG.
+017550     PERFORM ENTER-VENDOR-CERT-EXPIRATION.
+017560     PERFORM ENTER-VENDOR-REMIT-TO.
 017600
 017700*---------------------------------
 017800* CHANGE
@@ -196,11 +247,11 @@
 019600 ASK-WHICH-FIELD.
 019700     PERFORM ACCEPT-WHICH-FIELD.
 019800     PERFORM RE-ACCEPT-WHICH-FIELD
-019900         UNTIL WHICH-FIELD < 9.
+019900         UNTIL WHICH-FIELD < 15.
 020000
 020100 ACCEPT-WHICH-FIELD.
 020200     DISPLAY "ENTER THE NUMBER OF THE FIELD".
-020300     DISPLAY "TO CHANGE (1-8) OR 0 TO EXIT".
+020300     DISPLAY "TO CHANGE (1-14) OR 0 TO EXIT".
 020400     ACCEPT WHICH-FIELD.
 020500
 020600 RE-ACCEPT-WHICH-FIELD.
@@ -228,6 +279,18 @@
 022800         PERFORM ENTER-VENDOR-CONTACT.
 022900     IF WHICH-FIELD = 8
 023000         PERFORM ENTER-VENDOR-PHONE.
+023010     IF WHICH-FIELD = 9
+023020         PERFORM ENTER-VENDOR-STATUS.
+023030     IF WHICH-FIELD = 10
+023040         PERFORM ENTER-VENDOR-FAX.
+023050     IF WHICH-FIELD = 11
+023060         PERFORM ENTER-VENDOR-TAX-ID.
+023070     IF WHICH-FIELD = 12
+023080         PERFORM ENTER-VENDOR-1099-FLAG.
+023090     IF WHICH-FIELD = 13
+023095         PERFORM ENTER-VENDOR-CERT-EXPIRATION.
+023096     IF WHICH-FIELD = 14
+023097         PERFORM ENTER-VENDOR-REMIT-TO.
 023100
 023200     PERFORM REWRITE-VENDOR-RECORD.
 023300
@@ -255,8 +318,15 @@
 025500
 025600 DELETE-RECORDS.
 025700     PERFORM DISPLAY-ALL-FIELDS.
+025710     PERFORM CHECK-VENDOR-FOR-OPEN-VOUCHERS.
+025720     IF VENDOR-HAS-OPEN-VOUCHERS = "Y"
+025730         DISPLAY "THIS VENDOR HAS OPEN (UNPAID) VOUCHERS"
+025740         DISPLAY "ON FILE - DELETING IT WILL ORPHAN THEM".
 025800
 025900     PERFORM ASK-OK-TO-DELETE.
+025910
+025920     IF OK-TO-DELETE = "Y" AND VENDOR-HAS-OPEN-VOUCHERS = "Y"
+025930         PERFORM ASK-OK-TO-DELETE-WITH-VOUCHERS.
 026000
 026100     IF OK-TO-DELETE = "Y"
 026200         PERFORM DELETE-VENDOR-RECORD.
@@ -264,312 +334,846 @@
 026400     PERFORM GET-EXISTING-RECORD.
 026500
 026600 ASK-OK-TO-DELETE.
-026700     PERFORM ACCEPT-OK-TO-DELETE.
-026800
-026900     PERFORM RE-ACCEPT-OK-TO-DELETE
-027000        UNTIL OK-TO-DELETE = "Y" OR "N".
+026700     MOVE "DELETE THIS RECORD (Y/N/Q)?" TO CONFIRM-PROMPT.
+026800     PERFORM GET-CONFIRMATION.
+026900     IF CONFIRM-IS-YES
+026950         MOVE "Y" TO OK-TO-DELETE
+026960     ELSE
+026970         MOVE "N" TO OK-TO-DELETE.
 027100
-027200 ACCEPT-OK-TO-DELETE.
-027300     DISPLAY "DELETE THIS RECORD (Y/N)?".
-027400     ACCEPT OK-TO-DELETE.
-027500     INSPECT OK-TO-DELETE
-027600      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
-027700
-027800 RE-ACCEPT-OK-TO-DELETE.
-027900     DISPLAY "YOU MUST ENTER YES OR NO".
-028000     PERFORM ACCEPT-OK-TO-DELETE.
-028100
-028200*---------------------------------
-028300* Routines shared by all modes
-028400*---------------------------------
+028020 ASK-OK-TO-DELETE-WITH-VOUCHERS.
+028030     MOVE "ARE YOU SURE? OPEN VOUCHERS EXIST (Y/N/Q)?"
+028040         TO CONFIRM-PROMPT.
+028050     PERFORM GET-CONFIRMATION.
+028060     IF CONFIRM-IS-YES
+028070         MOVE "Y" TO OK-TO-DELETE
+028080     ELSE
+028090         MOVE "N" TO OK-TO-DELETE.
+028170
+028180*---------------------------------
+028190* Does this vendor still have
+028200* open (unpaid) vouchers on file?
+028210*---------------------------------
+028220 CHECK-VENDOR-FOR-OPEN-VOUCHERS.
+028230     MOVE VENDOR-NUMBER TO HOLD-VENDOR-NUMBER.
+028240     MOVE "N" TO VENDOR-HAS-OPEN-VOUCHERS.
+028250     MOVE "N" TO VOUCHER-FILE-AT-END.
+028260     MOVE ZEROES TO VOUCHER-NUMBER.
+028270     START VOUCHER-FILE KEY NOT < VOUCHER-NUMBER
+028280         INVALID KEY
+028290         MOVE "Y" TO VOUCHER-FILE-AT-END.
+028300
+028310     PERFORM SCAN-NEXT-VOUCHER-FOR-VENDOR
+028320         UNTIL VOUCHER-FILE-AT-END = "Y"
+028330            OR VENDOR-HAS-OPEN-VOUCHERS = "Y".
+028340
+028350     MOVE HOLD-VENDOR-NUMBER TO VENDOR-NUMBER.
+028360
+028370 SCAN-NEXT-VOUCHER-FOR-VENDOR.
+028380     READ VOUCHER-FILE NEXT RECORD
+028390         AT END MOVE "Y" TO VOUCHER-FILE-AT-END.
+028400
+028410     IF VOUCHER-FILE-AT-END NOT = "Y"
+028420        AND VOUCHER-VENDOR = HOLD-VENDOR-NUMBER
+028430        AND VOUCHER-PAID-DATE = ZEROES
+028440         MOVE "Y" TO VENDOR-HAS-OPEN-VOUCHERS.
+028450
+028460*---------------------------------
+028470* Routines shared by all modes
+028480*---------------------------------
 028500 INIT-VENDOR-RECORD.
 028600     MOVE SPACE TO VENDOR-RECORD.
 028700     MOVE ZEROES TO VENDOR-NUMBER.
+028750     MOVE ZEROES TO VENDOR-YTD-PAID.
 028800
 028900 ENTER-VENDOR-NUMBER.
-029000     DISPLAY " ".
-029100     DISPLAY "ENTER VENDOR NUMBER OF THE VENDOR" .
-029200     DISPLAY "TO " THE-MODE " (1-99999)".
-029300     DISPLAY "ENTER 0 TO STOP ENTRY".
-029400     ACCEPT VENDOR-NUMBER-FIELD.
-029500*OR  ACCEPT VENDOR-NUMBER-FIELD WITH CONVERSION.
-029600
-029700     MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+028910     MOVE "N" TO AUTO-ASSIGN-VENDOR-NUMBER.
+028920     IF THE-MODE = "ADD"
+028930         PERFORM ASK-AUTO-ASSIGN-VENDOR-NUMBER.
+028940
+028950     IF AUTO-ASSIGN-VENDOR-NUMBER = "Y"
+028960         PERFORM ASSIGN-NEXT-VENDOR-NUMBER
+028970     ELSE
+028980         PERFORM ACCEPT-VENDOR-NUMBER.
+028981
+028982     IF THE-MODE = "ADD"
+028983         IF VENDOR-NUMBER NOT = ZEROES
+028984             PERFORM DISPLAY-VENDOR-CHECK-DIGIT
+028985     ELSE
+028986         IF VENDOR-NUMBER NOT = ZEROES
+028987             PERFORM CHECK-DIGIT-REQUIRED-FOR-VENDOR
+028988             IF CHECK-DIGIT-IS-REQUIRED = "Y"
+028989                 PERFORM GET-AND-VALIDATE-CHECK-DIGIT.
 029800
-029900*---------------------------------
-030000* INQUIRE BY NAME
-030100*---------------------------------
-030200 INQUIRE-BY-NAME.
-030300     PERFORM CLOSING-PROCEDURE.
-030400     CALL "VNINNM03".
-030500     PERFORM OPENING-PROCEDURE.
-030600
-030700*---------------------------------
-030800* PRINT
-030900*---------------------------------
-031000 PRINT-VENDOR-REPORT.
-031100     PERFORM CLOSING-PROCEDURE.
-031200     DISPLAY "VENDOR REPORT IN PROGRESS".
-031300     CALL "VNDRPT04".
-031400     PERFORM OPENING-PROCEDURE.
-031500
-031600*---------------------------------
-031700* PRINT BY NAME
-031800*---------------------------------
-031900 PRINT-BY-NAME.
-032000     PERFORM CLOSING-PROCEDURE.
-032100     DISPLAY " REPORT BY NAME IN PROGRESS".
-032200     CALL "VNBYNM02".
-032300     PERFORM OPENING-PROCEDURE.
-032400
-032500*---------------------------------
-032600* DISPLAY ALL
-032700*---------------------------------
-032800 DISPLAY-ALL.
-032900     PERFORM CLOSING-PROCEDURE.
-033000     CALL "VNDDSP03".
-033100     DISPLAY "DISPLAY COMPLETE".
-033200     DISPLAY "PRESS ENTER TO CONTINUE".
-033300     ACCEPT A-DUMMY.
-033400     PERFORM OPENING-PROCEDURE.
-033500
-033600*---------------------------------
-033700* Routines shared Add and Change
+029801*---------------------------------
+029802* Weighted-modulus check digit,
+029803* derived from the vendor number
+029804* itself (see PLCKDG01). A new
+029805* vendor's check digit is shown
+029806* for the clerk to note; looking
+029807* one back up asks for it again
+029808* to catch a transposed digit in
+029809* what was typed.
+029810*---------------------------------
+029811 DISPLAY-VENDOR-CHECK-DIGIT.
+029812     MOVE VENDOR-NUMBER TO CKDG-NUMBER.
+029813     PERFORM CALCULATE-CHECK-DIGIT.
+029814     DISPLAY "CHECK DIGIT FOR VENDOR " VENDOR-NUMBER
+029815         " IS " CKDG-CHECK-DIGIT.
+029816     DISPLAY "NOTE IT - LOOKUPS WILL ASK FOR IT TO CATCH TYPOS".
+029817     MOVE "Y" TO VENDOR-CHECK-DIGIT-NOTED.
+029818
+029819*---------------------------------
+029820* A vendor only has to give the
+029821* check digit back on a lookup if
+029822* one was actually shown at ADD
+029823* time -- vendors already on file
+029824* before this feature shipped were
+029825* never shown one, so they stay
+029826* change/delete-able with just the
+029827* vendor number.
+029828*---------------------------------
+029829 CHECK-DIGIT-REQUIRED-FOR-VENDOR.
+029830     MOVE "N" TO CHECK-DIGIT-IS-REQUIRED.
+029831     PERFORM READ-VENDOR-RECORD.
+029832     IF VENDOR-RECORD-FOUND = "Y"
+029833        AND VENDOR-HAS-NOTED-CHECK-DIGIT
+029834         MOVE "Y" TO CHECK-DIGIT-IS-REQUIRED.
+029835
+029918 GET-AND-VALIDATE-CHECK-DIGIT.
+029919     PERFORM ACCEPT-VENDOR-CHECK-DIGIT.
+029920     MOVE VENDOR-NUMBER TO CKDG-NUMBER.
+029921     PERFORM VALIDATE-CHECK-DIGIT.
+029922     PERFORM RE-ACCEPT-VENDOR-CHECK-DIGIT
+029923         UNTIL CKDG-VALID = "Y" OR VENDOR-NUMBER = ZEROES.
+029924
+029925 ACCEPT-VENDOR-CHECK-DIGIT.
+029926     DISPLAY "ENTER THE VENDOR NUMBER'S CHECK DIGIT".
+029927     ACCEPT CKDG-ENTERED-CHECK-DIGIT.
+029928
+029929 RE-ACCEPT-VENDOR-CHECK-DIGIT.
+029930     DISPLAY "CHECK DIGIT DOES NOT MATCH - POSSIBLE TRANSPOSED".
+029931     DISPLAY "DIGIT - RE-ENTER THE VENDOR NUMBER".
+029932     PERFORM ACCEPT-VENDOR-NUMBER.
+029933     IF VENDOR-NUMBER NOT = ZEROES
+029934         PERFORM ACCEPT-VENDOR-CHECK-DIGIT
+029935         MOVE VENDOR-NUMBER TO CKDG-NUMBER
+029936         PERFORM VALIDATE-CHECK-DIGIT.
+029937
+029938*---------------------------------
+029941* Auto-assign the next unused
+029944* vendor number, for the cases
+029947* where the clerk doesn't need
+029950* to match a specific paper
+029953* ledger number.
+029956*---------------------------------
+029980 ASK-AUTO-ASSIGN-VENDOR-NUMBER.
+029990     DISPLAY " ".
+030000     DISPLAY "AUTO-ASSIGN NEXT VENDOR NUMBER (Y/N)?".
+030010     ACCEPT AUTO-ASSIGN-VENDOR-NUMBER.
+030020     INSPECT AUTO-ASSIGN-VENDOR-NUMBER
+030030       CONVERTING LOWER-ALPHA
+030040       TO         UPPER-ALPHA.
+030050     IF AUTO-ASSIGN-VENDOR-NUMBER NOT = "Y"
+030060         MOVE "N" TO AUTO-ASSIGN-VENDOR-NUMBER.
+030070
+030080 ACCEPT-VENDOR-NUMBER.
+030090     DISPLAY " ".
+030110     DISPLAY "ENTER VENDOR NUMBER OF THE VENDOR" .
+030120     DISPLAY "TO " THE-MODE " (1-99999)".
+030130     DISPLAY "ENTER 0 TO STOP ENTRY".
+030140     ACCEPT VENDOR-NUMBER-FIELD.
+030150*OR  ACCEPT VENDOR-NUMBER-FIELD WITH CONVERSION.
+030160
+030170     MOVE VENDOR-NUMBER-FIELD TO VENDOR-NUMBER.
+030180
+030190 ASSIGN-NEXT-VENDOR-NUMBER.
+030200     PERFORM FIND-NEXT-VENDOR-NUMBER.
+030210     IF VENDOR-RECORD-FOUND = "N"
+030220         DISPLAY "ASSIGNED VENDOR NUMBER: " VENDOR-NUMBER
+030230     ELSE
+030240         DISPLAY "VENDOR FILE IS FULL - NO NUMBERS AVAILABLE"
+030250         MOVE ZEROES TO VENDOR-NUMBER.
+030260
+030270 FIND-NEXT-VENDOR-NUMBER.
+030280     MOVE 1 TO NEXT-VENDOR-NUMBER.
+030290     PERFORM TEST-NEXT-VENDOR-NUMBER
+030300         UNTIL VENDOR-RECORD-FOUND = "N"
+030310            OR NEXT-VENDOR-NUMBER > 99999.
+030320
+030330 TEST-NEXT-VENDOR-NUMBER.
+030340     MOVE NEXT-VENDOR-NUMBER TO VENDOR-NUMBER.
+030350     PERFORM READ-VENDOR-RECORD.
+030360     IF VENDOR-RECORD-FOUND = "Y"
+030370         ADD 1 TO NEXT-VENDOR-NUMBER.
+030371*---------------------------------
+030374* INQUIRE BY NAME
+030377*---------------------------------
+030380 INQUIRE-BY-NAME.
+030400     PERFORM CLOSING-PROCEDURE.
+030500     CALL "VNINNM03".
+030600     PERFORM OPENING-PROCEDURE.
+030700
+030800*---------------------------------
+030900* PRINT
+031000*---------------------------------
+031100 PRINT-VENDOR-REPORT.
+031200     PERFORM CLOSING-PROCEDURE.
+031300     DISPLAY "VENDOR REPORT IN PROGRESS".
+031400     CALL "VNDRPT04".
+031500     PERFORM OPENING-PROCEDURE.
+031600
+031700*---------------------------------
+031800* PRINT BY NAME
+031900*---------------------------------
+032000 PRINT-BY-NAME.
+032100     PERFORM CLOSING-PROCEDURE.
+032200     DISPLAY " REPORT BY NAME IN PROGRESS".
+032300     CALL "VNBYNM02".
+032400     PERFORM OPENING-PROCEDURE.
+032500
+032600*---------------------------------
+032700* DISPLAY ALL
+032800*---------------------------------
+032900 DISPLAY-ALL.
+033000     PERFORM CLOSING-PROCEDURE.
+033100     CALL "VNDDSP03".
+033200     DISPLAY "DISPLAY COMPLETE".
+033300     DISPLAY "PRESS ENTER TO CONTINUE".
+033400     ACCEPT A-DUMMY.
+033500     PERFORM OPENING-PROCEDURE.
+033600
+033610*---------------------------------
+033620* EXPORT TO CSV
+033630*---------------------------------
+033640 EXPORT-CSV.
+033650     PERFORM CLOSING-PROCEDURE.
+033660     CALL "VNDCSV01".
+033670     PERFORM OPENING-PROCEDURE.
+033680
+033690*---------------------------------
+033700* PRINT 1099 REPORT
+033710*---------------------------------
+033720 PRINT-1099-REPORT.
+033730     PERFORM CLOSING-PROCEDURE.
+033740     DISPLAY "1099 REPORT IN PROGRESS".
+033750     CALL "VND1099".
+033760     PERFORM OPENING-PROCEDURE.
+033770
+033780*---------------------------------
+033790* PRINT CERT/INSURANCE EXPIRATION
 033800*---------------------------------
-033900 ENTER-VENDOR-NAME.
-034000     PERFORM ACCEPT-VENDOR-NAME.
-034100     PERFORM RE-ACCEPT-VENDOR-NAME
-034200         UNTIL VENDOR-NAME NOT = SPACE.
-034300
-034400 ACCEPT-VENDOR-NAME.
-034500     DISPLAY "ENTER VENDOR NAME".
-034600     ACCEPT VENDOR-NAME.
-034700     INSPECT VENDOR-NAME
-034800         CONVERTING LOWER-ALPHA
-034900         TO         UPPER-ALPHA.
-035000
-035100 RE-ACCEPT-VENDOR-NAME.
-035200     DISPLAY "VENDOR NAME MUST BE ENTERED".
-035300     PERFORM ACCEPT-VENDOR-NAME.
-035400
-035500 ENTER-VENDOR-ADDRESS-1.
-035600     PERFORM ACCEPT-VENDOR-ADDRESS-1.
-035700     PERFORM RE-ACCEPT-VENDOR-ADDRESS-1
-035800         UNTIL VENDOR-ADDRESS-1 NOT = SPACE.
-035900
-036000 ACCEPT-VENDOR-ADDRESS-1.
-036100     DISPLAY "ENTER VENDOR ADDRESS-1".
-036200     ACCEPT VENDOR-ADDRESS-1.
-036300     INSPECT VENDOR-ADDRESS-1
-036400         CONVERTING LOWER-ALPHA
-036500         TO         UPPER-ALPHA.
-036600
-036700 RE-ACCEPT-VENDOR-ADDRESS-1.
-036800     DISPLAY "VENDOR ADDRESS-1 MUST BE ENTERED".
-036900     PERFORM ACCEPT-VENDOR-ADDRESS-1.
-037000
-037100 ENTER-VENDOR-ADDRESS-2.
-037200     DISPLAY "ENTER VENDOR ADDRESS-2".
-037300     ACCEPT VENDOR-ADDRESS-2.
-037400     INSPECT VENDOR-ADDRESS-2
-037500         CONVERTING LOWER-ALPHA
-037600         TO         UPPER-ALPHA.
-037700
-037800 ENTER-VENDOR-CITY.
-037900     PERFORM ACCEPT-VENDOR-CITY.
-038000     PERFORM RE-ACCEPT-VENDOR-CITY
-038100         UNTIL VENDOR-CITY NOT = SPACE.
-038200
-038300 ACCEPT-VENDOR-CITY.
-038400     DISPLAY "ENTER VENDOR CITY".
-038500     ACCEPT VENDOR-CITY.
-038600     INSPECT VENDOR-CITY
-038700         CONVERTING LOWER-ALPHA
-038800         TO         UPPER-ALPHA.
-038900
-039000 RE-ACCEPT-VENDOR-CITY.
-039100     DISPLAY "VENDOR CITY MUST BE ENTERED".
-039200     PERFORM ACCEPT-VENDOR-CITY.
-039300
-039400 ENTER-VENDOR-STATE.
-039500     PERFORM ACCEPT-VENDOR-STATE.
-039600     PERFORM RE-ACCEPT-VENDOR-STATE
-039700         UNTIL VENDOR-STATE NOT = SPACES AND
-039800               STATE-RECORD-FOUND = "Y".
-039900
-040000 ACCEPT-VENDOR-STATE.
-040100     DISPLAY "ENTER VENDOR STATE".
-040200     ACCEPT VENDOR-STATE.
-040300     PERFORM EDIT-CHECK-VENDOR-STATE.
-040400
-040500 RE-ACCEPT-VENDOR-STATE.
-040600     DISPLAY ERROR-MESSAGE.
-040700     PERFORM ACCEPT-VENDOR-STATE.
-040800
-040900 EDIT-CHECK-VENDOR-STATE.
-041000     PERFORM EDIT-VENDOR-STATE.
-041100     PERFORM CHECK-VENDOR-STATE.
-041200
-041300 EDIT-VENDOR-STATE.
-041400     INSPECT VENDOR-STATE
-041500         CONVERTING LOWER-ALPHA
-041600         TO         UPPER-ALPHA.
-041700
-041800 CHECK-VENDOR-STATE.
-041900     PERFORM VENDOR-STATE-REQUIRED.
-042000     IF VENDOR-STATE NOT = SPACES
-042100         PERFORM VENDOR-STATE-ON-FILE.
-042200
-042300 VENDOR-STATE-REQUIRED.
-042400     IF VENDOR-STATE = SPACE
-042500         MOVE "VENDOR STATE MUST BE ENTERED"
-042600           TO ERROR-MESSAGE.
-042700
-042800 VENDOR-STATE-ON-FILE.
-042900     MOVE VENDOR-STATE TO STATE-CODE.
-043000     PERFORM READ-STATE-RECORD.
-043100     IF STATE-RECORD-FOUND = "N"
-043200         MOVE "STATE CODE NOT FOUND IN CODES FILE"
-043300           TO ERROR-MESSAGE.
-043400
-043500 ENTER-VENDOR-ZIP.
-043600     PERFORM ACCEPT-VENDOR-ZIP.
-043700     PERFORM RE-ACCEPT-VENDOR-ZIP
-043800         UNTIL VENDOR-ZIP NOT = SPACE.
-043900
-044000 ACCEPT-VENDOR-ZIP.
-044100     DISPLAY "ENTER VENDOR ZIP".
-044200     ACCEPT VENDOR-ZIP.
-044300     INSPECT VENDOR-ZIP
-044400         CONVERTING LOWER-ALPHA
-044500         TO         UPPER-ALPHA.
-044600
-044700 RE-ACCEPT-VENDOR-ZIP.
-044800     DISPLAY "VENDOR ZIP MUST BE ENTERED".
-044900     PERFORM ACCEPT-VENDOR-ZIP.
-045000
-045100 ENTER-VENDOR-CONTACT.
-045200     DISPLAY "ENTER VENDOR CONTACT".
-045300     ACCEPT VENDOR-CONTACT.
-045400     INSPECT VENDOR-CONTACT
-045500         CONVERTING LOWER-ALPHA
-045600         TO         UPPER-ALPHA.
-045700
-045800 ENTER-VENDOR-PHONE.
-045900     PERFORM ACCEPT-VENDOR-PHONE.
-046000     PERFORM RE-ACCEPT-VENDOR-PHONE
-046100         UNTIL VENDOR-PHONE NOT = SPACE.
-046200
-046300 ACCEPT-VENDOR-PHONE.
-046400     DISPLAY "ENTER VENDOR PHONE".
-046500     ACCEPT VENDOR-PHONE.
-046600     INSPECT VENDOR-PHONE
-046700         CONVERTING LOWER-ALPHA
-046800         TO         UPPER-ALPHA.
-046900
-047000 RE-ACCEPT-VENDOR-PHONE.
-047100     DISPLAY "VENDOR PHONE MUST BE ENTERED".
-047200     PERFORM ACCEPT-VENDOR-PHONE.
-047300
-047400*---------------------------------
-047500* Routines shared by Change,
-047600* Inquire and Delete
-047700*---------------------------------
-047800 GET-EXISTING-RECORD.
-047900     PERFORM ACCEPT-EXISTING-KEY.
-048000     PERFORM RE-ACCEPT-EXISTING-KEY
-048100         UNTIL VENDOR-RECORD-FOUND = "Y" OR
-048200               VENDOR-NUMBER = ZEROES.
-048300
-048400 ACCEPT-EXISTING-KEY.
-048500     PERFORM INIT-VENDOR-RECORD.
-048600     PERFORM ENTER-VENDOR-NUMBER.
-048700     IF VENDOR-NUMBER NOT = ZEROES
-048800         PERFORM READ-VENDOR-RECORD.
-048900
-049000 RE-ACCEPT-EXISTING-KEY.
-049100     DISPLAY "RECORD NOT FOUND"
-049200     PERFORM ACCEPT-EXISTING-KEY.
-049300
-049400 DISPLAY-ALL-FIELDS.
-049500     DISPLAY " ".
-049600     PERFORM DISPLAY-VENDOR-NUMBER.
-049700     PERFORM DISPLAY-VENDOR-NAME.
-049800     PERFORM DISPLAY-VENDOR-ADDRESS-1.
-049900     PERFORM DISPLAY-VENDOR-ADDRESS-2.
-050000     PERFORM DISPLAY-VENDOR-CITY.
-050100     PERFORM DISPLAY-VENDOR-STATE.
-050200     PERFORM DISPLAY-VENDOR-ZIP.
-050300     PERFORM DISPLAY-VENDOR-CONTACT.
-050400     PERFORM DISPLAY-VENDOR-PHONE.
-050500     DISPLAY " ".
-050600
-050700 DISPLAY-VENDOR-NUMBER.
-050800     DISPLAY "   VENDOR NUMBER: " VENDOR-NUMBER.
-050900
-051000 DISPLAY-VENDOR-NAME.
-051100     DISPLAY "1. VENDOR NAME: " VENDOR-NAME.
-051200
-051300 DISPLAY-VENDOR-ADDRESS-1.
-051400     DISPLAY "2. VENDOR ADDRESS-1: " VENDOR-ADDRESS-1.
-051500
-051600 DISPLAY-VENDOR-ADDRESS-2.
-051700     DISPLAY "3. VENDOR ADDRESS-2: " VENDOR-ADDRESS-2.
-051800
-051900 DISPLAY-VENDOR-CITY.
-052000     DISPLAY "4. VENDOR CITY: " VENDOR-CITY.
-052100
-052200 DISPLAY-VENDOR-STATE.
-052300     PERFORM VENDOR-STATE-ON-FILE.
-052400     IF STATE-RECORD-FOUND = "N"
-052500         MOVE "**Not found**" TO STATE-NAME.
-052600     DISPLAY "5. VENDOR STATE: "
-052700             VENDOR-STATE " "
-052800             STATE-NAME.
-052900
-053000 DISPLAY-VENDOR-ZIP.
-053100     DISPLAY "6. VENDOR ZIP: " VENDOR-ZIP.
-053200
-053300 DISPLAY-VENDOR-CONTACT.
-053400     DISPLAY "7. VENDOR CONTACT: " VENDOR-CONTACT.
-053500
-053600 DISPLAY-VENDOR-PHONE.
-053700     DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
-053800
-053900*---------------------------------
-054000* File I-O Routines
-054100*---------------------------------
-054200 READ-VENDOR-RECORD.
-054300     MOVE "Y" TO VENDOR-RECORD-FOUND.
-054400     READ VENDOR-FILE RECORD
-054500       INVALID KEY
-054600          MOVE "N" TO VENDOR-RECORD-FOUND.
-054700
-054800*or  READ VENDOR-FILE RECORD WITH LOCK
-054900*      INVALID KEY
-055000*         MOVE "N" TO VENDOR-RECORD-FOUND.
-055100
-055200*or  READ VENDOR-FILE RECORD WITH HOLD
-055300*      INVALID KEY
-055400*         MOVE "N" TO VENDOR-RECORD-FOUND.
-055500
-055600 WRITE-VENDOR-RECORD.
-055700     WRITE VENDOR-RECORD
-055800         INVALID KEY
-055900         DISPLAY "RECORD ALREADY ON FILE".
-056000
-056100 REWRITE-VENDOR-RECORD.
-056200     REWRITE VENDOR-RECORD
-056300         INVALID KEY
-056400         DISPLAY "ERROR REWRITING VENDOR RECORD".
-056500
-056600 DELETE-VENDOR-RECORD.
-056700     DELETE VENDOR-FILE RECORD
-056800         INVALID KEY
-056900         DISPLAY "ERROR DELETING VENDOR RECORD".
-057000
-057100 READ-STATE-RECORD.
-057200     MOVE "Y" TO STATE-RECORD-FOUND.
-057300     READ STATE-FILE RECORD
-057400       INVALID KEY
-057500          MOVE "N" TO STATE-RECORD-FOUND.
+033810 PRINT-EXPIRATION-REPORT.
+033820     PERFORM CLOSING-PROCEDURE.
+033830     DISPLAY "CERT/INSURANCE EXPIRATION REPORT IN PROGRESS".
+033840     CALL "VNDEXP01".
+033850     PERFORM OPENING-PROCEDURE.
+033860
+033870*---------------------------------
+033880* YEAR-END - ZERO YTD PAID
+033890* Resets the running year-to-date
+033900* paid total on every vendor once
+033910* the year is closed out. VCHPAY01
+033920* builds this total back up as
+033930* checks are written in the new
+033940* year.
+033950*---------------------------------
+033960 ZERO-YTD-PAID-AMOUNTS.
+033970     PERFORM ASK-OK-TO-ZERO-YTD.
+033980     IF OK-TO-ZERO-YTD = "Y"
+033990         PERFORM ZERO-YTD-PAID-ALL-RECORDS.
+034000
+034010 ASK-OK-TO-ZERO-YTD.
+034020     PERFORM ACCEPT-OK-TO-ZERO-YTD.
+034030     PERFORM RE-ACCEPT-OK-TO-ZERO-YTD
+034040        UNTIL OK-TO-ZERO-YTD = "Y" OR "N".
+034050
+034060 ACCEPT-OK-TO-ZERO-YTD.
+034070     DISPLAY "THIS WILL ZERO YEAR-TO-DATE PAID FOR EVERY VENDOR".
+034080     DISPLAY "ARE YOU SURE (Y/N)?".
+034090     ACCEPT OK-TO-ZERO-YTD.
+034100     INSPECT OK-TO-ZERO-YTD
+034110      CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+034120
+034130 RE-ACCEPT-OK-TO-ZERO-YTD.
+034140     DISPLAY "YOU MUST ENTER YES OR NO".
+034150     PERFORM ACCEPT-OK-TO-ZERO-YTD.
+034160
+034170 ZERO-YTD-PAID-ALL-RECORDS.
+034180     MOVE "N" TO VENDOR-FILE-AT-END.
+034190     MOVE ZEROES TO VENDOR-NUMBER.
+034200     START VENDOR-FILE KEY NOT < VENDOR-NUMBER
+034210         INVALID KEY
+034220         MOVE "Y" TO VENDOR-FILE-AT-END.
+034230     PERFORM ZERO-YTD-PAID-NEXT-RECORD
+034240         UNTIL VENDOR-FILE-AT-END = "Y".
+034250     DISPLAY "YEAR-END ZERO OF YTD PAID COMPLETE".
+034260     DISPLAY "PRESS ENTER TO CONTINUE".
+034270     ACCEPT A-DUMMY.
+034280
+034290 ZERO-YTD-PAID-NEXT-RECORD.
+034300     READ VENDOR-FILE NEXT RECORD
+034310         AT END
+034320         MOVE "Y" TO VENDOR-FILE-AT-END.
+034330     IF VENDOR-FILE-AT-END NOT = "Y"
+034340         MOVE ZEROES TO VENDOR-YTD-PAID
+034350         REWRITE VENDOR-RECORD
+034360             INVALID KEY
+034370             DISPLAY "ERROR REWRITING VENDOR RECORD".
+034380
+034381*---------------------------------
+034382* MERGE A DUPLICATE VENDOR
+034383*---------------------------------
+034384 MERGE-A-VENDOR.
+034385     PERFORM CLOSING-PROCEDURE.
+034386     CALL "VNDMRG01".
+034387     PERFORM OPENING-PROCEDURE.
+034388
+034390*---------------------------------
+034400* Routines shared Add and Change
+034410*---------------------------------
+034420 ENTER-VENDOR-NAME.
+034430     PERFORM ACCEPT-VENDOR-NAME.
+034440     PERFORM RE-ACCEPT-VENDOR-NAME
+034450         UNTIL VENDOR-NAME NOT = SPACE.
+034460
+034470 ACCEPT-VENDOR-NAME.
+034480     DISPLAY "ENTER VENDOR NAME".
+034490     ACCEPT VENDOR-NAME.
+034500     INSPECT VENDOR-NAME
+034510         CONVERTING LOWER-ALPHA
+034520         TO         UPPER-ALPHA.
+034530
+034540 RE-ACCEPT-VENDOR-NAME.
+034550     DISPLAY "VENDOR NAME MUST BE ENTERED".
+034560     PERFORM ACCEPT-VENDOR-NAME.
+034570
+034580 ENTER-VENDOR-ADDRESS-1.
+034590     PERFORM ACCEPT-VENDOR-ADDRESS-1.
+034600     PERFORM RE-ACCEPT-VENDOR-ADDRESS-1
+034610         UNTIL VENDOR-ADDRESS-1 NOT = SPACE.
+034620
+034630 ACCEPT-VENDOR-ADDRESS-1.
+034640     DISPLAY "ENTER VENDOR ADDRESS-1".
+034650     ACCEPT VENDOR-ADDRESS-1.
+034660     INSPECT VENDOR-ADDRESS-1
+034670         CONVERTING LOWER-ALPHA
+034680         TO         UPPER-ALPHA.
+034690
+034700 RE-ACCEPT-VENDOR-ADDRESS-1.
+034710     DISPLAY "VENDOR ADDRESS-1 MUST BE ENTERED".
+034720     PERFORM ACCEPT-VENDOR-ADDRESS-1.
+034730
+034740 ENTER-VENDOR-ADDRESS-2.
+034750     DISPLAY "ENTER VENDOR ADDRESS-2".
+034760     ACCEPT VENDOR-ADDRESS-2.
+034770     INSPECT VENDOR-ADDRESS-2
+034780         CONVERTING LOWER-ALPHA
+034790         TO         UPPER-ALPHA.
+034800
+034810 ENTER-VENDOR-CITY.
+034820     PERFORM ACCEPT-VENDOR-CITY.
+034830     PERFORM RE-ACCEPT-VENDOR-CITY
+034840         UNTIL VENDOR-CITY NOT = SPACE.
+034850
+034860 ACCEPT-VENDOR-CITY.
+034870     DISPLAY "ENTER VENDOR CITY".
+034880     ACCEPT VENDOR-CITY.
+034890     INSPECT VENDOR-CITY
+034900         CONVERTING LOWER-ALPHA
+034910         TO         UPPER-ALPHA.
+034920
+034930 RE-ACCEPT-VENDOR-CITY.
+034940     DISPLAY "VENDOR CITY MUST BE ENTERED".
+034950     PERFORM ACCEPT-VENDOR-CITY.
+034960
+034970 ENTER-VENDOR-STATE.
+034980     PERFORM ACCEPT-VENDOR-STATE.
+034990     PERFORM RE-ACCEPT-VENDOR-STATE
+035000         UNTIL VENDOR-STATE NOT = SPACES AND
+035010               STATE-RECORD-FOUND = "Y".
+035020
+035030 ACCEPT-VENDOR-STATE.
+035040     DISPLAY "ENTER VENDOR STATE".
+035050     ACCEPT VENDOR-STATE.
+035060     PERFORM EDIT-CHECK-VENDOR-STATE.
+035070
+035080 RE-ACCEPT-VENDOR-STATE.
+035090     DISPLAY ERROR-MESSAGE.
+035100     PERFORM ACCEPT-VENDOR-STATE.
+035110
+035120 EDIT-CHECK-VENDOR-STATE.
+035130     PERFORM EDIT-VENDOR-STATE.
+035140     PERFORM CHECK-VENDOR-STATE.
+035150
+035160 EDIT-VENDOR-STATE.
+035170     INSPECT VENDOR-STATE
+035180         CONVERTING LOWER-ALPHA
+035190         TO         UPPER-ALPHA.
+035200
+035210 CHECK-VENDOR-STATE.
+035220     PERFORM VENDOR-STATE-REQUIRED.
+035230     IF VENDOR-STATE NOT = SPACES
+035240         PERFORM VENDOR-STATE-ON-FILE.
+035250
+035260 VENDOR-STATE-REQUIRED.
+035270     IF VENDOR-STATE = SPACE
+035280         MOVE "VENDOR STATE MUST BE ENTERED"
+035290           TO ERROR-MESSAGE.
+035300
+035310 VENDOR-STATE-ON-FILE.
+035320     MOVE VENDOR-STATE TO STATE-CODE.
+035330     PERFORM READ-STATE-RECORD.
+035340     IF STATE-RECORD-FOUND = "N"
+035350         MOVE "STATE CODE NOT FOUND IN CODES FILE"
+035360           TO ERROR-MESSAGE.
+035370
+035380 ENTER-VENDOR-ZIP.
+035390     PERFORM ACCEPT-VENDOR-ZIP.
+035400     PERFORM RE-ACCEPT-VENDOR-ZIP
+035410         UNTIL VENDOR-ZIP NOT = SPACE AND
+035420               ERROR-MESSAGE = SPACE.
+035430
+035440 ACCEPT-VENDOR-ZIP.
+035450     DISPLAY "ENTER VENDOR ZIP".
+035460     ACCEPT VENDOR-ZIP.
+035470     INSPECT VENDOR-ZIP
+035480         CONVERTING LOWER-ALPHA
+035490         TO         UPPER-ALPHA.
+035500     PERFORM EDIT-CHECK-VENDOR-ZIP.
+035510
+035520 RE-ACCEPT-VENDOR-ZIP.
+035530     IF VENDOR-ZIP = SPACE
+035540         DISPLAY "VENDOR ZIP MUST BE ENTERED"
+035550     ELSE
+035560         DISPLAY ERROR-MESSAGE.
+035570     PERFORM ACCEPT-VENDOR-ZIP.
+035580
+035590*---------------------------------
+035600* Zip must be 5 digits, optionally
+035610* followed by a hyphen and 4 more
+035620* digits (the ZIP+4 format).
+035630*---------------------------------
+035640 EDIT-CHECK-VENDOR-ZIP.
+035650     MOVE SPACE TO ERROR-MESSAGE.
+035660     IF VENDOR-ZIP NOT = SPACE
+035670         PERFORM VENDOR-ZIP-FORMAT-CHECK.
+035680
+035690 VENDOR-ZIP-FORMAT-CHECK.
+035700     IF VENDOR-ZIP(1:5) NOT NUMERIC
+035710         MOVE "ZIP MUST BE 99999 OR 99999-9999"
+035720           TO ERROR-MESSAGE
+035730     ELSE
+035740     IF VENDOR-ZIP(6:5) = SPACES
+035750         NEXT SENTENCE
+035760     ELSE
+035770     IF VENDOR-ZIP(6:1) = "-" AND VENDOR-ZIP(7:4) NUMERIC
+035780         NEXT SENTENCE
+035790     ELSE
+035800         MOVE "ZIP MUST BE 99999 OR 99999-9999"
+035810           TO ERROR-MESSAGE.
+035820
+035830 ENTER-VENDOR-CONTACT.
+035840     DISPLAY "ENTER VENDOR CONTACT".
+035850     ACCEPT VENDOR-CONTACT.
+035860     INSPECT VENDOR-CONTACT
+035870         CONVERTING LOWER-ALPHA
+035880         TO         UPPER-ALPHA.
+035890
+035900 ENTER-VENDOR-PHONE.
+035910     PERFORM ACCEPT-VENDOR-PHONE.
+035920     PERFORM RE-ACCEPT-VENDOR-PHONE
+035930         UNTIL VENDOR-PHONE NOT = SPACE.
+035940
+035950 ACCEPT-VENDOR-PHONE.
+035960     DISPLAY "ENTER VENDOR PHONE".
+035970     ACCEPT VENDOR-PHONE.
+035980     INSPECT VENDOR-PHONE
+035990         CONVERTING LOWER-ALPHA
+036000         TO         UPPER-ALPHA.
+036010
+036020 RE-ACCEPT-VENDOR-PHONE.
+036030     DISPLAY "VENDOR PHONE MUST BE ENTERED".
+036040     PERFORM ACCEPT-VENDOR-PHONE.
+036050
+036060 ENTER-VENDOR-STATUS.
+036070     PERFORM ACCEPT-VENDOR-STATUS.
+036080     PERFORM RE-ACCEPT-VENDOR-STATUS
+036090         UNTIL VENDOR-IS-ACTIVE OR
+036100               VENDOR-IS-ON-HOLD OR
+036110               VENDOR-IS-INACTIVE.
+036120
+036130 ACCEPT-VENDOR-STATUS.
+036140     DISPLAY "ENTER VENDOR STATUS - A)CTIVE, H)OLD, I)NACTIVE".
+036150     ACCEPT VENDOR-STATUS.
+036160     INSPECT VENDOR-STATUS
+036170         CONVERTING LOWER-ALPHA
+036180         TO         UPPER-ALPHA.
+036190
+036200 RE-ACCEPT-VENDOR-STATUS.
+036210     DISPLAY "STATUS MUST BE A, H OR I".
+036220     PERFORM ACCEPT-VENDOR-STATUS.
+036230
+036240 ENTER-VENDOR-FAX.
+036250     DISPLAY "ENTER VENDOR FAX NUMBER".
+036260     ACCEPT VENDOR-FAX.
+036270     INSPECT VENDOR-FAX
+036280         CONVERTING LOWER-ALPHA
+036290         TO         UPPER-ALPHA.
+036300
+036310 ENTER-VENDOR-TAX-ID.
+036320     DISPLAY "ENTER VENDOR TAX ID (SSN OR EIN)".
+036330     ACCEPT VENDOR-TAX-ID.
+036340
+036350 ENTER-VENDOR-1099-FLAG.
+036360     PERFORM ACCEPT-VENDOR-1099-FLAG.
+036370     PERFORM RE-ACCEPT-VENDOR-1099-FLAG
+036380         UNTIL VENDOR-1099-FLAG = "Y" OR "N".
+036390
+036400 ACCEPT-VENDOR-1099-FLAG.
+036410     DISPLAY "IS THIS VENDOR 1099 REPORTABLE (Y/N)?".
+036420     ACCEPT VENDOR-1099-FLAG.
+036430     INSPECT VENDOR-1099-FLAG
+036440         CONVERTING LOWER-ALPHA
+036450         TO         UPPER-ALPHA.
+036460
+036470 RE-ACCEPT-VENDOR-1099-FLAG.
+036480     DISPLAY "YOU MUST ENTER YES OR NO".
+036490     PERFORM ACCEPT-VENDOR-1099-FLAG.
+036500
+036510*---------------------------------
+036520* Certificate/insurance expiration
+036530* date. Zero means none on file -
+036540* DISPLAY-VENDOR-CERT-EXPIRATION
+036550* and the expiration report flag
+036560* anything already expired or due
+036570* to expire within 30 days.
+036580*---------------------------------
+036590 ENTER-VENDOR-CERT-EXPIRATION.
+036600     MOVE "Y" TO ZERO-DATE-IS-OK.
+036610     MOVE "ENTER CERTIFICATE/INSURANCE EXPIRATION (MM/DD/CCYY)"
+036620         TO DATE-PROMPT.
+036630     PERFORM GET-A-DATE.
+036640     MOVE DATE-CCYYMMDD TO VENDOR-CERT-EXPIRATION.
+036650
+036660*---------------------------------
+036670* Remit-to address - a separate
+036680* mailing address for payments,
+036690* used only when the vendor has
+036700* asked for checks to go somewhere
+036710* other than their main address.
+036720*---------------------------------
+036730 ENTER-VENDOR-REMIT-TO.
+036740     PERFORM ASK-VENDOR-HAS-REMIT-TO.
+036750     IF VENDOR-HAS-REMIT-TO
+036760         PERFORM ENTER-VENDOR-REMIT-ADDRESS-1
+036770         PERFORM ENTER-VENDOR-REMIT-ADDRESS-2
+036780         PERFORM ENTER-VENDOR-REMIT-CITY
+036790         PERFORM ENTER-VENDOR-REMIT-STATE
+036800         PERFORM ENTER-VENDOR-REMIT-ZIP
+036810     ELSE
+036820         MOVE SPACE TO VENDOR-REMIT-ADDRESS-1
+036830                       VENDOR-REMIT-ADDRESS-2
+036840                       VENDOR-REMIT-CITY
+036850                       VENDOR-REMIT-STATE
+036860                       VENDOR-REMIT-ZIP.
+036870
+036880 ASK-VENDOR-HAS-REMIT-TO.
+036890     PERFORM ACCEPT-VENDOR-HAS-REMIT-TO.
+036900     PERFORM RE-ACCEPT-VENDOR-HAS-REMIT-TO
+036910         UNTIL VENDOR-REMIT-TO-FLAG = "Y" OR "N".
+036920
+036930 ACCEPT-VENDOR-HAS-REMIT-TO.
+036940     DISPLAY "SEPARATE REMIT-TO ADDRESS FOR PAYMENTS (Y/N)?".
+036950     ACCEPT VENDOR-REMIT-TO-FLAG.
+036960     INSPECT VENDOR-REMIT-TO-FLAG
+036970         CONVERTING LOWER-ALPHA
+036980         TO         UPPER-ALPHA.
+036990
+037000 RE-ACCEPT-VENDOR-HAS-REMIT-TO.
+037010     DISPLAY "YOU MUST ENTER YES OR NO".
+037020     PERFORM ACCEPT-VENDOR-HAS-REMIT-TO.
+037030
+037040 ENTER-VENDOR-REMIT-ADDRESS-1.
+037050     PERFORM ACCEPT-VENDOR-REMIT-ADDRESS-1.
+037060     PERFORM RE-ACCEPT-VENDOR-REMIT-ADDRESS-1
+037070         UNTIL VENDOR-REMIT-ADDRESS-1 NOT = SPACE.
+037080
+037090 ACCEPT-VENDOR-REMIT-ADDRESS-1.
+037100     DISPLAY "ENTER REMIT-TO ADDRESS-1".
+037110     ACCEPT VENDOR-REMIT-ADDRESS-1.
+037120     INSPECT VENDOR-REMIT-ADDRESS-1
+037130         CONVERTING LOWER-ALPHA
+037140         TO         UPPER-ALPHA.
+037150
+037160 RE-ACCEPT-VENDOR-REMIT-ADDRESS-1.
+037170     DISPLAY "REMIT-TO ADDRESS-1 MUST BE ENTERED".
+037180     PERFORM ACCEPT-VENDOR-REMIT-ADDRESS-1.
+037190
+037200 ENTER-VENDOR-REMIT-ADDRESS-2.
+037210     DISPLAY "ENTER REMIT-TO ADDRESS-2".
+037220     ACCEPT VENDOR-REMIT-ADDRESS-2.
+037230     INSPECT VENDOR-REMIT-ADDRESS-2
+037240         CONVERTING LOWER-ALPHA
+037250         TO         UPPER-ALPHA.
+037260
+037270 ENTER-VENDOR-REMIT-CITY.
+037280     PERFORM ACCEPT-VENDOR-REMIT-CITY.
+037290     PERFORM RE-ACCEPT-VENDOR-REMIT-CITY
+037300         UNTIL VENDOR-REMIT-CITY NOT = SPACE.
+037310
+037320 ACCEPT-VENDOR-REMIT-CITY.
+037330     DISPLAY "ENTER REMIT-TO CITY".
+037340     ACCEPT VENDOR-REMIT-CITY.
+037350     INSPECT VENDOR-REMIT-CITY
+037360         CONVERTING LOWER-ALPHA
+037370         TO         UPPER-ALPHA.
+037380
+037390 RE-ACCEPT-VENDOR-REMIT-CITY.
+037400     DISPLAY "REMIT-TO CITY MUST BE ENTERED".
+037410     PERFORM ACCEPT-VENDOR-REMIT-CITY.
+037420
+037430 ENTER-VENDOR-REMIT-STATE.
+037440     PERFORM ACCEPT-VENDOR-REMIT-STATE.
+037450     PERFORM RE-ACCEPT-VENDOR-REMIT-STATE
+037460         UNTIL ERROR-MESSAGE = SPACE.
+037470
+037480 ACCEPT-VENDOR-REMIT-STATE.
+037490     DISPLAY "ENTER REMIT-TO STATE".
+037500     ACCEPT VENDOR-REMIT-STATE.
+037510     INSPECT VENDOR-REMIT-STATE
+037520         CONVERTING LOWER-ALPHA
+037530         TO         UPPER-ALPHA.
+037540     PERFORM CHECK-VENDOR-REMIT-STATE.
+037550
+037560 RE-ACCEPT-VENDOR-REMIT-STATE.
+037570     DISPLAY ERROR-MESSAGE.
+037580     PERFORM ACCEPT-VENDOR-REMIT-STATE.
+037590
+037600 CHECK-VENDOR-REMIT-STATE.
+037610     MOVE SPACE TO ERROR-MESSAGE.
+037620     IF VENDOR-REMIT-STATE = SPACE
+037630         MOVE "REMIT-TO STATE MUST BE ENTERED" TO ERROR-MESSAGE
+037640     ELSE
+037650         MOVE VENDOR-REMIT-STATE TO STATE-CODE
+037660         PERFORM READ-STATE-RECORD
+037670         MOVE STATE-RECORD-FOUND TO REMIT-STATE-RECORD-FOUND
+037680         IF REMIT-STATE-RECORD-FOUND = "N"
+037690             MOVE "STATE CODE NOT FOUND IN CODES FILE"
+037700               TO ERROR-MESSAGE.
+037710
+037720 ENTER-VENDOR-REMIT-ZIP.
+037730     PERFORM ACCEPT-VENDOR-REMIT-ZIP.
+037740     PERFORM RE-ACCEPT-VENDOR-REMIT-ZIP
+037750         UNTIL VENDOR-REMIT-ZIP NOT = SPACE AND
+037760               ERROR-MESSAGE = SPACE.
+037770
+037780 ACCEPT-VENDOR-REMIT-ZIP.
+037790     DISPLAY "ENTER REMIT-TO ZIP".
+037800     ACCEPT VENDOR-REMIT-ZIP.
+037810     INSPECT VENDOR-REMIT-ZIP
+037820         CONVERTING LOWER-ALPHA
+037830         TO         UPPER-ALPHA.
+037840     MOVE SPACE TO ERROR-MESSAGE.
+037850     IF VENDOR-REMIT-ZIP NOT = SPACE
+037860         PERFORM REMIT-ZIP-FORMAT-CHECK.
+037870
+037880 RE-ACCEPT-VENDOR-REMIT-ZIP.
+037890     IF VENDOR-REMIT-ZIP = SPACE
+037900         DISPLAY "REMIT-TO ZIP MUST BE ENTERED"
+037910     ELSE
+037920         DISPLAY ERROR-MESSAGE.
+037930     PERFORM ACCEPT-VENDOR-REMIT-ZIP.
+037940
+037950 REMIT-ZIP-FORMAT-CHECK.
+037960     IF VENDOR-REMIT-ZIP(1:5) NOT NUMERIC
+037970         MOVE "ZIP MUST BE 99999 OR 99999-9999"
+037980           TO ERROR-MESSAGE
+037990     ELSE
+038000     IF VENDOR-REMIT-ZIP(6:5) = SPACES
+038010         NEXT SENTENCE
+038020     ELSE
+038030     IF VENDOR-REMIT-ZIP(6:1) = "-" AND
+038040        VENDOR-REMIT-ZIP(7:4) NUMERIC
+038050         NEXT SENTENCE
+038060     ELSE
+038070         MOVE "ZIP MUST BE 99999 OR 99999-9999"
+038080           TO ERROR-MESSAGE.
+038090
+038100*---------------------------------
+038110* Routines shared by Change,
+038120* Inquire and Delete
+038130*---------------------------------
+038140 GET-EXISTING-RECORD.
+038150     PERFORM ACCEPT-EXISTING-KEY.
+038160     PERFORM RE-ACCEPT-EXISTING-KEY
+038170         UNTIL VENDOR-RECORD-FOUND = "Y" OR
+038180               VENDOR-NUMBER = ZEROES.
+038190
+038200 ACCEPT-EXISTING-KEY.
+038210     PERFORM INIT-VENDOR-RECORD.
+038220     PERFORM ENTER-VENDOR-NUMBER.
+038230     IF VENDOR-NUMBER NOT = ZEROES
+038240         PERFORM READ-VENDOR-RECORD.
+038250
+038260 RE-ACCEPT-EXISTING-KEY.
+038270     DISPLAY "RECORD NOT FOUND"
+038280     PERFORM ACCEPT-EXISTING-KEY.
+038290
+038300 DISPLAY-ALL-FIELDS.
+038310     DISPLAY " ".
+038320     PERFORM DISPLAY-VENDOR-NUMBER.
+038330     PERFORM DISPLAY-VENDOR-NAME.
+038340     PERFORM DISPLAY-VENDOR-ADDRESS-1.
+038350     PERFORM DISPLAY-VENDOR-ADDRESS-2.
+038360     PERFORM DISPLAY-VENDOR-CITY.
+038370     PERFORM DISPLAY-VENDOR-STATE.
+038380     PERFORM DISPLAY-VENDOR-ZIP.
+038390     PERFORM DISPLAY-VENDOR-CONTACT.
+038400     PERFORM DISPLAY-VENDOR-PHONE.
+038410     PERFORM DISPLAY-VENDOR-STATUS.
+038420     PERFORM DISPLAY-VENDOR-FAX.
+038430     PERFORM DISPLAY-VENDOR-TAX-ID.
+038440     PERFORM DISPLAY-VENDOR-1099-FLAG.
+038450     PERFORM DISPLAY-VENDOR-CERT-EXPIRATION.
+038460     PERFORM DISPLAY-VENDOR-REMIT-TO.
+038470     PERFORM DISPLAY-VENDOR-YTD-PAID.
+038480     DISPLAY " ".
+038490
+038500 DISPLAY-VENDOR-NUMBER.
+038510     DISPLAY "   VENDOR NUMBER: " VENDOR-NUMBER.
+038520
+038530 DISPLAY-VENDOR-NAME.
+038540     DISPLAY "1. VENDOR NAME: " VENDOR-NAME.
+038550
+038560 DISPLAY-VENDOR-ADDRESS-1.
+038570     DISPLAY "2. VENDOR ADDRESS-1: " VENDOR-ADDRESS-1.
+038580
+038590 DISPLAY-VENDOR-ADDRESS-2.
+038600     DISPLAY "3. VENDOR ADDRESS-2: " VENDOR-ADDRESS-2.
+038610
+038620 DISPLAY-VENDOR-CITY.
+038630     DISPLAY "4. VENDOR CITY: " VENDOR-CITY.
+038640
+038650 DISPLAY-VENDOR-STATE.
+038660     PERFORM VENDOR-STATE-ON-FILE.
+038670     IF STATE-RECORD-FOUND = "N"
+038680         MOVE "**Not found**" TO STATE-NAME.
+038690     DISPLAY "5. VENDOR STATE: "
+038700             VENDOR-STATE " "
+038710             STATE-NAME.
+038720
+038730 DISPLAY-VENDOR-ZIP.
+038740     DISPLAY "6. VENDOR ZIP: " VENDOR-ZIP.
+038750
+038760 DISPLAY-VENDOR-CONTACT.
+038770     DISPLAY "7. VENDOR CONTACT: " VENDOR-CONTACT.
+038780
+038790 DISPLAY-VENDOR-PHONE.
+038800     DISPLAY "8. VENDOR PHONE: " VENDOR-PHONE.
+038810
+038820 DISPLAY-VENDOR-STATUS.
+038830     DISPLAY "9. VENDOR STATUS: " VENDOR-STATUS
+038840             " (A=ACTIVE, H=HOLD, I=INACTIVE)".
+038850
+038860 DISPLAY-VENDOR-FAX.
+038870     DISPLAY "10. VENDOR FAX: " VENDOR-FAX.
+038880
+038890 DISPLAY-VENDOR-TAX-ID.
+038900     DISPLAY "11. VENDOR TAX ID: " VENDOR-TAX-ID.
+038910
+038920 DISPLAY-VENDOR-1099-FLAG.
+038930     DISPLAY "12. 1099 REPORTABLE: " VENDOR-1099-FLAG.
+038940
+038950 DISPLAY-VENDOR-CERT-EXPIRATION.
+038960     IF VENDOR-CERT-EXPIRATION = ZEROES
+038970         DISPLAY "13. CERT/INSURANCE EXPIRATION: NONE ON FILE"
+038980     ELSE
+038990         MOVE VENDOR-CERT-EXPIRATION TO DATE-CCYYMMDD
+039000         PERFORM CONVERT-TO-MMDDCCYY
+039010         DISPLAY "13. CERT/INSURANCE EXPIRATION: "
+039020                 DATE-MMDDCCYY
+039030         PERFORM CHECK-VENDOR-CERT-EXPIRED.
+039040 CHECK-VENDOR-CERT-EXPIRED.
+039050     MOVE FUNCTION CURRENT-DATE(1:8) TO TODAYS-DATE.
+039060     COMPUTE CERT-DAYS-TO-EXPIRATION =
+039070         FUNCTION INTEGER-OF-DATE(VENDOR-CERT-EXPIRATION)
+039080       - FUNCTION INTEGER-OF-DATE(TODAYS-DATE).
+039090     IF CERT-DAYS-TO-EXPIRATION < 0
+039100         DISPLAY "    **EXPIRED**"
+039110     ELSE
+039120         IF CERT-DAYS-TO-EXPIRATION < 30
+039130             DISPLAY "    **EXPIRES WITHIN 30 DAYS**".
+039140
+039150*---------------------------------
+039160* A second, "remit-to" address, for
+039170* vendors that want payments mailed
+039180* somewhere other than their main
+039190* correspondence address (a lockbox,
+039200* for instance). VCHPAY01 uses this
+039210* address on the check and the
+039220* positive-pay export when present.
+039230*---------------------------------
+039240 DISPLAY-VENDOR-REMIT-TO.
+039250     IF VENDOR-HAS-REMIT-TO
+039260         DISPLAY "14. REMIT-TO ADDRESS: " VENDOR-REMIT-ADDRESS-1
+039270         IF VENDOR-REMIT-ADDRESS-2 NOT = SPACE
+039280             DISPLAY "    " VENDOR-REMIT-ADDRESS-2
+039290         DISPLAY "    " VENDOR-REMIT-CITY ", "
+039300                 VENDOR-REMIT-STATE " " VENDOR-REMIT-ZIP
+039310     ELSE
+039320         DISPLAY "14. REMIT-TO ADDRESS: NONE (USE MAIN ADDRESS)".
+039330
+039340
+039350*---------------------------------
+039360* Year-to-date paid is a running
+039370* total kept up to date by
+039380* VCHPAY01 every time a check is
+039390* written -- display only here,
+039400* not a field the clerk can key.
+039410*---------------------------------
+039420 DISPLAY-VENDOR-YTD-PAID.
+039430     DISPLAY "    YEAR-TO-DATE PAID: " VENDOR-YTD-PAID.
+039440*---------------------------------
+039450* File I-O Routines
+039460*---------------------------------
+039470 READ-VENDOR-RECORD.
+039480     MOVE "Y" TO VENDOR-RECORD-FOUND.
+039490     READ VENDOR-FILE RECORD
+039500       INVALID KEY
+039510          MOVE "N" TO VENDOR-RECORD-FOUND.
+039520
+039530*or  READ VENDOR-FILE RECORD WITH LOCK
+039540*      INVALID KEY
+039550*         MOVE "N" TO VENDOR-RECORD-FOUND.
+039560
+039570*or  READ VENDOR-FILE RECORD WITH HOLD
+039580*      INVALID KEY
+039590*         MOVE "N" TO VENDOR-RECORD-FOUND.
+039600
+039610 WRITE-VENDOR-RECORD.
+039620     WRITE VENDOR-RECORD
+039630         INVALID KEY
+039640         DISPLAY "RECORD ALREADY ON FILE".
+039650
+039660 REWRITE-VENDOR-RECORD.
+039670     REWRITE VENDOR-RECORD
+039680         INVALID KEY
+039690         DISPLAY "ERROR REWRITING VENDOR RECORD".
+039700
+039710 DELETE-VENDOR-RECORD.
+039720     DELETE VENDOR-FILE RECORD
+039730         INVALID KEY
+039740         DISPLAY "ERROR DELETING VENDOR RECORD".
+039750
+039760 READ-STATE-RECORD.
+039770     MOVE "Y" TO STATE-RECORD-FOUND.
+039780     READ STATE-FILE RECORD
+039790       INVALID KEY
+039800          MOVE "N" TO STATE-RECORD-FOUND.
+039810
+039820     COPY "PLCKDG01.CBL".
+039830
+039840     COPY "PLDATE01.CBL".
+039850
+039860     COPY "PLCONF01.CBL".

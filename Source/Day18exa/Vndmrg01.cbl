@@ -0,0 +1,174 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. VNDMRG01.
+000300*---------------------------------
+000400* Merge a duplicate vendor record
+000500* into the vendor record it should
+000600* have been entered under.
+000700*
+000800* Re-points every voucher on file
+000900* for the "FROM" vendor number to
+001000* the "TO" vendor number, then
+001100* deletes the "FROM" vendor record.
+001200*---------------------------------
+001300 ENVIRONMENT DIVISION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001600
+001700     COPY "SLVND02.CBL".
+001800
+001900     COPY "SLVOUCH.CBL".
+002000
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300
+002400     COPY "FDVND04.CBL".
+002500
+002600     COPY "FDVOUCH.CBL".
+002700
+002800 WORKING-STORAGE SECTION.
+002900
+003000 77  VENDOR-RECORD-FOUND         PIC X.
+003100 77  VOUCHER-FILE-AT-END         PIC X.
+003200 77  OK-TO-MERGE                 PIC X.
+003300
+003400 77  FROM-VENDOR-NUMBER          PIC 9(5).
+003500 77  TO-VENDOR-NUMBER            PIC 9(5).
+003600 77  VOUCHERS-MOVED-COUNT        PIC 9(5).
+003700
+003800     COPY "WSCASE01.CBL".
+003900
+004000 PROCEDURE DIVISION.
+004100 PROGRAM-BEGIN.
+004200     PERFORM OPENING-PROCEDURE.
+004300     PERFORM MAIN-PROCESS.
+004400     PERFORM CLOSING-PROCEDURE.
+004500
+004600 PROGRAM-EXIT.
+004700     EXIT PROGRAM.
+004800
+004900 PROGRAM-DONE.
+005000     STOP RUN.
+005100
+005200 OPENING-PROCEDURE.
+005300     OPEN I-O VENDOR-FILE.
+005400     OPEN I-O VOUCHER-FILE.
+005500
+005600 CLOSING-PROCEDURE.
+005700     CLOSE VENDOR-FILE.
+005800     CLOSE VOUCHER-FILE.
+005900
+006000 MAIN-PROCESS.
+006100     MOVE 0 TO VOUCHERS-MOVED-COUNT.
+006200     PERFORM GET-FROM-VENDOR.
+006300     IF FROM-VENDOR-NUMBER NOT = ZEROES
+006400         PERFORM GET-TO-VENDOR
+006500         PERFORM ASK-OK-TO-MERGE
+006600         IF OK-TO-MERGE = "Y"
+006700             PERFORM MOVE-ALL-VOUCHERS
+006800             PERFORM DELETE-FROM-VENDOR
+006900             DISPLAY VOUCHERS-MOVED-COUNT
+007000                 " VOUCHER(S) MOVED TO VENDOR "
+007100                 TO-VENDOR-NUMBER.
+007200
+007300*---------------------------------
+007400* Get the two vendor numbers
+007500*---------------------------------
+007600 GET-FROM-VENDOR.
+007700     PERFORM ACCEPT-FROM-VENDOR.
+007800     PERFORM RE-ACCEPT-FROM-VENDOR
+007900         UNTIL VENDOR-RECORD-FOUND = "Y" OR
+008000               FROM-VENDOR-NUMBER = ZEROES.
+008100
+008200 ACCEPT-FROM-VENDOR.
+008300     DISPLAY "ENTER THE DUPLICATE (FROM) VENDOR NUMBER".
+008400     DISPLAY "ENTER 0 TO STOP".
+008500     ACCEPT FROM-VENDOR-NUMBER.
+008600     IF FROM-VENDOR-NUMBER NOT = ZEROES
+008700         MOVE FROM-VENDOR-NUMBER TO VENDOR-NUMBER
+008800         PERFORM READ-VENDOR-RECORD.
+008900
+009000 RE-ACCEPT-FROM-VENDOR.
+009100     DISPLAY "VENDOR NOT FOUND".
+009200     PERFORM ACCEPT-FROM-VENDOR.
+009300
+009400 GET-TO-VENDOR.
+009500     PERFORM ACCEPT-TO-VENDOR.
+009600     PERFORM RE-ACCEPT-TO-VENDOR
+009700         UNTIL (VENDOR-RECORD-FOUND = "Y" AND
+009800                TO-VENDOR-NUMBER NOT = FROM-VENDOR-NUMBER).
+009900
+010000 ACCEPT-TO-VENDOR.
+010100     DISPLAY "ENTER THE SURVIVING (TO) VENDOR NUMBER".
+010200     ACCEPT TO-VENDOR-NUMBER.
+010300     MOVE TO-VENDOR-NUMBER TO VENDOR-NUMBER.
+010400     PERFORM READ-VENDOR-RECORD.
+010500
+010600 RE-ACCEPT-TO-VENDOR.
+010700     IF TO-VENDOR-NUMBER = FROM-VENDOR-NUMBER
+010800         DISPLAY "TO VENDOR MUST BE DIFFERENT FROM FROM VENDOR"
+010900     ELSE
+011000         DISPLAY "VENDOR NOT FOUND".
+011100     PERFORM ACCEPT-TO-VENDOR.
+011200
+011300 ASK-OK-TO-MERGE.
+011400     PERFORM ACCEPT-OK-TO-MERGE.
+011500     PERFORM RE-ACCEPT-OK-TO-MERGE
+011600         UNTIL OK-TO-MERGE = "Y" OR "N".
+011700
+011800 ACCEPT-OK-TO-MERGE.
+011900     DISPLAY "MERGE VENDOR " FROM-VENDOR-NUMBER
+012000             " INTO VENDOR " TO-VENDOR-NUMBER " (Y/N)?".
+012100     ACCEPT OK-TO-MERGE.
+012200     INSPECT OK-TO-MERGE
+012300         CONVERTING LOWER-ALPHA
+012400         TO         UPPER-ALPHA.
+012500
+012600 RE-ACCEPT-OK-TO-MERGE.
+012700     DISPLAY "YOU MUST ENTER YES OR NO".
+012800     PERFORM ACCEPT-OK-TO-MERGE.
+012900
+013000*---------------------------------
+013100* Re-point every voucher on file
+013200* for the FROM vendor to the TO
+013300* vendor number.
+013400*---------------------------------
+013500 MOVE-ALL-VOUCHERS.
+013600     MOVE "N" TO VOUCHER-FILE-AT-END.
+013700     MOVE ZEROES TO VOUCHER-NUMBER.
+013800     START VOUCHER-FILE KEY NOT < VOUCHER-NUMBER
+013900         INVALID KEY
+014000         MOVE "Y" TO VOUCHER-FILE-AT-END.
+014100
+014200     PERFORM MOVE-NEXT-VOUCHER
+014300         UNTIL VOUCHER-FILE-AT-END = "Y".
+014400
+014500 MOVE-NEXT-VOUCHER.
+014600     READ VOUCHER-FILE NEXT RECORD
+014700         AT END
+014800         MOVE "Y" TO VOUCHER-FILE-AT-END.
+014900
+015000     IF VOUCHER-FILE-AT-END NOT = "Y"
+015100         AND VOUCHER-VENDOR = FROM-VENDOR-NUMBER
+015200         MOVE TO-VENDOR-NUMBER TO VOUCHER-VENDOR
+015300         PERFORM REWRITE-VOUCHER-RECORD
+015400         ADD 1 TO VOUCHERS-MOVED-COUNT.
+015500
+015600*---------------------------------
+015700* File I-O routines
+015800*---------------------------------
+015900 READ-VENDOR-RECORD.
+016000     MOVE "Y" TO VENDOR-RECORD-FOUND.
+016100     READ VENDOR-FILE RECORD
+016200         INVALID KEY
+016300         MOVE "N" TO VENDOR-RECORD-FOUND.
+016400
+016500 DELETE-FROM-VENDOR.
+016600     MOVE FROM-VENDOR-NUMBER TO VENDOR-NUMBER.
+016700     DELETE VENDOR-FILE RECORD
+016800         INVALID KEY
+016900         DISPLAY "ERROR DELETING DUPLICATE VENDOR RECORD".
+017000
+017100 REWRITE-VOUCHER-RECORD.
+017200     REWRITE VOUCHER-RECORD
+017300         INVALID KEY
+017400         DISPLAY "ERROR REWRITING VOUCHER RECORD".

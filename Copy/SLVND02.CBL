@@ -0,0 +1,14 @@
+000100*---------------------------------
+000200* SLVND02 - File control entry
+000300* for the Vendor File, keyed by
+000400* vendor number with an
+000500* alternate key of vendor name
+000600* to support name look ups.
+000700*---------------------------------
+000800     SELECT VENDOR-FILE
+000900         ASSIGN TO "VENDOR"
+001000         ORGANIZATION IS INDEXED
+001100         ACCESS MODE IS DYNAMIC
+001200         RECORD KEY IS VENDOR-NUMBER
+001300         ALTERNATE RECORD KEY IS VENDOR-NAME
+001400             WITH DUPLICATES.

@@ -0,0 +1,45 @@
+000100*---------------------------------
+000200* PLAUDIT01 USAGE:
+000300*  MOVE voucher number TO AUDIT-EVENT-VOUCHER-NO.
+000400*  MOVE vendor number  TO AUDIT-EVENT-VENDOR-NO.
+000500*  MOVE action code    TO AUDIT-EVENT-ACTION.
+000600*  MOVE event date     TO AUDIT-EVENT-DATE.
+000700*  MOVE amount         TO AUDIT-EVENT-AMOUNT.
+000710*  MOVE operator ID    TO AUDIT-EVENT-OPERATOR-ID.
+000720*  MOVE old status     TO AUDIT-EVENT-OLD-VALUE.
+000730*  MOVE new status     TO AUDIT-EVENT-NEW-VALUE.
+000800*  PERFORM WRITE-AUDIT-RECORD.
+000900*
+000910* AUDIT-EVENT-TIME is stamped by
+000920* WRITE-AUDIT-RECORD itself, from
+000930* the time-of-day clock, and does
+000940* not need to be set by the
+000950* caller.
+000960*
+001000* Requires AUDIT-FILE already be
+001100* OPEN EXTEND in the calling
+001200* program.
+001300*---------------------------------
+001400 WRITE-AUDIT-RECORD.
+001500     MOVE SPACES TO AUDIT-RECORD.
+001550     MOVE AUDIT-EVENT-AMOUNT TO AUDIT-EVENT-AMOUNT-EDIT.
+001560     MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-EVENT-TIME.
+001600     STRING
+001700         AUDIT-EVENT-VOUCHER-NO              DELIMITED BY SIZE
+001800         ","                                  DELIMITED BY SIZE
+001900         AUDIT-EVENT-VENDOR-NO                DELIMITED BY SIZE
+002000         ","                                  DELIMITED BY SIZE
+002100         FUNCTION TRIM(AUDIT-EVENT-ACTION)    DELIMITED BY SIZE
+002200         ","                                  DELIMITED BY SIZE
+002300         AUDIT-EVENT-DATE                     DELIMITED BY SIZE
+002310         AUDIT-EVENT-TIME                     DELIMITED BY SIZE
+002400         ","                                  DELIMITED BY SIZE
+002500         FUNCTION TRIM(AUDIT-EVENT-AMOUNT-EDIT) DELIMITED BY SIZE
+002510         ","                                  DELIMITED BY SIZE
+002520         FUNCTION TRIM(AUDIT-EVENT-OPERATOR-ID) DELIMITED BY SIZE
+002530         ","                                  DELIMITED BY SIZE
+002540         FUNCTION TRIM(AUDIT-EVENT-OLD-VALUE)  DELIMITED BY SIZE
+002550         ","                                  DELIMITED BY SIZE
+002560         FUNCTION TRIM(AUDIT-EVENT-NEW-VALUE)  DELIMITED BY SIZE
+002600         INTO AUDIT-RECORD.
+002700     WRITE AUDIT-RECORD.

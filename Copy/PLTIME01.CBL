@@ -0,0 +1,71 @@
+000100*---------------------------------
+000200* PLTIME01 USAGE:
+000300*  MOVE time(hhmmss) TO TIME-HHMMSS.
+000400*  PERFORM CHECK-TIME.
+000500* RETURNS:
+000600*  TIME-IS-VALID
+000700*  TIME-IS-INVALID
+000800*---------------------------------
+000900 CHECK-TIME.
+001000     MOVE "Y" TO VALID-TIME-FLAG.
+001100     IF TIME-HH > 23
+001200         MOVE "N" TO VALID-TIME-FLAG
+001300     ELSE
+001400     IF TIME-MM > 59
+001500         MOVE "N" TO VALID-TIME-FLAG
+001600     ELSE
+001700     IF TIME-SS > 59
+001800         MOVE "N" TO VALID-TIME-FLAG.
+001810
+001820*---------------------------------
+001830* USAGE:
+001840*  MOVE entry(hhmmssAM/PM) TO TIME-AMPM-ENTRY.
+001850*  PERFORM EDIT-CHECK-TIME-12-HOUR.
+001860* RETURNS:
+001870*  TIME-IS-VALID/TIME-IS-INVALID, and
+001880*  if valid, the 24-hour value in
+001890*  TIME-HHMMSS.
+001900*---------------------------------
+001910 EDIT-CHECK-TIME-12-HOUR.
+001920     MOVE ENTRY-HH12 TO TIME-HH12.
+001930     MOVE ENTRY-MM   TO TIME-MM.
+001940     MOVE ENTRY-SS   TO TIME-SS.
+001950     MOVE ENTRY-AMPM TO TIME-AMPM-CODE.
+001960     INSPECT TIME-AMPM-CODE
+001970       CONVERTING LOWER-ALPHA
+001980       TO         UPPER-ALPHA.
+001990
+002000     PERFORM CHECK-TIME-12-HOUR.
+002010     IF TIME-IS-VALID
+002020         PERFORM CONVERT-FROM-12-HOUR.
+002030
+002040 CHECK-TIME-12-HOUR.
+002050     MOVE "Y" TO VALID-TIME-FLAG.
+002060     IF TIME-HH12 < 1 OR TIME-HH12 > 12
+002070         MOVE "N" TO VALID-TIME-FLAG
+002080     ELSE
+002090     IF NOT TIME-IS-AM AND NOT TIME-IS-PM
+002100         MOVE "N" TO VALID-TIME-FLAG
+002110     ELSE
+002120     IF TIME-MM > 59
+002130         MOVE "N" TO VALID-TIME-FLAG
+002140     ELSE
+002150     IF TIME-SS > 59
+002160         MOVE "N" TO VALID-TIME-FLAG.
+002170
+002180*---------------------------------
+002190* Midnight (12 AM) becomes hour 00,
+002200* noon (12 PM) stays hour 12; every
+002210* other PM hour adds 12.
+002220*---------------------------------
+002230 CONVERT-FROM-12-HOUR.
+002240     IF TIME-IS-AM
+002250         IF TIME-HH12 = 12
+002260             MOVE ZERO TO TIME-HH
+002270         ELSE
+002280             MOVE TIME-HH12 TO TIME-HH
+002290     ELSE
+002300         IF TIME-HH12 = 12
+002310             MOVE 12 TO TIME-HH
+002320         ELSE
+002330             COMPUTE TIME-HH = TIME-HH12 + 12.

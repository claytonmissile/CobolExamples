@@ -0,0 +1,16 @@
+000100*---------------------------------
+000200* WSAUDIT01 - Working storage for
+000300* the shared voucher audit trail
+000400* routine. See PLAUDIT01 for
+000500* usage.
+000600*---------------------------------
+000700 01  AUDIT-EVENT-VOUCHER-NO    PIC 9(5).
+000800 01  AUDIT-EVENT-VENDOR-NO     PIC 9(5).
+000900 01  AUDIT-EVENT-ACTION        PIC X(10).
+001000 01  AUDIT-EVENT-DATE          PIC 9(8).
+001010 01  AUDIT-EVENT-TIME          PIC 9(6).
+001100 01  AUDIT-EVENT-AMOUNT        PIC S9(6)V99.
+001200 01  AUDIT-EVENT-AMOUNT-EDIT   PIC -(6)9.99.
+001210 01  AUDIT-EVENT-OPERATOR-ID   PIC X(8).
+001220 01  AUDIT-EVENT-OLD-VALUE     PIC X(10).
+001230 01  AUDIT-EVENT-NEW-VALUE     PIC X(10).

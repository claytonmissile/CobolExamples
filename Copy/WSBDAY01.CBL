@@ -0,0 +1,33 @@
+000100*---------------------------------
+000200* WSBDAY01 - Working storage for
+000300* the shared "next business day"
+000400* routine. See PLBDAY01 for
+000500* usage.
+000600*
+000700* HOLIDAY-DATE is a maintained
+000800* table of bank holidays, in
+000900* CCYYMMDD order - update it
+001000* each year.
+001100*---------------------------------
+001200 01  BDAY-DATE                 PIC 9(8).
+001300 01  BDAY-ANSI-DATE             PIC 9(6).
+001400 01  BDAY-DOW                  PIC 9.
+001500 01  BDAY-IS-WEEKEND           PIC X.
+001600 01  BDAY-IS-HOLIDAY           PIC X.
+001700 01  BDAY-NEEDS-ROLL           PIC X.
+001800 01  BDAY-SUBSCRIPT            PIC 99.
+001900
+002000 01  HOLIDAY-COUNT             PIC 99 VALUE 10.
+002100 01  HOLIDAY-TABLE.
+002200     05  FILLER PIC 9(8) VALUE 20260101.
+002300     05  FILLER PIC 9(8) VALUE 20260119.
+002400     05  FILLER PIC 9(8) VALUE 20260216.
+002500     05  FILLER PIC 9(8) VALUE 20260525.
+002600     05  FILLER PIC 9(8) VALUE 20260619.
+002700     05  FILLER PIC 9(8) VALUE 20260703.
+002800     05  FILLER PIC 9(8) VALUE 20260907.
+002900     05  FILLER PIC 9(8) VALUE 20261111.
+003000     05  FILLER PIC 9(8) VALUE 20261126.
+003100     05  FILLER PIC 9(8) VALUE 20261225.
+003200 01  FILLER REDEFINES HOLIDAY-TABLE.
+003300     05  HOLIDAY-DATE          PIC 9(8) OCCURS 10 TIMES.

@@ -0,0 +1,14 @@
+000100*---------------------------------
+000200* SLAUDIT - Select clause for the
+000300* shared Voucher Audit Trail file.
+000400* One line is written for every
+000500* selection, deselection, or
+000600* payment change made to a
+000700* voucher. See FDAUDIT/WSAUDIT01/
+000800* PLAUDIT01 for the record layout
+000900* and the WRITE-AUDIT-RECORD
+001000* routine.
+001100*---------------------------------
+001200     SELECT AUDIT-FILE
+001300         ASSIGN TO "VCHRAUDT"
+001400         ORGANIZATION IS LINE SEQUENTIAL.

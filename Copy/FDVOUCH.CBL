@@ -0,0 +1,24 @@
+000100*---------------------------------
+000200* FDVOUCH - Record layout for
+000300* the Voucher File.
+000400*---------------------------------
+000500 FD  VOUCHER-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000700 01  VOUCHER-RECORD.
+000800     05  VOUCHER-NUMBER        PIC 9(5).
+000900     05  VOUCHER-VENDOR        PIC 9(5).
+001000     05  VOUCHER-INVOICE       PIC X(15).
+001100     05  VOUCHER-FOR           PIC X(30).
+001200     05  VOUCHER-AMOUNT        PIC S9(6)V99.
+001300     05  VOUCHER-DATE          PIC 9(8).
+001400     05  VOUCHER-DUE           PIC 9(8).
+001500     05  VOUCHER-DEDUCTIBLE    PIC X.
+001600     05  VOUCHER-SELECTED      PIC X.
+001700     05  VOUCHER-PAID-AMOUNT   PIC S9(6)V99.
+001800     05  VOUCHER-PAID-DATE     PIC 9(8).
+001900     05  VOUCHER-CHECK-NO      PIC 9(6).
+002000     05  VOUCHER-PO-NUMBER     PIC X(10).
+002100     05  VOUCHER-CURRENCY-CODE PIC X(3).
+002200     05  VOUCHER-FX-RATE       PIC 9(3)V9(4).
+002300     05  VOUCHER-BASE-AMOUNT   PIC S9(6)V99.
+002400     05  VOUCHER-CATEGORY      PIC 9(2).

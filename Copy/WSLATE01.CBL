@@ -0,0 +1,14 @@
+000100*---------------------------------
+000200* WSLATE01 - Working storage for
+000300* the shared late-fee/finance-
+000400* charge calculator. See
+000500* PLLATE01 for usage.
+000600*---------------------------------
+000700 01  LATE-FEE-OVERDUE-AMOUNT    PIC S9(6)V99.
+000800 01  LATE-FEE-DAYS-PAST-DUE     PIC 9(5).
+000900 01  LATE-FEE-DAILY-RATE        PIC V9(5) VALUE .00050.
+001000 01  LATE-FEE-CHARGE            PIC S9(6)V99.
+001100
+001200 01  LATE-FEE-PERIOD            PIC 9(5).
+001300 01  LATE-FEE-WORKING-AMOUNT    PIC S9(6)V99.
+001400 01  LATE-FEE-EARNED            PIC S9(6)V99.

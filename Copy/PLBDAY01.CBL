@@ -0,0 +1,44 @@
+000100*---------------------------------
+000200* PLBDAY01 USAGE:
+000300*  MOVE a date               TO BDAY-DATE.
+000400*  PERFORM ROLL-TO-NEXT-BUSINESS-DAY.
+000500*  BDAY-DATE now holds the same date,
+000600*  rolled forward past any Saturday,
+000700*  Sunday, or table holiday.
+000800*
+000900* Built on DOW's day-of-week
+001000* approach (FUNCTION REM of the
+001100* ANSI date) plus the HOLIDAY-DATE
+001200* table in WSBDAY01.
+001300*---------------------------------
+001400 ROLL-TO-NEXT-BUSINESS-DAY.
+001500     MOVE "Y" TO BDAY-NEEDS-ROLL.
+001600     PERFORM ROLL-ONE-DAY-IF-NEEDED
+001700         UNTIL BDAY-NEEDS-ROLL = "N".
+001800
+001900 ROLL-ONE-DAY-IF-NEEDED.
+002000     PERFORM CHECK-IF-WEEKEND-OR-HOLIDAY.
+002100     IF BDAY-IS-WEEKEND = "Y" OR BDAY-IS-HOLIDAY = "Y"
+002200         PERFORM ADVANCE-BDAY-ONE-DAY
+002300     ELSE
+002400         MOVE "N" TO BDAY-NEEDS-ROLL.
+002500
+002600 CHECK-IF-WEEKEND-OR-HOLIDAY.
+002700     COMPUTE BDAY-ANSI-DATE = FUNCTION INTEGER-OF-DATE(BDAY-DATE).
+002800     COMPUTE BDAY-DOW = FUNCTION REM(BDAY-ANSI-DATE,7).
+002900     IF BDAY-DOW = 0 OR BDAY-DOW = 6
+003000         MOVE "Y" TO BDAY-IS-WEEKEND
+003100     ELSE
+003200         MOVE "N" TO BDAY-IS-WEEKEND.
+003300     MOVE "N" TO BDAY-IS-HOLIDAY.
+003400     PERFORM CHECK-ONE-HOLIDAY
+003500         VARYING BDAY-SUBSCRIPT FROM 1 BY 1
+003600          UNTIL BDAY-SUBSCRIPT > HOLIDAY-COUNT.
+003700
+003800 CHECK-ONE-HOLIDAY.
+003900     IF BDAY-DATE = HOLIDAY-DATE(BDAY-SUBSCRIPT)
+004000         MOVE "Y" TO BDAY-IS-HOLIDAY.
+004100
+004200 ADVANCE-BDAY-ONE-DAY.
+004300     COMPUTE BDAY-ANSI-DATE = FUNCTION INTEGER-OF-DATE(BDAY-DATE) + 1.
+004400     COMPUTE BDAY-DATE = FUNCTION DATE-OF-INTEGER(BDAY-ANSI-DATE).

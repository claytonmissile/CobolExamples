@@ -0,0 +1,9 @@
+000100*---------------------------------
+000200* SLVOUCH - File control entry
+000300* for the Voucher File.
+000400*---------------------------------
+000500     SELECT VOUCHER-FILE
+000600         ASSIGN TO "VOUCHER"
+000700         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS VOUCHER-NUMBER.

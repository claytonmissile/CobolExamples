@@ -0,0 +1,232 @@
+000100*---------------------------------
+000200* PLDATE01 USAGE:
+000300*  MOVE "Y" (OR "N") TO ZERO-DATE-IS-OK. (optional)
+000400*  MOVE prompt TO DATE-PROMPT.           (optional)
+000500*  MOVE message TO DATE-ERROR-MESSAGE    (optional)
+000600*  PERFORM GET-A-DATE
+000700* RETURNS:
+000800*   DATE-IS-OK (ZERO OR VALID)
+000900*   DATE-IS-VALID (VALID)
+001000*   DATE-IS-INVALID (BAD DATE )
+001100*
+001200*   IF DATE IS VALID IT IS IN
+001300*      DATE-CCYYMMDD AND
+001400*      DATE-MMDDCCYY AND
+001500*      FORMATTED-DATE (formatted)
+001600*---------------------------------
+001700 GET-A-DATE.
+001800     PERFORM ACCEPT-A-DATE.
+001900     PERFORM RE-ACCEPT-A-DATE
+002000         UNTIL DATE-IS-OK.
+002100
+002200 ACCEPT-A-DATE.
+002210     IF USE-ISO-DATE-FORMAT
+002220         PERFORM ACCEPT-A-DATE-ISO
+002230     ELSE
+002240         PERFORM ACCEPT-A-DATE-STANDARD.
+002250
+002260 ACCEPT-A-DATE-STANDARD.
+002300     IF DATE-PROMPT = SPACE
+002400         DISPLAY "ENTER A DATE (MM/DD/YYYY)"
+002500     ELSE
+002600         DISPLAY DATE-PROMPT.
+002700
+002800     ACCEPT FORMATTED-DATE.
+002900
+003000     PERFORM EDIT-CHECK-DATE.
+003010
+003020 ACCEPT-A-DATE-ISO.
+003030     IF DATE-PROMPT = SPACE
+003040         DISPLAY "ENTER A DATE (CCYY-MM-DD)"
+003050     ELSE
+003060         DISPLAY DATE-PROMPT.
+003070
+003080     MOVE SPACE TO DATE-ISO-ENTRY.
+003090     ACCEPT DATE-ISO-ENTRY.
+003100
+003110     PERFORM EDIT-CHECK-DATE-ISO.
+003120
+003200 RE-ACCEPT-A-DATE.
+003300     IF DATE-ERROR-MESSAGE = SPACE
+003400         DISPLAY "INVALID DATE"
+003500     ELSE
+003600         DISPLAY DATE-ERROR-MESSAGE.
+003700
+003800     PERFORM ACCEPT-A-DATE.
+003900
+004000 EDIT-CHECK-DATE.
+004100     PERFORM EDIT-DATE.
+004200     PERFORM CHECK-DATE.
+004300     MOVE DATE-MMDDCCYY TO FORMATTED-DATE.
+004400
+004500 EDIT-DATE.
+004600     MOVE FORMATTED-DATE TO DATE-MMDDCCYY.
+004700     PERFORM CONVERT-TO-CCYYMMDD.
+004710
+004720 EDIT-CHECK-DATE-ISO.
+004730     MOVE ISO-YYYY TO DATE-YYYY.
+004740     MOVE ISO-MM   TO DATE-MM.
+004750     MOVE ISO-DD   TO DATE-DD.
+004760     PERFORM CHECK-DATE.
+004770     PERFORM CONVERT-TO-MMDDCCYY.
+004780     MOVE DATE-MMDDCCYY TO FORMATTED-DATE.
+004800
+004900*---------------------------------
+005000* USAGE:
+005100*  MOVE date(ccyymmdd) TO DATE-CCYYMMDD.
+005200*  PERFORM CONVERT-TO-MMDDCCYY.
+005300*
+005400* RETURNS:
+005500*  DATE-MMDDCCYY.
+005600*---------------------------------
+005700 CONVERT-TO-MMDDCCYY.
+005800     COMPUTE DATE-MMDDCCYY =
+005900             DATE-CCYYMMDD * 10000.0001.
+006000
+006100*---------------------------------
+006200* USAGE:
+006300*  MOVE date(mmddccyy) TO DATE-MMDDCCYY.
+006400*  PERFORM CONVERT-TO-CCYYMMDD.
+006500*
+006600* RETURNS:
+006700*  DATE-CCYYMMDD.
+006800*---------------------------------
+006900 CONVERT-TO-CCYYMMDD.
+007000     COMPUTE DATE-CCYYMMDD =
+007100             DATE-MMDDCCYY * 10000.0001.
+007200
+007300*---------------------------------
+007400* USAGE:
+007500*   MOVE date(ccyymmdd) TO DATE-CCYYMMDD.
+007600*   MOVE "Y" (OR "N") TO ZERO-DATE-IS-OK.
+007700*   PERFORM CHECK-DATE.
+007800*
+007900* RETURNS:
+008000*   DATE-IS-OK      (ZERO OR VALID)
+008100*   DATE-IS-VALID   (VALID)
+008200*   DATE-IS-INVALID (BAD DATE )
+008300*
+008400* Assume that the date is good, then
+008500* test the date in the following
+008600* steps. The routine stops if any
+008700* of these conditions is true,
+008800* and sets the valid date flag.
+008900* Condition 1 returns the valid date
+009000* flag set to "0" if ZERO-DATE-IS-OK
+009100* is "Y", otherwise it sets the
+009200* valid date flag to "N".
+009300* If any other condition is true,
+009400* the valid date flag is set to "N".
+009500* 1.  Is the date zeroes
+009600* 2.  Month > 12 or < 1
+009700* 3.  Day < 1 or  > 31
+009800* 4.  Day > 30 and
+009900*     Month = 2 (February)  or
+010000*             4 (April)     or
+010100*             6 (June)      or
+010200*             9 (September) or
+010300*            11 (November)
+010400*     Day > 29 and
+010500*     Month = 2 (February)
+010600* 5.  Day = 29 and
+010700*     Month = 2 and
+010800*     Not a leap year
+010900* ( A leap year is any year evenly
+011000*   divisible by 400 or by 4
+011100*   but not by 100 ).
+011200*---------------------------------
+011300 CHECK-DATE.
+011400     MOVE "Y" TO VALID-DATE-FLAG.
+011500     IF DATE-CCYYMMDD = ZEROES
+011600         IF ZERO-DATE-IS-OK = "Y"
+011700             MOVE "0" TO VALID-DATE-FLAG
+011800         ELSE
+011900             MOVE "N" TO VALID-DATE-FLAG
+012000     ELSE
+012100     IF DATE-MM < 1 OR DATE-MM > 12
+012200         MOVE "N" TO VALID-DATE-FLAG
+012300     ELSE
+012400     IF DATE-DD < 1 OR DATE-DD > 31
+012500         MOVE "N" TO VALID-DATE-FLAG
+012600     ELSE
+012700     IF (DATE-DD > 30) AND
+012800        (DATE-MM = 2 OR 4 OR 6 OR 9 OR 11)
+012900         MOVE "N" TO VALID-DATE-FLAG
+013000     ELSE
+013100     IF DATE-DD > 29 AND DATE-MM = 2
+013200         MOVE "N" TO VALID-DATE-FLAG
+013300     ELSE
+013400     IF DATE-DD = 29 AND DATE-MM = 2
+013500         IF FUNCTION REM(DATE-YYYY, 400) = 0
+013600             MOVE "Y" TO VALID-DATE-FLAG
+013700         ELSE
+013800             IF FUNCTION REM(DATE-YYYY,100) = 0
+013900                 MOVE "N" TO VALID-DATE-FLAG
+014000             ELSE
+014100                 IF FUNCTION REM(DATE-YYYY,4) = 0
+014200                     MOVE "Y" TO VALID-DATE-FLAG
+014300                 ELSE
+014400                     MOVE "N" TO VALID-DATE-FLAG.
+014500*---------------------------------
+014600* USAGE:
+014700*  MOVE date(ccyymmdd) TO DATE-CCYYMMDD.
+014800*  PERFORM FORMAT-THE-DATE.
+014900*
+015000* RETURNS:
+015100*  FORMATTED-DATE
+015200*  DATE-MMDDCCYY.
+015300*---------------------------------
+015400 FORMAT-THE-DATE.
+015500     PERFORM CONVERT-TO-MMDDCCYY.
+015600     MOVE DATE-MMDDCCYY TO FORMATTED-DATE.
+015610
+015620*---------------------------------
+015630* USAGE:
+015640*  MOVE date(ccyymmdd) TO DATE-CCYYMMDD.
+015650*  PERFORM FORMAT-THE-DATE-ISO.
+015660*
+015670* RETURNS:
+015680*  DATE-ISO-ENTRY (CCYY-MM-DD).
+015690*---------------------------------
+015700 FORMAT-THE-DATE-ISO.
+015710     MOVE DATE-YYYY TO ISO-YYYY.
+015720     MOVE "-"       TO ISO-DASH1.
+015730     MOVE DATE-MM   TO ISO-MM.
+015740     MOVE "-"       TO ISO-DASH2.
+015750     MOVE DATE-DD   TO ISO-DD.
+015760
+015770*---------------------------------
+015780* USAGE:
+015790*  MOVE prompt TO RANGE-START-PROMPT.
+015800*  MOVE prompt TO RANGE-END-PROMPT.
+015810*  PERFORM GET-A-DATE-RANGE.
+015820* RETURNS:
+015830*  RANGE-START-DATE, RANGE-END-DATE
+015840*  (CCYYMMDD), with the end date
+015850*  re-prompted until it is not
+015860*  before the start date.
+015870*---------------------------------
+015880 GET-A-DATE-RANGE.
+015890     MOVE RANGE-START-PROMPT TO DATE-PROMPT.
+015900     PERFORM GET-A-DATE.
+015910     MOVE DATE-CCYYMMDD TO RANGE-START-DATE.
+015920
+015930     PERFORM ACCEPT-RANGE-END-DATE.
+015940     PERFORM RE-ACCEPT-RANGE-END-DATE
+015950         UNTIL DATE-RANGE-IS-OK.
+015960
+015970 ACCEPT-RANGE-END-DATE.
+015980     MOVE RANGE-END-PROMPT TO DATE-PROMPT.
+015990     PERFORM GET-A-DATE.
+016000     MOVE DATE-CCYYMMDD TO RANGE-END-DATE.
+016010     PERFORM CHECK-DATE-RANGE.
+016020
+016030 RE-ACCEPT-RANGE-END-DATE.
+016040     DISPLAY "END DATE MUST NOT BE BEFORE START DATE".
+016050     PERFORM ACCEPT-RANGE-END-DATE.
+016060
+016070 CHECK-DATE-RANGE.
+016080     IF RANGE-END-DATE >= RANGE-START-DATE
+016090         MOVE "Y" TO RANGE-IS-OK
+016100     ELSE
+016110         MOVE "N" TO RANGE-IS-OK.

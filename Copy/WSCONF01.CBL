@@ -0,0 +1,13 @@
+000100*---------------------------------
+000200* WSCONF01 - Working storage for
+000300* the shared Yes/No/Quit
+000400* confirmation routine. See
+000500* PLCONF01 for usage.
+000600*---------------------------------
+000700 01  CONFIRM-PROMPT           PIC X(40) VALUE SPACE.
+000800
+000900 01  CONFIRM-ANSWER           PIC X.
+001000     88  CONFIRM-IS-YES           VALUE "Y".
+001100     88  CONFIRM-IS-NO            VALUE "N".
+001200     88  CONFIRM-IS-QUIT          VALUE "Q".
+001300     88  CONFIRM-IS-VALID         VALUES "Y" "N" "Q".

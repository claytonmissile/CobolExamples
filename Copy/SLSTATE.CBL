@@ -0,0 +1,9 @@
+000100*---------------------------------
+000200* SLSTATE - File control entry
+000300* for the State Codes File.
+000400*---------------------------------
+000500     SELECT STATE-FILE
+000600         ASSIGN TO "STATE"
+000700         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS STATE-CODE.

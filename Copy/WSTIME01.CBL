@@ -0,0 +1,40 @@
+000100*---------------------------------
+000200* WSTIME01 - Working storage for
+000300* the shared time edit routine.
+000400* See PLTIME01 for usage.
+000500*---------------------------------
+000600 01  TIME-HHMMSS              PIC 9(6).
+000700 01  TIME-HHMMSS-FIELDS REDEFINES TIME-HHMMSS.
+000800     05  TIME-HH              PIC 9(2).
+000900     05  TIME-MM              PIC 9(2).
+001000     05  TIME-SS              PIC 9(2).
+001100
+001200 01  VALID-TIME-FLAG          PIC X.
+001300     88  TIME-IS-VALID            VALUE "Y".
+001400     88  TIME-IS-INVALID          VALUE "N".
+001500
+001600*---------------------------------
+001700* Optional 12-hour AM/PM entry,
+001800* alongside the 24-hour HHMMSS
+001900* form above. Set TIME-USE-12-HOUR
+002000* to "Y", MOVE the keyed entry to
+002100* TIME-AMPM-ENTRY (HHMMSSAM or
+002200* HHMMSSPM), then PERFORM
+002300* EDIT-CHECK-TIME-12-HOUR. A valid
+002400* entry leaves the 24-hour value
+002500* in TIME-HHMMSS as usual.
+002600*---------------------------------
+002700 01  TIME-USE-12-HOUR         PIC X     VALUE "N".
+002800     88  USE-12-HOUR-TIME         VALUE "Y".
+002900
+003000 01  TIME-HH12                PIC 9(2).
+003100 01  TIME-AMPM-CODE           PIC X(2).
+003200     88  TIME-IS-AM               VALUE "AM".
+003300     88  TIME-IS-PM               VALUE "PM".
+003400
+003500 01  TIME-AMPM-ENTRY          PIC X(8).
+003600 01  TIME-AMPM-ENTRY-FIELDS REDEFINES TIME-AMPM-ENTRY.
+003700     05  ENTRY-HH12           PIC 9(2).
+003800     05  ENTRY-MM             PIC 9(2).
+003900     05  ENTRY-SS             PIC 9(2).
+004000     05  ENTRY-AMPM           PIC X(2).

@@ -0,0 +1,44 @@
+000100*---------------------------------
+000200* PLCKDG01 USAGE:
+000300*  MOVE a number              TO CKDG-NUMBER.
+000400*  PERFORM CALCULATE-CHECK-DIGIT.
+000500*  CKDG-CHECK-DIGIT now holds the
+000600*  weighted-modulus-11 check
+000700*  digit for CKDG-NUMBER.
+000800*
+000900*  To validate a number someone
+001000*  typed against a check digit
+001100*  they also typed (e.g. copied
+001200*  from an earlier note) -
+001300*   MOVE the number            TO CKDG-NUMBER.
+001400*   MOVE their check digit     TO CKDG-ENTERED-CHECK-DIGIT.
+001500*   PERFORM VALIDATE-CHECK-DIGIT.
+001600*   CKDG-VALID is "Y" or "N".
+001700*---------------------------------
+001800 CALCULATE-CHECK-DIGIT.
+001900     MOVE CKDG-NUMBER TO CKDG-WORK-NUMBER.
+002000     MOVE ZERO TO CKDG-SUM.
+002100     MOVE 1 TO CKDG-WEIGHT-SUBSCRIPT.
+002200     PERFORM WEIGH-ONE-DIGIT
+002300         UNTIL CKDG-WORK-NUMBER = ZERO.
+002400     COMPUTE CKDG-CHECK-DIGIT = FUNCTION REM(CKDG-SUM, 11).
+002500     IF CKDG-CHECK-DIGIT = 10
+002600         MOVE 0 TO CKDG-CHECK-DIGIT.
+002700
+002800 WEIGH-ONE-DIGIT.
+002900     COMPUTE CKDG-ONE-DIGIT = FUNCTION REM(CKDG-WORK-NUMBER, 10).
+003000     MOVE CKDG-WEIGHT-ENTRY(CKDG-WEIGHT-SUBSCRIPT) TO CKDG-WEIGHT.
+003100     COMPUTE CKDG-SUM =
+003200         CKDG-SUM + (CKDG-ONE-DIGIT * CKDG-WEIGHT).
+003300     COMPUTE CKDG-WORK-NUMBER = CKDG-WORK-NUMBER / 10.
+003400     IF CKDG-WEIGHT-SUBSCRIPT = 6
+003500         MOVE 1 TO CKDG-WEIGHT-SUBSCRIPT
+003600     ELSE
+003700         ADD 1 TO CKDG-WEIGHT-SUBSCRIPT.
+003800
+003900 VALIDATE-CHECK-DIGIT.
+004000     PERFORM CALCULATE-CHECK-DIGIT.
+004100     IF CKDG-CHECK-DIGIT = CKDG-ENTERED-CHECK-DIGIT
+004200         MOVE "Y" TO CKDG-VALID
+004300     ELSE
+004400         MOVE "N" TO CKDG-VALID.

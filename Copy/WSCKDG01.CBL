@@ -0,0 +1,28 @@
+000100*---------------------------------
+000200* WSCKDG01 - Working storage for
+000300* the shared weighted-modulus
+000400* check-digit routine. See
+000500* PLCKDG01 for usage. Replaces
+000600* REMEX's scratch FUNCTION REM
+000700* logic with a real validator.
+000800*---------------------------------
+000900 01  CKDG-NUMBER               PIC 9(9).
+001000 01  CKDG-CHECK-DIGIT          PIC 9.
+001100 01  CKDG-ENTERED-CHECK-DIGIT  PIC 9.
+001200 01  CKDG-VALID                PIC X.
+001300
+001400 01  CKDG-WORK-NUMBER          PIC 9(9).
+001500 01  CKDG-SUM                  PIC 9(9).
+001600 01  CKDG-ONE-DIGIT            PIC 9.
+001700 01  CKDG-WEIGHT               PIC 9.
+001800 01  CKDG-WEIGHT-SUBSCRIPT     PIC 9.
+001900
+002000 01  CKDG-WEIGHT-TABLE.
+002100     05  FILLER                PIC 9 VALUE 2.
+002200     05  FILLER                PIC 9 VALUE 3.
+002300     05  FILLER                PIC 9 VALUE 4.
+002400     05  FILLER                PIC 9 VALUE 5.
+002500     05  FILLER                PIC 9 VALUE 6.
+002600     05  FILLER                PIC 9 VALUE 7.
+002700 01  FILLER REDEFINES CKDG-WEIGHT-TABLE.
+002800     05  CKDG-WEIGHT-ENTRY     PIC 9 OCCURS 6 TIMES.

@@ -0,0 +1,11 @@
+000100*---------------------------------
+000200* FDSTATE - Record layout for
+000300* the State Codes File.
+000400*---------------------------------
+000500 FD  STATE-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000700 01  STATE-RECORD.
+000800     05  STATE-CODE           PIC X(02).
+000900     05  STATE-NAME           PIC X(20).
+001000     05  STATE-COUNTRY-CODE   PIC X(02).
+001100     05  STATE-REGION         PIC X(10).

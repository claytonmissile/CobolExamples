@@ -0,0 +1,11 @@
+000100*---------------------------------
+000200* FDAUDIT - Voucher audit trail
+000300* file. CSV text, one line per
+000400* selection/deselection/payment
+000500* change. Appended to with
+000600* OPEN EXTEND so the trail
+000700* accumulates across runs.
+000800*---------------------------------
+000900 FD  AUDIT-FILE
+001000     LABEL RECORDS ARE STANDARD.
+001100 01  AUDIT-RECORD               PIC X(100).

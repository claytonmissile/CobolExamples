@@ -0,0 +1,18 @@
+000100*---------------------------------
+000200* FDVND02 - Record layout for
+000300* the Vendor File.  Used by the
+000400* original file-load and
+000500* display programs.
+000600*---------------------------------
+000700 FD  VENDOR-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000900 01  VENDOR-RECORD.
+001000     05  VENDOR-NUMBER        PIC 9(05).
+001100     05  VENDOR-NAME          PIC X(30).
+001200     05  VENDOR-ADDRESS-1     PIC X(30).
+001300     05  VENDOR-ADDRESS-2     PIC X(30).
+001400     05  VENDOR-CITY          PIC X(20).
+001500     05  VENDOR-STATE         PIC X(02).
+001600     05  VENDOR-ZIP           PIC X(10).
+001700     05  VENDOR-CONTACT       PIC X(30).
+001800     05  VENDOR-PHONE         PIC X(14).

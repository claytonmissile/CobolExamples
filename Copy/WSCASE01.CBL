@@ -0,0 +1,11 @@
+000100*---------------------------------
+000200* WSCASE01 - Upper/lower case
+000300* alphabets used with INSPECT
+000400* ... CONVERTING for simple
+000500* case-folding of accepted
+000600* fields.
+000700*---------------------------------
+000800 01  UPPER-ALPHA             PIC X(26)
+000900     VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+001000 01  LOWER-ALPHA             PIC X(26)
+001100     VALUE "abcdefghijklmnopqrstuvwxyz".

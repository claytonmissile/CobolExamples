@@ -0,0 +1,32 @@
+000100*---------------------------------
+000200* PLCONF01 USAGE:
+000300*  MOVE prompt TO CONFIRM-PROMPT. (optional)
+000400*  PERFORM GET-CONFIRMATION.
+000500* RETURNS:
+000600*  CONFIRM-IS-YES
+000700*  CONFIRM-IS-NO
+000800*  CONFIRM-IS-QUIT
+000900*
+001000* Requires WSCASE01.CBL also be
+001100* copied into WORKING-STORAGE for
+001200* the case-folding INSPECT below.
+001300*---------------------------------
+001400 GET-CONFIRMATION.
+001500     PERFORM ACCEPT-CONFIRMATION.
+001600     PERFORM RE-ACCEPT-CONFIRMATION
+001700         UNTIL CONFIRM-IS-VALID.
+001800
+001900 ACCEPT-CONFIRMATION.
+002000     IF CONFIRM-PROMPT = SPACE
+002100         DISPLAY "ENTER Y, N, OR Q TO QUIT"
+002200     ELSE
+002300         DISPLAY CONFIRM-PROMPT.
+002400
+002500     ACCEPT CONFIRM-ANSWER.
+002600     INSPECT CONFIRM-ANSWER
+002700       CONVERTING LOWER-ALPHA
+002800       TO         UPPER-ALPHA.
+002900
+003000 RE-ACCEPT-CONFIRMATION.
+003100     DISPLAY "YOU MUST ENTER Y, N, OR Q".
+003200     PERFORM ACCEPT-CONFIRMATION.

@@ -0,0 +1,14 @@
+000100*---------------------------------
+000200* SLBANKCL - Select clause for the
+000300* bank-provided cleared-checks
+000400* file. One fixed-width line per
+000500* check the bank has paid against
+000600* our account, used by VCHREC01
+000700* to reconcile against the check
+000800* register kept on the voucher
+000900* file. See FDBANKCL for the
+001000* record layout.
+001100*---------------------------------
+001200     SELECT BANK-CLEARED-FILE
+001300         ASSIGN TO "BANKCLR"
+001400         ORGANIZATION IS LINE SEQUENTIAL.

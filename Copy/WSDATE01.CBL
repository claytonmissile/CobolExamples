@@ -0,0 +1,61 @@
+000100*---------------------------------
+000200* WSDATE01 - Working storage for
+000300* the shared date edit routine.
+000400* See PLDATE01 for usage.
+000500*---------------------------------
+000600 01  DATE-PROMPT              PIC X(40) VALUE SPACE.
+000700 01  DATE-ERROR-MESSAGE       PIC X(40) VALUE SPACE.
+000800
+000900 01  ZERO-DATE-IS-OK          PIC X     VALUE "N".
+001000
+001100 01  FORMATTED-DATE           PIC 9(8).
+001200
+001300 01  DATE-MMDDCCYY            PIC 9(8).
+001400
+001500 01  DATE-CCYYMMDD            PIC 9(8).
+001600 01  DATE-CCYYMMDD-FIELDS REDEFINES DATE-CCYYMMDD.
+001700     05  DATE-YYYY            PIC 9(4).
+001800     05  DATE-MM              PIC 9(2).
+001900     05  DATE-DD              PIC 9(2).
+002000
+002010*---------------------------------
+002020* Optional ISO (CCYY-MM-DD) entry
+002030* and display format. Set
+002040* DATE-USE-ISO-FORMAT to "Y" before
+002050* PERFORM GET-A-DATE to prompt and
+002060* accept in ISO form; PERFORM
+002070* FORMAT-THE-DATE-ISO to build the
+002080* ISO display form of a date
+002090* already in DATE-CCYYMMDD.
+002100*---------------------------------
+002110 01  DATE-USE-ISO-FORMAT      PIC X     VALUE "N".
+002120     88  USE-ISO-DATE-FORMAT      VALUE "Y".
+002130
+002140 01  DATE-ISO-ENTRY           PIC X(10) VALUE SPACE.
+002150 01  DATE-ISO-FIELDS REDEFINES DATE-ISO-ENTRY.
+002160     05  ISO-YYYY             PIC 9(4).
+002170     05  ISO-DASH1            PIC X.
+002180     05  ISO-MM               PIC 9(2).
+002190     05  ISO-DASH2            PIC X.
+002200     05  ISO-DD               PIC 9(2).
+002210
+002220*---------------------------------
+002230* Working storage for the date
+002240* range helper GET-A-DATE-RANGE.
+002250* MOVE prompts into RANGE-START-
+002260* PROMPT and RANGE-END-PROMPT
+002270* before PERFORM GET-A-DATE-RANGE;
+002280* the validated range comes back
+002290* in RANGE-START-DATE and
+002300* RANGE-END-DATE (CCYYMMDD).
+002310*---------------------------------
+002320 01  RANGE-START-PROMPT       PIC X(40) VALUE SPACE.
+002330 01  RANGE-END-PROMPT         PIC X(40) VALUE SPACE.
+002340 01  RANGE-START-DATE         PIC 9(8).
+002350 01  RANGE-END-DATE           PIC 9(8).
+002360 01  RANGE-IS-OK              PIC X.
+002370     88  DATE-RANGE-IS-OK         VALUE "Y".
+002380 01  VALID-DATE-FLAG          PIC X.
+002400     88  DATE-IS-OK               VALUES "0" "Y".
+002500     88  DATE-IS-VALID            VALUE  "Y".
+002600     88  DATE-IS-INVALID          VALUE  "N".

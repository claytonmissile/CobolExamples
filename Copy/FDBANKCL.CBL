@@ -0,0 +1,13 @@
+000100*---------------------------------
+000200* FDBANKCL - Record layout for the
+000300* bank-provided cleared-checks
+000400* file. Fixed-width text, one
+000500* line per check the bank has
+000600* paid against our account.
+000700*---------------------------------
+000800 FD  BANK-CLEARED-FILE
+000900     LABEL RECORDS ARE STANDARD.
+001000 01  BANK-CLEARED-RECORD.
+001100     05  BANK-CHECK-NO         PIC 9(6).
+001200     05  BANK-CLEARED-DATE     PIC 9(8).
+001300     05  BANK-CLEARED-AMOUNT   PIC 9(6)V99.

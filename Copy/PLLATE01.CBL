@@ -0,0 +1,29 @@
+000100*---------------------------------
+000200* PLLATE01 USAGE:
+000300*  MOVE overdue amount      TO LATE-FEE-OVERDUE-AMOUNT.
+000400*  MOVE days past due date  TO LATE-FEE-DAYS-PAST-DUE.
+000500*  (optionally) MOVE a different daily rate
+000600*               TO LATE-FEE-DAILY-RATE
+000700*               (defaults to .00050, i.e. .05% per day).
+000800*  PERFORM CALCULATE-LATE-FEE.
+000900*  LATE-FEE-CHARGE now holds the finance charge to add
+001000*  to what is owed. Zero when LATE-FEE-DAYS-PAST-DUE is zero.
+001100*
+001200* Adapted from CMPINT04's CALCULATE-ONE-PERIOD - each day
+001300* past due is treated as one compounding period at the
+001400* daily rate, the same way CMPINT04 compounds interest
+001500* over NO-OF-PERIODS periods.
+001600*---------------------------------
+001700 CALCULATE-LATE-FEE.
+001800     MOVE LATE-FEE-OVERDUE-AMOUNT TO LATE-FEE-WORKING-AMOUNT.
+001900     PERFORM CALCULATE-ONE-LATE-FEE-PERIOD
+002000         VARYING LATE-FEE-PERIOD FROM 1 BY 1
+002100          UNTIL LATE-FEE-PERIOD > LATE-FEE-DAYS-PAST-DUE.
+002200     COMPUTE LATE-FEE-CHARGE =
+002300         LATE-FEE-WORKING-AMOUNT - LATE-FEE-OVERDUE-AMOUNT.
+002400
+002500 CALCULATE-ONE-LATE-FEE-PERIOD.
+002600     COMPUTE LATE-FEE-EARNED ROUNDED =
+002700         LATE-FEE-WORKING-AMOUNT * LATE-FEE-DAILY-RATE.
+002800     COMPUTE LATE-FEE-WORKING-AMOUNT =
+002900         LATE-FEE-WORKING-AMOUNT + LATE-FEE-EARNED.

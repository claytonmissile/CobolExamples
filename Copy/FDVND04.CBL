@@ -0,0 +1,35 @@
+000100*---------------------------------
+000200* FDVND04 - Record layout for
+000300* the Vendor File.
+000400*---------------------------------
+000500 FD  VENDOR-FILE
+000600     LABEL RECORDS ARE STANDARD.
+000700 01  VENDOR-RECORD.
+000800     05  VENDOR-NUMBER        PIC 9(05).
+000900     05  VENDOR-NAME          PIC X(30).
+001000     05  VENDOR-ADDRESS-1     PIC X(30).
+001100     05  VENDOR-ADDRESS-2     PIC X(30).
+001200     05  VENDOR-CITY          PIC X(20).
+001300     05  VENDOR-STATE         PIC X(02).
+001400     05  VENDOR-ZIP           PIC X(10).
+001500     05  VENDOR-CONTACT       PIC X(30).
+001600     05  VENDOR-PHONE         PIC X(14).
+001610     05  VENDOR-STATUS        PIC X(01).
+001620         88  VENDOR-IS-ACTIVE     VALUE "A".
+001630         88  VENDOR-IS-ON-HOLD    VALUE "H".
+001640         88  VENDOR-IS-INACTIVE   VALUE "I".
+001650     05  VENDOR-FAX           PIC X(14).
+001660     05  VENDOR-TAX-ID        PIC X(11).
+001670     05  VENDOR-1099-FLAG     PIC X(01).
+001680         88  VENDOR-GETS-1099     VALUE "Y".
+001690     05  VENDOR-CERT-EXPIRATION PIC 9(08).
+001700     05  VENDOR-REMIT-TO-FLAG PIC X(01).
+001710         88  VENDOR-HAS-REMIT-TO  VALUE "Y".
+001720     05  VENDOR-REMIT-ADDRESS-1 PIC X(30).
+001730     05  VENDOR-REMIT-ADDRESS-2 PIC X(30).
+001740     05  VENDOR-REMIT-CITY    PIC X(20).
+001750     05  VENDOR-REMIT-STATE   PIC X(02).
+001760     05  VENDOR-REMIT-ZIP     PIC X(10).
+001770     05  VENDOR-YTD-PAID      PIC S9(7)V99.
+001780     05  VENDOR-CHECK-DIGIT-NOTED PIC X(01).
+001790         88  VENDOR-HAS-NOTED-CHECK-DIGIT VALUE "Y".

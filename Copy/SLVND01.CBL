@@ -0,0 +1,12 @@
+000100*---------------------------------
+000200* SLVND01 - File control entry
+000300* for the Vendor File, keyed by
+000400* vendor number only.  Used by
+000500* the original file-load and
+000600* display programs.
+000700*---------------------------------
+000800     SELECT VENDOR-FILE
+000900         ASSIGN TO "VENDOR"
+001000         ORGANIZATION IS INDEXED
+001100         ACCESS MODE IS DYNAMIC
+001200         RECORD KEY IS VENDOR-NUMBER.
